@@ -1,4 +1,4 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. DELETE-RECORD.
 
        ENVIRONMENT DIVISION.
@@ -12,6 +12,45 @@ IDENTIFICATION DIVISION.
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TEMP-FILE-SEM2 ASSIGN TO "temp_sem2.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-FILE-SEM3 ASSIGN TO "student_sem3.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TEMP-FILE-SEM3 ASSIGN TO "temp_sem3.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-FILE-SEM4 ASSIGN TO "student_sem4.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TEMP-FILE-SEM4 ASSIGN TO "temp_sem4.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BACKUP-FILE-SEM1 ASSIGN TO WS-BACKUP-FILENAME-SEM1
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BACKUP-FILE-SEM2 ASSIGN TO WS-BACKUP-FILENAME-SEM2
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BACKUP-FILE-SEM3 ASSIGN TO WS-BACKUP-FILENAME-SEM3
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BACKUP-FILE-SEM4 ASSIGN TO WS-BACKUP-FILENAME-SEM4
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LAST-DELETED-FILE ASSIGN TO "last_deleted.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS-LAST-DELETED.
+           SELECT LOCK-FILE-SEM1 ASSIGN TO "student_sem1.lck"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STATUS.
+           SELECT LOCK-FILE-SEM2 ASSIGN TO "student_sem2.lck"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STATUS.
+           SELECT LOCK-FILE-SEM3 ASSIGN TO "student_sem3.lck"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STATUS.
+           SELECT LOCK-FILE-SEM4 ASSIGN TO "student_sem4.lck"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STATUS.
+           SELECT CHECKSUM-FILE-SEM1 ASSIGN TO "student_sem1.sum"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKSUM-FILE-SEM2 ASSIGN TO "student_sem2.sum"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKSUM-FILE-SEM3 ASSIGN TO "student_sem3.sum"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKSUM-FILE-SEM4 ASSIGN TO "student_sem4.sum"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -29,6 +68,10 @@ IDENTIFICATION DIVISION.
                10  MARK1-CST11701     PIC 9(3).
            05  TOTAL-MARKS1           PIC 9(3).
            05  GRADE1                 PIC X(2).
+           05  ATTENDANCE1            PIC 9(3).
+           05  WITHDRAWN1             PIC X.
+           05  ELECTIVE-CODE1         PIC X(10).
+           05  MARK1-ELECTIVE         PIC 9(3).
 
        FD  TEMP-FILE-SEM1.
        01  TEMP-RECORD-SEM1.
@@ -43,6 +86,10 @@ IDENTIFICATION DIVISION.
                10  TEMP-MARK1-CST11701     PIC 9(3).
            05  TEMP-TOTAL-MARKS1   PIC 9(3).
            05  TEMP-GRADE1         PIC X(2).
+           05  TEMP-ATTENDANCE1    PIC 9(3).
+           05  TEMP-WITHDRAWN1     PIC X.
+           05  TEMP-ELECTIVE-CODE1 PIC X(10).
+           05  TEMP-MARK1-ELECTIVE PIC 9(3).
 
        FD  STUDENT-FILE-SEM2.
        01  STUDENT-RECORD-SEM2.
@@ -57,6 +104,9 @@ IDENTIFICATION DIVISION.
                10  MARK2-CST12701     PIC 9(3).
            05  TOTAL-MARKS2           PIC 9(3).
            05  GRADE2                 PIC X(2).
+           05  WITHDRAWN2             PIC X.
+           05  ELECTIVE-CODE2         PIC X(10).
+           05  MARK2-ELECTIVE         PIC 9(3).
 
        FD  TEMP-FILE-SEM2.
        01  TEMP-RECORD-SEM2.
@@ -71,91 +121,972 @@ IDENTIFICATION DIVISION.
                10  TEMP-MARK2-CST12701     PIC 9(3).
            05  TEMP-TOTAL-MARKS2   PIC 9(3).
            05  TEMP-GRADE2         PIC X(2).
+           05  TEMP-WITHDRAWN2     PIC X.
+           05  TEMP-ELECTIVE-CODE2 PIC X(10).
+           05  TEMP-MARK2-ELECTIVE PIC 9(3).
+
+       FD  STUDENT-FILE-SEM3.
+       01  STUDENT-RECORD-SEM3.
+           05  STUDENT-ID3            PIC X(10).
+           05  STUDENT-NAME3          PIC X(30).
+           05  STUDENT-SUBJECTS3.
+               10  MARK3-CST13101     PIC 9(3).
+               10  MARK3-CST13201     PIC 9(3).
+               10  MARK3-CST13401     PIC 9(3).
+               10  MARK3-CST13501     PIC 9(3).
+               10  MARK3-CST13601     PIC 9(3).
+               10  MARK3-CST13701     PIC 9(3).
+           05  TOTAL-MARKS3           PIC 9(3).
+           05  GRADE3                 PIC X(2).
+           05  WITHDRAWN3             PIC X.
+           05  ELECTIVE-CODE3         PIC X(10).
+           05  MARK3-ELECTIVE         PIC 9(3).
+
+       FD  TEMP-FILE-SEM3.
+       01  TEMP-RECORD-SEM3.
+           05  TEMP-ID3            PIC X(10).
+           05  TEMP-NAME3          PIC X(30).
+           05  TEMP-SUBJECTS3.
+               10  TEMP-MARK3-CST13101     PIC 9(3).
+               10  TEMP-MARK3-CST13201     PIC 9(3).
+               10  TEMP-MARK3-CST13401     PIC 9(3).
+               10  TEMP-MARK3-CST13501     PIC 9(3).
+               10  TEMP-MARK3-CST13601     PIC 9(3).
+               10  TEMP-MARK3-CST13701     PIC 9(3).
+           05  TEMP-TOTAL-MARKS3   PIC 9(3).
+           05  TEMP-GRADE3         PIC X(2).
+           05  TEMP-WITHDRAWN3     PIC X.
+           05  TEMP-ELECTIVE-CODE3 PIC X(10).
+           05  TEMP-MARK3-ELECTIVE PIC 9(3).
+
+       FD  STUDENT-FILE-SEM4.
+       01  STUDENT-RECORD-SEM4.
+           05  STUDENT-ID4            PIC X(10).
+           05  STUDENT-NAME4          PIC X(30).
+           05  STUDENT-SUBJECTS4.
+               10  MARK4-CST14101     PIC 9(3).
+               10  MARK4-CST14201     PIC 9(3).
+               10  MARK4-CST14401     PIC 9(3).
+               10  MARK4-CST14501     PIC 9(3).
+               10  MARK4-CST14601     PIC 9(3).
+               10  MARK4-CST14701     PIC 9(3).
+           05  TOTAL-MARKS4           PIC 9(3).
+           05  GRADE4                 PIC X(2).
+           05  WITHDRAWN4             PIC X.
+           05  ELECTIVE-CODE4         PIC X(10).
+           05  MARK4-ELECTIVE         PIC 9(3).
+
+       FD  TEMP-FILE-SEM4.
+       01  TEMP-RECORD-SEM4.
+           05  TEMP-ID4            PIC X(10).
+           05  TEMP-NAME4          PIC X(30).
+           05  TEMP-SUBJECTS4.
+               10  TEMP-MARK4-CST14101     PIC 9(3).
+               10  TEMP-MARK4-CST14201     PIC 9(3).
+               10  TEMP-MARK4-CST14401     PIC 9(3).
+               10  TEMP-MARK4-CST14501     PIC 9(3).
+               10  TEMP-MARK4-CST14601     PIC 9(3).
+               10  TEMP-MARK4-CST14701     PIC 9(3).
+           05  TEMP-TOTAL-MARKS4   PIC 9(3).
+           05  TEMP-GRADE4         PIC X(2).
+           05  TEMP-WITHDRAWN4     PIC X.
+           05  TEMP-ELECTIVE-CODE4 PIC X(10).
+           05  TEMP-MARK4-ELECTIVE PIC 9(3).
+
+       FD  BACKUP-FILE-SEM1.
+       01  BACKUP-RECORD-SEM1.
+           05  BACKUP-ID1            PIC X(10).
+           05  BACKUP-NAME1          PIC X(30).
+           05  BACKUP-SUBJECTS1.
+               10  BACKUP-MARK1-CST11101     PIC 9(3).
+               10  BACKUP-MARK1-CST11201     PIC 9(3).
+               10  BACKUP-MARK1-CST11401     PIC 9(3).
+               10  BACKUP-MARK1-CST11501     PIC 9(3).
+               10  BACKUP-MARK1-CST11601     PIC 9(3).
+               10  BACKUP-MARK1-CST11701     PIC 9(3).
+           05  BACKUP-TOTAL-MARKS1   PIC 9(3).
+           05  BACKUP-GRADE1         PIC X(2).
+           05  BACKUP-ATTENDANCE1    PIC 9(3).
+           05  BACKUP-WITHDRAWN1     PIC X.
+           05  BACKUP-ELECTIVE-CODE1 PIC X(10).
+           05  BACKUP-MARK1-ELECTIVE PIC 9(3).
+
+       FD  BACKUP-FILE-SEM2.
+       01  BACKUP-RECORD-SEM2.
+           05  BACKUP-ID2            PIC X(10).
+           05  BACKUP-NAME2          PIC X(30).
+           05  BACKUP-SUBJECTS2.
+               10  BACKUP-MARK2-CST12101     PIC 9(3).
+               10  BACKUP-MARK2-CST12201     PIC 9(3).
+               10  BACKUP-MARK2-CST12401     PIC 9(3).
+               10  BACKUP-MARK2-CST12501     PIC 9(3).
+               10  BACKUP-MARK2-CST12601     PIC 9(3).
+               10  BACKUP-MARK2-CST12701     PIC 9(3).
+           05  BACKUP-TOTAL-MARKS2   PIC 9(3).
+           05  BACKUP-GRADE2         PIC X(2).
+           05  BACKUP-WITHDRAWN2     PIC X.
+           05  BACKUP-ELECTIVE-CODE2 PIC X(10).
+           05  BACKUP-MARK2-ELECTIVE PIC 9(3).
+
+       FD  BACKUP-FILE-SEM3.
+       01  BACKUP-RECORD-SEM3.
+           05  BACKUP-ID3            PIC X(10).
+           05  BACKUP-NAME3          PIC X(30).
+           05  BACKUP-SUBJECTS3.
+               10  BACKUP-MARK3-CST13101     PIC 9(3).
+               10  BACKUP-MARK3-CST13201     PIC 9(3).
+               10  BACKUP-MARK3-CST13401     PIC 9(3).
+               10  BACKUP-MARK3-CST13501     PIC 9(3).
+               10  BACKUP-MARK3-CST13601     PIC 9(3).
+               10  BACKUP-MARK3-CST13701     PIC 9(3).
+           05  BACKUP-TOTAL-MARKS3   PIC 9(3).
+           05  BACKUP-GRADE3         PIC X(2).
+           05  BACKUP-WITHDRAWN3     PIC X.
+           05  BACKUP-ELECTIVE-CODE3 PIC X(10).
+           05  BACKUP-MARK3-ELECTIVE PIC 9(3).
+
+       FD  BACKUP-FILE-SEM4.
+       01  BACKUP-RECORD-SEM4.
+           05  BACKUP-ID4            PIC X(10).
+           05  BACKUP-NAME4          PIC X(30).
+           05  BACKUP-SUBJECTS4.
+               10  BACKUP-MARK4-CST14101     PIC 9(3).
+               10  BACKUP-MARK4-CST14201     PIC 9(3).
+               10  BACKUP-MARK4-CST14401     PIC 9(3).
+               10  BACKUP-MARK4-CST14501     PIC 9(3).
+               10  BACKUP-MARK4-CST14601     PIC 9(3).
+               10  BACKUP-MARK4-CST14701     PIC 9(3).
+           05  BACKUP-TOTAL-MARKS4   PIC 9(3).
+           05  BACKUP-GRADE4         PIC X(2).
+           05  BACKUP-WITHDRAWN4     PIC X.
+           05  BACKUP-ELECTIVE-CODE4 PIC X(10).
+           05  BACKUP-MARK4-ELECTIVE PIC 9(3).
+
+       FD  LAST-DELETED-FILE.
+       01  LAST-DELETED-RECORD       PIC X(81).
+
+       FD  LOCK-FILE-SEM1.
+       01  LOCK-RECORD-SEM1          PIC X(20).
+
+       FD  LOCK-FILE-SEM2.
+       01  LOCK-RECORD-SEM2          PIC X(20).
+
+       FD  LOCK-FILE-SEM3.
+       01  LOCK-RECORD-SEM3          PIC X(20).
+
+       FD  LOCK-FILE-SEM4.
+       01  LOCK-RECORD-SEM4          PIC X(20).
+
+       FD  CHECKSUM-FILE-SEM1.
+       01  CHECKSUM-RECORD-SEM1      PIC 9(10).
+
+       FD  CHECKSUM-FILE-SEM2.
+       01  CHECKSUM-RECORD-SEM2      PIC 9(10).
+
+       FD  CHECKSUM-FILE-SEM3.
+       01  CHECKSUM-RECORD-SEM3      PIC 9(10).
+
+       FD  CHECKSUM-FILE-SEM4.
+       01  CHECKSUM-RECORD-SEM4      PIC 9(10).
 
        WORKING-STORAGE SECTION.
+       01  FILE-STATUS-LAST-DELETED  PIC XX.
+       01  WS-LOCK-STATUS            PIC XX.
+       01  WS-LOCKED                PIC X VALUE 'N'.
        01  WS-EOF                  PIC X VALUE 'N'.
            88  FILE-END            VALUE 'Y'.
            88  FILE-NOT-END        VALUE 'N'.
        01  RECORD-DELETED          PIC X VALUE 'N'.
+       01  WS-BACKUP-EOF            PIC X VALUE 'N'.
+           88  BACKUP-FILE-END      VALUE 'Y'.
+           88  BACKUP-FILE-NOT-END  VALUE 'N'.
+       01  WS-DATE-STAMP             PIC X(8).
+       01  WS-BACKUP-FILENAME-SEM1   PIC X(40).
+       01  WS-BACKUP-FILENAME-SEM2   PIC X(40).
+       01  WS-BACKUP-FILENAME-SEM3   PIC X(40).
+       01  WS-BACKUP-FILENAME-SEM4   PIC X(40).
+       01  WS-BATCH-MATCH            PIC X VALUE 'N'.
+
+       01  WS-CHECKSUM-SEM1          PIC 9(10) VALUE 0.
+       01  WS-CHECKSUM-SEM2          PIC 9(10) VALUE 0.
+       01  WS-CHECKSUM-SEM3          PIC 9(10) VALUE 0.
+       01  WS-CHECKSUM-SEM4          PIC 9(10) VALUE 0.
+       01  WS-CHECKSUM-EOF           PIC X VALUE 'N'.
+           88  CHECKSUM-FILE-END      VALUE 'Y'.
+           88  CHECKSUM-FILE-NOT-END  VALUE 'N'.
+       01  WS-CHECKSUM-BUFFER        PIC X(100) VALUE SPACES.
+       01  WS-CHECKSUM-INDEX         PIC 9(3) VALUE 0.
 
        LINKAGE SECTION.
        01  LS-ID-DELETE            PIC X(10).
        01  LS-SEMESTER             PIC 9.
        01  LS-DELETED              PIC X.
+       01  LS-MODE                 PIC X.
+       01  LS-BATCH-GRADE          PIC X(2).
+       01  LS-BATCH-WITHDRAWN      PIC X.
+       01  LS-BATCH-COUNT          PIC 9(4).
 
-       PROCEDURE DIVISION USING LS-ID-DELETE, LS-SEMESTER, LS-DELETED.
+       PROCEDURE DIVISION USING LS-ID-DELETE, LS-SEMESTER, LS-DELETED,
+           LS-MODE, LS-BATCH-GRADE, LS-BATCH-WITHDRAWN, LS-BATCH-COUNT.
 
        MAIN-LOGIC.
-           EVALUATE LS-SEMESTER
-               WHEN 1
-                   PERFORM DELETE-SEM1-RECORD
-               WHEN 2
-                   PERFORM DELETE-SEM2-RECORD
-               WHEN OTHER
-                   DISPLAY "Invalid semester"
-           END-EVALUATE
+           IF LS-MODE = 'U'
+               PERFORM UNDO-LAST-DELETE
+           ELSE
+               IF LS-MODE = 'B'
+                   MOVE 0 TO LS-BATCH-COUNT
+                   EVALUATE LS-SEMESTER
+                       WHEN 1
+                           PERFORM BATCH-DELETE-SEM1-RECORD
+                       WHEN 2
+                           PERFORM BATCH-DELETE-SEM2-RECORD
+                       WHEN 3
+                           PERFORM BATCH-DELETE-SEM3-RECORD
+                       WHEN 4
+                           PERFORM BATCH-DELETE-SEM4-RECORD
+                       WHEN OTHER
+                           DISPLAY "Invalid semester"
+                   END-EVALUATE
+               ELSE
+                   EVALUATE LS-SEMESTER
+                       WHEN 1
+                           PERFORM DELETE-SEM1-RECORD
+                       WHEN 2
+                           PERFORM DELETE-SEM2-RECORD
+                       WHEN 3
+                           PERFORM DELETE-SEM3-RECORD
+                       WHEN 4
+                           PERFORM DELETE-SEM4-RECORD
+                       WHEN OTHER
+                           DISPLAY "Invalid semester"
+                   END-EVALUATE
+               END-IF
+           END-IF
 
            MOVE RECORD-DELETED TO LS-DELETED
            GOBACK.
 
        DELETE-SEM1-RECORD.
-           OPEN INPUT STUDENT-FILE-SEM1
-           OPEN OUTPUT TEMP-FILE-SEM1
+           PERFORM ACQUIRE-LOCK-SEM1
+           IF WS-LOCKED = 'Y'
+               MOVE 'N' TO RECORD-DELETED
+           ELSE
+               OPEN INPUT STUDENT-FILE-SEM1
+               OPEN OUTPUT TEMP-FILE-SEM1
 
-           MOVE 'N' TO WS-EOF
-           MOVE 'N' TO RECORD-DELETED
+               MOVE 'N' TO WS-EOF
+               MOVE 'N' TO RECORD-DELETED
+
+               PERFORM UNTIL FILE-END
+                   READ STUDENT-FILE-SEM1
+                       AT END
+                           SET FILE-END TO TRUE
+                       NOT AT END
+                           IF STUDENT-ID1 NOT = LS-ID-DELETE
+                               MOVE STUDENT-RECORD-SEM1
+                                   TO TEMP-RECORD-SEM1
+                               WRITE TEMP-RECORD-SEM1
+                           ELSE
+                               MOVE 'Y' TO RECORD-DELETED
+                               PERFORM SAVE-LAST-DELETED-SEM1
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE STUDENT-FILE-SEM1
+               CLOSE TEMP-FILE-SEM1
+
+               IF RECORD-DELETED = 'Y'
+                   PERFORM BACKUP-SEM1-RECORD
+                   CALL "CBL_DELETE_FILE" USING "student_sem1.dat"
+                   CALL "CBL_RENAME_FILE" USING "temp_sem1.dat",
+                       "student_sem1.dat"
+                   PERFORM UPDATE-CHECKSUM-SEM1
+               ELSE
+                   CALL "CBL_DELETE_FILE" USING "temp_sem1.dat"
+               END-IF
+
+               PERFORM RELEASE-LOCK-SEM1
+           END-IF.
+
+       ACQUIRE-LOCK-SEM1.
+           OPEN INPUT LOCK-FILE-SEM1
+           IF WS-LOCK-STATUS = "00"
+               CLOSE LOCK-FILE-SEM1
+               MOVE 'Y' TO WS-LOCKED
+               DISPLAY "Semester 1 records are locked by another "
+                   "user. Please try again shortly."
+           ELSE
+               MOVE 'N' TO WS-LOCKED
+               OPEN OUTPUT LOCK-FILE-SEM1
+               MOVE "DELETE-RECORD" TO LOCK-RECORD-SEM1
+               WRITE LOCK-RECORD-SEM1
+               CLOSE LOCK-FILE-SEM1
+           END-IF.
 
-           PERFORM UNTIL FILE-END
+       RELEASE-LOCK-SEM1.
+           CALL "CBL_DELETE_FILE" USING "student_sem1.lck".
+
+       BACKUP-SEM1-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-STAMP
+           STRING "student_sem1_" WS-DATE-STAMP ".bak"
+               DELIMITED BY SIZE INTO WS-BACKUP-FILENAME-SEM1
+
+           OPEN INPUT STUDENT-FILE-SEM1
+           OPEN OUTPUT BACKUP-FILE-SEM1
+           MOVE 'N' TO WS-BACKUP-EOF
+
+           PERFORM UNTIL BACKUP-FILE-END
                READ STUDENT-FILE-SEM1
                    AT END
-                       SET FILE-END TO TRUE
+                       SET BACKUP-FILE-END TO TRUE
                    NOT AT END
-                       IF STUDENT-ID1 NOT = LS-ID-DELETE
-                           MOVE STUDENT-RECORD-SEM1 TO TEMP-RECORD-SEM1
-                           WRITE TEMP-RECORD-SEM1
-                       ELSE
-                           MOVE 'Y' TO RECORD-DELETED
-                       END-IF
+                       MOVE STUDENT-RECORD-SEM1 TO BACKUP-RECORD-SEM1
+                       WRITE BACKUP-RECORD-SEM1
                END-READ
            END-PERFORM
 
            CLOSE STUDENT-FILE-SEM1
-           CLOSE TEMP-FILE-SEM1
+           CLOSE BACKUP-FILE-SEM1.
 
-           IF RECORD-DELETED = 'Y'
-               CALL "CBL_DELETE_FILE" USING "student_sem1.dat"
-               CALL "CBL_RENAME_FILE" USING "temp_sem1.dat", "student_sem1.dat"
+       UPDATE-CHECKSUM-SEM1.
+           *> Recomputes a simple additive checksum over the
+           *> just-rewritten master file and stores it in a sidecar
+           *> .sum file, so a later run can tell whether the data
+           *> file was altered outside this application.
+           MOVE 0 TO WS-CHECKSUM-SEM1
+           OPEN INPUT STUDENT-FILE-SEM1
+           MOVE 'N' TO WS-CHECKSUM-EOF
+           PERFORM UNTIL CHECKSUM-FILE-END
+               READ STUDENT-FILE-SEM1
+                   AT END
+                       SET CHECKSUM-FILE-END TO TRUE
+                   NOT AT END
+                       MOVE STUDENT-RECORD-SEM1 TO WS-CHECKSUM-BUFFER
+                       PERFORM VARYING WS-CHECKSUM-INDEX FROM 1 BY 1
+                               UNTIL WS-CHECKSUM-INDEX > 100
+                           ADD FUNCTION ORD(WS-CHECKSUM-BUFFER
+                               (WS-CHECKSUM-INDEX:1))
+                               TO WS-CHECKSUM-SEM1
+                       END-PERFORM
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT-FILE-SEM1
+           OPEN OUTPUT CHECKSUM-FILE-SEM1
+           MOVE WS-CHECKSUM-SEM1 TO CHECKSUM-RECORD-SEM1
+           WRITE CHECKSUM-RECORD-SEM1
+           CLOSE CHECKSUM-FILE-SEM1.
+
+       DELETE-SEM2-RECORD.
+           PERFORM ACQUIRE-LOCK-SEM2
+           IF WS-LOCKED = 'Y'
+               MOVE 'N' TO RECORD-DELETED
            ELSE
-               CALL "CBL_DELETE_FILE" USING "temp_sem1.dat"
+               OPEN INPUT STUDENT-FILE-SEM2
+               OPEN OUTPUT TEMP-FILE-SEM2
+
+               MOVE 'N' TO WS-EOF
+               MOVE 'N' TO RECORD-DELETED
+
+               PERFORM UNTIL FILE-END
+                   READ STUDENT-FILE-SEM2
+                       AT END
+                           SET FILE-END TO TRUE
+                       NOT AT END
+                           IF STUDENT-ID2 NOT = LS-ID-DELETE
+                               MOVE STUDENT-RECORD-SEM2
+                                   TO TEMP-RECORD-SEM2
+                               WRITE TEMP-RECORD-SEM2
+                           ELSE
+                               MOVE 'Y' TO RECORD-DELETED
+                               PERFORM SAVE-LAST-DELETED-SEM2
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE STUDENT-FILE-SEM2
+               CLOSE TEMP-FILE-SEM2
+
+               IF RECORD-DELETED = 'Y'
+                   PERFORM BACKUP-SEM2-RECORD
+                   CALL "CBL_DELETE_FILE" USING "student_sem2.dat"
+                   CALL "CBL_RENAME_FILE" USING "temp_sem2.dat",
+                       "student_sem2.dat"
+                   PERFORM UPDATE-CHECKSUM-SEM2
+               ELSE
+                   CALL "CBL_DELETE_FILE" USING "temp_sem2.dat"
+               END-IF
+
+               PERFORM RELEASE-LOCK-SEM2
            END-IF.
 
-       DELETE-SEM2-RECORD.
-           OPEN INPUT STUDENT-FILE-SEM2
-           OPEN OUTPUT TEMP-FILE-SEM2
+       ACQUIRE-LOCK-SEM2.
+           OPEN INPUT LOCK-FILE-SEM2
+           IF WS-LOCK-STATUS = "00"
+               CLOSE LOCK-FILE-SEM2
+               MOVE 'Y' TO WS-LOCKED
+               DISPLAY "Semester 2 records are locked by another "
+                   "user. Please try again shortly."
+           ELSE
+               MOVE 'N' TO WS-LOCKED
+               OPEN OUTPUT LOCK-FILE-SEM2
+               MOVE "DELETE-RECORD" TO LOCK-RECORD-SEM2
+               WRITE LOCK-RECORD-SEM2
+               CLOSE LOCK-FILE-SEM2
+           END-IF.
 
-           MOVE 'N' TO WS-EOF
-           MOVE 'N' TO RECORD-DELETED
+       RELEASE-LOCK-SEM2.
+           CALL "CBL_DELETE_FILE" USING "student_sem2.lck".
+
+       BACKUP-SEM2-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-STAMP
+           STRING "student_sem2_" WS-DATE-STAMP ".bak"
+               DELIMITED BY SIZE INTO WS-BACKUP-FILENAME-SEM2
+
+           OPEN INPUT STUDENT-FILE-SEM2
+           OPEN OUTPUT BACKUP-FILE-SEM2
+           MOVE 'N' TO WS-BACKUP-EOF
 
-           PERFORM UNTIL FILE-END
+           PERFORM UNTIL BACKUP-FILE-END
                READ STUDENT-FILE-SEM2
                    AT END
-                       SET FILE-END TO TRUE
+                       SET BACKUP-FILE-END TO TRUE
                    NOT AT END
-                       IF STUDENT-ID2 NOT = LS-ID-DELETE
-                           MOVE STUDENT-RECORD-SEM2 TO TEMP-RECORD-SEM2
-                           WRITE TEMP-RECORD-SEM2
-                       ELSE
-                           MOVE 'Y' TO RECORD-DELETED
-                       END-IF
+                       MOVE STUDENT-RECORD-SEM2 TO BACKUP-RECORD-SEM2
+                       WRITE BACKUP-RECORD-SEM2
                END-READ
            END-PERFORM
 
            CLOSE STUDENT-FILE-SEM2
-           CLOSE TEMP-FILE-SEM2
+           CLOSE BACKUP-FILE-SEM2.
+
+       UPDATE-CHECKSUM-SEM2.
+           *> Recomputes a simple additive checksum over the
+           *> just-rewritten master file and stores it in a sidecar
+           *> .sum file, so a later run can tell whether the data
+           *> file was altered outside this application.
+           MOVE 0 TO WS-CHECKSUM-SEM2
+           OPEN INPUT STUDENT-FILE-SEM2
+           MOVE 'N' TO WS-CHECKSUM-EOF
+           PERFORM UNTIL CHECKSUM-FILE-END
+               READ STUDENT-FILE-SEM2
+                   AT END
+                       SET CHECKSUM-FILE-END TO TRUE
+                   NOT AT END
+                       MOVE STUDENT-RECORD-SEM2 TO WS-CHECKSUM-BUFFER
+                       PERFORM VARYING WS-CHECKSUM-INDEX FROM 1 BY 1
+                               UNTIL WS-CHECKSUM-INDEX > 100
+                           ADD FUNCTION ORD(WS-CHECKSUM-BUFFER
+                               (WS-CHECKSUM-INDEX:1))
+                               TO WS-CHECKSUM-SEM2
+                       END-PERFORM
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT-FILE-SEM2
+           OPEN OUTPUT CHECKSUM-FILE-SEM2
+           MOVE WS-CHECKSUM-SEM2 TO CHECKSUM-RECORD-SEM2
+           WRITE CHECKSUM-RECORD-SEM2
+           CLOSE CHECKSUM-FILE-SEM2.
+
+       DELETE-SEM3-RECORD.
+           PERFORM ACQUIRE-LOCK-SEM3
+           IF WS-LOCKED = 'Y'
+               MOVE 'N' TO RECORD-DELETED
+           ELSE
+               OPEN INPUT STUDENT-FILE-SEM3
+               OPEN OUTPUT TEMP-FILE-SEM3
+
+               MOVE 'N' TO WS-EOF
+               MOVE 'N' TO RECORD-DELETED
+
+               PERFORM UNTIL FILE-END
+                   READ STUDENT-FILE-SEM3
+                       AT END
+                           SET FILE-END TO TRUE
+                       NOT AT END
+                           IF STUDENT-ID3 NOT = LS-ID-DELETE
+                               MOVE STUDENT-RECORD-SEM3
+                                   TO TEMP-RECORD-SEM3
+                               WRITE TEMP-RECORD-SEM3
+                           ELSE
+                               MOVE 'Y' TO RECORD-DELETED
+                               PERFORM SAVE-LAST-DELETED-SEM3
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE STUDENT-FILE-SEM3
+               CLOSE TEMP-FILE-SEM3
+
+               IF RECORD-DELETED = 'Y'
+                   PERFORM BACKUP-SEM3-RECORD
+                   CALL "CBL_DELETE_FILE" USING "student_sem3.dat"
+                   CALL "CBL_RENAME_FILE" USING "temp_sem3.dat",
+                       "student_sem3.dat"
+                   PERFORM UPDATE-CHECKSUM-SEM3
+               ELSE
+                   CALL "CBL_DELETE_FILE" USING "temp_sem3.dat"
+               END-IF
+
+               PERFORM RELEASE-LOCK-SEM3
+           END-IF.
+
+       ACQUIRE-LOCK-SEM3.
+           OPEN INPUT LOCK-FILE-SEM3
+           IF WS-LOCK-STATUS = "00"
+               CLOSE LOCK-FILE-SEM3
+               MOVE 'Y' TO WS-LOCKED
+               DISPLAY "Semester 3 records are locked by another "
+                   "user. Please try again shortly."
+           ELSE
+               MOVE 'N' TO WS-LOCKED
+               OPEN OUTPUT LOCK-FILE-SEM3
+               MOVE "DELETE-RECORD" TO LOCK-RECORD-SEM3
+               WRITE LOCK-RECORD-SEM3
+               CLOSE LOCK-FILE-SEM3
+           END-IF.
+
+       RELEASE-LOCK-SEM3.
+           CALL "CBL_DELETE_FILE" USING "student_sem3.lck".
+
+       BACKUP-SEM3-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-STAMP
+           STRING "student_sem3_" WS-DATE-STAMP ".bak"
+               DELIMITED BY SIZE INTO WS-BACKUP-FILENAME-SEM3
+
+           OPEN INPUT STUDENT-FILE-SEM3
+           OPEN OUTPUT BACKUP-FILE-SEM3
+           MOVE 'N' TO WS-BACKUP-EOF
+
+           PERFORM UNTIL BACKUP-FILE-END
+               READ STUDENT-FILE-SEM3
+                   AT END
+                       SET BACKUP-FILE-END TO TRUE
+                   NOT AT END
+                       MOVE STUDENT-RECORD-SEM3 TO BACKUP-RECORD-SEM3
+                       WRITE BACKUP-RECORD-SEM3
+               END-READ
+           END-PERFORM
+
+           CLOSE STUDENT-FILE-SEM3
+           CLOSE BACKUP-FILE-SEM3.
+
+       UPDATE-CHECKSUM-SEM3.
+           *> Recomputes a simple additive checksum over the
+           *> just-rewritten master file and stores it in a sidecar
+           *> .sum file, so a later run can tell whether the data
+           *> file was altered outside this application.
+           MOVE 0 TO WS-CHECKSUM-SEM3
+           OPEN INPUT STUDENT-FILE-SEM3
+           MOVE 'N' TO WS-CHECKSUM-EOF
+           PERFORM UNTIL CHECKSUM-FILE-END
+               READ STUDENT-FILE-SEM3
+                   AT END
+                       SET CHECKSUM-FILE-END TO TRUE
+                   NOT AT END
+                       MOVE STUDENT-RECORD-SEM3 TO WS-CHECKSUM-BUFFER
+                       PERFORM VARYING WS-CHECKSUM-INDEX FROM 1 BY 1
+                               UNTIL WS-CHECKSUM-INDEX > 100
+                           ADD FUNCTION ORD(WS-CHECKSUM-BUFFER
+                               (WS-CHECKSUM-INDEX:1))
+                               TO WS-CHECKSUM-SEM3
+                       END-PERFORM
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT-FILE-SEM3
+           OPEN OUTPUT CHECKSUM-FILE-SEM3
+           MOVE WS-CHECKSUM-SEM3 TO CHECKSUM-RECORD-SEM3
+           WRITE CHECKSUM-RECORD-SEM3
+           CLOSE CHECKSUM-FILE-SEM3.
+
+       DELETE-SEM4-RECORD.
+           PERFORM ACQUIRE-LOCK-SEM4
+           IF WS-LOCKED = 'Y'
+               MOVE 'N' TO RECORD-DELETED
+           ELSE
+               OPEN INPUT STUDENT-FILE-SEM4
+               OPEN OUTPUT TEMP-FILE-SEM4
+
+               MOVE 'N' TO WS-EOF
+               MOVE 'N' TO RECORD-DELETED
 
-           IF RECORD-DELETED = 'Y'
-               CALL "CBL_DELETE_FILE" USING "student_sem2.dat"
-               CALL "CBL_RENAME_FILE" USING "temp_sem2.dat", "student_sem2.dat"
+               PERFORM UNTIL FILE-END
+                   READ STUDENT-FILE-SEM4
+                       AT END
+                           SET FILE-END TO TRUE
+                       NOT AT END
+                           IF STUDENT-ID4 NOT = LS-ID-DELETE
+                               MOVE STUDENT-RECORD-SEM4
+                                   TO TEMP-RECORD-SEM4
+                               WRITE TEMP-RECORD-SEM4
+                           ELSE
+                               MOVE 'Y' TO RECORD-DELETED
+                               PERFORM SAVE-LAST-DELETED-SEM4
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE STUDENT-FILE-SEM4
+               CLOSE TEMP-FILE-SEM4
+
+               IF RECORD-DELETED = 'Y'
+                   PERFORM BACKUP-SEM4-RECORD
+                   CALL "CBL_DELETE_FILE" USING "student_sem4.dat"
+                   CALL "CBL_RENAME_FILE" USING "temp_sem4.dat",
+                       "student_sem4.dat"
+                   PERFORM UPDATE-CHECKSUM-SEM4
+               ELSE
+                   CALL "CBL_DELETE_FILE" USING "temp_sem4.dat"
+               END-IF
+
+               PERFORM RELEASE-LOCK-SEM4
+           END-IF.
+
+       ACQUIRE-LOCK-SEM4.
+           OPEN INPUT LOCK-FILE-SEM4
+           IF WS-LOCK-STATUS = "00"
+               CLOSE LOCK-FILE-SEM4
+               MOVE 'Y' TO WS-LOCKED
+               DISPLAY "Semester 4 records are locked by another "
+                   "user. Please try again shortly."
+           ELSE
+               MOVE 'N' TO WS-LOCKED
+               OPEN OUTPUT LOCK-FILE-SEM4
+               MOVE "DELETE-RECORD" TO LOCK-RECORD-SEM4
+               WRITE LOCK-RECORD-SEM4
+               CLOSE LOCK-FILE-SEM4
+           END-IF.
+
+       RELEASE-LOCK-SEM4.
+           CALL "CBL_DELETE_FILE" USING "student_sem4.lck".
+
+       BACKUP-SEM4-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-STAMP
+           STRING "student_sem4_" WS-DATE-STAMP ".bak"
+               DELIMITED BY SIZE INTO WS-BACKUP-FILENAME-SEM4
+
+           OPEN INPUT STUDENT-FILE-SEM4
+           OPEN OUTPUT BACKUP-FILE-SEM4
+           MOVE 'N' TO WS-BACKUP-EOF
+
+           PERFORM UNTIL BACKUP-FILE-END
+               READ STUDENT-FILE-SEM4
+                   AT END
+                       SET BACKUP-FILE-END TO TRUE
+                   NOT AT END
+                       MOVE STUDENT-RECORD-SEM4 TO BACKUP-RECORD-SEM4
+                       WRITE BACKUP-RECORD-SEM4
+               END-READ
+           END-PERFORM
+
+           CLOSE STUDENT-FILE-SEM4
+           CLOSE BACKUP-FILE-SEM4.
+
+       UPDATE-CHECKSUM-SEM4.
+           *> Recomputes a simple additive checksum over the
+           *> just-rewritten master file and stores it in a sidecar
+           *> .sum file, so a later run can tell whether the data
+           *> file was altered outside this application.
+           MOVE 0 TO WS-CHECKSUM-SEM4
+           OPEN INPUT STUDENT-FILE-SEM4
+           MOVE 'N' TO WS-CHECKSUM-EOF
+           PERFORM UNTIL CHECKSUM-FILE-END
+               READ STUDENT-FILE-SEM4
+                   AT END
+                       SET CHECKSUM-FILE-END TO TRUE
+                   NOT AT END
+                       MOVE STUDENT-RECORD-SEM4 TO WS-CHECKSUM-BUFFER
+                       PERFORM VARYING WS-CHECKSUM-INDEX FROM 1 BY 1
+                               UNTIL WS-CHECKSUM-INDEX > 100
+                           ADD FUNCTION ORD(WS-CHECKSUM-BUFFER
+                               (WS-CHECKSUM-INDEX:1))
+                               TO WS-CHECKSUM-SEM4
+                       END-PERFORM
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT-FILE-SEM4
+           OPEN OUTPUT CHECKSUM-FILE-SEM4
+           MOVE WS-CHECKSUM-SEM4 TO CHECKSUM-RECORD-SEM4
+           WRITE CHECKSUM-RECORD-SEM4
+           CLOSE CHECKSUM-FILE-SEM4.
+
+       BATCH-DELETE-SEM1-RECORD.
+           PERFORM ACQUIRE-LOCK-SEM1
+           IF WS-LOCKED = 'Y'
+               MOVE 'N' TO RECORD-DELETED
+           ELSE
+               OPEN INPUT STUDENT-FILE-SEM1
+               OPEN OUTPUT TEMP-FILE-SEM1
+
+               MOVE 'N' TO WS-EOF
+               MOVE 'N' TO RECORD-DELETED
+
+               PERFORM UNTIL FILE-END
+                   READ STUDENT-FILE-SEM1
+                       AT END
+                           SET FILE-END TO TRUE
+                       NOT AT END
+                           MOVE 'N' TO WS-BATCH-MATCH
+                           IF (LS-BATCH-GRADE = SPACES OR
+                                   GRADE1 = LS-BATCH-GRADE)
+                                   AND (LS-BATCH-WITHDRAWN = SPACE OR
+                                   WITHDRAWN1 = LS-BATCH-WITHDRAWN)
+                               MOVE 'Y' TO WS-BATCH-MATCH
+                           END-IF
+                           IF WS-BATCH-MATCH = 'Y'
+                               MOVE 'Y' TO RECORD-DELETED
+                               ADD 1 TO LS-BATCH-COUNT
+                           ELSE
+                               MOVE STUDENT-RECORD-SEM1
+                                   TO TEMP-RECORD-SEM1
+                               WRITE TEMP-RECORD-SEM1
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE STUDENT-FILE-SEM1
+               CLOSE TEMP-FILE-SEM1
+
+               IF RECORD-DELETED = 'Y'
+                   PERFORM BACKUP-SEM1-RECORD
+                   CALL "CBL_DELETE_FILE" USING "student_sem1.dat"
+                   CALL "CBL_RENAME_FILE" USING "temp_sem1.dat",
+                       "student_sem1.dat"
+                   PERFORM UPDATE-CHECKSUM-SEM1
+               ELSE
+                   CALL "CBL_DELETE_FILE" USING "temp_sem1.dat"
+               END-IF
+
+               PERFORM RELEASE-LOCK-SEM1
+           END-IF.
+
+       BATCH-DELETE-SEM2-RECORD.
+           PERFORM ACQUIRE-LOCK-SEM2
+           IF WS-LOCKED = 'Y'
+               MOVE 'N' TO RECORD-DELETED
+           ELSE
+               OPEN INPUT STUDENT-FILE-SEM2
+               OPEN OUTPUT TEMP-FILE-SEM2
+
+               MOVE 'N' TO WS-EOF
+               MOVE 'N' TO RECORD-DELETED
+
+               PERFORM UNTIL FILE-END
+                   READ STUDENT-FILE-SEM2
+                       AT END
+                           SET FILE-END TO TRUE
+                       NOT AT END
+                           MOVE 'N' TO WS-BATCH-MATCH
+                           IF (LS-BATCH-GRADE = SPACES OR
+                                   GRADE2 = LS-BATCH-GRADE)
+                                   AND (LS-BATCH-WITHDRAWN = SPACE OR
+                                   WITHDRAWN2 = LS-BATCH-WITHDRAWN)
+                               MOVE 'Y' TO WS-BATCH-MATCH
+                           END-IF
+                           IF WS-BATCH-MATCH = 'Y'
+                               MOVE 'Y' TO RECORD-DELETED
+                               ADD 1 TO LS-BATCH-COUNT
+                           ELSE
+                               MOVE STUDENT-RECORD-SEM2
+                                   TO TEMP-RECORD-SEM2
+                               WRITE TEMP-RECORD-SEM2
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE STUDENT-FILE-SEM2
+               CLOSE TEMP-FILE-SEM2
+
+               IF RECORD-DELETED = 'Y'
+                   PERFORM BACKUP-SEM2-RECORD
+                   CALL "CBL_DELETE_FILE" USING "student_sem2.dat"
+                   CALL "CBL_RENAME_FILE" USING "temp_sem2.dat",
+                       "student_sem2.dat"
+                   PERFORM UPDATE-CHECKSUM-SEM2
+               ELSE
+                   CALL "CBL_DELETE_FILE" USING "temp_sem2.dat"
+               END-IF
+
+               PERFORM RELEASE-LOCK-SEM2
+           END-IF.
+
+       BATCH-DELETE-SEM3-RECORD.
+           PERFORM ACQUIRE-LOCK-SEM3
+           IF WS-LOCKED = 'Y'
+               MOVE 'N' TO RECORD-DELETED
+           ELSE
+               OPEN INPUT STUDENT-FILE-SEM3
+               OPEN OUTPUT TEMP-FILE-SEM3
+
+               MOVE 'N' TO WS-EOF
+               MOVE 'N' TO RECORD-DELETED
+
+               PERFORM UNTIL FILE-END
+                   READ STUDENT-FILE-SEM3
+                       AT END
+                           SET FILE-END TO TRUE
+                       NOT AT END
+                           MOVE 'N' TO WS-BATCH-MATCH
+                           IF (LS-BATCH-GRADE = SPACES OR
+                                   GRADE3 = LS-BATCH-GRADE)
+                                   AND (LS-BATCH-WITHDRAWN = SPACE OR
+                                   WITHDRAWN3 = LS-BATCH-WITHDRAWN)
+                               MOVE 'Y' TO WS-BATCH-MATCH
+                           END-IF
+                           IF WS-BATCH-MATCH = 'Y'
+                               MOVE 'Y' TO RECORD-DELETED
+                               ADD 1 TO LS-BATCH-COUNT
+                           ELSE
+                               MOVE STUDENT-RECORD-SEM3
+                                   TO TEMP-RECORD-SEM3
+                               WRITE TEMP-RECORD-SEM3
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE STUDENT-FILE-SEM3
+               CLOSE TEMP-FILE-SEM3
+
+               IF RECORD-DELETED = 'Y'
+                   PERFORM BACKUP-SEM3-RECORD
+                   CALL "CBL_DELETE_FILE" USING "student_sem3.dat"
+                   CALL "CBL_RENAME_FILE" USING "temp_sem3.dat",
+                       "student_sem3.dat"
+                   PERFORM UPDATE-CHECKSUM-SEM3
+               ELSE
+                   CALL "CBL_DELETE_FILE" USING "temp_sem3.dat"
+               END-IF
+
+               PERFORM RELEASE-LOCK-SEM3
+           END-IF.
+
+       BATCH-DELETE-SEM4-RECORD.
+           PERFORM ACQUIRE-LOCK-SEM4
+           IF WS-LOCKED = 'Y'
+               MOVE 'N' TO RECORD-DELETED
+           ELSE
+               OPEN INPUT STUDENT-FILE-SEM4
+               OPEN OUTPUT TEMP-FILE-SEM4
+
+               MOVE 'N' TO WS-EOF
+               MOVE 'N' TO RECORD-DELETED
+
+               PERFORM UNTIL FILE-END
+                   READ STUDENT-FILE-SEM4
+                       AT END
+                           SET FILE-END TO TRUE
+                       NOT AT END
+                           MOVE 'N' TO WS-BATCH-MATCH
+                           IF (LS-BATCH-GRADE = SPACES OR
+                                   GRADE4 = LS-BATCH-GRADE)
+                                   AND (LS-BATCH-WITHDRAWN = SPACE OR
+                                   WITHDRAWN4 = LS-BATCH-WITHDRAWN)
+                               MOVE 'Y' TO WS-BATCH-MATCH
+                           END-IF
+                           IF WS-BATCH-MATCH = 'Y'
+                               MOVE 'Y' TO RECORD-DELETED
+                               ADD 1 TO LS-BATCH-COUNT
+                           ELSE
+                               MOVE STUDENT-RECORD-SEM4
+                                   TO TEMP-RECORD-SEM4
+                               WRITE TEMP-RECORD-SEM4
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE STUDENT-FILE-SEM4
+               CLOSE TEMP-FILE-SEM4
+
+               IF RECORD-DELETED = 'Y'
+                   PERFORM BACKUP-SEM4-RECORD
+                   CALL "CBL_DELETE_FILE" USING "student_sem4.dat"
+                   CALL "CBL_RENAME_FILE" USING "temp_sem4.dat",
+                       "student_sem4.dat"
+                   PERFORM UPDATE-CHECKSUM-SEM4
+               ELSE
+                   CALL "CBL_DELETE_FILE" USING "temp_sem4.dat"
+               END-IF
+
+               PERFORM RELEASE-LOCK-SEM4
+           END-IF.
+
+       SAVE-LAST-DELETED-SEM1.
+           OPEN OUTPUT LAST-DELETED-FILE
+           MOVE SPACES TO LAST-DELETED-RECORD
+           MOVE "1" TO LAST-DELETED-RECORD(1:1)
+           MOVE STUDENT-RECORD-SEM1 TO LAST-DELETED-RECORD(2:80)
+           WRITE LAST-DELETED-RECORD
+           CLOSE LAST-DELETED-FILE.
+
+       SAVE-LAST-DELETED-SEM2.
+           OPEN OUTPUT LAST-DELETED-FILE
+           MOVE SPACES TO LAST-DELETED-RECORD
+           MOVE "2" TO LAST-DELETED-RECORD(1:1)
+           MOVE STUDENT-RECORD-SEM2 TO LAST-DELETED-RECORD(2:77)
+           WRITE LAST-DELETED-RECORD
+           CLOSE LAST-DELETED-FILE.
+
+       SAVE-LAST-DELETED-SEM3.
+           OPEN OUTPUT LAST-DELETED-FILE
+           MOVE SPACES TO LAST-DELETED-RECORD
+           MOVE "3" TO LAST-DELETED-RECORD(1:1)
+           MOVE STUDENT-RECORD-SEM3 TO LAST-DELETED-RECORD(2:77)
+           WRITE LAST-DELETED-RECORD
+           CLOSE LAST-DELETED-FILE.
+
+       SAVE-LAST-DELETED-SEM4.
+           OPEN OUTPUT LAST-DELETED-FILE
+           MOVE SPACES TO LAST-DELETED-RECORD
+           MOVE "4" TO LAST-DELETED-RECORD(1:1)
+           MOVE STUDENT-RECORD-SEM4 TO LAST-DELETED-RECORD(2:77)
+           WRITE LAST-DELETED-RECORD
+           CLOSE LAST-DELETED-FILE.
+
+       UNDO-LAST-DELETE.
+           MOVE 'N' TO RECORD-DELETED
+           OPEN INPUT LAST-DELETED-FILE
+           IF FILE-STATUS-LAST-DELETED = "00"
+               READ LAST-DELETED-FILE
+                   AT END
+                       MOVE 'N' TO RECORD-DELETED
+                   NOT AT END
+                       EVALUATE LAST-DELETED-RECORD(1:1)
+                           WHEN "1"
+                               OPEN EXTEND STUDENT-FILE-SEM1
+                               MOVE LAST-DELETED-RECORD(2:80)
+                                   TO STUDENT-RECORD-SEM1
+                               WRITE STUDENT-RECORD-SEM1
+                               CLOSE STUDENT-FILE-SEM1
+                               MOVE 'Y' TO RECORD-DELETED
+                           WHEN "2"
+                               OPEN EXTEND STUDENT-FILE-SEM2
+                               MOVE LAST-DELETED-RECORD(2:77)
+                                   TO STUDENT-RECORD-SEM2
+                               WRITE STUDENT-RECORD-SEM2
+                               CLOSE STUDENT-FILE-SEM2
+                               MOVE 'Y' TO RECORD-DELETED
+                           WHEN "3"
+                               OPEN EXTEND STUDENT-FILE-SEM3
+                               MOVE LAST-DELETED-RECORD(2:77)
+                                   TO STUDENT-RECORD-SEM3
+                               WRITE STUDENT-RECORD-SEM3
+                               CLOSE STUDENT-FILE-SEM3
+                               MOVE 'Y' TO RECORD-DELETED
+                           WHEN "4"
+                               OPEN EXTEND STUDENT-FILE-SEM4
+                               MOVE LAST-DELETED-RECORD(2:77)
+                                   TO STUDENT-RECORD-SEM4
+                               WRITE STUDENT-RECORD-SEM4
+                               CLOSE STUDENT-FILE-SEM4
+                               MOVE 'Y' TO RECORD-DELETED
+                           WHEN OTHER
+                               MOVE 'N' TO RECORD-DELETED
+                       END-EVALUATE
+               END-READ
+               CLOSE LAST-DELETED-FILE
+               IF RECORD-DELETED = 'Y'
+                   CALL "CBL_DELETE_FILE" USING "last_deleted.dat"
+               END-IF
            ELSE
-               CALL "CBL_DELETE_FILE" USING "temp_sem2.dat"
+               MOVE 'N' TO RECORD-DELETED
            END-IF.
