@@ -7,8 +7,53 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT STUDENT-FILE-SEM2 ASSIGN TO "student_sem2.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-FILE-SEM3 ASSIGN TO "student_sem3.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-FILE-SEM4 ASSIGN TO "student_sem4.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TEMP-FILE ASSIGN TO "temp.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "edit_audit_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BACKUP-FILE ASSIGN TO WS-BACKUP-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GRADING-SCALE-FILE ASSIGN TO "grading_scale.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS-GRADING-SCALE.
+           SELECT EDIT-SORT-WORK-SEM1 ASSIGN TO "EDITSORT1".
+           SELECT EDIT-SORT-WORK-SEM2 ASSIGN TO "EDITSORT2".
+           SELECT EDIT-RANKED-SORT-SEM1
+               ASSIGN TO "edit_ranked_sort_sem1.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EDIT-RANKED-SORT-SEM2
+               ASSIGN TO "edit_ranked_sort_sem2.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RANKED-RESULTS-SEM1-OUT
+               ASSIGN TO "ranked_results_sem1.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RANKED-RESULTS-SEM2-OUT
+               ASSIGN TO "ranked_results_sem2.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOCK-FILE-SEM1 ASSIGN TO "student_sem1.lck"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STATUS.
+           SELECT LOCK-FILE-SEM2 ASSIGN TO "student_sem2.lck"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STATUS.
+           SELECT LOCK-FILE-SEM3 ASSIGN TO "student_sem3.lck"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STATUS.
+           SELECT LOCK-FILE-SEM4 ASSIGN TO "student_sem4.lck"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STATUS.
+           SELECT CHECKSUM-FILE-SEM1 ASSIGN TO "student_sem1.sum"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKSUM-FILE-SEM2 ASSIGN TO "student_sem2.sum"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKSUM-FILE-SEM3 ASSIGN TO "student_sem3.sum"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKSUM-FILE-SEM4 ASSIGN TO "student_sem4.sum"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -25,6 +70,10 @@
                10 MARK1-CST11701  PIC 9(3).
            05 TOTAL-MARKS1       PIC 9(3).
            05 GRADE1             PIC X(2).
+           05 ATTENDANCE1        PIC 9(3).
+           05 WITHDRAWN1         PIC X.
+           05 ELECTIVE-CODE1     PIC X(10).
+           05 MARK1-ELECTIVE     PIC 9(3).
 
        FD STUDENT-FILE-SEM2.
        01 STUDENT-RECORD-SEM2.
@@ -39,10 +88,137 @@
                10 MARK2-CST12701  PIC 999.
            05 TOTAL-MARKS2       PIC 999.
            05 GRADE2             PIC X(2).
+           05 WITHDRAWN2         PIC X.
+           05 ELECTIVE-CODE2     PIC X(10).
+           05 MARK2-ELECTIVE     PIC 9(3).
+
+       FD STUDENT-FILE-SEM3.
+       01 STUDENT-RECORD-SEM3.
+           05 STUDENT-ID3        PIC X(10).
+           05 STUDENT-NAME3      PIC X(30).
+           05 STUDENT-SUBJECTS3.
+               10 MARK3-CST13101  PIC 9(3).
+               10 MARK3-CST13201  PIC 9(3).
+               10 MARK3-CST13401  PIC 9(3).
+               10 MARK3-CST13501  PIC 9(3).
+               10 MARK3-CST13601  PIC 9(3).
+               10 MARK3-CST13701  PIC 9(3).
+           05 TOTAL-MARKS3       PIC 9(3).
+           05 GRADE3             PIC X(2).
+           05 WITHDRAWN3         PIC X.
+           05 ELECTIVE-CODE3     PIC X(10).
+           05 MARK3-ELECTIVE     PIC 9(3).
+
+       FD STUDENT-FILE-SEM4.
+       01 STUDENT-RECORD-SEM4.
+           05 STUDENT-ID4        PIC X(10).
+           05 STUDENT-NAME4      PIC X(30).
+           05 STUDENT-SUBJECTS4.
+               10 MARK4-CST14101  PIC 9(3).
+               10 MARK4-CST14201  PIC 9(3).
+               10 MARK4-CST14401  PIC 9(3).
+               10 MARK4-CST14501  PIC 9(3).
+               10 MARK4-CST14601  PIC 9(3).
+               10 MARK4-CST14701  PIC 9(3).
+           05 TOTAL-MARKS4       PIC 9(3).
+           05 GRADE4             PIC X(2).
+           05 WITHDRAWN4         PIC X.
+           05 ELECTIVE-CODE4     PIC X(10).
+           05 MARK4-ELECTIVE     PIC 9(3).
 
        FD TEMP-FILE.
        01 TEMP-RECORD            PIC X(100).
 
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUDIT-STUDENT-ID    PIC X(10).
+           05 AUDIT-SEMESTER      PIC 9.
+           05 AUDIT-FIELD-NAME    PIC X(15).
+           05 AUDIT-OLD-VALUE     PIC X(30).
+           05 AUDIT-NEW-VALUE     PIC X(30).
+           05 AUDIT-OPERATOR-ID   PIC X(10).
+
+       FD BACKUP-FILE.
+       01 BACKUP-RECORD          PIC X(100).
+
+       FD GRADING-SCALE-FILE.
+       01 GRADING-SCALE-RECORD.
+           05 GS-CUTOFF-A        PIC 9(3).
+           05 GS-CUTOFF-B        PIC 9(3).
+           05 GS-CUTOFF-C        PIC 9(3).
+
+       SD EDIT-SORT-WORK-SEM1.
+       01 EDIT-SORT-RECORD-SEM1.
+           05 ESR1-STUDENT-ID     PIC X(10).
+           05 ESR1-STUDENT-NAME   PIC X(30).
+           05 ESR1-SUBJECTS.
+               10 ESR1-MARK       OCCURS 6 TIMES PIC 9(3).
+           05 ESR1-TOTAL-MARKS    PIC 9(3).
+           05 ESR1-GRADE          PIC X(2).
+
+       SD EDIT-SORT-WORK-SEM2.
+       01 EDIT-SORT-RECORD-SEM2.
+           05 ESR2-STUDENT-ID     PIC X(10).
+           05 ESR2-STUDENT-NAME   PIC X(30).
+           05 ESR2-SUBJECTS.
+               10 ESR2-MARK       OCCURS 6 TIMES PIC 9(3).
+           05 ESR2-TOTAL-MARKS    PIC 9(3).
+           05 ESR2-GRADE          PIC X(2).
+
+       FD EDIT-RANKED-SORT-SEM1.
+       01 EDIT-RANKED-SORT-REC-SEM1 PIC X(80).
+       01 EDIT-RANKED-SORT-DATA-SEM1
+               REDEFINES EDIT-RANKED-SORT-REC-SEM1.
+           05 ERS1-STUDENT-ID     PIC X(10).
+           05 ERS1-STUDENT-NAME   PIC X(30).
+           05 ERS1-SUBJECTS.
+               10 ERS1-MARK       OCCURS 6 TIMES PIC 9(3).
+           05 ERS1-TOTAL-MARKS    PIC 9(3).
+           05 ERS1-GRADE          PIC X(2).
+           05 FILLER              PIC X(17).
+
+       FD EDIT-RANKED-SORT-SEM2.
+       01 EDIT-RANKED-SORT-REC-SEM2 PIC X(80).
+       01 EDIT-RANKED-SORT-DATA-SEM2
+               REDEFINES EDIT-RANKED-SORT-REC-SEM2.
+           05 ERS2-STUDENT-ID     PIC X(10).
+           05 ERS2-STUDENT-NAME   PIC X(30).
+           05 ERS2-SUBJECTS.
+               10 ERS2-MARK       OCCURS 6 TIMES PIC 9(3).
+           05 ERS2-TOTAL-MARKS    PIC 9(3).
+           05 ERS2-GRADE          PIC X(2).
+           05 FILLER              PIC X(17).
+
+       FD RANKED-RESULTS-SEM1-OUT.
+       01 RANKED-RECORD-SEM1-OUT  PIC X(80).
+
+       FD RANKED-RESULTS-SEM2-OUT.
+       01 RANKED-RECORD-SEM2-OUT  PIC X(80).
+
+       FD LOCK-FILE-SEM1.
+       01 LOCK-RECORD-SEM1       PIC X(20).
+
+       FD LOCK-FILE-SEM2.
+       01 LOCK-RECORD-SEM2       PIC X(20).
+
+       FD LOCK-FILE-SEM3.
+       01 LOCK-RECORD-SEM3       PIC X(20).
+
+       FD LOCK-FILE-SEM4.
+       01 LOCK-RECORD-SEM4       PIC X(20).
+
+       FD CHECKSUM-FILE-SEM1.
+       01 CHECKSUM-RECORD-SEM1   PIC 9(10).
+
+       FD CHECKSUM-FILE-SEM2.
+       01 CHECKSUM-RECORD-SEM2   PIC 9(10).
+
+       FD CHECKSUM-FILE-SEM3.
+       01 CHECKSUM-RECORD-SEM3   PIC 9(10).
+
+       FD CHECKSUM-FILE-SEM4.
+       01 CHECKSUM-RECORD-SEM4   PIC 9(10).
+
        WORKING-STORAGE SECTION.
        01 WS-EOF                 PIC X VALUE 'N'.
            88 FILE-END           VALUE 'Y'.
@@ -52,6 +228,7 @@
        01 WS-SEMESTER           PIC 9 VALUE 0.
 
        01 WS-STUDENT-ID          PIC X(10).
+       01 WS-OPERATOR-ID         PIC X(10).
        01 WS-EDIT-OPTION         PIC X(10).
        01 WS-NEW-VALUE           PIC X(30).
        01 WS-LINE                PIC X(100).
@@ -77,20 +254,111 @@
        01  WS-ID-EXISTS-FLAG    PIC X VALUE "N".
            88  ID-EXISTS         VALUE "Y".
            88  ID-DOES-NOT-EXIST VALUE "N".
+
+       01 WS-AUDIT-FIELD-NAME    PIC X(15).
+       01 WS-AUDIT-OLD-VALUE     PIC X(30).
+       01 WS-AUDIT-NEW-VALUE     PIC X(30).
+
+       01 WS-BACKUP-EOF           PIC X VALUE 'N'.
+           88 BACKUP-FILE-END     VALUE 'Y'.
+           88 BACKUP-FILE-NOT-END VALUE 'N'.
+       01 WS-DATE-STAMP           PIC X(8).
+       01 WS-BACKUP-FILENAME      PIC X(40).
+
+       01 FILE-STATUS-GRADING-SCALE PIC XX.
+
+       01 WS-GRADE-CUTOFF-A       PIC 9(3) VALUE 450.
+       01 WS-GRADE-CUTOFF-B       PIC 9(3) VALUE 400.
+       01 WS-GRADE-CUTOFF-C       PIC 9(3) VALUE 300.
+
+       01 WS-EDIT-DIVIDER         PIC X(80) VALUE ALL "-".
+       01 WS-EDIT-HEADER-SEM1.
+           05 FILLER              PIC X(20) VALUE "1".
+           05 FILLER              PIC X(20) VALUE "SEMESTER I".
+           05 FILLER              PIC X(40) VALUE SPACES.
+       01 WS-EDIT-COLHDR-SEM1.
+           05 FILLER              PIC X(10) VALUE "StudentID".
+           05 FILLER              PIC X(12) VALUE "Name".
+           05 FILLER              PIC X(5)  VALUE "1101".
+           05 FILLER              PIC X(5)  VALUE "1201".
+           05 FILLER              PIC X(5)  VALUE "1401".
+           05 FILLER              PIC X(5)  VALUE "1501".
+           05 FILLER              PIC X(5)  VALUE "1601".
+           05 FILLER              PIC X(5)  VALUE "1701".
+           05 FILLER              PIC X(7)  VALUE "Total".
+           05 FILLER              PIC X(7)  VALUE "Grade".
+           05 FILLER              PIC X(5)  VALUE "Rank".
+           05 FILLER              PIC X(6)  VALUE "Pctl".
+       01 WS-EDIT-HEADER-SEM2.
+           05 FILLER              PIC X(20) VALUE "2".
+           05 FILLER              PIC X(20) VALUE "SEMESTER II".
+           05 FILLER              PIC X(40) VALUE SPACES.
+       01 WS-EDIT-COLHDR-SEM2.
+           05 FILLER              PIC X(10) VALUE "StudentID".
+           05 FILLER              PIC X(12) VALUE "Name".
+           05 FILLER              PIC X(5)  VALUE "2101".
+           05 FILLER              PIC X(5)  VALUE "2201".
+           05 FILLER              PIC X(5)  VALUE "2401".
+           05 FILLER              PIC X(5)  VALUE "2501".
+           05 FILLER              PIC X(5)  VALUE "2601".
+           05 FILLER              PIC X(5)  VALUE "2701".
+           05 FILLER              PIC X(7)  VALUE "Total".
+           05 FILLER              PIC X(7)  VALUE "Grade".
+           05 FILLER              PIC X(5)  VALUE "Rank".
+           05 FILLER              PIC X(6)  VALUE "Pctl".
+       01 WS-EDIT-RANKED-REC.
+           05 WER-STUDENT-ID      PIC X(10).
+           05 WER-STUDENT-NAME    PIC X(30).
+           05 WER-SUBJECTS.
+               10 WER-MARK        OCCURS 6 TIMES PIC 9(3).
+           05 WER-TOTAL-MARKS     PIC 9(3).
+           05 WER-GRADE           PIC X(2).
+           05 WER-RANK            PIC 9(3).
+           05 WER-PERCENTILE      PIC 9(3).
+       01 WS-EDIT-RANK-CTR         PIC 9(3).
+       01 WS-EDIT-MORE-DATA        PIC X VALUE "Y".
+       01 WS-EDIT-RANK-TOT-COUNT   PIC 9(4) VALUE 0.
+       01 WS-EDIT-RANK-TOT-SUM     PIC 9(7) VALUE 0.
+       01 WS-EDIT-RANK-CLASS-AVG   PIC 9(4)V99 VALUE 0.
+       01 WS-EDIT-RANK-AVG-DISP    PIC ZZZ9.99.
+       01 WS-EDIT-RANK-PCT         PIC 9(3).
+       01 WS-EDIT-RANK-SUMM-LINE   PIC X(80).
+
+       01 WS-LOCK-STATUS           PIC XX.
+       01 WS-LOCKED                PIC X VALUE "N".
+
+       01 WS-CHECKSUM-SEM1         PIC 9(10) VALUE 0.
+       01 WS-CHECKSUM-SEM2         PIC 9(10) VALUE 0.
+       01 WS-CHECKSUM-SEM3         PIC 9(10) VALUE 0.
+       01 WS-CHECKSUM-SEM4         PIC 9(10) VALUE 0.
+       01 WS-CHECKSUM-EOF          PIC X VALUE 'N'.
+           88 CHECKSUM-FILE-END     VALUE 'Y'.
+           88 CHECKSUM-FILE-NOT-END VALUE 'N'.
+       01 WS-CHECKSUM-BUFFER       PIC X(100) VALUE SPACES.
+       01 WS-CHECKSUM-INDEX        PIC 9(3) VALUE 0.
+
        LINKAGE SECTION.
        01 LS-STUDENT-ID         PIC X(10).
        01 LS-SEMESTER          PIC 9.
        01 LS-EDIT-RETURN-CODE  PIC X.
+       01 LS-OPERATOR-ID       PIC X(10).
 
-       PROCEDURE DIVISION USING LS-STUDENT-ID, LS-SEMESTER, LS-EDIT-RETURN-CODE.
+       PROCEDURE DIVISION USING LS-STUDENT-ID, LS-SEMESTER,
+           LS-EDIT-RETURN-CODE, LS-OPERATOR-ID.
        MAIN-PROCEDURE.
+           PERFORM LOAD-GRADING-SCALE
            MOVE LS-STUDENT-ID TO WS-STUDENT-ID
            MOVE LS-SEMESTER TO WS-SEMESTER
+           MOVE LS-OPERATOR-ID TO WS-OPERATOR-ID
            EVALUATE WS-SEMESTER
                WHEN 1
                    PERFORM EDIT-SEM1
                WHEN 2
                    PERFORM EDIT-SEM2
+               WHEN 3
+                   PERFORM EDIT-SEM3
+               WHEN 4
+                   PERFORM EDIT-SEM4
                WHEN OTHER
                    DISPLAY "Invalid Semester."
                    MOVE 'N' TO LS-EDIT-RETURN-CODE
@@ -99,11 +367,51 @@
            MOVE 'Y' TO LS-EDIT-RETURN-CODE
            GOBACK.
 
+       LOAD-GRADING-SCALE.
+           OPEN INPUT GRADING-SCALE-FILE
+           IF FILE-STATUS-GRADING-SCALE = "00"
+               READ GRADING-SCALE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE GS-CUTOFF-A TO WS-GRADE-CUTOFF-A
+                       MOVE GS-CUTOFF-B TO WS-GRADE-CUTOFF-B
+                       MOVE GS-CUTOFF-C TO WS-GRADE-CUTOFF-C
+               END-READ
+               CLOSE GRADING-SCALE-FILE
+           END-IF.
+
+       ACQUIRE-LOCK-SEM1.
+           *> Only one process may rewrite student_sem1.dat at a time.
+           *> A lock file left behind by another in-progress edit means
+           *> this one must back off rather than race the rewrite.
+           OPEN INPUT LOCK-FILE-SEM1
+           IF WS-LOCK-STATUS = "00"
+               CLOSE LOCK-FILE-SEM1
+               MOVE "Y" TO WS-LOCKED
+               DISPLAY "Semester 1 records are locked by another "
+                   "user. Please try again shortly."
+           ELSE
+               MOVE "N" TO WS-LOCKED
+               OPEN OUTPUT LOCK-FILE-SEM1
+               WRITE LOCK-RECORD-SEM1 FROM WS-OPERATOR-ID
+               CLOSE LOCK-FILE-SEM1
+           END-IF.
+
+       RELEASE-LOCK-SEM1.
+           CALL "CBL_DELETE_FILE" USING "student_sem1.lck".
+
        EDIT-SEM1.
            *> DISPLAY "Enter Student ID(eg. 5 digits-00001) to edit: ".
            *> ACCEPT WS-STUDENT-ID.
+           PERFORM ACQUIRE-LOCK-SEM1
+           IF WS-LOCKED = "Y"
+               MOVE "N" TO LS-EDIT-RETURN-CODE
+               GOBACK
+           END-IF
            OPEN INPUT STUDENT-FILE-SEM1
            OPEN OUTPUT TEMP-FILE
+           OPEN EXTEND AUDIT-FILE
            MOVE 'N' TO WS-EOF
            MOVE 'N' TO WS-FOUND
 
@@ -126,15 +434,198 @@
            END-IF
            CLOSE STUDENT-FILE-SEM1
            CLOSE TEMP-FILE
+           CLOSE AUDIT-FILE
 
+           PERFORM BACKUP-SEM1-RECORD
            CALL "CBL_DELETE_FILE" USING "student_sem1.dat"
-           CALL "CBL_RENAME_FILE" USING "temp.dat" "student_sem1.dat".
+           CALL "CBL_RENAME_FILE" USING "temp.dat" "student_sem1.dat"
+           PERFORM UPDATE-CHECKSUM-SEM1
+           IF WS-FOUND = 'Y'
+               PERFORM REGENERATE-RANKED-SEM1
+           END-IF
+           PERFORM RELEASE-LOCK-SEM1.
+
+       REGENERATE-RANKED-SEM1.
+           *> A mark edit changes TOTAL-MARKS1/GRADE1, so the merit
+           *> order behind ranked_results_sem1.dat can no longer be
+           *> trusted until it is rebuilt from the just-saved file.
+           *> Withdrawn students are excluded from ranking via the
+           *> input procedure below, the same as every other report.
+           SORT EDIT-SORT-WORK-SEM1
+               ON DESCENDING KEY ESR1-TOTAL-MARKS
+               INPUT PROCEDURE FILTER-ACTIVE-SEM1
+               GIVING EDIT-RANKED-SORT-SEM1
+
+           *> First pass: count students and total the marks so a class
+           *> average and each student's percentile can be computed.
+           MOVE 0 TO WS-EDIT-RANK-TOT-COUNT
+           MOVE 0 TO WS-EDIT-RANK-TOT-SUM
+           OPEN INPUT EDIT-RANKED-SORT-SEM1
+           MOVE 'Y' TO WS-EDIT-MORE-DATA
+           PERFORM UNTIL WS-EDIT-MORE-DATA = 'N'
+               READ EDIT-RANKED-SORT-SEM1
+                   AT END
+                       MOVE 'N' TO WS-EDIT-MORE-DATA
+                   NOT AT END
+                       ADD 1 TO WS-EDIT-RANK-TOT-COUNT
+                       ADD ERS1-TOTAL-MARKS TO WS-EDIT-RANK-TOT-SUM
+               END-READ
+           END-PERFORM
+           CLOSE EDIT-RANKED-SORT-SEM1
+
+           IF WS-EDIT-RANK-TOT-COUNT > 0
+               COMPUTE WS-EDIT-RANK-CLASS-AVG =
+                   WS-EDIT-RANK-TOT-SUM / WS-EDIT-RANK-TOT-COUNT
+           ELSE
+               MOVE 0 TO WS-EDIT-RANK-CLASS-AVG
+           END-IF
+
+           OPEN INPUT EDIT-RANKED-SORT-SEM1
+           OPEN OUTPUT RANKED-RESULTS-SEM1-OUT
+
+           WRITE RANKED-RECORD-SEM1-OUT FROM WS-EDIT-HEADER-SEM1
+           WRITE RANKED-RECORD-SEM1-OUT FROM WS-EDIT-DIVIDER
+           WRITE RANKED-RECORD-SEM1-OUT FROM WS-EDIT-COLHDR-SEM1
+           WRITE RANKED-RECORD-SEM1-OUT FROM WS-EDIT-DIVIDER
+
+           MOVE 'Y' TO WS-EDIT-MORE-DATA
+           MOVE 0 TO WS-EDIT-RANK-CTR
+           PERFORM UNTIL WS-EDIT-MORE-DATA = 'N'
+               READ EDIT-RANKED-SORT-SEM1
+                   AT END
+                       MOVE 'N' TO WS-EDIT-MORE-DATA
+                   NOT AT END
+                       ADD 1 TO WS-EDIT-RANK-CTR
+                       MOVE ERS1-STUDENT-ID   TO WER-STUDENT-ID
+                       MOVE ERS1-STUDENT-NAME TO WER-STUDENT-NAME
+                       MOVE ERS1-MARK(1) TO WER-MARK(1)
+                       MOVE ERS1-MARK(2) TO WER-MARK(2)
+                       MOVE ERS1-MARK(3) TO WER-MARK(3)
+                       MOVE ERS1-MARK(4) TO WER-MARK(4)
+                       MOVE ERS1-MARK(5) TO WER-MARK(5)
+                       MOVE ERS1-MARK(6) TO WER-MARK(6)
+                       MOVE ERS1-TOTAL-MARKS  TO WER-TOTAL-MARKS
+                       MOVE ERS1-GRADE        TO WER-GRADE
+                       MOVE WS-EDIT-RANK-CTR  TO WER-RANK
+                       COMPUTE WS-EDIT-RANK-PCT =
+                           ((WS-EDIT-RANK-TOT-COUNT - WS-EDIT-RANK-CTR
+                               + 1) * 100) / WS-EDIT-RANK-TOT-COUNT
+                       MOVE WS-EDIT-RANK-PCT  TO WER-PERCENTILE
+                       WRITE RANKED-RECORD-SEM1-OUT FROM
+                           WS-EDIT-RANKED-REC
+               END-READ
+           END-PERFORM
+
+           WRITE RANKED-RECORD-SEM1-OUT FROM WS-EDIT-DIVIDER
+           MOVE WS-EDIT-RANK-CLASS-AVG TO WS-EDIT-RANK-AVG-DISP
+           STRING "Class Average: " DELIMITED BY SIZE
+               WS-EDIT-RANK-AVG-DISP DELIMITED BY SIZE
+               INTO WS-EDIT-RANK-SUMM-LINE
+           WRITE RANKED-RECORD-SEM1-OUT FROM WS-EDIT-RANK-SUMM-LINE
+
+           CLOSE EDIT-RANKED-SORT-SEM1
+           CLOSE RANKED-RESULTS-SEM1-OUT
+           CALL "CBL_DELETE_FILE" USING "edit_ranked_sort_sem1.dat".
+
+       FILTER-ACTIVE-SEM1.
+           *> Feeds REGENERATE-RANKED-SEM1's sort everything in
+           *> student_sem1.dat except withdrawn students.
+           OPEN INPUT STUDENT-FILE-SEM1
+           MOVE 'Y' TO WS-EDIT-MORE-DATA
+           PERFORM UNTIL WS-EDIT-MORE-DATA = 'N'
+               READ STUDENT-FILE-SEM1
+                   AT END
+                       MOVE 'N' TO WS-EDIT-MORE-DATA
+                   NOT AT END
+                       IF WITHDRAWN1 NOT = 'W'
+                           MOVE STUDENT-ID1       TO ESR1-STUDENT-ID
+                           MOVE STUDENT-NAME1     TO ESR1-STUDENT-NAME
+                           MOVE STUDENT-SUBJECTS1 TO ESR1-SUBJECTS
+                           MOVE TOTAL-MARKS1      TO ESR1-TOTAL-MARKS
+                           MOVE GRADE1            TO ESR1-GRADE
+                           RELEASE EDIT-SORT-RECORD-SEM1
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT-FILE-SEM1.
+
+       BACKUP-SEM1-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-STAMP
+           STRING "student_sem1_" WS-DATE-STAMP ".bak"
+               DELIMITED BY SIZE INTO WS-BACKUP-FILENAME
+
+           OPEN INPUT STUDENT-FILE-SEM1
+           OPEN OUTPUT BACKUP-FILE
+           MOVE 'N' TO WS-BACKUP-EOF
+
+           PERFORM UNTIL BACKUP-FILE-END
+               READ STUDENT-FILE-SEM1
+                   AT END
+                       MOVE 'Y' TO WS-BACKUP-EOF
+                   NOT AT END
+                       WRITE BACKUP-RECORD FROM STUDENT-RECORD-SEM1
+               END-READ
+           END-PERFORM
+
+           CLOSE STUDENT-FILE-SEM1
+           CLOSE BACKUP-FILE.
+
+       UPDATE-CHECKSUM-SEM1.
+           *> Recomputes a simple additive checksum over the
+           *> just-rewritten master file and stores it in a sidecar
+           *> .sum file, so a later run can tell whether the data
+           *> file was altered outside this application.
+           MOVE 0 TO WS-CHECKSUM-SEM1
+           OPEN INPUT STUDENT-FILE-SEM1
+           MOVE 'N' TO WS-CHECKSUM-EOF
+           PERFORM UNTIL CHECKSUM-FILE-END
+               READ STUDENT-FILE-SEM1
+                   AT END
+                       MOVE 'Y' TO WS-CHECKSUM-EOF
+                   NOT AT END
+                       MOVE STUDENT-RECORD-SEM1 TO WS-CHECKSUM-BUFFER
+                       PERFORM VARYING WS-CHECKSUM-INDEX FROM 1 BY 1
+                               UNTIL WS-CHECKSUM-INDEX > 100
+                           ADD FUNCTION ORD(WS-CHECKSUM-BUFFER
+                               (WS-CHECKSUM-INDEX:1))
+                               TO WS-CHECKSUM-SEM1
+                       END-PERFORM
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT-FILE-SEM1
+           OPEN OUTPUT CHECKSUM-FILE-SEM1
+           MOVE WS-CHECKSUM-SEM1 TO CHECKSUM-RECORD-SEM1
+           WRITE CHECKSUM-RECORD-SEM1
+           CLOSE CHECKSUM-FILE-SEM1.
+
+       ACQUIRE-LOCK-SEM2.
+           OPEN INPUT LOCK-FILE-SEM2
+           IF WS-LOCK-STATUS = "00"
+               CLOSE LOCK-FILE-SEM2
+               MOVE "Y" TO WS-LOCKED
+               DISPLAY "Semester 2 records are locked by another "
+                   "user. Please try again shortly."
+           ELSE
+               MOVE "N" TO WS-LOCKED
+               OPEN OUTPUT LOCK-FILE-SEM2
+               WRITE LOCK-RECORD-SEM2 FROM WS-OPERATOR-ID
+               CLOSE LOCK-FILE-SEM2
+           END-IF.
+
+       RELEASE-LOCK-SEM2.
+           CALL "CBL_DELETE_FILE" USING "student_sem2.lck".
 
        EDIT-SEM2.
            *> DISPLAY "Enter Student ID(eg. 5 digits-00001) to edit: ".
            *> ACCEPT WS-STUDENT-ID.
+           PERFORM ACQUIRE-LOCK-SEM2
+           IF WS-LOCKED = "Y"
+               MOVE "N" TO LS-EDIT-RETURN-CODE
+               GOBACK
+           END-IF
            OPEN INPUT STUDENT-FILE-SEM2
            OPEN OUTPUT TEMP-FILE
+           OPEN EXTEND AUDIT-FILE
            MOVE 'N' TO WS-EOF
            MOVE 'N' TO WS-FOUND
 
@@ -157,14 +648,383 @@
            END-IF
            CLOSE STUDENT-FILE-SEM2
            CLOSE TEMP-FILE
+           CLOSE AUDIT-FILE
 
+           PERFORM BACKUP-SEM2-RECORD
            CALL "CBL_DELETE_FILE" USING "student_sem2.dat"
-           CALL "CBL_RENAME_FILE" USING "temp.dat" "student_sem2.dat".
+           CALL "CBL_RENAME_FILE" USING "temp.dat" "student_sem2.dat"
+           PERFORM UPDATE-CHECKSUM-SEM2
+           IF WS-FOUND = 'Y'
+               PERFORM REGENERATE-RANKED-SEM2
+           END-IF
+           PERFORM RELEASE-LOCK-SEM2.
+
+       REGENERATE-RANKED-SEM2.
+           *> Same rebuild as REGENERATE-RANKED-SEM1, for the Semester
+           *> II ranked-results file. Withdrawn students are excluded
+           *> from ranking via the input procedure below.
+           SORT EDIT-SORT-WORK-SEM2
+               ON DESCENDING KEY ESR2-TOTAL-MARKS
+               INPUT PROCEDURE FILTER-ACTIVE-SEM2
+               GIVING EDIT-RANKED-SORT-SEM2
+
+           *> First pass: count students and total the marks so a class
+           *> average and each student's percentile can be computed.
+           MOVE 0 TO WS-EDIT-RANK-TOT-COUNT
+           MOVE 0 TO WS-EDIT-RANK-TOT-SUM
+           OPEN INPUT EDIT-RANKED-SORT-SEM2
+           MOVE 'Y' TO WS-EDIT-MORE-DATA
+           PERFORM UNTIL WS-EDIT-MORE-DATA = 'N'
+               READ EDIT-RANKED-SORT-SEM2
+                   AT END
+                       MOVE 'N' TO WS-EDIT-MORE-DATA
+                   NOT AT END
+                       ADD 1 TO WS-EDIT-RANK-TOT-COUNT
+                       ADD ERS2-TOTAL-MARKS TO WS-EDIT-RANK-TOT-SUM
+               END-READ
+           END-PERFORM
+           CLOSE EDIT-RANKED-SORT-SEM2
+
+           IF WS-EDIT-RANK-TOT-COUNT > 0
+               COMPUTE WS-EDIT-RANK-CLASS-AVG =
+                   WS-EDIT-RANK-TOT-SUM / WS-EDIT-RANK-TOT-COUNT
+           ELSE
+               MOVE 0 TO WS-EDIT-RANK-CLASS-AVG
+           END-IF
+
+           OPEN INPUT EDIT-RANKED-SORT-SEM2
+           OPEN OUTPUT RANKED-RESULTS-SEM2-OUT
+
+           WRITE RANKED-RECORD-SEM2-OUT FROM WS-EDIT-HEADER-SEM2
+           WRITE RANKED-RECORD-SEM2-OUT FROM WS-EDIT-DIVIDER
+           WRITE RANKED-RECORD-SEM2-OUT FROM WS-EDIT-COLHDR-SEM2
+           WRITE RANKED-RECORD-SEM2-OUT FROM WS-EDIT-DIVIDER
+
+           MOVE 'Y' TO WS-EDIT-MORE-DATA
+           MOVE 0 TO WS-EDIT-RANK-CTR
+           PERFORM UNTIL WS-EDIT-MORE-DATA = 'N'
+               READ EDIT-RANKED-SORT-SEM2
+                   AT END
+                       MOVE 'N' TO WS-EDIT-MORE-DATA
+                   NOT AT END
+                       ADD 1 TO WS-EDIT-RANK-CTR
+                       MOVE ERS2-STUDENT-ID   TO WER-STUDENT-ID
+                       MOVE ERS2-STUDENT-NAME TO WER-STUDENT-NAME
+                       MOVE ERS2-MARK(1) TO WER-MARK(1)
+                       MOVE ERS2-MARK(2) TO WER-MARK(2)
+                       MOVE ERS2-MARK(3) TO WER-MARK(3)
+                       MOVE ERS2-MARK(4) TO WER-MARK(4)
+                       MOVE ERS2-MARK(5) TO WER-MARK(5)
+                       MOVE ERS2-MARK(6) TO WER-MARK(6)
+                       MOVE ERS2-TOTAL-MARKS  TO WER-TOTAL-MARKS
+                       MOVE ERS2-GRADE        TO WER-GRADE
+                       MOVE WS-EDIT-RANK-CTR  TO WER-RANK
+                       COMPUTE WS-EDIT-RANK-PCT =
+                           ((WS-EDIT-RANK-TOT-COUNT - WS-EDIT-RANK-CTR
+                               + 1) * 100) / WS-EDIT-RANK-TOT-COUNT
+                       MOVE WS-EDIT-RANK-PCT  TO WER-PERCENTILE
+                       WRITE RANKED-RECORD-SEM2-OUT FROM
+                           WS-EDIT-RANKED-REC
+               END-READ
+           END-PERFORM
+
+           WRITE RANKED-RECORD-SEM2-OUT FROM WS-EDIT-DIVIDER
+           MOVE WS-EDIT-RANK-CLASS-AVG TO WS-EDIT-RANK-AVG-DISP
+           STRING "Class Average: " DELIMITED BY SIZE
+               WS-EDIT-RANK-AVG-DISP DELIMITED BY SIZE
+               INTO WS-EDIT-RANK-SUMM-LINE
+           WRITE RANKED-RECORD-SEM2-OUT FROM WS-EDIT-RANK-SUMM-LINE
+
+           CLOSE EDIT-RANKED-SORT-SEM2
+           CLOSE RANKED-RESULTS-SEM2-OUT
+           CALL "CBL_DELETE_FILE" USING "edit_ranked_sort_sem2.dat".
+
+       FILTER-ACTIVE-SEM2.
+           *> Feeds REGENERATE-RANKED-SEM2's sort everything in
+           *> student_sem2.dat except withdrawn students.
+           OPEN INPUT STUDENT-FILE-SEM2
+           MOVE 'Y' TO WS-EDIT-MORE-DATA
+           PERFORM UNTIL WS-EDIT-MORE-DATA = 'N'
+               READ STUDENT-FILE-SEM2
+                   AT END
+                       MOVE 'N' TO WS-EDIT-MORE-DATA
+                   NOT AT END
+                       IF WITHDRAWN2 NOT = 'W'
+                           MOVE STUDENT-ID2       TO ESR2-STUDENT-ID
+                           MOVE STUDENT-NAME2     TO ESR2-STUDENT-NAME
+                           MOVE STUDENT-SUBJECTS2 TO ESR2-SUBJECTS
+                           MOVE TOTAL-MARKS2      TO ESR2-TOTAL-MARKS
+                           MOVE GRADE2            TO ESR2-GRADE
+                           RELEASE EDIT-SORT-RECORD-SEM2
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT-FILE-SEM2.
+
+       BACKUP-SEM2-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-STAMP
+           STRING "student_sem2_" WS-DATE-STAMP ".bak"
+               DELIMITED BY SIZE INTO WS-BACKUP-FILENAME
+
+           OPEN INPUT STUDENT-FILE-SEM2
+           OPEN OUTPUT BACKUP-FILE
+           MOVE 'N' TO WS-BACKUP-EOF
+
+           PERFORM UNTIL BACKUP-FILE-END
+               READ STUDENT-FILE-SEM2
+                   AT END
+                       MOVE 'Y' TO WS-BACKUP-EOF
+                   NOT AT END
+                       WRITE BACKUP-RECORD FROM STUDENT-RECORD-SEM2
+               END-READ
+           END-PERFORM
+
+           CLOSE STUDENT-FILE-SEM2
+           CLOSE BACKUP-FILE.
+
+       UPDATE-CHECKSUM-SEM2.
+           *> Recomputes a simple additive checksum over the
+           *> just-rewritten master file and stores it in a sidecar
+           *> .sum file, so a later run can tell whether the data
+           *> file was altered outside this application.
+           MOVE 0 TO WS-CHECKSUM-SEM2
+           OPEN INPUT STUDENT-FILE-SEM2
+           MOVE 'N' TO WS-CHECKSUM-EOF
+           PERFORM UNTIL CHECKSUM-FILE-END
+               READ STUDENT-FILE-SEM2
+                   AT END
+                       MOVE 'Y' TO WS-CHECKSUM-EOF
+                   NOT AT END
+                       MOVE STUDENT-RECORD-SEM2 TO WS-CHECKSUM-BUFFER
+                       PERFORM VARYING WS-CHECKSUM-INDEX FROM 1 BY 1
+                               UNTIL WS-CHECKSUM-INDEX > 100
+                           ADD FUNCTION ORD(WS-CHECKSUM-BUFFER
+                               (WS-CHECKSUM-INDEX:1))
+                               TO WS-CHECKSUM-SEM2
+                       END-PERFORM
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT-FILE-SEM2
+           OPEN OUTPUT CHECKSUM-FILE-SEM2
+           MOVE WS-CHECKSUM-SEM2 TO CHECKSUM-RECORD-SEM2
+           WRITE CHECKSUM-RECORD-SEM2
+           CLOSE CHECKSUM-FILE-SEM2.
+
+       ACQUIRE-LOCK-SEM3.
+           OPEN INPUT LOCK-FILE-SEM3
+           IF WS-LOCK-STATUS = "00"
+               CLOSE LOCK-FILE-SEM3
+               MOVE "Y" TO WS-LOCKED
+               DISPLAY "Semester 3 records are locked by another "
+                   "user. Please try again shortly."
+           ELSE
+               MOVE "N" TO WS-LOCKED
+               OPEN OUTPUT LOCK-FILE-SEM3
+               WRITE LOCK-RECORD-SEM3 FROM WS-OPERATOR-ID
+               CLOSE LOCK-FILE-SEM3
+           END-IF.
+
+       RELEASE-LOCK-SEM3.
+           CALL "CBL_DELETE_FILE" USING "student_sem3.lck".
+
+       EDIT-SEM3.
+           PERFORM ACQUIRE-LOCK-SEM3
+           IF WS-LOCKED = "Y"
+               MOVE "N" TO LS-EDIT-RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN INPUT STUDENT-FILE-SEM3
+           OPEN OUTPUT TEMP-FILE
+           OPEN EXTEND AUDIT-FILE
+           MOVE 'N' TO WS-EOF
+           MOVE 'N' TO WS-FOUND
+
+           PERFORM UNTIL FILE-END
+               READ STUDENT-FILE-SEM3
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF STUDENT-ID3 = WS-STUDENT-ID
+                           DISPLAY "Student Found: " STUDENT-NAME3
+                           MOVE 'Y' TO WS-FOUND
+                           PERFORM HANDLE-EDIT-SEM3
+                       END-IF
+                       WRITE TEMP-RECORD FROM STUDENT-RECORD-SEM3
+               END-READ
+           END-PERFORM
+
+           IF WS-FOUND NOT = 'Y'
+               DISPLAY "Student Not Found!"
+           END-IF
+           CLOSE STUDENT-FILE-SEM3
+           CLOSE TEMP-FILE
+           CLOSE AUDIT-FILE
+
+           PERFORM BACKUP-SEM3-RECORD
+           CALL "CBL_DELETE_FILE" USING "student_sem3.dat"
+           CALL "CBL_RENAME_FILE" USING "temp.dat" "student_sem3.dat"
+           PERFORM UPDATE-CHECKSUM-SEM3
+           PERFORM RELEASE-LOCK-SEM3.
+
+       BACKUP-SEM3-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-STAMP
+           STRING "student_sem3_" WS-DATE-STAMP ".bak"
+               DELIMITED BY SIZE INTO WS-BACKUP-FILENAME
+
+           OPEN INPUT STUDENT-FILE-SEM3
+           OPEN OUTPUT BACKUP-FILE
+           MOVE 'N' TO WS-BACKUP-EOF
+
+           PERFORM UNTIL BACKUP-FILE-END
+               READ STUDENT-FILE-SEM3
+                   AT END
+                       MOVE 'Y' TO WS-BACKUP-EOF
+                   NOT AT END
+                       WRITE BACKUP-RECORD FROM STUDENT-RECORD-SEM3
+               END-READ
+           END-PERFORM
+
+           CLOSE STUDENT-FILE-SEM3
+           CLOSE BACKUP-FILE.
+
+       UPDATE-CHECKSUM-SEM3.
+           *> Recomputes a simple additive checksum over the
+           *> just-rewritten master file and stores it in a sidecar
+           *> .sum file, so a later run can tell whether the data
+           *> file was altered outside this application.
+           MOVE 0 TO WS-CHECKSUM-SEM3
+           OPEN INPUT STUDENT-FILE-SEM3
+           MOVE 'N' TO WS-CHECKSUM-EOF
+           PERFORM UNTIL CHECKSUM-FILE-END
+               READ STUDENT-FILE-SEM3
+                   AT END
+                       MOVE 'Y' TO WS-CHECKSUM-EOF
+                   NOT AT END
+                       MOVE STUDENT-RECORD-SEM3 TO WS-CHECKSUM-BUFFER
+                       PERFORM VARYING WS-CHECKSUM-INDEX FROM 1 BY 1
+                               UNTIL WS-CHECKSUM-INDEX > 100
+                           ADD FUNCTION ORD(WS-CHECKSUM-BUFFER
+                               (WS-CHECKSUM-INDEX:1))
+                               TO WS-CHECKSUM-SEM3
+                       END-PERFORM
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT-FILE-SEM3
+           OPEN OUTPUT CHECKSUM-FILE-SEM3
+           MOVE WS-CHECKSUM-SEM3 TO CHECKSUM-RECORD-SEM3
+           WRITE CHECKSUM-RECORD-SEM3
+           CLOSE CHECKSUM-FILE-SEM3.
+
+       ACQUIRE-LOCK-SEM4.
+           OPEN INPUT LOCK-FILE-SEM4
+           IF WS-LOCK-STATUS = "00"
+               CLOSE LOCK-FILE-SEM4
+               MOVE "Y" TO WS-LOCKED
+               DISPLAY "Semester 4 records are locked by another "
+                   "user. Please try again shortly."
+           ELSE
+               MOVE "N" TO WS-LOCKED
+               OPEN OUTPUT LOCK-FILE-SEM4
+               WRITE LOCK-RECORD-SEM4 FROM WS-OPERATOR-ID
+               CLOSE LOCK-FILE-SEM4
+           END-IF.
+
+       RELEASE-LOCK-SEM4.
+           CALL "CBL_DELETE_FILE" USING "student_sem4.lck".
+
+       EDIT-SEM4.
+           PERFORM ACQUIRE-LOCK-SEM4
+           IF WS-LOCKED = "Y"
+               MOVE "N" TO LS-EDIT-RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN INPUT STUDENT-FILE-SEM4
+           OPEN OUTPUT TEMP-FILE
+           OPEN EXTEND AUDIT-FILE
+           MOVE 'N' TO WS-EOF
+           MOVE 'N' TO WS-FOUND
+
+           PERFORM UNTIL FILE-END
+               READ STUDENT-FILE-SEM4
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF STUDENT-ID4 = WS-STUDENT-ID
+                           DISPLAY "Student Found: " STUDENT-NAME4
+                           MOVE 'Y' TO WS-FOUND
+                           PERFORM HANDLE-EDIT-SEM4
+                       END-IF
+                       WRITE TEMP-RECORD FROM STUDENT-RECORD-SEM4
+               END-READ
+           END-PERFORM
+
+           IF WS-FOUND NOT = 'Y'
+               DISPLAY "Student Not Found!"
+           END-IF
+           CLOSE STUDENT-FILE-SEM4
+           CLOSE TEMP-FILE
+           CLOSE AUDIT-FILE
+
+           PERFORM BACKUP-SEM4-RECORD
+           CALL "CBL_DELETE_FILE" USING "student_sem4.dat"
+           CALL "CBL_RENAME_FILE" USING "temp.dat" "student_sem4.dat"
+           PERFORM UPDATE-CHECKSUM-SEM4
+           PERFORM RELEASE-LOCK-SEM4.
+
+       BACKUP-SEM4-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-STAMP
+           STRING "student_sem4_" WS-DATE-STAMP ".bak"
+               DELIMITED BY SIZE INTO WS-BACKUP-FILENAME
+
+           OPEN INPUT STUDENT-FILE-SEM4
+           OPEN OUTPUT BACKUP-FILE
+           MOVE 'N' TO WS-BACKUP-EOF
+
+           PERFORM UNTIL BACKUP-FILE-END
+               READ STUDENT-FILE-SEM4
+                   AT END
+                       MOVE 'Y' TO WS-BACKUP-EOF
+                   NOT AT END
+                       WRITE BACKUP-RECORD FROM STUDENT-RECORD-SEM4
+               END-READ
+           END-PERFORM
+
+           CLOSE STUDENT-FILE-SEM4
+           CLOSE BACKUP-FILE.
+
+       UPDATE-CHECKSUM-SEM4.
+           *> Recomputes a simple additive checksum over the
+           *> just-rewritten master file and stores it in a sidecar
+           *> .sum file, so a later run can tell whether the data
+           *> file was altered outside this application.
+           MOVE 0 TO WS-CHECKSUM-SEM4
+           OPEN INPUT STUDENT-FILE-SEM4
+           MOVE 'N' TO WS-CHECKSUM-EOF
+           PERFORM UNTIL CHECKSUM-FILE-END
+               READ STUDENT-FILE-SEM4
+                   AT END
+                       MOVE 'Y' TO WS-CHECKSUM-EOF
+                   NOT AT END
+                       MOVE STUDENT-RECORD-SEM4 TO WS-CHECKSUM-BUFFER
+                       PERFORM VARYING WS-CHECKSUM-INDEX FROM 1 BY 1
+                               UNTIL WS-CHECKSUM-INDEX > 100
+                           ADD FUNCTION ORD(WS-CHECKSUM-BUFFER
+                               (WS-CHECKSUM-INDEX:1))
+                               TO WS-CHECKSUM-SEM4
+                       END-PERFORM
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT-FILE-SEM4
+           OPEN OUTPUT CHECKSUM-FILE-SEM4
+           MOVE WS-CHECKSUM-SEM4 TO CHECKSUM-RECORD-SEM4
+           WRITE CHECKSUM-RECORD-SEM4
+           CLOSE CHECKSUM-FILE-SEM4.
 
        HANDLE-EDIT-SEM1.
 
            PERFORM UNTIL WS-EDIT-OPTION = "FINISH"
-              DISPLAY "Which field do you want to edit?(NAME,SUB1 to 6)"
+              DISPLAY "Which field to edit?(NAME,SUB1-6,ATTN,"
+              "STATUS,ELECTIVE)"
                DISPLAY "Or type FINISH to end editing."
                ACCEPT WS-EDIT-OPTION
                MOVE FUNCTION UPPER-CASE(WS-EDIT-OPTION)
@@ -185,7 +1045,11 @@
                     DISPLAY "Enter new name (max 15 characters): "
                     ACCEPT WS-NEW-VALUE
                     IF FUNCTION LENGTH(FUNCTION TRIM(WS-NEW-VALUE))<= 15
+                       MOVE STUDENT-NAME1 TO WS-AUDIT-OLD-VALUE
                        MOVE FUNCTION TRIM(WS-NEW-VALUE) TO STUDENT-NAME1
+                       MOVE STUDENT-NAME1 TO WS-AUDIT-NEW-VALUE
+                       MOVE "NAME" TO WS-AUDIT-FIELD-NAME
+                       PERFORM LOG-EDIT-CHANGE
                        MOVE "Y" TO WS-NAME-VALID-FLAG
                     ELSE
                     DISPLAY "Name must be 15 characters or fewer."
@@ -199,7 +1063,8 @@
                      MOVE SPACES TO WS-TRIMMED-MARK
                      MOVE "Y" TO WS-NUMERIC-ONLY
                      MOVE 0 TO WS-MARK-NUMERIC
-                     DISPLAY "Enter mark for CST-11101 [Basic Data Structures]: "
+                     DISPLAY "Enter mark for CST-11101 [Basic Data "
+                         "Structures]: "
                      ACCEPT WS-NEW-VALUE
 
                      MOVE FUNCTION TRIM(WS-NEW-VALUE) TO WS-TRIMMED-MARK
@@ -216,7 +1081,11 @@
                       IF WS-NUMERIC-ONLY = "Y"
 
                       IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE MARK1-CST11101 TO WS-AUDIT-OLD-VALUE
                         MOVE WS-MARK-NUMERIC TO MARK1-CST11101
+                        MOVE MARK1-CST11101 TO WS-AUDIT-NEW-VALUE
+                        MOVE "SUB1" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
                         MOVE "Y" TO WS-MARK-VALID-FLAG
                        ELSE
                         DISPLAY "Mark must be between 0 and 100."
@@ -251,7 +1120,11 @@
                       IF WS-NUMERIC-ONLY = "Y"
 
                       IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE MARK1-CST11201 TO WS-AUDIT-OLD-VALUE
                         MOVE WS-MARK-NUMERIC TO MARK1-CST11201
+                        MOVE MARK1-CST11201 TO WS-AUDIT-NEW-VALUE
+                        MOVE "SUB2" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
                         MOVE "Y" TO WS-MARK-VALID-FLAG
                        ELSE
                         DISPLAY "Mark must be between 0 and 100."
@@ -269,7 +1142,8 @@
                       MOVE SPACES TO WS-TRIMMED-MARK
                      MOVE "Y" TO WS-NUMERIC-ONLY
                      MOVE 0 TO WS-MARK-NUMERIC
-                     DISPLAY "Enter mark for CST-11401[Digital Fundamentals of Computer System]: "
+                     DISPLAY "Enter mark for CST-11401[Digital "
+                         "Fundamentals of Computer System]: "
                      ACCEPT WS-NEW-VALUE
                      MOVE FUNCTION TRIM(WS-NEW-VALUE) TO WS-TRIMMED-MARK
 
@@ -286,7 +1160,11 @@
                       IF WS-NUMERIC-ONLY = "Y"
 
                       IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE MARK1-CST11401 TO WS-AUDIT-OLD-VALUE
                         MOVE WS-MARK-NUMERIC TO MARK1-CST11401
+                        MOVE MARK1-CST11401 TO WS-AUDIT-NEW-VALUE
+                        MOVE "SUB3" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
                         MOVE "Y" TO WS-MARK-VALID-FLAG
                        ELSE
                         DISPLAY "Mark must be between 0 and 100."
@@ -304,7 +1182,8 @@
                       MOVE SPACES TO WS-TRIMMED-MARK
                      MOVE "Y" TO WS-NUMERIC-ONLY
                      MOVE 0 TO WS-MARK-NUMERIC
-                     DISPLAY "Enter mark forCST-11501 [English Language Proficiency I]: "
+                     DISPLAY "Enter mark forCST-11501 [English "
+                         "Language Proficiency I]: "
                      ACCEPT WS-NEW-VALUE
                      MOVE FUNCTION TRIM(WS-NEW-VALUE) TO WS-TRIMMED-MARK
 
@@ -321,7 +1200,11 @@
                       IF WS-NUMERIC-ONLY = "Y"
 
                       IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE MARK1-CST11501 TO WS-AUDIT-OLD-VALUE
                         MOVE WS-MARK-NUMERIC TO MARK1-CST11501
+                        MOVE MARK1-CST11501 TO WS-AUDIT-NEW-VALUE
+                        MOVE "SUB4" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
                         MOVE "Y" TO WS-MARK-VALID-FLAG
                        ELSE
                         DISPLAY "Mark must be between 0 and 100."
@@ -339,7 +1222,8 @@
                      MOVE SPACES TO WS-TRIMMED-MARK
                      MOVE "Y" TO WS-NUMERIC-ONLY
                      MOVE 0 TO WS-MARK-NUMERIC
-                     DISPLAY "Enter mark for CST-11601[Myanmar Literature]: "
+                     DISPLAY "Enter mark for CST-11601[Myanmar "
+                         "Literature]: "
                      ACCEPT WS-NEW-VALUE
                      MOVE FUNCTION TRIM(WS-NEW-VALUE) TO WS-TRIMMED-MARK
 
@@ -356,7 +1240,11 @@
                       IF WS-NUMERIC-ONLY = "Y"
 
                       IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE MARK1-CST11601 TO WS-AUDIT-OLD-VALUE
                         MOVE WS-MARK-NUMERIC TO MARK1-CST11601
+                        MOVE MARK1-CST11601 TO WS-AUDIT-NEW-VALUE
+                        MOVE "SUB5" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
                         MOVE "Y" TO WS-MARK-VALID-FLAG
                        ELSE
                         DISPLAY "Mark must be between 0 and 100."
@@ -374,7 +1262,8 @@
                       MOVE SPACES TO WS-TRIMMED-MARK
                      MOVE "Y" TO WS-NUMERIC-ONLY
                      MOVE 0 TO WS-MARK-NUMERIC
-                     DISPLAY "Enter mark forCST-11701 [Physics(Mechanics)]: "
+                     DISPLAY "Enter mark forCST-11701 "
+                         "[Physics(Mechanics)]: "
                      ACCEPT WS-NEW-VALUE
                      MOVE FUNCTION TRIM(WS-NEW-VALUE) TO WS-TRIMMED-MARK
 
@@ -391,7 +1280,11 @@
                       IF WS-NUMERIC-ONLY = "Y"
 
                       IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE MARK1-CST11701 TO WS-AUDIT-OLD-VALUE
                         MOVE WS-MARK-NUMERIC TO MARK1-CST11701
+                        MOVE MARK1-CST11701 TO WS-AUDIT-NEW-VALUE
+                        MOVE "SUB6" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
                         MOVE "Y" TO WS-MARK-VALID-FLAG
                        ELSE
                         DISPLAY "Mark must be between 0 and 100."
@@ -401,6 +1294,108 @@
                      END-IF
 
                     END-PERFORM
+                    WHEN "ATTN"
+                    MOVE "N" TO WS-MARK-VALID-FLAG
+                    PERFORM UNTIL MARK-VALID
+                     MOVE SPACES TO WS-NEW-VALUE
+                      MOVE SPACES TO WS-TRIMMED-MARK
+                     MOVE "Y" TO WS-NUMERIC-ONLY
+                     MOVE 0 TO WS-MARK-NUMERIC
+                     DISPLAY "Enter attendance percentage (0 to 100): "
+                     ACCEPT WS-NEW-VALUE
+                     MOVE FUNCTION TRIM(WS-NEW-VALUE) TO WS-TRIMMED-MARK
+
+                     MOVE FUNCTION NUMVAL(WS-TRIMMED-MARK)
+                      TO WS-MARK-NUMERIC
+                      PERFORM VARYING WS-INDEX FROM 1 BY 1
+                       UNTIL WS-INDEX > FUNCTION LENGTH(FUNCTION TRIM
+                      (WS-TRIMMED-MARK))
+                       MOVE WS-TRIMMED-MARK(WS-INDEX:1) TO WS-CHAR
+                       IF WS-CHAR < "0" OR WS-CHAR > "9"
+                          MOVE "N" TO WS-NUMERIC-ONLY
+                       END-IF
+                      END-PERFORM
+                      IF WS-NUMERIC-ONLY = "Y"
+
+                      IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE ATTENDANCE1 TO WS-AUDIT-OLD-VALUE
+                        MOVE WS-MARK-NUMERIC TO ATTENDANCE1
+                        MOVE ATTENDANCE1 TO WS-AUDIT-NEW-VALUE
+                        MOVE "ATTN" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
+                        MOVE "Y" TO WS-MARK-VALID-FLAG
+                       ELSE
+                        DISPLAY "Attendance must be between 0 and 100."
+                       END-IF
+                       ELSE
+                      DISPLAY "Invalid input.Only numbers 0100."
+                     END-IF
+
+                    END-PERFORM
+                    WHEN "ELECTIVE"
+                    MOVE ELECTIVE-CODE1 TO WS-AUDIT-OLD-VALUE
+                    DISPLAY "Enter elective subject code "
+                        "(blank to clear elective): "
+                    ACCEPT WS-NEW-VALUE
+                    MOVE FUNCTION TRIM(WS-NEW-VALUE) TO ELECTIVE-CODE1
+                    IF FUNCTION TRIM(WS-NEW-VALUE) = SPACES
+                        MOVE 0 TO MARK1-ELECTIVE
+                    ELSE
+                        MOVE "N" TO WS-MARK-VALID-FLAG
+                        PERFORM UNTIL MARK-VALID
+                         MOVE SPACES TO WS-NEW-VALUE
+                         MOVE SPACES TO WS-TRIMMED-MARK
+                         MOVE "Y" TO WS-NUMERIC-ONLY
+                         MOVE 0 TO WS-MARK-NUMERIC
+                         DISPLAY "Enter mark for elective (0 to 100): "
+                         ACCEPT WS-NEW-VALUE
+                         MOVE FUNCTION TRIM(WS-NEW-VALUE)
+                             TO WS-TRIMMED-MARK
+                         MOVE FUNCTION NUMVAL(WS-TRIMMED-MARK)
+                             TO WS-MARK-NUMERIC
+                         PERFORM VARYING WS-INDEX FROM 1 BY 1
+                          UNTIL WS-INDEX > FUNCTION LENGTH(FUNCTION TRIM
+                         (WS-TRIMMED-MARK))
+                          MOVE WS-TRIMMED-MARK(WS-INDEX:1) TO WS-CHAR
+                          IF WS-CHAR < "0" OR WS-CHAR > "9"
+                             MOVE "N" TO WS-NUMERIC-ONLY
+                          END-IF
+                         END-PERFORM
+                         IF WS-NUMERIC-ONLY = "Y"
+                          IF WS-MARK-NUMERIC >= 0 AND
+                                  WS-MARK-NUMERIC <= 100
+                             MOVE WS-MARK-NUMERIC TO MARK1-ELECTIVE
+                             MOVE "Y" TO WS-MARK-VALID-FLAG
+                          ELSE
+                             DISPLAY "Mark must be between 0 and 100."
+                          END-IF
+                         ELSE
+                          DISPLAY "Invalid input.Only numbers 0100."
+                         END-IF
+                        END-PERFORM
+                    END-IF
+                    MOVE ELECTIVE-CODE1 TO WS-AUDIT-NEW-VALUE
+                    MOVE "ELECTIVE" TO WS-AUDIT-FIELD-NAME
+                    PERFORM LOG-EDIT-CHANGE
+                    WHEN "STATUS"
+                    MOVE "N" TO WS-NAME-VALID-FLAG
+                    PERFORM UNTIL NAME-VALID
+                     DISPLAY "Enter status (A=Active, W=Withdrawn): "
+                     ACCEPT WS-NEW-VALUE
+                     MOVE FUNCTION UPPER-CASE(FUNCTION TRIM
+                         (WS-NEW-VALUE)) TO WS-NEW-VALUE
+                     IF WS-NEW-VALUE(1:1) = "A" OR
+                             WS-NEW-VALUE(1:1) = "W"
+                        MOVE WITHDRAWN1 TO WS-AUDIT-OLD-VALUE
+                        MOVE WS-NEW-VALUE(1:1) TO WITHDRAWN1
+                        MOVE WITHDRAWN1 TO WS-AUDIT-NEW-VALUE
+                        MOVE "STATUS" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
+                        MOVE "Y" TO WS-NAME-VALID-FLAG
+                     ELSE
+                        DISPLAY "Status must be A or W."
+                     END-IF
+                    END-PERFORM
                     WHEN OTHER
                      DISPLAY "Invalid Option. Try again."
                    END-EVALUATE
@@ -409,12 +1404,19 @@
 
            COMPUTE TOTAL-MARKS1 =
                MARK1-CST11101 + MARK1-CST11201 + MARK1-CST11401 +
-               MARK1-CST11501 + MARK1-CST11601 + MARK1-CST11701
+               MARK1-CST11501 + MARK1-CST11601 + MARK1-CST11701 +
+               MARK1-ELECTIVE
 
           EVALUATE TRUE
-           WHEN TOTAL-MARKS1 >= 450 MOVE "A" TO GRADE1
-           WHEN TOTAL-MARKS1 >= 400 MOVE "B" TO GRADE1
-           WHEN TOTAL-MARKS1 >= 300 MOVE "C" TO GRADE1
+           WHEN TOTAL-MARKS1 >= WS-GRADE-CUTOFF-A + 25
+               MOVE "A+" TO GRADE1
+           WHEN TOTAL-MARKS1 >= WS-GRADE-CUTOFF-A MOVE "A" TO GRADE1
+           WHEN TOTAL-MARKS1 >= WS-GRADE-CUTOFF-B + 25
+               MOVE "B+" TO GRADE1
+           WHEN TOTAL-MARKS1 >= WS-GRADE-CUTOFF-B MOVE "B" TO GRADE1
+           WHEN TOTAL-MARKS1 >= WS-GRADE-CUTOFF-C + 25
+               MOVE "C+" TO GRADE1
+           WHEN TOTAL-MARKS1 >= WS-GRADE-CUTOFF-C MOVE "C" TO GRADE1
            WHEN OTHER MOVE "F" TO GRADE1
        END-EVALUATE.
 
@@ -424,17 +1426,23 @@
        DISPLAY "Marks: "
        DISPLAY "  CST11101-Basic Data Structures: " MARK1-CST11101
        DISPLAY "  CST11201-Calculus I: " MARK1-CST11201
-       DISPLAY "  CST11401-Digital Fundamentals of Computer System: " MARK1-CST11401
-       DISPLAY "  CST11501-English Language Proficiency I: " MARK1-CST11501
+       DISPLAY "  CST11401-Digital Fundamentals of Computer "
+           "System: " MARK1-CST11401
+       DISPLAY "  CST11501-English Language Proficiency "
+           "I: " MARK1-CST11501
        DISPLAY "  CST11601-Myanmar Literature: " MARK1-CST11601
        DISPLAY "  CST11701-Physics(Mechanics): " MARK1-CST11701
        DISPLAY "Total: " TOTAL-MARKS1
        DISPLAY "Grade: " GRADE1
+       DISPLAY "Attendance: " ATTENDANCE1 "%"
+       DISPLAY "Status: " WITHDRAWN1
+       DISPLAY "Elective: " ELECTIVE-CODE1 " " MARK1-ELECTIVE
        DISPLAY "==========================".
 
        HANDLE-EDIT-SEM2.
            PERFORM UNTIL WS-EDIT-OPTION = "FINISH"
-              DISPLAY "Which field do you want to edit?(NAME,SUB16)"
+              DISPLAY "Which field do you want to edit?(NAME,"
+              "SUB16,STATUS,ELECTIVE)"
                DISPLAY "Or type FINISH to end editing."
                ACCEPT WS-EDIT-OPTION
                MOVE FUNCTION UPPER-CASE(WS-EDIT-OPTION)
@@ -454,7 +1462,11 @@
                        ACCEPT WS-NEW-VALUE
                        IF FUNCTION LENGTH(FUNCTION TRIM(WS-NEW-VALUE))=5
                        AND FUNCTION TRIM(WS-NEW-VALUE) IS NUMERIC
+                         MOVE STUDENT-ID2 TO WS-AUDIT-OLD-VALUE
                          MOVE FUNCTION TRIM(WS-NEW-VALUE) TO STUDENT-ID2
+                         MOVE STUDENT-ID2 TO WS-AUDIT-NEW-VALUE
+                         MOVE "ID" TO WS-AUDIT-FIELD-NAME
+                         PERFORM LOG-EDIT-CHANGE
                          MOVE "Y" TO WS-ID-VALID-FLAG
                        ELSE
                          DISPLAY "ID must be exactly 5 digits."
@@ -468,7 +1480,11 @@
                     DISPLAY "Enter new name (max 15 characters): "
                     ACCEPT WS-NEW-VALUE
                     IF FUNCTION LENGTH(FUNCTION TRIM(WS-NEW-VALUE))<= 15
+                       MOVE STUDENT-NAME2 TO WS-AUDIT-OLD-VALUE
                        MOVE FUNCTION TRIM(WS-NEW-VALUE) TO STUDENT-NAME2
+                       MOVE STUDENT-NAME2 TO WS-AUDIT-NEW-VALUE
+                       MOVE "NAME" TO WS-AUDIT-FIELD-NAME
+                       PERFORM LOG-EDIT-CHANGE
                        MOVE "Y" TO WS-NAME-VALID-FLAG
                     ELSE
                     DISPLAY "Name must be 15 characters or fewer."
@@ -483,7 +1499,8 @@
                      MOVE SPACES TO WS-TRIMMED-MARK
                      MOVE "Y" TO WS-NUMERIC-ONLY
                      MOVE 0 TO WS-MARK-NUMERIC
-                     DISPLAY "Enter mark for CST-12101[Programming in C++]:  "
+                     DISPLAY "Enter mark for CST-12101[Programming in "
+                         "C++]:  "
                      ACCEPT WS-NEW-VALUE
                      MOVE FUNCTION TRIM(WS-NEW-VALUE) TO WS-TRIMMED-MARK
 
@@ -499,7 +1516,11 @@
                       END-PERFORM
                       IF WS-NUMERIC-ONLY = "Y"
                        IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE MARK2-CST12101 TO WS-AUDIT-OLD-VALUE
                         MOVE WS-MARK-NUMERIC TO MARK2-CST12101
+                        MOVE MARK2-CST12101 TO WS-AUDIT-NEW-VALUE
+                        MOVE "SUB1" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
                         MOVE "Y" TO WS-MARK-VALID-FLAG
                        ELSE
                         DISPLAY "Mark must be between 0 and 100."
@@ -534,7 +1555,11 @@
                       IF WS-NUMERIC-ONLY = "Y"
 
                       IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE MARK2-CST12201 TO WS-AUDIT-OLD-VALUE
                         MOVE WS-MARK-NUMERIC TO MARK2-CST12201
+                        MOVE MARK2-CST12201 TO WS-AUDIT-NEW-VALUE
+                        MOVE "SUB2" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
                         MOVE "Y" TO WS-MARK-VALID-FLAG
                        ELSE
                         DISPLAY "Mark must be between 0 and 100."
@@ -552,7 +1577,8 @@
                      MOVE SPACES TO WS-TRIMMED-MARK
                      MOVE "Y" TO WS-NUMERIC-ONLY
                      MOVE 0 TO WS-MARK-NUMERIC
-                     DISPLAY "Enter mark for CST-12401[Web Technology]: "
+                     DISPLAY "Enter mark for CST-12401[Web "
+                         "Technology]: "
                      ACCEPT WS-NEW-VALUE
                      MOVE FUNCTION TRIM(WS-NEW-VALUE) TO WS-TRIMMED-MARK
 
@@ -569,7 +1595,11 @@
                       IF WS-NUMERIC-ONLY = "Y"
 
                       IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE MARK2-CST12401 TO WS-AUDIT-OLD-VALUE
                         MOVE WS-MARK-NUMERIC TO MARK2-CST12401
+                        MOVE MARK2-CST12401 TO WS-AUDIT-NEW-VALUE
+                        MOVE "SUB3" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
                         MOVE "Y" TO WS-MARK-VALID-FLAG
                        ELSE
                         DISPLAY "Mark must be between 0 and 100."
@@ -587,7 +1617,8 @@
                       MOVE SPACES TO WS-TRIMMED-MARK
                      MOVE "Y" TO WS-NUMERIC-ONLY
                      MOVE 0 TO WS-MARK-NUMERIC
-                     DISPLAY "Enter mark for CST-12501[English Language Proficiency II]: "
+                     DISPLAY "Enter mark for CST-12501[English "
+                         "Language Proficiency II]: "
                      ACCEPT WS-NEW-VALUE
                      MOVE FUNCTION TRIM(WS-NEW-VALUE) TO WS-TRIMMED-MARK
 
@@ -604,7 +1635,11 @@
                       IF WS-NUMERIC-ONLY = "Y"
 
                       IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE MARK2-CST12501 TO WS-AUDIT-OLD-VALUE
                         MOVE WS-MARK-NUMERIC TO MARK2-CST12501
+                        MOVE MARK2-CST12501 TO WS-AUDIT-NEW-VALUE
+                        MOVE "SUB4" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
                         MOVE "Y" TO WS-MARK-VALID-FLAG
                        ELSE
                         DISPLAY "Mark must be between 0 and 100."
@@ -622,7 +1657,8 @@
                      MOVE SPACES TO WS-TRIMMED-MARK
                      MOVE "Y" TO WS-NUMERIC-ONLY
                      MOVE 0 TO WS-MARK-NUMERIC
-                     DISPLAY "Enter mark for CST-12601[Myanmar Literature]: "
+                     DISPLAY "Enter mark for CST-12601[Myanmar "
+                         "Literature]: "
                      ACCEPT WS-NEW-VALUE
                      MOVE FUNCTION TRIM(WS-NEW-VALUE) TO WS-TRIMMED-MARK
 
@@ -639,7 +1675,11 @@
                       IF WS-NUMERIC-ONLY = "Y"
 
                       IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE MARK2-CST12601 TO WS-AUDIT-OLD-VALUE
                         MOVE WS-MARK-NUMERIC TO MARK2-CST12601
+                        MOVE MARK2-CST12601 TO WS-AUDIT-NEW-VALUE
+                        MOVE "SUB5" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
                         MOVE "Y" TO WS-MARK-VALID-FLAG
                        ELSE
                         DISPLAY "Mark must be between 0 and 100."
@@ -657,7 +1697,8 @@
                       MOVE SPACES TO WS-TRIMMED-MARK
                      MOVE "Y" TO WS-NUMERIC-ONLY
                      MOVE 0 TO WS-MARK-NUMERIC
-                     DISPLAY "Enter mark for CST-12701[Physics (Electromagnetism)]: "
+                     DISPLAY "Enter mark for CST-12701[Physics "
+                         "(Electromagnetism)]: "
                      ACCEPT WS-NEW-VALUE
                      MOVE FUNCTION TRIM(WS-NEW-VALUE) TO WS-TRIMMED-MARK
 
@@ -674,7 +1715,11 @@
                       IF WS-NUMERIC-ONLY = "Y"
 
                       IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE MARK2-CST12701 TO WS-AUDIT-OLD-VALUE
                         MOVE WS-MARK-NUMERIC TO MARK2-CST12701
+                        MOVE MARK2-CST12701 TO WS-AUDIT-NEW-VALUE
+                        MOVE "SUB6" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
                         MOVE "Y" TO WS-MARK-VALID-FLAG
                        ELSE
                         DISPLAY "Mark must be between 0 and 100."
@@ -685,6 +1730,71 @@
 
                     END-PERFORM
 
+                    WHEN "ELECTIVE"
+                    MOVE ELECTIVE-CODE2 TO WS-AUDIT-OLD-VALUE
+                    DISPLAY "Enter elective subject code "
+                        "(blank to clear elective): "
+                    ACCEPT WS-NEW-VALUE
+                    MOVE FUNCTION TRIM(WS-NEW-VALUE) TO ELECTIVE-CODE2
+                    IF FUNCTION TRIM(WS-NEW-VALUE) = SPACES
+                        MOVE 0 TO MARK2-ELECTIVE
+                    ELSE
+                        MOVE "N" TO WS-MARK-VALID-FLAG
+                        PERFORM UNTIL MARK-VALID
+                         MOVE SPACES TO WS-NEW-VALUE
+                         MOVE SPACES TO WS-TRIMMED-MARK
+                         MOVE "Y" TO WS-NUMERIC-ONLY
+                         MOVE 0 TO WS-MARK-NUMERIC
+                         DISPLAY "Enter mark for elective (0 to 100): "
+                         ACCEPT WS-NEW-VALUE
+                         MOVE FUNCTION TRIM(WS-NEW-VALUE)
+                             TO WS-TRIMMED-MARK
+                         MOVE FUNCTION NUMVAL(WS-TRIMMED-MARK)
+                             TO WS-MARK-NUMERIC
+                         PERFORM VARYING WS-INDEX FROM 1 BY 1
+                          UNTIL WS-INDEX > FUNCTION LENGTH(FUNCTION TRIM
+                         (WS-TRIMMED-MARK))
+                          MOVE WS-TRIMMED-MARK(WS-INDEX:1) TO WS-CHAR
+                          IF WS-CHAR < "0" OR WS-CHAR > "9"
+                             MOVE "N" TO WS-NUMERIC-ONLY
+                          END-IF
+                         END-PERFORM
+                         IF WS-NUMERIC-ONLY = "Y"
+                          IF WS-MARK-NUMERIC >= 0 AND
+                                  WS-MARK-NUMERIC <= 100
+                             MOVE WS-MARK-NUMERIC TO MARK2-ELECTIVE
+                             MOVE "Y" TO WS-MARK-VALID-FLAG
+                          ELSE
+                             DISPLAY "Mark must be between 0 and 100."
+                          END-IF
+                         ELSE
+                          DISPLAY "Invalid input.Only numbers 0100."
+                         END-IF
+                        END-PERFORM
+                    END-IF
+                    MOVE ELECTIVE-CODE2 TO WS-AUDIT-NEW-VALUE
+                    MOVE "ELECTIVE" TO WS-AUDIT-FIELD-NAME
+                    PERFORM LOG-EDIT-CHANGE
+                    WHEN "STATUS"
+                    MOVE "N" TO WS-NAME-VALID-FLAG
+                    PERFORM UNTIL NAME-VALID
+                     DISPLAY "Enter status (A=Active, W=Withdrawn): "
+                     ACCEPT WS-NEW-VALUE
+                     MOVE FUNCTION UPPER-CASE(FUNCTION TRIM
+                         (WS-NEW-VALUE)) TO WS-NEW-VALUE
+                     IF WS-NEW-VALUE(1:1) = "A" OR
+                             WS-NEW-VALUE(1:1) = "W"
+                        MOVE WITHDRAWN2 TO WS-AUDIT-OLD-VALUE
+                        MOVE WS-NEW-VALUE(1:1) TO WITHDRAWN2
+                        MOVE WITHDRAWN2 TO WS-AUDIT-NEW-VALUE
+                        MOVE "STATUS" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
+                        MOVE "Y" TO WS-NAME-VALID-FLAG
+                     ELSE
+                        DISPLAY "Status must be A or W."
+                     END-IF
+                    END-PERFORM
+
                     WHEN OTHER
                      DISPLAY "Invalid Option. Try again."
                    END-EVALUATE
@@ -693,12 +1803,19 @@
 
            COMPUTE TOTAL-MARKS2 =
                MARK2-CST12101 + MARK2-CST12201 + MARK2-CST12401 +
-               MARK2-CST12501 + MARK2-CST12601 + MARK2-CST12701
+               MARK2-CST12501 + MARK2-CST12601 + MARK2-CST12701 +
+               MARK2-ELECTIVE
 
        EVALUATE TRUE
-           WHEN TOTAL-MARKS2 >= 450 MOVE "A" TO GRADE2
-           WHEN TOTAL-MARKS2 >= 400 MOVE "B" TO GRADE2
-           WHEN TOTAL-MARKS2 >= 300 MOVE "C" TO GRADE2
+           WHEN TOTAL-MARKS2 >= WS-GRADE-CUTOFF-A + 25
+               MOVE "A+" TO GRADE2
+           WHEN TOTAL-MARKS2 >= WS-GRADE-CUTOFF-A MOVE "A" TO GRADE2
+           WHEN TOTAL-MARKS2 >= WS-GRADE-CUTOFF-B + 25
+               MOVE "B+" TO GRADE2
+           WHEN TOTAL-MARKS2 >= WS-GRADE-CUTOFF-B MOVE "B" TO GRADE2
+           WHEN TOTAL-MARKS2 >= WS-GRADE-CUTOFF-C + 25
+               MOVE "C+" TO GRADE2
+           WHEN TOTAL-MARKS2 >= WS-GRADE-CUTOFF-C MOVE "C" TO GRADE2
            WHEN OTHER MOVE "F" TO GRADE2
        END-EVALUATE.
 
@@ -710,12 +1827,817 @@
        DISPLAY "  CST12101-Programming in C++: " MARK2-CST12101
        DISPLAY "  CST12201-CalculusII: " MARK2-CST12201
        DISPLAY "  CST12401-Web Technology: " MARK2-CST12401
-       DISPLAY "  CST12501-English Language Proficiency II: " MARK2-CST12501
+       DISPLAY "  CST12501-English Language Proficiency "
+           "II: " MARK2-CST12501
        DISPLAY "  CST12601-Myanmar Literature: " MARK2-CST12601
        DISPLAY "  CST12701-Physics (Electromagnetism): " MARK2-CST12701
        DISPLAY "Total: " TOTAL-MARKS2
        DISPLAY "Grade: " GRADE2
+       DISPLAY "Status: " WITHDRAWN2
+       DISPLAY "Elective: " ELECTIVE-CODE2 " " MARK2-ELECTIVE
        DISPLAY "==========================".
 
+
+       HANDLE-EDIT-SEM3.
+
+           PERFORM UNTIL WS-EDIT-OPTION = "FINISH"
+              DISPLAY "Which field do you want to edit?(NAME,"
+              "SUB1 to 6,STATUS,ELECTIVE)"
+               DISPLAY "Or type FINISH to end editing."
+               ACCEPT WS-EDIT-OPTION
+               MOVE FUNCTION UPPER-CASE(WS-EDIT-OPTION)
+               TO WS-EDIT-OPTION
+               IF WS-EDIT-OPTION = "FINISH"
+                DISPLAY "Finished editing."
+               ELSE
+                DISPLAY "Editing Started."
+
+
+                EVALUATE WS-EDIT-OPTION
+
+
+
+                   WHEN "NAME"
+                    MOVE "N" TO WS-NAME-VALID-FLAG
+                    PERFORM UNTIL NAME-VALID
+                    DISPLAY "Enter new name (max 15 characters): "
+                    ACCEPT WS-NEW-VALUE
+                    IF FUNCTION LENGTH(FUNCTION TRIM(WS-NEW-VALUE))<= 15
+                       MOVE STUDENT-NAME3 TO WS-AUDIT-OLD-VALUE
+                       MOVE FUNCTION TRIM(WS-NEW-VALUE) TO STUDENT-NAME3
+                       MOVE STUDENT-NAME3 TO WS-AUDIT-NEW-VALUE
+                       MOVE "NAME" TO WS-AUDIT-FIELD-NAME
+                       PERFORM LOG-EDIT-CHANGE
+                       MOVE "Y" TO WS-NAME-VALID-FLAG
+                    ELSE
+                    DISPLAY "Name must be 15 characters or fewer."
+
+                    END-PERFORM
+
+                   WHEN "SUB1"
+                    MOVE "N" TO WS-MARK-VALID-FLAG
+                    PERFORM UNTIL MARK-VALID
+                     MOVE SPACES TO WS-NEW-VALUE
+                     MOVE SPACES TO WS-TRIMMED-MARK
+                     MOVE "Y" TO WS-NUMERIC-ONLY
+                     MOVE 0 TO WS-MARK-NUMERIC
+                     DISPLAY "Enter mark for CST-13101 [Data "
+                         "Structures and "
+
+                         "Algorithms]: "
+                     ACCEPT WS-NEW-VALUE
+
+                     MOVE FUNCTION TRIM(WS-NEW-VALUE) TO WS-TRIMMED-MARK
+                     MOVE FUNCTION NUMVAL(WS-TRIMMED-MARK)
+                      TO WS-MARK-NUMERIC
+                      PERFORM VARYING WS-INDEX FROM 1 BY 1
+                       UNTIL WS-INDEX > FUNCTION LENGTH(FUNCTION TRIM
+                      (WS-TRIMMED-MARK))
+                       MOVE WS-TRIMMED-MARK(WS-INDEX:1) TO WS-CHAR
+                       IF WS-CHAR < "0" OR WS-CHAR > "9"
+                          MOVE "N" TO WS-NUMERIC-ONLY
+                       END-IF
+                      END-PERFORM
+                      IF WS-NUMERIC-ONLY = "Y"
+
+                      IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE MARK3-CST13101 TO WS-AUDIT-OLD-VALUE
+                        MOVE WS-MARK-NUMERIC TO MARK3-CST13101
+                        MOVE MARK3-CST13101 TO WS-AUDIT-NEW-VALUE
+                        MOVE "SUB1" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
+                        MOVE "Y" TO WS-MARK-VALID-FLAG
+                       ELSE
+                        DISPLAY "Mark must be between 0 and 100."
+                       END-IF
+                       ELSE
+                      DISPLAY "Invalid input.Only numbers 0100."
+                     END-IF
+
+                    END-PERFORM
+
+                   WHEN "SUB2"
+                    MOVE "N" TO WS-MARK-VALID-FLAG
+                    PERFORM UNTIL MARK-VALID
+                     MOVE SPACES TO WS-NEW-VALUE
+                      MOVE SPACES TO WS-TRIMMED-MARK
+                     MOVE "Y" TO WS-NUMERIC-ONLY
+                     MOVE 0 TO WS-MARK-NUMERIC
+                     DISPLAY "Enter mark for CST-13201[Calculus III] : "
+                     ACCEPT WS-NEW-VALUE
+                     MOVE FUNCTION TRIM(WS-NEW-VALUE) TO WS-TRIMMED-MARK
+
+                     MOVE FUNCTION NUMVAL(WS-TRIMMED-MARK)
+                      TO WS-MARK-NUMERIC
+                      PERFORM VARYING WS-INDEX FROM 1 BY 1
+                       UNTIL WS-INDEX > FUNCTION LENGTH(FUNCTION TRIM
+                      (WS-TRIMMED-MARK))
+                       MOVE WS-TRIMMED-MARK(WS-INDEX:1) TO WS-CHAR
+                       IF WS-CHAR < "0" OR WS-CHAR > "9"
+                          MOVE "N" TO WS-NUMERIC-ONLY
+                       END-IF
+                      END-PERFORM
+                      IF WS-NUMERIC-ONLY = "Y"
+
+                      IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE MARK3-CST13201 TO WS-AUDIT-OLD-VALUE
+                        MOVE WS-MARK-NUMERIC TO MARK3-CST13201
+                        MOVE MARK3-CST13201 TO WS-AUDIT-NEW-VALUE
+                        MOVE "SUB2" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
+                        MOVE "Y" TO WS-MARK-VALID-FLAG
+                       ELSE
+                        DISPLAY "Mark must be between 0 and 100."
+                       END-IF
+                       ELSE
+                      DISPLAY "Invalid input.Only numbers 0100."
+                     END-IF
+
+                    END-PERFORM
+
+                    WHEN "SUB3"
+                    MOVE "N" TO WS-MARK-VALID-FLAG
+                    PERFORM UNTIL MARK-VALID
+                     MOVE SPACES TO WS-NEW-VALUE
+                      MOVE SPACES TO WS-TRIMMED-MARK
+                     MOVE "Y" TO WS-NUMERIC-ONLY
+                     MOVE 0 TO WS-MARK-NUMERIC
+                     DISPLAY "Enter mark for CST-13401[Database "
+                         "Management "
+
+                         "Systems]: "
+                     ACCEPT WS-NEW-VALUE
+                     MOVE FUNCTION TRIM(WS-NEW-VALUE) TO WS-TRIMMED-MARK
+
+                     MOVE FUNCTION NUMVAL(WS-TRIMMED-MARK)
+                      TO WS-MARK-NUMERIC
+                      PERFORM VARYING WS-INDEX FROM 1 BY 1
+                       UNTIL WS-INDEX > FUNCTION LENGTH(FUNCTION TRIM
+                      (WS-TRIMMED-MARK))
+                       MOVE WS-TRIMMED-MARK(WS-INDEX:1) TO WS-CHAR
+                       IF WS-CHAR < "0" OR WS-CHAR > "9"
+                          MOVE "N" TO WS-NUMERIC-ONLY
+                       END-IF
+                      END-PERFORM
+                      IF WS-NUMERIC-ONLY = "Y"
+
+                      IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE MARK3-CST13401 TO WS-AUDIT-OLD-VALUE
+                        MOVE WS-MARK-NUMERIC TO MARK3-CST13401
+                        MOVE MARK3-CST13401 TO WS-AUDIT-NEW-VALUE
+                        MOVE "SUB3" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
+                        MOVE "Y" TO WS-MARK-VALID-FLAG
+                       ELSE
+                        DISPLAY "Mark must be between 0 and 100."
+                       END-IF
+                       ELSE
+                      DISPLAY "Invalid input.Only numbers 0100."
+                     END-IF
+
+                    END-PERFORM
+
+                    WHEN "SUB4"
+                    MOVE "N" TO WS-MARK-VALID-FLAG
+                    PERFORM UNTIL MARK-VALID
+                     MOVE SPACES TO WS-NEW-VALUE
+                      MOVE SPACES TO WS-TRIMMED-MARK
+                     MOVE "Y" TO WS-NUMERIC-ONLY
+                     MOVE 0 TO WS-MARK-NUMERIC
+                     DISPLAY "Enter mark forCST-13501 [English "
+                         "Language "
+
+                         "Proficiency III]: "
+                     ACCEPT WS-NEW-VALUE
+                     MOVE FUNCTION TRIM(WS-NEW-VALUE) TO WS-TRIMMED-MARK
+
+                     MOVE FUNCTION NUMVAL(WS-TRIMMED-MARK)
+                      TO WS-MARK-NUMERIC
+                      PERFORM VARYING WS-INDEX FROM 1 BY 1
+                       UNTIL WS-INDEX > FUNCTION LENGTH(FUNCTION TRIM
+                      (WS-TRIMMED-MARK))
+                       MOVE WS-TRIMMED-MARK(WS-INDEX:1) TO WS-CHAR
+                       IF WS-CHAR < "0" OR WS-CHAR > "9"
+                          MOVE "N" TO WS-NUMERIC-ONLY
+                       END-IF
+                      END-PERFORM
+                      IF WS-NUMERIC-ONLY = "Y"
+
+                      IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE MARK3-CST13501 TO WS-AUDIT-OLD-VALUE
+                        MOVE WS-MARK-NUMERIC TO MARK3-CST13501
+                        MOVE MARK3-CST13501 TO WS-AUDIT-NEW-VALUE
+                        MOVE "SUB4" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
+                        MOVE "Y" TO WS-MARK-VALID-FLAG
+                       ELSE
+                        DISPLAY "Mark must be between 0 and 100."
+                       END-IF
+                       ELSE
+                      DISPLAY "Invalid input.Only numbers 0100."
+                     END-IF
+
+                    END-PERFORM
+
+                    WHEN "SUB5"
+                   MOVE "N" TO WS-MARK-VALID-FLAG
+                    PERFORM UNTIL MARK-VALID
+                     MOVE SPACES TO WS-NEW-VALUE
+                     MOVE SPACES TO WS-TRIMMED-MARK
+                     MOVE "Y" TO WS-NUMERIC-ONLY
+                     MOVE 0 TO WS-MARK-NUMERIC
+                     DISPLAY "Enter mark for CST-13601[Myanmar "
+                         "Literature]: "
+
+                     ACCEPT WS-NEW-VALUE
+                     MOVE FUNCTION TRIM(WS-NEW-VALUE) TO WS-TRIMMED-MARK
+
+                     MOVE FUNCTION NUMVAL(WS-TRIMMED-MARK)
+                      TO WS-MARK-NUMERIC
+                      PERFORM VARYING WS-INDEX FROM 1 BY 1
+                       UNTIL WS-INDEX > FUNCTION LENGTH(FUNCTION TRIM
+                      (WS-TRIMMED-MARK))
+                       MOVE WS-TRIMMED-MARK(WS-INDEX:1) TO WS-CHAR
+                       IF WS-CHAR < "0" OR WS-CHAR > "9"
+                          MOVE "N" TO WS-NUMERIC-ONLY
+                       END-IF
+                      END-PERFORM
+                      IF WS-NUMERIC-ONLY = "Y"
+
+                      IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE MARK3-CST13601 TO WS-AUDIT-OLD-VALUE
+                        MOVE WS-MARK-NUMERIC TO MARK3-CST13601
+                        MOVE MARK3-CST13601 TO WS-AUDIT-NEW-VALUE
+                        MOVE "SUB5" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
+                        MOVE "Y" TO WS-MARK-VALID-FLAG
+                       ELSE
+                        DISPLAY "Mark must be between 0 and 100."
+                       END-IF
+                       ELSE
+                      DISPLAY "Invalid input.Only numbers 0100."
+                     END-IF
+
+                    END-PERFORM
+
+                    WHEN "SUB6"
+                    MOVE "N" TO WS-MARK-VALID-FLAG
+                    PERFORM UNTIL MARK-VALID
+                     MOVE SPACES TO WS-NEW-VALUE
+                      MOVE SPACES TO WS-TRIMMED-MARK
+                     MOVE "Y" TO WS-NUMERIC-ONLY
+                     MOVE 0 TO WS-MARK-NUMERIC
+                     DISPLAY "Enter mark forCST-13701 [Physics "
+                         "(Optics)]: "
+
+                     ACCEPT WS-NEW-VALUE
+                     MOVE FUNCTION TRIM(WS-NEW-VALUE) TO WS-TRIMMED-MARK
+
+                     MOVE FUNCTION NUMVAL(WS-TRIMMED-MARK)
+                      TO WS-MARK-NUMERIC
+                      PERFORM VARYING WS-INDEX FROM 1 BY 1
+                       UNTIL WS-INDEX > FUNCTION LENGTH(FUNCTION TRIM
+                      (WS-TRIMMED-MARK))
+                       MOVE WS-TRIMMED-MARK(WS-INDEX:1) TO WS-CHAR
+                       IF WS-CHAR < "0" OR WS-CHAR > "9"
+                          MOVE "N" TO WS-NUMERIC-ONLY
+                       END-IF
+                      END-PERFORM
+                      IF WS-NUMERIC-ONLY = "Y"
+
+                      IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE MARK3-CST13701 TO WS-AUDIT-OLD-VALUE
+                        MOVE WS-MARK-NUMERIC TO MARK3-CST13701
+                        MOVE MARK3-CST13701 TO WS-AUDIT-NEW-VALUE
+                        MOVE "SUB6" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
+                        MOVE "Y" TO WS-MARK-VALID-FLAG
+                       ELSE
+                        DISPLAY "Mark must be between 0 and 100."
+                       END-IF
+                       ELSE
+                      DISPLAY "Invalid input.Only numbers 0100."
+                     END-IF
+
+                    END-PERFORM
+                    WHEN "ELECTIVE"
+                    MOVE ELECTIVE-CODE3 TO WS-AUDIT-OLD-VALUE
+                    DISPLAY "Enter elective subject code "
+                        "(blank to clear elective): "
+                    ACCEPT WS-NEW-VALUE
+                    MOVE FUNCTION TRIM(WS-NEW-VALUE) TO ELECTIVE-CODE3
+                    IF FUNCTION TRIM(WS-NEW-VALUE) = SPACES
+                        MOVE 0 TO MARK3-ELECTIVE
+                    ELSE
+                        MOVE "N" TO WS-MARK-VALID-FLAG
+                        PERFORM UNTIL MARK-VALID
+                         MOVE SPACES TO WS-NEW-VALUE
+                         MOVE SPACES TO WS-TRIMMED-MARK
+                         MOVE "Y" TO WS-NUMERIC-ONLY
+                         MOVE 0 TO WS-MARK-NUMERIC
+                         DISPLAY "Enter mark for elective (0 to 100): "
+                         ACCEPT WS-NEW-VALUE
+                         MOVE FUNCTION TRIM(WS-NEW-VALUE)
+                             TO WS-TRIMMED-MARK
+                         MOVE FUNCTION NUMVAL(WS-TRIMMED-MARK)
+                             TO WS-MARK-NUMERIC
+                         PERFORM VARYING WS-INDEX FROM 1 BY 1
+                          UNTIL WS-INDEX > FUNCTION LENGTH(FUNCTION TRIM
+                         (WS-TRIMMED-MARK))
+                          MOVE WS-TRIMMED-MARK(WS-INDEX:1) TO WS-CHAR
+                          IF WS-CHAR < "0" OR WS-CHAR > "9"
+                             MOVE "N" TO WS-NUMERIC-ONLY
+                          END-IF
+                         END-PERFORM
+                         IF WS-NUMERIC-ONLY = "Y"
+                          IF WS-MARK-NUMERIC >= 0 AND
+                                  WS-MARK-NUMERIC <= 100
+                             MOVE WS-MARK-NUMERIC TO MARK3-ELECTIVE
+                             MOVE "Y" TO WS-MARK-VALID-FLAG
+                          ELSE
+                             DISPLAY "Mark must be between 0 and 100."
+                          END-IF
+                         ELSE
+                          DISPLAY "Invalid input.Only numbers 0100."
+                         END-IF
+                        END-PERFORM
+                    END-IF
+                    MOVE ELECTIVE-CODE3 TO WS-AUDIT-NEW-VALUE
+                    MOVE "ELECTIVE" TO WS-AUDIT-FIELD-NAME
+                    PERFORM LOG-EDIT-CHANGE
+                    WHEN "STATUS"
+                    MOVE "N" TO WS-NAME-VALID-FLAG
+                    PERFORM UNTIL NAME-VALID
+                     DISPLAY "Enter status (A=Active, W=Withdrawn): "
+                     ACCEPT WS-NEW-VALUE
+                     MOVE FUNCTION UPPER-CASE(FUNCTION TRIM
+                         (WS-NEW-VALUE)) TO WS-NEW-VALUE
+                     IF WS-NEW-VALUE(1:1) = "A" OR
+                             WS-NEW-VALUE(1:1) = "W"
+                        MOVE WITHDRAWN3 TO WS-AUDIT-OLD-VALUE
+                        MOVE WS-NEW-VALUE(1:1) TO WITHDRAWN3
+                        MOVE WITHDRAWN3 TO WS-AUDIT-NEW-VALUE
+                        MOVE "STATUS" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
+                        MOVE "Y" TO WS-NAME-VALID-FLAG
+                     ELSE
+                        DISPLAY "Status must be A or W."
+                     END-IF
+                    END-PERFORM
+                    WHEN OTHER
+                     DISPLAY "Invalid Option. Try again."
+                   END-EVALUATE
+               END-IF
+           END-PERFORM
+
+           COMPUTE TOTAL-MARKS3 =
+               MARK3-CST13101 + MARK3-CST13201 + MARK3-CST13401 +
+               MARK3-CST13501 + MARK3-CST13601 + MARK3-CST13701 +
+               MARK3-ELECTIVE
+
+          EVALUATE TRUE
+           WHEN TOTAL-MARKS3 >= WS-GRADE-CUTOFF-A + 25
+               MOVE "A+" TO GRADE3
+           WHEN TOTAL-MARKS3 >= WS-GRADE-CUTOFF-A MOVE "A" TO GRADE3
+           WHEN TOTAL-MARKS3 >= WS-GRADE-CUTOFF-B + 25
+               MOVE "B+" TO GRADE3
+           WHEN TOTAL-MARKS3 >= WS-GRADE-CUTOFF-B MOVE "B" TO GRADE3
+           WHEN TOTAL-MARKS3 >= WS-GRADE-CUTOFF-C + 25
+               MOVE "C+" TO GRADE3
+           WHEN TOTAL-MARKS3 >= WS-GRADE-CUTOFF-C MOVE "C" TO GRADE3
+           WHEN OTHER MOVE "F" TO GRADE3
+       END-EVALUATE.
+
+           DISPLAY "===== Edited Record ====="
+       DISPLAY "ID: " STUDENT-ID3
+       DISPLAY "Name: " STUDENT-NAME3
+       DISPLAY "Marks: "
+       DISPLAY "  CST13101-Data Structures and "
+           "Algorithms: " MARK3-CST13101
+       DISPLAY "  CST13201-Calculus III: " MARK3-CST13201
+       DISPLAY "  CST13401-Database Management Systems: " MARK3-CST13401
+       DISPLAY "  CST13501-English Language Proficiency "
+           "III: " MARK3-CST13501
+       DISPLAY "  CST13601-Myanmar Literature: " MARK3-CST13601
+       DISPLAY "  CST13701-Physics (Optics): " MARK3-CST13701
+       DISPLAY "Total: " TOTAL-MARKS3
+       DISPLAY "Grade: " GRADE3
+       DISPLAY "Status: " WITHDRAWN3
+       DISPLAY "Elective: " ELECTIVE-CODE3 " " MARK3-ELECTIVE
+       DISPLAY "==========================".
+
+       HANDLE-EDIT-SEM4.
+           PERFORM UNTIL WS-EDIT-OPTION = "FINISH"
+              DISPLAY "Which field do you want to edit?(NAME,"
+              "SUB16,STATUS,ELECTIVE)"
+               DISPLAY "Or type FINISH to end editing."
+               ACCEPT WS-EDIT-OPTION
+               MOVE FUNCTION UPPER-CASE(WS-EDIT-OPTION)
+               TO WS-EDIT-OPTION
+               IF WS-EDIT-OPTION = "FINISH"
+                DISPLAY "Finished editing."
+               ELSE
+                DISPLAY "Editing Started."
+
+
+                EVALUATE WS-EDIT-OPTION
+                  WHEN "ID"
+                   MOVE "N" TO WS-ID-VALID-FLAG
+
+                      PERFORM UNTIL ID-VALID
+                       DISPLAY "Enter new value : "
+                       ACCEPT WS-NEW-VALUE
+                       IF FUNCTION LENGTH(FUNCTION TRIM(WS-NEW-VALUE))=5
+                       AND FUNCTION TRIM(WS-NEW-VALUE) IS NUMERIC
+                         MOVE STUDENT-ID4 TO WS-AUDIT-OLD-VALUE
+                         MOVE FUNCTION TRIM(WS-NEW-VALUE) TO STUDENT-ID4
+                         MOVE STUDENT-ID4 TO WS-AUDIT-NEW-VALUE
+                         MOVE "ID" TO WS-AUDIT-FIELD-NAME
+                         PERFORM LOG-EDIT-CHANGE
+                         MOVE "Y" TO WS-ID-VALID-FLAG
+                       ELSE
+                         DISPLAY "ID must be exactly 5 digits."
+                       END-IF
+                      END-PERFORM
+
+
+                   WHEN "NAME"
+                    MOVE "N" TO WS-NAME-VALID-FLAG
+                    PERFORM UNTIL NAME-VALID
+                    DISPLAY "Enter new name (max 15 characters): "
+                    ACCEPT WS-NEW-VALUE
+                    IF FUNCTION LENGTH(FUNCTION TRIM(WS-NEW-VALUE))<= 15
+                       MOVE STUDENT-NAME4 TO WS-AUDIT-OLD-VALUE
+                       MOVE FUNCTION TRIM(WS-NEW-VALUE) TO STUDENT-NAME4
+                       MOVE STUDENT-NAME4 TO WS-AUDIT-NEW-VALUE
+                       MOVE "NAME" TO WS-AUDIT-FIELD-NAME
+                       PERFORM LOG-EDIT-CHANGE
+                       MOVE "Y" TO WS-NAME-VALID-FLAG
+                    ELSE
+                    DISPLAY "Name must be 15 characters or fewer."
+                    END-IF
+                    END-PERFORM
+
+                   WHEN "SUB1"
+
+                    MOVE "N" TO WS-MARK-VALID-FLAG
+                    PERFORM UNTIL MARK-VALID
+                     MOVE SPACES TO WS-NEW-VALUE
+                     MOVE SPACES TO WS-TRIMMED-MARK
+                     MOVE "Y" TO WS-NUMERIC-ONLY
+                     MOVE 0 TO WS-MARK-NUMERIC
+                     DISPLAY "Enter mark for CST-14101[Object Oriented "
+                         "Programming]:  "
+                     ACCEPT WS-NEW-VALUE
+                     MOVE FUNCTION TRIM(WS-NEW-VALUE) TO WS-TRIMMED-MARK
+
+                      MOVE FUNCTION NUMVAL(WS-TRIMMED-MARK)
+                      TO WS-MARK-NUMERIC
+                      PERFORM VARYING WS-INDEX FROM 1 BY 1
+                      UNTIL WS-INDEX > FUNCTION LENGTH(FUNCTION TRIM
+                      (WS-TRIMMED-MARK))
+                       MOVE WS-TRIMMED-MARK(WS-INDEX:1) TO WS-CHAR
+                       IF WS-CHAR < "0" OR WS-CHAR > "9"
+                          MOVE "N" TO WS-NUMERIC-ONLY
+                       END-IF
+                      END-PERFORM
+                      IF WS-NUMERIC-ONLY = "Y"
+                       IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE MARK4-CST14101 TO WS-AUDIT-OLD-VALUE
+                        MOVE WS-MARK-NUMERIC TO MARK4-CST14101
+                        MOVE MARK4-CST14101 TO WS-AUDIT-NEW-VALUE
+                        MOVE "SUB1" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
+                        MOVE "Y" TO WS-MARK-VALID-FLAG
+                       ELSE
+                        DISPLAY "Mark must be between 0 and 100."
+                       END-IF
+                       ELSE
+                      DISPLAY "Invalid input.Only numbers 0100."
+                     END-IF
+
+                    END-PERFORM
+
+                   WHEN "SUB2"
+                    MOVE "N" TO WS-MARK-VALID-FLAG
+                    PERFORM UNTIL MARK-VALID
+                     MOVE SPACES TO WS-NEW-VALUE
+                     MOVE SPACES TO WS-TRIMMED-MARK
+                     MOVE "Y" TO WS-NUMERIC-ONLY
+                     MOVE 0 TO WS-MARK-NUMERIC
+                     DISPLAY "Enter mark for CST-14201[Discrete "
+                         "Mathematics]: "
+
+                     ACCEPT WS-NEW-VALUE
+                     MOVE FUNCTION TRIM(WS-NEW-VALUE) TO WS-TRIMMED-MARK
+
+                     MOVE FUNCTION NUMVAL(WS-TRIMMED-MARK)
+                      TO WS-MARK-NUMERIC
+                      PERFORM VARYING WS-INDEX FROM 1 BY 1
+                       UNTIL WS-INDEX > FUNCTION LENGTH(FUNCTION TRIM
+                      (WS-TRIMMED-MARK))
+                       MOVE WS-TRIMMED-MARK(WS-INDEX:1) TO WS-CHAR
+                       IF WS-CHAR < "0" OR WS-CHAR > "9"
+                          MOVE "N" TO WS-NUMERIC-ONLY
+                       END-IF
+                      END-PERFORM
+                      IF WS-NUMERIC-ONLY = "Y"
+
+                      IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE MARK4-CST14201 TO WS-AUDIT-OLD-VALUE
+                        MOVE WS-MARK-NUMERIC TO MARK4-CST14201
+                        MOVE MARK4-CST14201 TO WS-AUDIT-NEW-VALUE
+                        MOVE "SUB2" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
+                        MOVE "Y" TO WS-MARK-VALID-FLAG
+                       ELSE
+                        DISPLAY "Mark must be between 0 and 100."
+                       END-IF
+                       ELSE
+                      DISPLAY "Invalid input.Only numbers 0100."
+                     END-IF
+
+                    END-PERFORM
+
+                    WHEN "SUB3"
+                      MOVE "N" TO WS-MARK-VALID-FLAG
+                    PERFORM UNTIL MARK-VALID
+                     MOVE SPACES TO WS-NEW-VALUE
+                     MOVE SPACES TO WS-TRIMMED-MARK
+                     MOVE "Y" TO WS-NUMERIC-ONLY
+                     MOVE 0 TO WS-MARK-NUMERIC
+                     DISPLAY "Enter mark for CST-14401[Computer "
+                         "Networks]: "
+
+                     ACCEPT WS-NEW-VALUE
+                     MOVE FUNCTION TRIM(WS-NEW-VALUE) TO WS-TRIMMED-MARK
+
+                     MOVE FUNCTION NUMVAL(WS-TRIMMED-MARK)
+                      TO WS-MARK-NUMERIC
+                      PERFORM VARYING WS-INDEX FROM 1 BY 1
+                       UNTIL WS-INDEX > FUNCTION LENGTH(FUNCTION TRIM
+                      (WS-TRIMMED-MARK))
+                       MOVE WS-TRIMMED-MARK(WS-INDEX:1) TO WS-CHAR
+                       IF WS-CHAR < "0" OR WS-CHAR > "9"
+                          MOVE "N" TO WS-NUMERIC-ONLY
+                       END-IF
+                      END-PERFORM
+                      IF WS-NUMERIC-ONLY = "Y"
+
+                      IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE MARK4-CST14401 TO WS-AUDIT-OLD-VALUE
+                        MOVE WS-MARK-NUMERIC TO MARK4-CST14401
+                        MOVE MARK4-CST14401 TO WS-AUDIT-NEW-VALUE
+                        MOVE "SUB3" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
+                        MOVE "Y" TO WS-MARK-VALID-FLAG
+                       ELSE
+                        DISPLAY "Mark must be between 0 and 100."
+                       END-IF
+                       ELSE
+                      DISPLAY "Invalid input.Only numbers 0100."
+                     END-IF
+
+                    END-PERFORM
+
+                    WHEN "SUB4"
+                     MOVE "N" TO WS-MARK-VALID-FLAG
+                    PERFORM UNTIL MARK-VALID
+                     MOVE SPACES TO WS-NEW-VALUE
+                      MOVE SPACES TO WS-TRIMMED-MARK
+                     MOVE "Y" TO WS-NUMERIC-ONLY
+                     MOVE 0 TO WS-MARK-NUMERIC
+                     DISPLAY "Enter mark for CST-14501[English "
+                         "Language "
+
+                         "Proficiency IV]: "
+                     ACCEPT WS-NEW-VALUE
+                     MOVE FUNCTION TRIM(WS-NEW-VALUE) TO WS-TRIMMED-MARK
+
+                     MOVE FUNCTION NUMVAL(WS-TRIMMED-MARK)
+                      TO WS-MARK-NUMERIC
+                      PERFORM VARYING WS-INDEX FROM 1 BY 1
+                      UNTIL WS-INDEX > FUNCTION LENGTH(FUNCTION TRIM
+                      (WS-TRIMMED-MARK))
+                       MOVE WS-TRIMMED-MARK(WS-INDEX:1) TO WS-CHAR
+                       IF WS-CHAR < "0" OR WS-CHAR > "9"
+                          MOVE "N" TO WS-NUMERIC-ONLY
+                       END-IF
+                      END-PERFORM
+                      IF WS-NUMERIC-ONLY = "Y"
+
+                      IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE MARK4-CST14501 TO WS-AUDIT-OLD-VALUE
+                        MOVE WS-MARK-NUMERIC TO MARK4-CST14501
+                        MOVE MARK4-CST14501 TO WS-AUDIT-NEW-VALUE
+                        MOVE "SUB4" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
+                        MOVE "Y" TO WS-MARK-VALID-FLAG
+                       ELSE
+                        DISPLAY "Mark must be between 0 and 100."
+                       END-IF
+                       ELSE
+                      DISPLAY "Invalid input.Only numbers 0100."
+                     END-IF
+
+                    END-PERFORM
+
+                    WHEN "SUB5"
+                      MOVE "N" TO WS-MARK-VALID-FLAG
+                    PERFORM UNTIL MARK-VALID
+                     MOVE SPACES TO WS-NEW-VALUE
+                     MOVE SPACES TO WS-TRIMMED-MARK
+                     MOVE "Y" TO WS-NUMERIC-ONLY
+                     MOVE 0 TO WS-MARK-NUMERIC
+                     DISPLAY "Enter mark for CST-14601[Myanmar "
+                         "Literature]: "
+
+                     ACCEPT WS-NEW-VALUE
+                     MOVE FUNCTION TRIM(WS-NEW-VALUE) TO WS-TRIMMED-MARK
+
+                      MOVE FUNCTION NUMVAL(WS-TRIMMED-MARK)
+                      TO WS-MARK-NUMERIC
+                      PERFORM VARYING WS-INDEX FROM 1 BY 1
+                       UNTIL WS-INDEX > FUNCTION LENGTH(FUNCTION TRIM
+                      (WS-TRIMMED-MARK))
+                       MOVE WS-TRIMMED-MARK(WS-INDEX:1) TO WS-CHAR
+                       IF WS-CHAR < "0" OR WS-CHAR > "9"
+                          MOVE "N" TO WS-NUMERIC-ONLY
+                       END-IF
+                      END-PERFORM
+                      IF WS-NUMERIC-ONLY = "Y"
+
+                      IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE MARK4-CST14601 TO WS-AUDIT-OLD-VALUE
+                        MOVE WS-MARK-NUMERIC TO MARK4-CST14601
+                        MOVE MARK4-CST14601 TO WS-AUDIT-NEW-VALUE
+                        MOVE "SUB5" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
+                        MOVE "Y" TO WS-MARK-VALID-FLAG
+                       ELSE
+                        DISPLAY "Mark must be between 0 and 100."
+                       END-IF
+                       ELSE
+                      DISPLAY "Invalid input.Only numbers 0100."
+                     END-IF
+
+                    END-PERFORM
+
+                    WHEN "SUB6"
+                    MOVE "N" TO WS-MARK-VALID-FLAG
+                    PERFORM UNTIL MARK-VALID
+                     MOVE SPACES TO WS-NEW-VALUE
+                      MOVE SPACES TO WS-TRIMMED-MARK
+                     MOVE "Y" TO WS-NUMERIC-ONLY
+                     MOVE 0 TO WS-MARK-NUMERIC
+                     DISPLAY "Enter mark for CST-14701[Physics "
+                         "(Thermodynamics)]: "
+                     ACCEPT WS-NEW-VALUE
+                     MOVE FUNCTION TRIM(WS-NEW-VALUE) TO WS-TRIMMED-MARK
+
+                      MOVE FUNCTION NUMVAL(WS-TRIMMED-MARK)
+                      TO WS-MARK-NUMERIC
+                      PERFORM VARYING WS-INDEX FROM 1 BY 1
+                      UNTIL WS-INDEX > FUNCTION LENGTH(FUNCTION TRIM
+                      (WS-TRIMMED-MARK))
+                       MOVE WS-TRIMMED-MARK(WS-INDEX:1) TO WS-CHAR
+                       IF WS-CHAR < "0" OR WS-CHAR > "9"
+                          MOVE "N" TO WS-NUMERIC-ONLY
+                       END-IF
+                      END-PERFORM
+                      IF WS-NUMERIC-ONLY = "Y"
+
+                      IF WS-MARK-NUMERIC>=0 AND WS-MARK-NUMERIC <= 100
+                        MOVE MARK4-CST14701 TO WS-AUDIT-OLD-VALUE
+                        MOVE WS-MARK-NUMERIC TO MARK4-CST14701
+                        MOVE MARK4-CST14701 TO WS-AUDIT-NEW-VALUE
+                        MOVE "SUB6" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
+                        MOVE "Y" TO WS-MARK-VALID-FLAG
+                       ELSE
+                        DISPLAY "Mark must be between 0 and 100."
+                       END-IF
+                       ELSE
+                      DISPLAY "Invalid input.Only numbers 0100."
+                     END-IF
+
+                    END-PERFORM
+
+                    WHEN "ELECTIVE"
+                    MOVE ELECTIVE-CODE4 TO WS-AUDIT-OLD-VALUE
+                    DISPLAY "Enter elective subject code "
+                        "(blank to clear elective): "
+                    ACCEPT WS-NEW-VALUE
+                    MOVE FUNCTION TRIM(WS-NEW-VALUE) TO ELECTIVE-CODE4
+                    IF FUNCTION TRIM(WS-NEW-VALUE) = SPACES
+                        MOVE 0 TO MARK4-ELECTIVE
+                    ELSE
+                        MOVE "N" TO WS-MARK-VALID-FLAG
+                        PERFORM UNTIL MARK-VALID
+                         MOVE SPACES TO WS-NEW-VALUE
+                         MOVE SPACES TO WS-TRIMMED-MARK
+                         MOVE "Y" TO WS-NUMERIC-ONLY
+                         MOVE 0 TO WS-MARK-NUMERIC
+                         DISPLAY "Enter mark for elective (0 to 100): "
+                         ACCEPT WS-NEW-VALUE
+                         MOVE FUNCTION TRIM(WS-NEW-VALUE)
+                             TO WS-TRIMMED-MARK
+                         MOVE FUNCTION NUMVAL(WS-TRIMMED-MARK)
+                             TO WS-MARK-NUMERIC
+                         PERFORM VARYING WS-INDEX FROM 1 BY 1
+                          UNTIL WS-INDEX > FUNCTION LENGTH(FUNCTION TRIM
+                         (WS-TRIMMED-MARK))
+                          MOVE WS-TRIMMED-MARK(WS-INDEX:1) TO WS-CHAR
+                          IF WS-CHAR < "0" OR WS-CHAR > "9"
+                             MOVE "N" TO WS-NUMERIC-ONLY
+                          END-IF
+                         END-PERFORM
+                         IF WS-NUMERIC-ONLY = "Y"
+                          IF WS-MARK-NUMERIC >= 0 AND
+                                  WS-MARK-NUMERIC <= 100
+                             MOVE WS-MARK-NUMERIC TO MARK4-ELECTIVE
+                             MOVE "Y" TO WS-MARK-VALID-FLAG
+                          ELSE
+                             DISPLAY "Mark must be between 0 and 100."
+                          END-IF
+                         ELSE
+                          DISPLAY "Invalid input.Only numbers 0100."
+                         END-IF
+                        END-PERFORM
+                    END-IF
+                    MOVE ELECTIVE-CODE4 TO WS-AUDIT-NEW-VALUE
+                    MOVE "ELECTIVE" TO WS-AUDIT-FIELD-NAME
+                    PERFORM LOG-EDIT-CHANGE
+                    WHEN "STATUS"
+                    MOVE "N" TO WS-NAME-VALID-FLAG
+                    PERFORM UNTIL NAME-VALID
+                     DISPLAY "Enter status (A=Active, W=Withdrawn): "
+                     ACCEPT WS-NEW-VALUE
+                     MOVE FUNCTION UPPER-CASE(FUNCTION TRIM
+                         (WS-NEW-VALUE)) TO WS-NEW-VALUE
+                     IF WS-NEW-VALUE(1:1) = "A" OR
+                             WS-NEW-VALUE(1:1) = "W"
+                        MOVE WITHDRAWN4 TO WS-AUDIT-OLD-VALUE
+                        MOVE WS-NEW-VALUE(1:1) TO WITHDRAWN4
+                        MOVE WITHDRAWN4 TO WS-AUDIT-NEW-VALUE
+                        MOVE "STATUS" TO WS-AUDIT-FIELD-NAME
+                        PERFORM LOG-EDIT-CHANGE
+                        MOVE "Y" TO WS-NAME-VALID-FLAG
+                     ELSE
+                        DISPLAY "Status must be A or W."
+                     END-IF
+                    END-PERFORM
+
+                    WHEN OTHER
+                     DISPLAY "Invalid Option. Try again."
+                   END-EVALUATE
+               END-IF
+           END-PERFORM
+
+           COMPUTE TOTAL-MARKS4 =
+               MARK4-CST14101 + MARK4-CST14201 + MARK4-CST14401 +
+               MARK4-CST14501 + MARK4-CST14601 + MARK4-CST14701 +
+               MARK4-ELECTIVE
+
+       EVALUATE TRUE
+           WHEN TOTAL-MARKS4 >= WS-GRADE-CUTOFF-A + 25
+               MOVE "A+" TO GRADE4
+           WHEN TOTAL-MARKS4 >= WS-GRADE-CUTOFF-A MOVE "A" TO GRADE4
+           WHEN TOTAL-MARKS4 >= WS-GRADE-CUTOFF-B + 25
+               MOVE "B+" TO GRADE4
+           WHEN TOTAL-MARKS4 >= WS-GRADE-CUTOFF-B MOVE "B" TO GRADE4
+           WHEN TOTAL-MARKS4 >= WS-GRADE-CUTOFF-C + 25
+               MOVE "C+" TO GRADE4
+           WHEN TOTAL-MARKS4 >= WS-GRADE-CUTOFF-C MOVE "C" TO GRADE4
+           WHEN OTHER MOVE "F" TO GRADE4
+       END-EVALUATE.
+
+
+       DISPLAY "===== Edited Record ====="
+       DISPLAY "ID: " STUDENT-ID4
+       DISPLAY "Name: " STUDENT-NAME4
+       DISPLAY "Marks: "
+       DISPLAY "  CST14101-Object Oriented Programming: " MARK4-CST14101
+       DISPLAY "  CST14201-Discrete Mathematics: " MARK4-CST14201
+       DISPLAY "  CST14401-Computer Networks: " MARK4-CST14401
+       DISPLAY "  CST14501-English Language Proficiency "
+           "IV: " MARK4-CST14501
+       DISPLAY "  CST14601-Myanmar Literature: " MARK4-CST14601
+       DISPLAY "  CST14701-Physics (Thermodynamics): " MARK4-CST14701
+       DISPLAY "Total: " TOTAL-MARKS4
+       DISPLAY "Grade: " GRADE4
+       DISPLAY "Status: " WITHDRAWN4
+       DISPLAY "Elective: " ELECTIVE-CODE4 " " MARK4-ELECTIVE
+       DISPLAY "==========================".
+
+       LOG-EDIT-CHANGE.
+           MOVE WS-STUDENT-ID TO AUDIT-STUDENT-ID
+           MOVE WS-SEMESTER TO AUDIT-SEMESTER
+           MOVE WS-AUDIT-FIELD-NAME TO AUDIT-FIELD-NAME
+           MOVE WS-AUDIT-OLD-VALUE TO AUDIT-OLD-VALUE
+           MOVE WS-AUDIT-NEW-VALUE TO AUDIT-NEW-VALUE
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+           WRITE AUDIT-RECORD.
+
        END-EDIT.
            STOP RUN.
