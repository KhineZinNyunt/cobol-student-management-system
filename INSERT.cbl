@@ -9,9 +9,41 @@ FILE-CONTROL.
     SELECT STUDENT-FILE-SEM2 ASSIGN TO "student_sem2.dat"
         ORGANIZATION IS LINE SEQUENTIAL
         FILE STATUS IS FILE-STATUS-SEM2.
+    SELECT STUDENT-FILE-SEM3 ASSIGN TO "student_sem3.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FILE-STATUS-SEM3.
+    SELECT STUDENT-FILE-SEM4 ASSIGN TO "student_sem4.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FILE-STATUS-SEM4.
     SELECT TEMP-STUDENT-FILE ASSIGN TO "temp_student.dat"
         ORGANIZATION IS LINE SEQUENTIAL
         FILE STATUS IS FILE-STATUS-TEMP.
+    SELECT BATCH-MARKS-FILE ASSIGN TO "batch_marks.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FILE-STATUS-BATCH.
+    SELECT GRADING-SCALE-FILE ASSIGN TO "grading_scale.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FILE-STATUS-GRADING-SCALE.
+    SELECT LOCK-FILE-SEM1 ASSIGN TO "student_sem1.lck"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LOCK-STATUS.
+    SELECT LOCK-FILE-SEM2 ASSIGN TO "student_sem2.lck"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LOCK-STATUS.
+    SELECT LOCK-FILE-SEM3 ASSIGN TO "student_sem3.lck"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LOCK-STATUS.
+    SELECT LOCK-FILE-SEM4 ASSIGN TO "student_sem4.lck"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LOCK-STATUS.
+    SELECT CHECKSUM-FILE-SEM1 ASSIGN TO "student_sem1.sum"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CHECKSUM-FILE-SEM2 ASSIGN TO "student_sem2.sum"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CHECKSUM-FILE-SEM3 ASSIGN TO "student_sem3.sum"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CHECKSUM-FILE-SEM4 ASSIGN TO "student_sem4.sum"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
@@ -28,6 +60,10 @@ FD STUDENT-FILE-SEM1.
         10 MARK1-CST11701  PIC 9(3).
     05 TOTAL-MARKS1       PIC 9(3).
     05 GRADE1             PIC X(2).
+    05 ATTENDANCE1        PIC 9(3).
+    05 WITHDRAWN1         PIC X.
+    05 ELECTIVE-CODE1     PIC X(10).
+    05 MARK1-ELECTIVE     PIC 9(3).
 
 FD STUDENT-FILE-SEM2.
 01 STUDENT-RECORD-SEM2.
@@ -42,15 +78,106 @@ FD STUDENT-FILE-SEM2.
         10 MARK2-CST12701  PIC 9(3).
     05 TOTAL-MARKS2       PIC 9(3).
     05 GRADE2             PIC X(2).
+    05 WITHDRAWN2         PIC X.
+    05 ELECTIVE-CODE2     PIC X(10).
+    05 MARK2-ELECTIVE     PIC 9(3).
+
+FD STUDENT-FILE-SEM3.
+01 STUDENT-RECORD-SEM3.
+    05 STUDENT-ID3        PIC X(10).
+    05 STUDENT-NAME3      PIC X(30).
+    05 STUDENT-SUBJECTS3.
+        10 MARK3-CST13101  PIC 9(3).
+        10 MARK3-CST13201  PIC 9(3).
+        10 MARK3-CST13401  PIC 9(3).
+        10 MARK3-CST13501  PIC 9(3).
+        10 MARK3-CST13601  PIC 9(3).
+        10 MARK3-CST13701  PIC 9(3).
+    05 TOTAL-MARKS3       PIC 9(3).
+    05 GRADE3             PIC X(2).
+    05 WITHDRAWN3         PIC X.
+    05 ELECTIVE-CODE3     PIC X(10).
+    05 MARK3-ELECTIVE     PIC 9(3).
+
+FD STUDENT-FILE-SEM4.
+01 STUDENT-RECORD-SEM4.
+    05 STUDENT-ID4        PIC X(10).
+    05 STUDENT-NAME4      PIC X(30).
+    05 STUDENT-SUBJECTS4.
+        10 MARK4-CST14101  PIC 9(3).
+        10 MARK4-CST14201  PIC 9(3).
+        10 MARK4-CST14401  PIC 9(3).
+        10 MARK4-CST14501  PIC 9(3).
+        10 MARK4-CST14601  PIC 9(3).
+        10 MARK4-CST14701  PIC 9(3).
+    05 TOTAL-MARKS4       PIC 9(3).
+    05 GRADE4             PIC X(2).
+    05 WITHDRAWN4         PIC X.
+    05 ELECTIVE-CODE4     PIC X(10).
+    05 MARK4-ELECTIVE     PIC 9(3).
 
 FD TEMP-STUDENT-FILE.
 01 TEMP-STUDENT-RECORD    PIC X(80).
 
+FD BATCH-MARKS-FILE.
+01 BATCH-RECORD.
+    05 BATCH-STUDENT-ID   PIC X(10).
+    05 BATCH-MARKS        OCCURS 6 TIMES PIC 9(3).
+
+FD GRADING-SCALE-FILE.
+01 GRADING-SCALE-RECORD.
+    05 GS-CUTOFF-A        PIC 9(3).
+    05 GS-CUTOFF-B        PIC 9(3).
+    05 GS-CUTOFF-C        PIC 9(3).
+
+FD LOCK-FILE-SEM1.
+01 LOCK-RECORD-SEM1      PIC X(20).
+
+FD LOCK-FILE-SEM2.
+01 LOCK-RECORD-SEM2      PIC X(20).
+
+FD LOCK-FILE-SEM3.
+01 LOCK-RECORD-SEM3      PIC X(20).
+
+FD LOCK-FILE-SEM4.
+01 LOCK-RECORD-SEM4      PIC X(20).
+
+FD CHECKSUM-FILE-SEM1.
+01 CHECKSUM-RECORD-SEM1  PIC 9(10).
+
+FD CHECKSUM-FILE-SEM2.
+01 CHECKSUM-RECORD-SEM2  PIC 9(10).
+
+FD CHECKSUM-FILE-SEM3.
+01 CHECKSUM-RECORD-SEM3  PIC 9(10).
+
+FD CHECKSUM-FILE-SEM4.
+01 CHECKSUM-RECORD-SEM4  PIC 9(10).
+
 WORKING-STORAGE SECTION.
+01 WS-LOCK-STATUS         PIC XX.
+01 WS-LOCKED              PIC X VALUE 'N'.
+01 WS-CHECKSUM-SEM1       PIC 9(10) VALUE 0.
+01 WS-CHECKSUM-SEM2       PIC 9(10) VALUE 0.
+01 WS-CHECKSUM-SEM3       PIC 9(10) VALUE 0.
+01 WS-CHECKSUM-SEM4       PIC 9(10) VALUE 0.
+01 WS-CHECKSUM-EOF        PIC X VALUE 'N'.
+   88 CHECKSUM-FILE-END     VALUE 'Y'.
+   88 CHECKSUM-FILE-NOT-END VALUE 'N'.
+01 WS-CHECKSUM-BUFFER     PIC X(100) VALUE SPACES.
+01 WS-CHECKSUM-INDEX      PIC 9(3) VALUE 0.
 01 WS-EOF                  PIC X VALUE 'N'.
    88 FILE-END             VALUE 'Y'.
    88 FILE-NOT-END         VALUE 'N'.
 
+01 WS-EOF-INNER             PIC X VALUE 'N'.
+   88 FILE-END-INNER        VALUE 'Y'.
+   88 FILE-NOT-END-INNER    VALUE 'N'.
+
+01 FILE-STATUS-BATCH        PIC XX.
+01 WS-BATCH-CHOICE          PIC X VALUE 'N'.
+01 WS-BATCH-COUNT           PIC 9(4) VALUE 0.
+
 01  WS-ID-VALID-FLAG       PIC X VALUE "N".
             88  ID-VALID            VALUE "Y".
             88  ID-NOT-VALID        VALUE "N".
@@ -65,6 +192,7 @@ WORKING-STORAGE SECTION.
 01 WS-NUMERIC-ONLY         PIC X VALUE 'Y'.
 01 WS-CHAR                 PIC X VALUE SPACES.
 01 WS-MARK-VALID           PIC X VALUE 'N'.
+01 WS-ENTRY-CANCELLED      PIC X VALUE 'N'.
 01 WS-STUDENT-ID           PIC X(10).
 01 WS-STUDENT-NAME         PIC X(30).
 01 WS-INDEX                PIC 9(2).
@@ -77,10 +205,30 @@ WORKING-STORAGE SECTION.
     05 WS-MARK-TEXT OCCURS 6 TIMES PIC X(3).
 01 WS-FORMATTED-TOTAL      PIC 9(3).
 01 WS-FORMATTED-GRADE      PIC X(2).
+01 WS-ATTENDANCE           PIC 9(3) VALUE 0.
+01 WS-FORMATTED-ATTENDANCE PIC 9(3).
+01 WS-ATTENDANCE-INPUT     PIC X(10).
+01 WS-ATTENDANCE-VALID     PIC X VALUE 'N'.
+01 WS-WITHDRAWN            PIC X VALUE SPACE.
+
+01 WS-HAS-ELECTIVE         PIC X VALUE 'N'.
+01 WS-ELECTIVE-CHOICE      PIC X VALUE 'N'.
+01 WS-ELECTIVE-CODE        PIC X(10) VALUE SPACES.
+01 WS-ELECTIVE-MARK        PIC 9(3) VALUE 0.
+01 WS-FORMATTED-ELECTIVE-MARK PIC 9(3).
+01 WS-ELECTIVE-MARK-INPUT  PIC X(10).
+01 WS-ELECTIVE-MARK-VALID  PIC X VALUE 'N'.
 
 01 FILE-STATUS-SEM1        PIC XX.
 01 FILE-STATUS-SEM2        PIC XX.
+01 FILE-STATUS-SEM3        PIC XX.
+01 FILE-STATUS-SEM4        PIC XX.
 01 FILE-STATUS-TEMP        PIC XX.
+01 FILE-STATUS-GRADING-SCALE PIC XX.
+
+01 WS-GRADE-CUTOFF-A       PIC 9(3) VALUE 450.
+01 WS-GRADE-CUTOFF-B       PIC 9(3) VALUE 400.
+01 WS-GRADE-CUTOFF-C       PIC 9(3) VALUE 300.
 
 01 DISPLAY-LINE.
    05 FILLER               PIC X(10) VALUE "ID: ".
@@ -120,6 +268,26 @@ WORKING-STORAGE SECTION.
 01 SUBJECT-NAME-TABLE-SEM2 REDEFINES SUBJECT-NAMES-SEM2.
    05 SUBJECT-NAME-SEM2 OCCURS 6 TIMES PIC X(10).
 
+01 SUBJECT-NAMES-SEM3.
+   05 FILLER PIC X(10) VALUE "CST13101".
+   05 FILLER PIC X(10) VALUE "CST13201".
+   05 FILLER PIC X(10) VALUE "CST13401".
+   05 FILLER PIC X(10) VALUE "CST13501".
+   05 FILLER PIC X(10) VALUE "CST13601".
+   05 FILLER PIC X(10) VALUE "CST13701".
+01 SUBJECT-NAME-TABLE-SEM3 REDEFINES SUBJECT-NAMES-SEM3.
+   05 SUBJECT-NAME-SEM3 OCCURS 6 TIMES PIC X(10).
+
+01 SUBJECT-NAMES-SEM4.
+   05 FILLER PIC X(10) VALUE "CST14101".
+   05 FILLER PIC X(10) VALUE "CST14201".
+   05 FILLER PIC X(10) VALUE "CST14401".
+   05 FILLER PIC X(10) VALUE "CST14501".
+   05 FILLER PIC X(10) VALUE "CST14601".
+   05 FILLER PIC X(10) VALUE "CST14701".
+01 SUBJECT-NAME-TABLE-SEM4 REDEFINES SUBJECT-NAMES-SEM4.
+   05 SUBJECT-NAME-SEM4 OCCURS 6 TIMES PIC X(10).
+
 
 01 WS-LEN              PIC 9(2).
 01  ESCAPE-CHAR          PIC X VALUE X'1B'.
@@ -139,27 +307,47 @@ LINKAGE SECTION.
 
 PROCEDURE DIVISION  USING LS-SEMESTER.
 MAIN-LOGIC.
+    PERFORM LOAD-GRADING-SCALE.
     MOVE LS-SEMESTER TO WS-SEMESTER.
-    IF WS-SEMESTER NOT = 1 AND WS-SEMESTER NOT = 2
-        DISPLAY "Invalid semester. Only 1 or 2 allowed."
+    IF WS-SEMESTER < 1 OR WS-SEMESTER > 4
+        DISPLAY "Invalid semester. Only 1-4 allowed."
         PERFORM GET-SEMESTER
     END-IF.
-    PERFORM SEARCH-STUDENT
-    IF WS-STUDENT-FOUND = 'Y'
-        PERFORM ACCEPT-MARKS
-        PERFORM CALCULATE-TOTAL-MARKS-AND-GRADE
-        PERFORM UPDATE-STUDENT-RECORD
-        DISPLAY "Marks successfully updated for student " WS-STUDENT-ID
+    DISPLAY "Batch upload marks from batch_marks.dat? (Y/N): "
+    ACCEPT WS-BATCH-CHOICE
+    IF WS-BATCH-CHOICE = 'Y' OR WS-BATCH-CHOICE = 'y'
+        PERFORM BATCH-UPLOAD-MARKS
     ELSE
-        DISPLAY "Student ID " WS-STUDENT-ID " not found in semester " WS-SEMESTER
+        PERFORM SEARCH-STUDENT
+        IF WS-STUDENT-FOUND = 'Y'
+            MOVE 'N' TO WS-ENTRY-CANCELLED
+            PERFORM ACCEPT-MARKS
+            IF WS-ENTRY-CANCELLED = 'Y'
+                DISPLAY "Mark entry cancelled. No changes were saved for "
+                    WS-STUDENT-ID
+            ELSE
+                IF WS-SEMESTER = 1
+                    PERFORM ACCEPT-ATTENDANCE
+                END-IF
+                PERFORM ACCEPT-ELECTIVE
+                PERFORM CALCULATE-TOTAL-MARKS-AND-GRADE
+                PERFORM UPDATE-STUDENT-RECORD
+                IF WS-LOCKED = 'N'
+                    DISPLAY "Marks successfully updated for student "
+                        WS-STUDENT-ID
+                END-IF
+            END-IF
+        ELSE
+            DISPLAY "Student ID " WS-STUDENT-ID " not found in semester " WS-SEMESTER
+        END-IF
     END-IF
     GOBACK.
 
 GET-SEMESTER.
-    DISPLAY "Enter semester to insert marks (1 or 2): "
+    DISPLAY "Enter semester to insert marks (1-4): "
     ACCEPT WS-SEMESTER
-    IF WS-SEMESTER NOT = 1 AND WS-SEMESTER NOT = 2
-        DISPLAY ESC COLOR-RED "Invalid semester. Only 1 or 2 allowed." ESC COLOR-RESET
+    IF WS-SEMESTER < 1 OR WS-SEMESTER > 4
+        DISPLAY ESC COLOR-RED "Invalid semester. Only 1-4 allowed." ESC COLOR-RESET
         PERFORM GET-SEMESTER
     END-IF.
 
@@ -175,7 +363,8 @@ SEARCH-STUDENT.
         MOVE 'N' TO WS-STUDENT-FOUND
         SET FILE-NOT-END TO TRUE
 
-        IF WS-SEMESTER = 1
+        EVALUATE WS-SEMESTER
+        WHEN 1
             *> Search in Semester 1 file
             OPEN INPUT STUDENT-FILE-SEM1
             IF FILE-STATUS-SEM1 NOT = "00"
@@ -191,6 +380,8 @@ SEARCH-STUDENT.
                         IF STUDENT-ID1 = WS-STUDENT-ID  *> Fixed variable name from STUDENT-ID2
                             MOVE 'Y' TO WS-STUDENT-FOUND
                             MOVE STUDENT-NAME1 TO WS-STUDENT-NAME
+                            MOVE ATTENDANCE1 TO WS-ATTENDANCE
+                            MOVE WITHDRAWN1 TO WS-WITHDRAWN
                             DISPLAY "Student found: " STUDENT-NAME1
                             SET FILE-END TO TRUE
                         END-IF
@@ -203,7 +394,7 @@ SEARCH-STUDENT.
             END-IF
 
             CLOSE STUDENT-FILE-SEM1
-        ELSE
+        WHEN 2
             *> Search in Semester 2 file
             OPEN INPUT STUDENT-FILE-SEM2
             IF FILE-STATUS-SEM2 NOT = "00"
@@ -219,6 +410,7 @@ SEARCH-STUDENT.
                         IF STUDENT-ID2 = WS-STUDENT-ID
                             MOVE 'Y' TO WS-STUDENT-FOUND
                             MOVE STUDENT-NAME2 TO WS-STUDENT-NAME
+                            MOVE WITHDRAWN2 TO WS-WITHDRAWN
                             DISPLAY "Student found: " STUDENT-NAME2
                             SET FILE-END TO TRUE
                         END-IF
@@ -231,24 +423,253 @@ SEARCH-STUDENT.
             END-IF
 
             CLOSE STUDENT-FILE-SEM2
-        END-IF
+        WHEN 3
+            *> Search in Semester 3 file
+            OPEN INPUT STUDENT-FILE-SEM3
+            IF FILE-STATUS-SEM3 NOT = "00"
+                DISPLAY "Error opening semester 3 file. Status: " FILE-STATUS-SEM3
+                STOP RUN
+            END-IF
+
+            PERFORM UNTIL FILE-END
+                READ STUDENT-FILE-SEM3
+                    AT END
+                        SET FILE-END TO TRUE
+                    NOT AT END
+                        IF STUDENT-ID3 = WS-STUDENT-ID
+                            MOVE 'Y' TO WS-STUDENT-FOUND
+                            MOVE STUDENT-NAME3 TO WS-STUDENT-NAME
+                            MOVE WITHDRAWN3 TO WS-WITHDRAWN
+                            DISPLAY "Student found: " STUDENT-NAME3
+                            SET FILE-END TO TRUE
+                        END-IF
+                END-READ
+            END-PERFORM
+
+            IF WS-STUDENT-FOUND = 'N'
+                DISPLAY "Student ID " WS-STUDENT-ID " not found in Semester 3."
+                DISPLAY "Please try again."
+            END-IF
+
+            CLOSE STUDENT-FILE-SEM3
+        WHEN OTHER
+            *> Search in Semester 4 file
+            OPEN INPUT STUDENT-FILE-SEM4
+            IF FILE-STATUS-SEM4 NOT = "00"
+                DISPLAY "Error opening semester 4 file. Status: " FILE-STATUS-SEM4
+                STOP RUN
+            END-IF
+
+            PERFORM UNTIL FILE-END
+                READ STUDENT-FILE-SEM4
+                    AT END
+                        SET FILE-END TO TRUE
+                    NOT AT END
+                        IF STUDENT-ID4 = WS-STUDENT-ID
+                            MOVE 'Y' TO WS-STUDENT-FOUND
+                            MOVE STUDENT-NAME4 TO WS-STUDENT-NAME
+                            MOVE WITHDRAWN4 TO WS-WITHDRAWN
+                            DISPLAY "Student found: " STUDENT-NAME4
+                            SET FILE-END TO TRUE
+                        END-IF
+                END-READ
+            END-PERFORM
+
+            IF WS-STUDENT-FOUND = 'N'
+                DISPLAY "Student ID " WS-STUDENT-ID " not found in Semester 4."
+                DISPLAY "Please try again."
+            END-IF
+
+            CLOSE STUDENT-FILE-SEM4
+        END-EVALUATE
     END-PERFORM.
 
 
+BATCH-UPLOAD-MARKS.
+    OPEN INPUT BATCH-MARKS-FILE
+    IF FILE-STATUS-BATCH NOT = "00"
+        DISPLAY "Batch file batch_marks.dat not found or unreadable."
+    ELSE
+        MOVE 0 TO WS-BATCH-COUNT
+        MOVE 'N' TO WS-EOF
+        PERFORM UNTIL FILE-END
+            READ BATCH-MARKS-FILE
+                AT END
+                    SET FILE-END TO TRUE
+                NOT AT END
+                    MOVE BATCH-STUDENT-ID TO WS-STUDENT-ID
+                    PERFORM BATCH-FIND-STUDENT
+                    IF WS-STUDENT-FOUND = 'Y'
+                        PERFORM VARYING WS-SUBJECT-INDEX FROM 1 BY 1
+                                UNTIL WS-SUBJECT-INDEX > 6
+                            MOVE BATCH-MARKS(WS-SUBJECT-INDEX)
+                                TO WS-MARK-TEXT(WS-SUBJECT-INDEX)
+                        END-PERFORM
+                        PERFORM CALCULATE-TOTAL-MARKS-AND-GRADE
+                        PERFORM UPDATE-STUDENT-RECORD
+                        IF WS-LOCKED = 'N'
+                            ADD 1 TO WS-BATCH-COUNT
+                            DISPLAY "Posted marks for " WS-STUDENT-ID
+                        ELSE
+                            DISPLAY "Skipped (locked) - " WS-STUDENT-ID
+                        END-IF
+                    ELSE
+                        DISPLAY "Skipped - not on file: " WS-STUDENT-ID
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE BATCH-MARKS-FILE
+        DISPLAY "Batch upload complete. " WS-BATCH-COUNT " record(s) posted."
+    END-IF.
+
+BATCH-FIND-STUDENT.
+    MOVE 'N' TO WS-STUDENT-FOUND
+    MOVE 'N' TO WS-EOF-INNER
+    EVALUATE WS-SEMESTER
+    WHEN 1
+        OPEN INPUT STUDENT-FILE-SEM1
+        PERFORM UNTIL FILE-END-INNER
+            READ STUDENT-FILE-SEM1
+                AT END
+                    SET FILE-END-INNER TO TRUE
+                NOT AT END
+                    IF STUDENT-ID1 = WS-STUDENT-ID
+                        MOVE 'Y' TO WS-STUDENT-FOUND
+                        MOVE STUDENT-NAME1 TO WS-STUDENT-NAME
+                        MOVE ATTENDANCE1 TO WS-ATTENDANCE
+                        MOVE WITHDRAWN1 TO WS-WITHDRAWN
+                        PERFORM CARRY-FORWARD-ELECTIVE-SEM1
+                        SET FILE-END-INNER TO TRUE
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE STUDENT-FILE-SEM1
+    WHEN 2
+        OPEN INPUT STUDENT-FILE-SEM2
+        PERFORM UNTIL FILE-END-INNER
+            READ STUDENT-FILE-SEM2
+                AT END
+                    SET FILE-END-INNER TO TRUE
+                NOT AT END
+                    IF STUDENT-ID2 = WS-STUDENT-ID
+                        MOVE 'Y' TO WS-STUDENT-FOUND
+                        MOVE STUDENT-NAME2 TO WS-STUDENT-NAME
+                        MOVE WITHDRAWN2 TO WS-WITHDRAWN
+                        PERFORM CARRY-FORWARD-ELECTIVE-SEM2
+                        SET FILE-END-INNER TO TRUE
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE STUDENT-FILE-SEM2
+    WHEN 3
+        OPEN INPUT STUDENT-FILE-SEM3
+        PERFORM UNTIL FILE-END-INNER
+            READ STUDENT-FILE-SEM3
+                AT END
+                    SET FILE-END-INNER TO TRUE
+                NOT AT END
+                    IF STUDENT-ID3 = WS-STUDENT-ID
+                        MOVE 'Y' TO WS-STUDENT-FOUND
+                        MOVE STUDENT-NAME3 TO WS-STUDENT-NAME
+                        MOVE WITHDRAWN3 TO WS-WITHDRAWN
+                        PERFORM CARRY-FORWARD-ELECTIVE-SEM3
+                        SET FILE-END-INNER TO TRUE
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE STUDENT-FILE-SEM3
+    WHEN OTHER
+        OPEN INPUT STUDENT-FILE-SEM4
+        PERFORM UNTIL FILE-END-INNER
+            READ STUDENT-FILE-SEM4
+                AT END
+                    SET FILE-END-INNER TO TRUE
+                NOT AT END
+                    IF STUDENT-ID4 = WS-STUDENT-ID
+                        MOVE 'Y' TO WS-STUDENT-FOUND
+                        MOVE STUDENT-NAME4 TO WS-STUDENT-NAME
+                        MOVE WITHDRAWN4 TO WS-WITHDRAWN
+                        PERFORM CARRY-FORWARD-ELECTIVE-SEM4
+                        SET FILE-END-INNER TO TRUE
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE STUDENT-FILE-SEM4
+    END-EVALUATE.
+
+*> A batch upload only carries subject marks, not elective data, so
+*> BATCH-UPLOAD-MARKS must not overwrite a student's existing elective
+*> with blanks; these carry the on-file elective (if any) forward into
+*> working storage so FORMAT-RECORD-LINE reproduces it unchanged.
+CARRY-FORWARD-ELECTIVE-SEM1.
+    IF ELECTIVE-CODE1 NOT = SPACES
+        MOVE 'Y' TO WS-HAS-ELECTIVE
+        MOVE ELECTIVE-CODE1 TO WS-ELECTIVE-CODE
+        MOVE MARK1-ELECTIVE TO WS-ELECTIVE-MARK
+    ELSE
+        MOVE 'N' TO WS-HAS-ELECTIVE
+        MOVE SPACES TO WS-ELECTIVE-CODE
+        MOVE 0 TO WS-ELECTIVE-MARK
+    END-IF.
+
+CARRY-FORWARD-ELECTIVE-SEM2.
+    IF ELECTIVE-CODE2 NOT = SPACES
+        MOVE 'Y' TO WS-HAS-ELECTIVE
+        MOVE ELECTIVE-CODE2 TO WS-ELECTIVE-CODE
+        MOVE MARK2-ELECTIVE TO WS-ELECTIVE-MARK
+    ELSE
+        MOVE 'N' TO WS-HAS-ELECTIVE
+        MOVE SPACES TO WS-ELECTIVE-CODE
+        MOVE 0 TO WS-ELECTIVE-MARK
+    END-IF.
+
+CARRY-FORWARD-ELECTIVE-SEM3.
+    IF ELECTIVE-CODE3 NOT = SPACES
+        MOVE 'Y' TO WS-HAS-ELECTIVE
+        MOVE ELECTIVE-CODE3 TO WS-ELECTIVE-CODE
+        MOVE MARK3-ELECTIVE TO WS-ELECTIVE-MARK
+    ELSE
+        MOVE 'N' TO WS-HAS-ELECTIVE
+        MOVE SPACES TO WS-ELECTIVE-CODE
+        MOVE 0 TO WS-ELECTIVE-MARK
+    END-IF.
+
+CARRY-FORWARD-ELECTIVE-SEM4.
+    IF ELECTIVE-CODE4 NOT = SPACES
+        MOVE 'Y' TO WS-HAS-ELECTIVE
+        MOVE ELECTIVE-CODE4 TO WS-ELECTIVE-CODE
+        MOVE MARK4-ELECTIVE TO WS-ELECTIVE-MARK
+    ELSE
+        MOVE 'N' TO WS-HAS-ELECTIVE
+        MOVE SPACES TO WS-ELECTIVE-CODE
+        MOVE 0 TO WS-ELECTIVE-MARK
+    END-IF.
+
 ACCEPT-MARKS.
 
+   MOVE 'N' TO WS-ENTRY-CANCELLED
    MOVE 1 TO WS-SUBJECT-INDEX
     PERFORM UNTIL WS-SUBJECT-INDEX > 6
         MOVE 'N' TO WS-MARK-VALID
         PERFORM UNTIL WS-MARK-VALID = 'Y'
-            IF WS-SEMESTER = 1
-                DISPLAY "Enter mark for " SUBJECT-NAME-SEM1(WS-SUBJECT-INDEX) " (0 to 100): "
-            ELSE
-                DISPLAY "Enter mark for " SUBJECT-NAME-SEM2(WS-SUBJECT-INDEX) " (0 to 100): "
-            END-IF
+            EVALUATE WS-SEMESTER
+                WHEN 1
+                    DISPLAY "Enter mark for " SUBJECT-NAME-SEM1(WS-SUBJECT-INDEX) " (0 to 100, or CANCEL to abort): "
+                WHEN 2
+                    DISPLAY "Enter mark for " SUBJECT-NAME-SEM2(WS-SUBJECT-INDEX) " (0 to 100, or CANCEL to abort): "
+                WHEN 3
+                    DISPLAY "Enter mark for " SUBJECT-NAME-SEM3(WS-SUBJECT-INDEX) " (0 to 100, or CANCEL to abort): "
+                WHEN OTHER
+                    DISPLAY "Enter mark for " SUBJECT-NAME-SEM4(WS-SUBJECT-INDEX) " (0 to 100, or CANCEL to abort): "
+            END-EVALUATE
 
             ACCEPT WS-MARK-INPUT
 
+            IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-MARK-INPUT)) = "CANCEL"
+                MOVE 'Y' TO WS-ENTRY-CANCELLED
+                MOVE 'Y' TO WS-MARK-VALID
+                MOVE 7 TO WS-SUBJECT-INDEX
+            ELSE
             *> Initialize validation flags
             MOVE ZERO TO WS-MARK-NUMERIC
             MOVE "Y" TO WS-NUMERIC-ONLY
@@ -297,6 +718,74 @@ ACCEPT-MARKS.
         ADD 1 TO WS-SUBJECT-INDEX
     END-PERFORM.
 
+ACCEPT-ATTENDANCE.
+    MOVE 'N' TO WS-ATTENDANCE-VALID
+    PERFORM UNTIL WS-ATTENDANCE-VALID = 'Y'
+        DISPLAY "Enter attendance percentage for Semester 1 (0 to 100): "
+        ACCEPT WS-ATTENDANCE-INPUT
+
+        IF FUNCTION LENGTH(FUNCTION TRIM(WS-ATTENDANCE-INPUT)) = 0
+            DISPLAY "Attendance cannot be empty."
+        ELSE
+            IF FUNCTION TRIM(WS-ATTENDANCE-INPUT) IS NUMERIC
+                MOVE FUNCTION NUMVAL(WS-ATTENDANCE-INPUT) TO WS-ATTENDANCE
+                IF WS-ATTENDANCE >= 0 AND WS-ATTENDANCE <= 100
+                    MOVE 'Y' TO WS-ATTENDANCE-VALID
+                ELSE
+                    DISPLAY "Attendance must be between 0 and 100."
+                END-IF
+            ELSE
+                DISPLAY "Invalid input. Only numbers 0-100 allowed."
+            END-IF
+        END-IF
+    END-PERFORM.
+
+ACCEPT-ELECTIVE.
+    MOVE 'N' TO WS-HAS-ELECTIVE
+    MOVE SPACES TO WS-ELECTIVE-CODE
+    MOVE 0 TO WS-ELECTIVE-MARK
+    DISPLAY "Does this student have an elective subject? (Y/N): "
+    ACCEPT WS-ELECTIVE-CHOICE
+    IF WS-ELECTIVE-CHOICE = 'Y' OR WS-ELECTIVE-CHOICE = 'y'
+        DISPLAY "Enter elective subject code: "
+        ACCEPT WS-ELECTIVE-CODE
+        MOVE 'N' TO WS-ELECTIVE-MARK-VALID
+        PERFORM UNTIL WS-ELECTIVE-MARK-VALID = 'Y'
+            DISPLAY "Enter mark for elective (0 to 100): "
+            ACCEPT WS-ELECTIVE-MARK-INPUT
+
+            IF FUNCTION LENGTH(FUNCTION TRIM(WS-ELECTIVE-MARK-INPUT)) = 0
+                DISPLAY "Mark cannot be empty."
+            ELSE
+                IF FUNCTION TRIM(WS-ELECTIVE-MARK-INPUT) IS NUMERIC
+                    MOVE FUNCTION NUMVAL(WS-ELECTIVE-MARK-INPUT)
+                        TO WS-ELECTIVE-MARK
+                    IF WS-ELECTIVE-MARK >= 0 AND WS-ELECTIVE-MARK <= 100
+                        MOVE 'Y' TO WS-ELECTIVE-MARK-VALID
+                    ELSE
+                        DISPLAY "Mark must be between 0 and 100."
+                    END-IF
+                ELSE
+                    DISPLAY "Invalid input. Only numbers 0-100 allowed."
+                END-IF
+            END-IF
+        END-PERFORM
+        MOVE 'Y' TO WS-HAS-ELECTIVE
+    END-IF.
+
+LOAD-GRADING-SCALE.
+    OPEN INPUT GRADING-SCALE-FILE
+    IF FILE-STATUS-GRADING-SCALE = "00"
+        READ GRADING-SCALE-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE GS-CUTOFF-A TO WS-GRADE-CUTOFF-A
+                MOVE GS-CUTOFF-B TO WS-GRADE-CUTOFF-B
+                MOVE GS-CUTOFF-C TO WS-GRADE-CUTOFF-C
+        END-READ
+        CLOSE GRADING-SCALE-FILE
+    END-IF.
 
 CALCULATE-TOTAL-MARKS-AND-GRADE.
     MOVE 0 TO WS-TOTAL-MARKS
@@ -304,15 +793,25 @@ CALCULATE-TOTAL-MARKS-AND-GRADE.
         ADD FUNCTION NUMVAL(WS-MARK-TEXT(WS-SUBJECT-INDEX)) TO WS-TOTAL-MARKS
     END-PERFORM
 
+    IF WS-HAS-ELECTIVE = 'Y'
+        ADD WS-ELECTIVE-MARK TO WS-TOTAL-MARKS
+    END-IF
+
     EVALUATE TRUE
-        WHEN WS-TOTAL-MARKS >= 450
-            MOVE "A " TO WS-GRADE
-        WHEN WS-TOTAL-MARKS >= 400
-            MOVE "B " TO WS-GRADE
-        WHEN WS-TOTAL-MARKS >= 300
-            MOVE "C " TO WS-GRADE
+        WHEN WS-TOTAL-MARKS >= WS-GRADE-CUTOFF-A + 25
+            MOVE "A+" TO WS-GRADE
+        WHEN WS-TOTAL-MARKS >= WS-GRADE-CUTOFF-A
+            MOVE "A" TO WS-GRADE
+        WHEN WS-TOTAL-MARKS >= WS-GRADE-CUTOFF-B + 25
+            MOVE "B+" TO WS-GRADE
+        WHEN WS-TOTAL-MARKS >= WS-GRADE-CUTOFF-B
+            MOVE "B" TO WS-GRADE
+        WHEN WS-TOTAL-MARKS >= WS-GRADE-CUTOFF-C + 25
+            MOVE "C+" TO WS-GRADE
+        WHEN WS-TOTAL-MARKS >= WS-GRADE-CUTOFF-C
+            MOVE "C" TO WS-GRADE
         WHEN OTHER
-            MOVE "F " TO WS-GRADE
+            MOVE "F" TO WS-GRADE
     END-EVALUATE.
 
 DISPLAY " "
@@ -324,11 +823,16 @@ DISPLAY " "
     DISPLAY "---------- MARKS ----------"
 
     PERFORM VARYING WS-SUBJECT-INDEX FROM 1 BY 1 UNTIL WS-SUBJECT-INDEX > 6
-        IF WS-SEMESTER = 1
-            MOVE SUBJECT-NAME-SEM1(WS-SUBJECT-INDEX) TO DL-SUBJECT
-        ELSE
-            MOVE SUBJECT-NAME-SEM2(WS-SUBJECT-INDEX) TO DL-SUBJECT
-        END-IF
+        EVALUATE WS-SEMESTER
+            WHEN 1
+                MOVE SUBJECT-NAME-SEM1(WS-SUBJECT-INDEX) TO DL-SUBJECT
+            WHEN 2
+                MOVE SUBJECT-NAME-SEM2(WS-SUBJECT-INDEX) TO DL-SUBJECT
+            WHEN 3
+                MOVE SUBJECT-NAME-SEM3(WS-SUBJECT-INDEX) TO DL-SUBJECT
+            WHEN OTHER
+                MOVE SUBJECT-NAME-SEM4(WS-SUBJECT-INDEX) TO DL-SUBJECT
+        END-EVALUATE
         MOVE WS-MARK-TEXT(WS-SUBJECT-INDEX) TO DL-MARK
         DISPLAY DISPLAY-MARKS
     END-PERFORM
@@ -339,23 +843,39 @@ DISPLAY " "
     DISPLAY DISPLAY-TOTAL
     DISPLAY "=========================================="
     DISPLAY " ".
-    IF WS-SEMESTER=1
-       DISPLAY "  CST11101-Basic Data Structures "
-       DISPLAY "  CST11201-Calculus I "
-       DISPLAY "  CST11401-Digital Fundamentals of Computer System "
-       DISPLAY "  CST11501-English Language Proficiency I "
-       DISPLAY "  CST11601-Myanmar Literature "
-       DISPLAY "  CST11701-Physics(Mechanics)"
-    ELSE
-        DISPLAY "  CST12101-Programming in C++ "
-       DISPLAY "  CST12201-CalculusII "
-       DISPLAY "  CST12401-Web Technology"
-       DISPLAY "  CST12501-English Language Proficiency II"
-       DISPLAY "  CST12601-Myanmar Literature "
-       DISPLAY "  CST12701-Physics (Electromagnetism)"
-    END-IF.
+    EVALUATE WS-SEMESTER
+        WHEN 1
+           DISPLAY "  CST11101-Basic Data Structures "
+           DISPLAY "  CST11201-Calculus I "
+           DISPLAY "  CST11401-Digital Fundamentals of Computer System "
+           DISPLAY "  CST11501-English Language Proficiency I "
+           DISPLAY "  CST11601-Myanmar Literature "
+           DISPLAY "  CST11701-Physics(Mechanics)"
+        WHEN 2
+           DISPLAY "  CST12101-Programming in C++ "
+           DISPLAY "  CST12201-CalculusII "
+           DISPLAY "  CST12401-Web Technology"
+           DISPLAY "  CST12501-English Language Proficiency II"
+           DISPLAY "  CST12601-Myanmar Literature "
+           DISPLAY "  CST12701-Physics (Electromagnetism)"
+        WHEN 3
+           DISPLAY "  CST13101-Data Structures and Algorithms "
+           DISPLAY "  CST13201-Calculus III "
+           DISPLAY "  CST13401-Database Management Systems "
+           DISPLAY "  CST13501-English Language Proficiency III "
+           DISPLAY "  CST13601-Myanmar Literature "
+           DISPLAY "  CST13701-Physics (Optics)"
+        WHEN OTHER
+           DISPLAY "  CST14101-Object Oriented Programming "
+           DISPLAY "  CST14201-Discrete Mathematics "
+           DISPLAY "  CST14401-Computer Networks "
+           DISPLAY "  CST14501-English Language Proficiency IV "
+           DISPLAY "  CST14601-Myanmar Literature "
+           DISPLAY "  CST14701-Physics (Thermodynamics)"
+    END-EVALUATE.
 
 FORMAT-RECORD-LINE.
+    MOVE SPACES TO WS-FINAL-RECORD-LINE
     MOVE WS-STUDENT-ID TO WS-FORMATTED-ID
     MOVE WS-STUDENT-NAME TO WS-FORMATTED-NAME
 
@@ -380,7 +900,43 @@ FORMAT-RECORD-LINE.
         WS-FORMATTED-GRADE DELIMITED BY SIZE
         INTO WS-FINAL-RECORD-LINE.
 
+    IF WS-SEMESTER = 1
+        MOVE WS-ATTENDANCE TO WS-FORMATTED-ATTENDANCE
+        MOVE WS-FORMATTED-ATTENDANCE TO WS-FINAL-RECORD-LINE(64:3)
+    END-IF.
+
+    *> Carry the on-file withdrawn flag through unchanged - this
+    *> paragraph only ever touches marks/total/grade/attendance/
+    *> elective, so a student's withdrawn status must not be silently
+    *> reset to active on every mark entry.
+    EVALUATE WS-SEMESTER
+        WHEN 1
+            MOVE WS-WITHDRAWN TO WS-FINAL-RECORD-LINE(67:1)
+        WHEN OTHER
+            MOVE WS-WITHDRAWN TO WS-FINAL-RECORD-LINE(64:1)
+    END-EVALUATE.
+
+    IF WS-HAS-ELECTIVE = 'Y'
+        MOVE WS-ELECTIVE-MARK TO WS-FORMATTED-ELECTIVE-MARK
+        EVALUATE WS-SEMESTER
+            WHEN 1
+                MOVE WS-ELECTIVE-CODE TO WS-FINAL-RECORD-LINE(68:10)
+                MOVE WS-FORMATTED-ELECTIVE-MARK TO
+                    WS-FINAL-RECORD-LINE(78:3)
+            WHEN OTHER
+                MOVE WS-ELECTIVE-CODE TO WS-FINAL-RECORD-LINE(65:10)
+                MOVE WS-FORMATTED-ELECTIVE-MARK TO
+                    WS-FINAL-RECORD-LINE(75:3)
+        END-EVALUATE
+    END-IF.
+
 UPDATE-STUDENT-RECORD.
+    PERFORM ACQUIRE-LOCK
+    IF WS-LOCKED = 'Y'
+        DISPLAY "Semester " WS-SEMESTER
+            " records are locked by another user. Please try again "
+            "shortly."
+    ELSE
     *> Open temp file for writing
     OPEN OUTPUT TEMP-STUDENT-FILE
     IF FILE-STATUS-TEMP NOT = "00"
@@ -399,54 +955,85 @@ UPDATE-STUDENT-RECORD.
     CLOSE TEMP-STUDENT-FILE
 
     *> Now copy all records from original file to temp file, replacing the updated record
-    IF WS-SEMESTER = 1
-        OPEN INPUT STUDENT-FILE-SEM1
-        OPEN EXTEND TEMP-STUDENT-FILE
-    ELSE
-        OPEN INPUT STUDENT-FILE-SEM2
-        OPEN EXTEND TEMP-STUDENT-FILE
-    END-IF
+    EVALUATE WS-SEMESTER
+        WHEN 1
+            OPEN INPUT STUDENT-FILE-SEM1
+        WHEN 2
+            OPEN INPUT STUDENT-FILE-SEM2
+        WHEN 3
+            OPEN INPUT STUDENT-FILE-SEM3
+        WHEN OTHER
+            OPEN INPUT STUDENT-FILE-SEM4
+    END-EVALUATE
+    OPEN EXTEND TEMP-STUDENT-FILE
 
     *> Reset EOF flag
     MOVE 'N' TO WS-EOF
 
     *> Copy records, replacing the updated one
     PERFORM UNTIL FILE-END
-        IF WS-SEMESTER = 1
-            READ STUDENT-FILE-SEM1
-                AT END
-                    SET FILE-END TO TRUE
-                NOT AT END
-                    IF STUDENT-ID1 NOT = WS-STUDENT-ID
-                        MOVE STUDENT-RECORD-SEM1 TO TEMP-STUDENT-RECORD
-                        WRITE TEMP-STUDENT-RECORD
-                    END-IF
-            END-READ
-        ELSE
-            READ STUDENT-FILE-SEM2
-                AT END
-                    SET FILE-END TO TRUE
-                NOT AT END
-                    IF STUDENT-ID2 NOT = WS-STUDENT-ID
-                        MOVE STUDENT-RECORD-SEM2 TO TEMP-STUDENT-RECORD
-                        WRITE TEMP-STUDENT-RECORD
-                    END-IF
-            END-READ
-        END-IF
+        EVALUATE WS-SEMESTER
+            WHEN 1
+                READ STUDENT-FILE-SEM1
+                    AT END
+                        SET FILE-END TO TRUE
+                    NOT AT END
+                        IF STUDENT-ID1 NOT = WS-STUDENT-ID
+                            MOVE STUDENT-RECORD-SEM1 TO TEMP-STUDENT-RECORD
+                            WRITE TEMP-STUDENT-RECORD
+                        END-IF
+                END-READ
+            WHEN 2
+                READ STUDENT-FILE-SEM2
+                    AT END
+                        SET FILE-END TO TRUE
+                    NOT AT END
+                        IF STUDENT-ID2 NOT = WS-STUDENT-ID
+                            MOVE STUDENT-RECORD-SEM2 TO TEMP-STUDENT-RECORD
+                            WRITE TEMP-STUDENT-RECORD
+                        END-IF
+                END-READ
+            WHEN 3
+                READ STUDENT-FILE-SEM3
+                    AT END
+                        SET FILE-END TO TRUE
+                    NOT AT END
+                        IF STUDENT-ID3 NOT = WS-STUDENT-ID
+                            MOVE STUDENT-RECORD-SEM3 TO TEMP-STUDENT-RECORD
+                            WRITE TEMP-STUDENT-RECORD
+                        END-IF
+                END-READ
+            WHEN OTHER
+                READ STUDENT-FILE-SEM4
+                    AT END
+                        SET FILE-END TO TRUE
+                    NOT AT END
+                        IF STUDENT-ID4 NOT = WS-STUDENT-ID
+                            MOVE STUDENT-RECORD-SEM4 TO TEMP-STUDENT-RECORD
+                            WRITE TEMP-STUDENT-RECORD
+                        END-IF
+                END-READ
+        END-EVALUATE
     END-PERFORM
 
     CLOSE STUDENT-FILE-SEM1
     CLOSE STUDENT-FILE-SEM2
+    CLOSE STUDENT-FILE-SEM3
+    CLOSE STUDENT-FILE-SEM4
     CLOSE TEMP-STUDENT-FILE
 
     *> Now replace original file with temp file
-    IF WS-SEMESTER = 1
-        OPEN OUTPUT STUDENT-FILE-SEM1
-        OPEN INPUT TEMP-STUDENT-FILE
-    ELSE
-        OPEN OUTPUT STUDENT-FILE-SEM2
-        OPEN INPUT TEMP-STUDENT-FILE
-    END-IF
+    EVALUATE WS-SEMESTER
+        WHEN 1
+            OPEN OUTPUT STUDENT-FILE-SEM1
+        WHEN 2
+            OPEN OUTPUT STUDENT-FILE-SEM2
+        WHEN 3
+            OPEN OUTPUT STUDENT-FILE-SEM3
+        WHEN OTHER
+            OPEN OUTPUT STUDENT-FILE-SEM4
+    END-EVALUATE
+    OPEN INPUT TEMP-STUDENT-FILE
 
     *> Reset EOF flag
     MOVE 'N' TO WS-EOF
@@ -457,16 +1044,229 @@ UPDATE-STUDENT-RECORD.
             AT END
                 SET FILE-END TO TRUE
             NOT AT END
-                IF WS-SEMESTER = 1
-                    MOVE TEMP-STUDENT-RECORD TO STUDENT-RECORD-SEM1
-                    WRITE STUDENT-RECORD-SEM1
-                ELSE
-                    MOVE TEMP-STUDENT-RECORD TO STUDENT-RECORD-SEM2
-                    WRITE STUDENT-RECORD-SEM2
-                END-IF
+                EVALUATE WS-SEMESTER
+                    WHEN 1
+                        MOVE TEMP-STUDENT-RECORD TO STUDENT-RECORD-SEM1
+                        WRITE STUDENT-RECORD-SEM1
+                    WHEN 2
+                        MOVE TEMP-STUDENT-RECORD TO STUDENT-RECORD-SEM2
+                        WRITE STUDENT-RECORD-SEM2
+                    WHEN 3
+                        MOVE TEMP-STUDENT-RECORD TO STUDENT-RECORD-SEM3
+                        WRITE STUDENT-RECORD-SEM3
+                    WHEN OTHER
+                        MOVE TEMP-STUDENT-RECORD TO STUDENT-RECORD-SEM4
+                        WRITE STUDENT-RECORD-SEM4
+                END-EVALUATE
         END-READ
     END-PERFORM
 
     CLOSE STUDENT-FILE-SEM1
     CLOSE STUDENT-FILE-SEM2
-    CLOSE TEMP-STUDENT-FILE.
+    CLOSE STUDENT-FILE-SEM3
+    CLOSE STUDENT-FILE-SEM4
+    CLOSE TEMP-STUDENT-FILE
+
+    PERFORM UPDATE-CHECKSUM
+    PERFORM RELEASE-LOCK
+    END-IF.
+
+UPDATE-CHECKSUM.
+    EVALUATE WS-SEMESTER
+        WHEN 1
+            PERFORM UPDATE-CHECKSUM-SEM1
+        WHEN 2
+            PERFORM UPDATE-CHECKSUM-SEM2
+        WHEN 3
+            PERFORM UPDATE-CHECKSUM-SEM3
+        WHEN OTHER
+            PERFORM UPDATE-CHECKSUM-SEM4
+    END-EVALUATE.
+
+ACQUIRE-LOCK.
+    EVALUATE WS-SEMESTER
+        WHEN 1
+            PERFORM ACQUIRE-LOCK-SEM1
+        WHEN 2
+            PERFORM ACQUIRE-LOCK-SEM2
+        WHEN 3
+            PERFORM ACQUIRE-LOCK-SEM3
+        WHEN OTHER
+            PERFORM ACQUIRE-LOCK-SEM4
+    END-EVALUATE.
+
+RELEASE-LOCK.
+    EVALUATE WS-SEMESTER
+        WHEN 1
+            PERFORM RELEASE-LOCK-SEM1
+        WHEN 2
+            PERFORM RELEASE-LOCK-SEM2
+        WHEN 3
+            PERFORM RELEASE-LOCK-SEM3
+        WHEN OTHER
+            PERFORM RELEASE-LOCK-SEM4
+    END-EVALUATE.
+
+ACQUIRE-LOCK-SEM1.
+    OPEN INPUT LOCK-FILE-SEM1
+    IF WS-LOCK-STATUS = "00"
+        CLOSE LOCK-FILE-SEM1
+        MOVE 'Y' TO WS-LOCKED
+    ELSE
+        MOVE 'N' TO WS-LOCKED
+        OPEN OUTPUT LOCK-FILE-SEM1
+        MOVE "INSERT" TO LOCK-RECORD-SEM1
+        WRITE LOCK-RECORD-SEM1
+        CLOSE LOCK-FILE-SEM1
+    END-IF.
+
+RELEASE-LOCK-SEM1.
+    CALL "CBL_DELETE_FILE" USING "student_sem1.lck".
+
+ACQUIRE-LOCK-SEM2.
+    OPEN INPUT LOCK-FILE-SEM2
+    IF WS-LOCK-STATUS = "00"
+        CLOSE LOCK-FILE-SEM2
+        MOVE 'Y' TO WS-LOCKED
+    ELSE
+        MOVE 'N' TO WS-LOCKED
+        OPEN OUTPUT LOCK-FILE-SEM2
+        MOVE "INSERT" TO LOCK-RECORD-SEM2
+        WRITE LOCK-RECORD-SEM2
+        CLOSE LOCK-FILE-SEM2
+    END-IF.
+
+RELEASE-LOCK-SEM2.
+    CALL "CBL_DELETE_FILE" USING "student_sem2.lck".
+
+ACQUIRE-LOCK-SEM3.
+    OPEN INPUT LOCK-FILE-SEM3
+    IF WS-LOCK-STATUS = "00"
+        CLOSE LOCK-FILE-SEM3
+        MOVE 'Y' TO WS-LOCKED
+    ELSE
+        MOVE 'N' TO WS-LOCKED
+        OPEN OUTPUT LOCK-FILE-SEM3
+        MOVE "INSERT" TO LOCK-RECORD-SEM3
+        WRITE LOCK-RECORD-SEM3
+        CLOSE LOCK-FILE-SEM3
+    END-IF.
+
+RELEASE-LOCK-SEM3.
+    CALL "CBL_DELETE_FILE" USING "student_sem3.lck".
+
+ACQUIRE-LOCK-SEM4.
+    OPEN INPUT LOCK-FILE-SEM4
+    IF WS-LOCK-STATUS = "00"
+        CLOSE LOCK-FILE-SEM4
+        MOVE 'Y' TO WS-LOCKED
+    ELSE
+        MOVE 'N' TO WS-LOCKED
+        OPEN OUTPUT LOCK-FILE-SEM4
+        MOVE "INSERT" TO LOCK-RECORD-SEM4
+        WRITE LOCK-RECORD-SEM4
+        CLOSE LOCK-FILE-SEM4
+    END-IF.
+
+RELEASE-LOCK-SEM4.
+    CALL "CBL_DELETE_FILE" USING "student_sem4.lck".
+
+UPDATE-CHECKSUM-SEM1.
+    *> Recomputes a simple additive checksum over the just-rewritten
+    *> master file and stores it in a sidecar .sum file, so a later
+    *> run can tell whether the data file was altered outside this
+    *> application.
+    MOVE 0 TO WS-CHECKSUM-SEM1
+    OPEN INPUT STUDENT-FILE-SEM1
+    MOVE 'N' TO WS-CHECKSUM-EOF
+    PERFORM UNTIL CHECKSUM-FILE-END
+        READ STUDENT-FILE-SEM1
+            AT END
+                SET CHECKSUM-FILE-END TO TRUE
+            NOT AT END
+                MOVE STUDENT-RECORD-SEM1 TO WS-CHECKSUM-BUFFER
+                PERFORM VARYING WS-CHECKSUM-INDEX FROM 1 BY 1
+                        UNTIL WS-CHECKSUM-INDEX > 100
+                    ADD FUNCTION ORD(WS-CHECKSUM-BUFFER
+                        (WS-CHECKSUM-INDEX:1))
+                        TO WS-CHECKSUM-SEM1
+                END-PERFORM
+        END-READ
+    END-PERFORM
+    CLOSE STUDENT-FILE-SEM1
+    OPEN OUTPUT CHECKSUM-FILE-SEM1
+    MOVE WS-CHECKSUM-SEM1 TO CHECKSUM-RECORD-SEM1
+    WRITE CHECKSUM-RECORD-SEM1
+    CLOSE CHECKSUM-FILE-SEM1.
+
+UPDATE-CHECKSUM-SEM2.
+    MOVE 0 TO WS-CHECKSUM-SEM2
+    OPEN INPUT STUDENT-FILE-SEM2
+    MOVE 'N' TO WS-CHECKSUM-EOF
+    PERFORM UNTIL CHECKSUM-FILE-END
+        READ STUDENT-FILE-SEM2
+            AT END
+                SET CHECKSUM-FILE-END TO TRUE
+            NOT AT END
+                MOVE STUDENT-RECORD-SEM2 TO WS-CHECKSUM-BUFFER
+                PERFORM VARYING WS-CHECKSUM-INDEX FROM 1 BY 1
+                        UNTIL WS-CHECKSUM-INDEX > 100
+                    ADD FUNCTION ORD(WS-CHECKSUM-BUFFER
+                        (WS-CHECKSUM-INDEX:1))
+                        TO WS-CHECKSUM-SEM2
+                END-PERFORM
+        END-READ
+    END-PERFORM
+    CLOSE STUDENT-FILE-SEM2
+    OPEN OUTPUT CHECKSUM-FILE-SEM2
+    MOVE WS-CHECKSUM-SEM2 TO CHECKSUM-RECORD-SEM2
+    WRITE CHECKSUM-RECORD-SEM2
+    CLOSE CHECKSUM-FILE-SEM2.
+
+UPDATE-CHECKSUM-SEM3.
+    MOVE 0 TO WS-CHECKSUM-SEM3
+    OPEN INPUT STUDENT-FILE-SEM3
+    MOVE 'N' TO WS-CHECKSUM-EOF
+    PERFORM UNTIL CHECKSUM-FILE-END
+        READ STUDENT-FILE-SEM3
+            AT END
+                SET CHECKSUM-FILE-END TO TRUE
+            NOT AT END
+                MOVE STUDENT-RECORD-SEM3 TO WS-CHECKSUM-BUFFER
+                PERFORM VARYING WS-CHECKSUM-INDEX FROM 1 BY 1
+                        UNTIL WS-CHECKSUM-INDEX > 100
+                    ADD FUNCTION ORD(WS-CHECKSUM-BUFFER
+                        (WS-CHECKSUM-INDEX:1))
+                        TO WS-CHECKSUM-SEM3
+                END-PERFORM
+        END-READ
+    END-PERFORM
+    CLOSE STUDENT-FILE-SEM3
+    OPEN OUTPUT CHECKSUM-FILE-SEM3
+    MOVE WS-CHECKSUM-SEM3 TO CHECKSUM-RECORD-SEM3
+    WRITE CHECKSUM-RECORD-SEM3
+    CLOSE CHECKSUM-FILE-SEM3.
+
+UPDATE-CHECKSUM-SEM4.
+    MOVE 0 TO WS-CHECKSUM-SEM4
+    OPEN INPUT STUDENT-FILE-SEM4
+    MOVE 'N' TO WS-CHECKSUM-EOF
+    PERFORM UNTIL CHECKSUM-FILE-END
+        READ STUDENT-FILE-SEM4
+            AT END
+                SET CHECKSUM-FILE-END TO TRUE
+            NOT AT END
+                MOVE STUDENT-RECORD-SEM4 TO WS-CHECKSUM-BUFFER
+                PERFORM VARYING WS-CHECKSUM-INDEX FROM 1 BY 1
+                        UNTIL WS-CHECKSUM-INDEX > 100
+                    ADD FUNCTION ORD(WS-CHECKSUM-BUFFER
+                        (WS-CHECKSUM-INDEX:1))
+                        TO WS-CHECKSUM-SEM4
+                END-PERFORM
+        END-READ
+    END-PERFORM
+    CLOSE STUDENT-FILE-SEM4
+    OPEN OUTPUT CHECKSUM-FILE-SEM4
+    MOVE WS-CHECKSUM-SEM4 TO CHECKSUM-RECORD-SEM4
+    WRITE CHECKSUM-RECORD-SEM4
+    CLOSE CHECKSUM-FILE-SEM4.
