@@ -1,335 +1,2118 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. STUDENT-MGMT.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT STUDENT-FILE-SEM1 ASSIGN TO "student_sem1.dat"
-        ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT STUDENT-FILE-SEM2 ASSIGN TO "student_sem2.dat"
-        ORGANIZATION IS LINE SEQUENTIAL.
-
-
-DATA DIVISION.
-FILE SECTION.
-FD  STUDENT-FILE-SEM1.
-01  STUDENT-RECORD-SEM1.
-    05  STUDENT-ID1        PIC X(10).
-    05  STUDENT-NAME1      PIC X(30).
-    05  STUDENT-SUBJECTS1.
-        10  MARK1-CST11101 PIC 9(3).
-        10  MARK1-CST11201 PIC 9(3).
-        10  MARK1-CST11401 PIC 9(3).
-        10  MARK1-CST11501 PIC 9(3).
-        10  MARK1-CST11601 PIC 9(3).
-        10  MARK1-CST11701 PIC 9(3).
-    05  TOTAL-MARKS1       PIC 9(3).
-    05  GRADE1             PIC X(2).
-
-FD  STUDENT-FILE-SEM2.
-01  STUDENT-RECORD-SEM2.
-    05  STUDENT-ID2        PIC X(10).
-    05  STUDENT-NAME2      PIC X(30).
-    05  STUDENT-SUBJECTS2.
-        10  MARK2-CST12101 PIC 9(3).
-        10  MARK2-CST12201 PIC 9(3).
-        10  MARK2-CST12401 PIC 9(3).
-        10  MARK2-CST12501 PIC 9(3).
-        10  MARK2-CST12601 PIC 9(3).
-        10  MARK2-CST12701 PIC 9(3).
-    05  TOTAL-MARKS2       PIC 9(3).
-    05  GRADE2             PIC X(2).
-
-WORKING-STORAGE SECTION.
-01  WS-INPUT-VALIDATION.
-    05  WS-CHOICE          PIC X(3).
-    05  WS-NUMERIC-CHOICE  PIC 9.
-    05  WS-VALID-CHOICE    PIC X VALUE 'N'.
-        88  IS-VALID-CHOICE VALUE 'Y'.
-    05  WS-MANAGE-CHOICE   PIC X(3).
-    05  WS-NUMERIC-MANAGE  PIC 9.
-    05  WS-VALID-MANAGE    PIC X VALUE 'N'.
-        88  IS-VALID-MANAGE VALUE 'Y'.
-    05  WS-SEMESTER        PIC 9.
-    05  WS-VALID-SEMESTER  PIC X VALUE 'N'.
-        88  IS-VALID-SEMESTER VALUE 'Y'.
-
-01  WS-FILE-STATUS.
-    05  WS-EOF             PIC X VALUE 'N'.
-        88  END-OF-FILE     VALUE 'Y'.
-        88  NOT-END-OF-FILE VALUE 'N'.
-    05  WS-FOUND           PIC X VALUE 'N'.
-        88  RECORD-FOUND    VALUE 'Y'.
-        88  RECORD-NOT-FOUND VALUE 'N'.
-    05  WS-DELETED         PIC X VALUE 'N'.
-
-01  WS-STUDENT-DATA.
-    05  STUDENT-ID         PIC X(10).
-    05  STUDENT-NAME       PIC X(30).
-    05  MARKS              OCCURS 6 TIMES PIC 9(3).
-    05  IDX                PIC 9 VALUE 1.
-    05  WS-ID-SEARCH       PIC X(10).
-    05  WS-ID-DELETE       PIC X(10).
-    05  WS-ID-EDIT         PIC X(10).
-    05  WS-EDIT-FOUND      PIC X.
-01  WS-EDIT-RETURN-CODE    PIC X VALUE 'N'.
-    88  EDIT-SUCCESS       VALUE 'Y'.
-    88  EDIT-FAILED        VALUE 'N'.
-01 DISP-TOTAL-MARK       PIC Z(4).
-01 DISP-RANK             PIC Z(4)..
-01 IDY                   PIC 9(4) VALUE 1.
-01 IDZ                   PIC 9 VALUE 1.
-01 TOTAL-MARKS           PIC 9999.
-01 GRADE                 PIC X.
-
-01 DISP-MARK1            PIC Z(3).
-01 DISP-MARK2            PIC Z(3).
-01 DISP-MARK3            PIC Z(3).
-01 DISP-MARK4            PIC Z(3).
-01 DISP-MARK5            PIC Z(3).
-01 DISP-MARK6            PIC Z(3).
-
-01 WS-STUDENT-COUNT      PIC 9(4) VALUE 0.
-01 WS-STUDENT-TABLE OCCURS 1 TO 1000 TIMES
-                        DEPENDING ON WS-STUDENT-COUNT.
-    05 WS-SORT-ID        PIC X(10).
-    05 WS-SORT-NAME      PIC X(30).
-    05 WS-SORT-MARKS     OCCURS 6 TIMES PIC 999.
-    05 WS-SORT-TOTAL     PIC 9999.
-    05 WS-SORT-GRADE     PIC X.
-
-01 WS-TEMP-STUDENT.
-    05 WS-TEMP-ID        PIC X(10).
-    05 WS-TEMP-NAME      PIC X(30).
-    05 WS-TEMP-MARKS     OCCURS 6 TIMES PIC 999.
-    05 WS-TEMP-TOTAL     PIC 9(4).
-    05 WS-TEMP-GRADE     PIC X.
-01  ESCAPE-CHAR          PIC X VALUE X'1B'.
-01  COLOR-CODES.
-           05  ESC             PIC X    VALUE X'1B'.
-           05  COLOR-RESET     PIC X(3) VALUE '[0m'.
-           05  COLOR-RED       PIC X(4) VALUE '[31m'.
-           05  COLOR-GREEN     PIC X(4) VALUE '[32m'.
-           05  COLOR-YELLOW    PIC X(4) VALUE '[33m'.
-           05  COLOR-BLUE      PIC X(4) VALUE '[34m'.
-           05  COLOR-MAGENTA   PIC X(4) VALUE '[35m'.
-           05  COLOR-CYAN      PIC X(4) VALUE '[36m'.
-           05  COLOR-WHITE     PIC X(4) VALUE '[37m'.
-           05  COLOR-BOLD      PIC X(3) VALUE '[1m'.
-PROCEDURE DIVISION.
-BEGIN.
-    PERFORM UNTIL WS-NUMERIC-CHOICE = 4
-        DISPLAY ESC COLOR-CYAN "**********************************"ESC COLOR-RESET
-        DISPLAY ESC COLOR-BOLD"*Student Record Management System*"ESC COLOR-RESET
-        DISPLAY ESC COLOR-CYAN "**********************************"ESC COLOR-RESET
-        DISPLAY ESC COLOR-RED"1. "ESC COLOR-RESET "Manage Records"
-        DISPLAY ESC COLOR-RED"2. "ESC COLOR-RESET "View Reports"
-        DISPLAY ESC COLOR-RED"3. "ESC COLOR-RESET "Search Record"
-        DISPLAY ESC COLOR-RED"4. "ESC COLOR-RESET "Exit"
-        DISPLAY ESC COLOR-GREEN"Enter your choice (1-4): "ESC COLOR-RESET
-        ACCEPT WS-CHOICE
-
-        *> Validate main menu choice
-        PERFORM VALIDATE-MENU-CHOICE
-
-        IF IS-VALID-CHOICE
-            EVALUATE WS-NUMERIC-CHOICE
-                WHEN 1
-                    PERFORM MANAGE-RECORDS
-                WHEN 2
-                    PERFORM VIEW-REPORTS
-                WHEN 3
-                    PERFORM SEARCH-RECORD-PROCESS
-                WHEN 4
-                    DISPLAY "Exiting program..."
-            END-EVALUATE
-        ELSE
-            DISPLAY "Invalid Choice. Please enter a single digit 1-4."
-        END-IF
-    END-PERFORM
-    STOP RUN.
-
-VALIDATE-MENU-CHOICE.
-    MOVE 'N' TO WS-VALID-CHOICE
-    IF WS-CHOICE(1:1) IS NUMERIC AND
-       WS-CHOICE(2:1) = SPACE AND
-       WS-CHOICE(3:1) = SPACE
-        MOVE WS-CHOICE(1:1) TO WS-NUMERIC-CHOICE
-        IF WS-NUMERIC-CHOICE >= 1 AND WS-NUMERIC-CHOICE <= 4
-            MOVE 'Y' TO WS-VALID-CHOICE
-        END-IF
-    END-IF.
-
-MANAGE-RECORDS.
-    *> Reset flags before starting the loop
-    MOVE 'N' TO WS-VALID-MANAGE
-    MOVE 'N' TO WS-VALID-SEMESTER
-
-    PERFORM UNTIL IS-VALID-MANAGE
-        DISPLAY ESC COLOR-CYAN "---------------------------------------------------------" ESC COLOR-RESET
-        DISPLAY ESC COLOR-BOLD "Manage Records Menu" ESC COLOR-RESET
-        DISPLAY ESC COLOR-YELLOW "1. " ESC COLOR-RESET "Add Record"
-        DISPLAY ESC COLOR-YELLOW "2. " ESC COLOR-RESET "Edit Record"
-        DISPLAY ESC COLOR-YELLOW "3. " ESC COLOR-RESET "Delete Record"
-        DISPLAY ESC COLOR-YELLOW "4. " ESC COLOR-RESET "Back to Main Menu"
-        DISPLAY ESC COLOR-GREEN "Enter Manage Option (1-4): " ESC COLOR-RESET
-        ACCEPT WS-MANAGE-CHOICE
-
-        *> Validate manage menu choice
-        PERFORM VALIDATE-MANAGE-CHOICE
-
-        IF NOT IS-VALID-MANAGE
-            DISPLAY "Invalid option. Please enter 1-4."
-            DISPLAY "Press Enter to continue..."
-            ACCEPT WS-CHOICE *> Pause
-        ELSE
-            *> Check if user selected "Back to Main Menu"
-            IF WS-NUMERIC-MANAGE = 4
-                MOVE 'Y' TO WS-VALID-MANAGE  *> Exit manage records menu
-                CONTINUE
-            ELSE
-                *> Reset semester flag before validation
-                MOVE 'N' TO WS-VALID-SEMESTER
-                PERFORM VALIDATE-SEMESTER-INPUT
-
-            IF IS-VALID-SEMESTER
-                    EVALUATE WS-NUMERIC-MANAGE
-                        WHEN 1
-                            PERFORM ADD-RECORD
-                        WHEN 2
-                            PERFORM EDIT-RECORD-PROCESS
-                        WHEN 3
-                            PERFORM DELETE-RECORD-PROCESS
-                    END-EVALUATE
-                ELSE
-                    DISPLAY "Invalid semester. Please enter 1 or 2."
-                    DISPLAY "Press Enter to continue..."
-                    ACCEPT WS-CHOICE *> Pause
-                END-IF
-            END-IF
-        END-IF
-    END-PERFORM.
-
-VALIDATE-MANAGE-CHOICE.
-    MOVE 'N' TO WS-VALID-MANAGE
-    IF WS-MANAGE-CHOICE(1:1) IS NUMERIC AND
-       WS-MANAGE-CHOICE(2:1) = SPACE AND
-       WS-MANAGE-CHOICE(3:1) = SPACE
-        MOVE WS-MANAGE-CHOICE(1:1) TO WS-NUMERIC-MANAGE
-        IF WS-NUMERIC-MANAGE >= 1 AND WS-NUMERIC-MANAGE <= 4  *> Changed to 4
-            MOVE 'Y' TO WS-VALID-MANAGE
-        END-IF
-    END-IF.
-
-*> ADD-RECORD.
-        *> CALL "INSERT" USING WS-SEMESTER
-    *> IF RETURN-CODE = 0
-        *> DISPLAY "Record added successfully."
-        *> DISPLAY "Displaying updated records..."
-        *> CALL "VIEW" USING WS-SEMESTER
-    *> ELSE
-        *> DISPLAY "Error occurred during record insertion."
-    *> END-IF
-    *> PERFORM ASK-TO-CONTINUE.
-
-    *> ADD-RECORD.
-    *> *> Reset semester validation flag
-    *> MOVE 'N' TO WS-VALID-SEMESTER
-    *> PERFORM VALIDATE-SEMESTER-INPUT
-
-    *> IF IS-VALID-SEMESTER
-        *> CALL "INSERT" USING WS-SEMESTER
-        *> IF RETURN-CODE = 0
-            *> DISPLAY "Record added successfully."
-            *> DISPLAY "Displaying updated records..."
-            *> CALL "VIEW" USING WS-SEMESTER
-        *> ELSE
-            *> DISPLAY "Error occurred during record insertion."
-        *> END-IF
-    *> ELSE
-        *> DISPLAY "Invalid semester selection."
-    *> END-IF
-    *> PERFORM ASK-TO-CONTINUE.
- ADD-RECORD.
-    *> Remove the semester validation here since INSERT.cbl will handle it
-    CALL "INSERT" USING WS-SEMESTER
-    IF RETURN-CODE = 0
-        DISPLAY "Record added successfully."
-        DISPLAY "Displaying updated records..."
-        CALL "VIEW" USING WS-SEMESTER
-    ELSE
-        DISPLAY "Error occurred during record insertion."
-    END-IF
-    PERFORM ASK-TO-CONTINUE.
-
-EDIT-RECORD-PROCESS.
-    *> Get student ID to edit
-    DISPLAY "Enter Student ID to Edit: "
-    ACCEPT WS-ID-EDIT
-
-        CALL 'EDIT' USING
-            BY CONTENT WS-ID-EDIT,
-            BY CONTENT WS-SEMESTER,
-            BY REFERENCE WS-EDIT-RETURN-CODE
-
-        IF EDIT-SUCCESS
-            *> DISPLAY "Record edited successfully."
-            *> After successful edit, regenerate ranked files
-            DISPLAY "Updating ranked results..."
-            CALL "VIEW" USING WS-SEMESTER
-        ELSE
-            DISPLAY "Student not found in Semester " WS-SEMESTER
-        END-IF
-
-
-    PERFORM ASK-TO-CONTINUE.
-
-SEARCH-RECORD-PROCESS.
-    DISPLAY "Enter Student ID to Search: "
-    ACCEPT WS-ID-SEARCH
-    CALL "SEARCH-RECORD" USING WS-ID-SEARCH
-    PERFORM ASK-TO-CONTINUE.
-DELETE-RECORD-PROCESS.
-           DISPLAY "Enter Student ID to Delete: "
-           ACCEPT WS-ID-DELETE
-           MOVE 'N' TO WS-DELETED
-       CALL 'DELETE-RECORD' USING WS-ID-DELETE, WS-SEMESTER, WS-DELETED
-           IF WS-DELETED = 'Y'
-               DISPLAY "Record deleted successfully."
-           ELSE
-               DISPLAY "Record not found in Semester " WS-SEMESTER
-           END-IF.
-          CALL "VIEW" USING WS-SEMESTER
-    PERFORM ASK-TO-CONTINUE.
-VIEW-REPORTS.
-    DISPLAY "Select Semester (1 or 2): "
-    ACCEPT WS-SEMESTER
-    CALL "VIEW" USING WS-SEMESTER.
-    PERFORM ASK-TO-CONTINUE.
-
-VALIDATE-SEMESTER-INPUT.
-    DISPLAY "Select Semester (1 or 2): "
-    ACCEPT WS-SEMESTER
-    MOVE 'N' TO WS-VALID-SEMESTER
-    IF WS-SEMESTER = 1 OR WS-SEMESTER = 2
-        MOVE 'Y' TO WS-VALID-SEMESTER
-    END-IF.
-*> ASK-TO-CONTINUE.
-    *> DISPLAY "Do you want to continue? (Y/N): "
-    *> ACCEPT WS-CHOICE
-    *> IF WS-CHOICE = 'N' OR WS-CHOICE = 'n'
-        *> MOVE 4 TO WS-NUMERIC-CHOICE
-    *> END-IF.
-ASK-TO-CONTINUE.
-    DISPLAY "Do you want to continue? (Y/N): "
-    ACCEPT WS-CHOICE
-    IF WS-CHOICE = 'N' OR WS-CHOICE = 'n'
-        MOVE 4 TO WS-NUMERIC-CHOICE
-    ELSE
-        *> Reset relevant flags for next operation
-        MOVE 'N' TO WS-VALID-MANAGE
-        MOVE 'N' TO WS-VALID-SEMESTER
-        MOVE 'N' TO WS-EDIT-RETURN-CODE
-        MOVE 'N' TO WS-DELETED
-        MOVE 'N' TO WS-FOUND
-    END-IF.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. STUDENT-MGMT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT STUDENT-FILE-SEM1 ASSIGN TO "student_sem1.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FILE-STATUS-STUDENT.
+    SELECT STUDENT-FILE-SEM2 ASSIGN TO "student_sem2.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FILE-STATUS-STUDENT.
+    SELECT STUDENT-FILE-SEM3 ASSIGN TO "student_sem3.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FILE-STATUS-STUDENT.
+    SELECT STUDENT-FILE-SEM4 ASSIGN TO "student_sem4.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FILE-STATUS-STUDENT.
+    SELECT STAFF-FILE ASSIGN TO "staff_pins.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FILE-STATUS-STAFF.
+    SELECT RANKED-RESULTS-SEM1 ASSIGN TO "ranked_results_sem1.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT RANKED-RESULTS-SEM2 ASSIGN TO "ranked_results_sem2.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CHECKSUM-FILE-SEM1 ASSIGN TO "student_sem1.sum"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKSUM-STATUS.
+    SELECT CHECKSUM-FILE-SEM2 ASSIGN TO "student_sem2.sum"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKSUM-STATUS.
+    SELECT CHECKSUM-FILE-SEM3 ASSIGN TO "student_sem3.sum"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKSUM-STATUS.
+    SELECT CHECKSUM-FILE-SEM4 ASSIGN TO "student_sem4.sum"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKSUM-STATUS.
+    SELECT ROSTER-PRINT-FILE ASSIGN TO WS-ROSTER-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT ELIGIBILITY-CONFIG-FILE ASSIGN TO "eligibility_config.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FILE-STATUS-ELIGIBILITY.
+    SELECT GRADE-LETTER-FILE ASSIGN TO WS-MAILMERGE-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+
+DATA DIVISION.
+FILE SECTION.
+FD  STUDENT-FILE-SEM1.
+01  STUDENT-RECORD-SEM1.
+    05  STUDENT-ID1        PIC X(10).
+    05  STUDENT-NAME1      PIC X(30).
+    05  STUDENT-SUBJECTS1.
+        10  MARK1-CST11101 PIC 9(3).
+        10  MARK1-CST11201 PIC 9(3).
+        10  MARK1-CST11401 PIC 9(3).
+        10  MARK1-CST11501 PIC 9(3).
+        10  MARK1-CST11601 PIC 9(3).
+        10  MARK1-CST11701 PIC 9(3).
+    05  TOTAL-MARKS1       PIC 9(3).
+    05  GRADE1             PIC X(2).
+    05  ATTENDANCE1        PIC 9(3).
+    05  WITHDRAWN1         PIC X VALUE 'A'.
+    05  ELECTIVE-CODE1     PIC X(10).
+    05  MARK1-ELECTIVE     PIC 9(3).
+
+FD  STUDENT-FILE-SEM2.
+01  STUDENT-RECORD-SEM2.
+    05  STUDENT-ID2        PIC X(10).
+    05  STUDENT-NAME2      PIC X(30).
+    05  STUDENT-SUBJECTS2.
+        10  MARK2-CST12101 PIC 9(3).
+        10  MARK2-CST12201 PIC 9(3).
+        10  MARK2-CST12401 PIC 9(3).
+        10  MARK2-CST12501 PIC 9(3).
+        10  MARK2-CST12601 PIC 9(3).
+        10  MARK2-CST12701 PIC 9(3).
+    05  TOTAL-MARKS2       PIC 9(3).
+    05  GRADE2             PIC X(2).
+    05  WITHDRAWN2         PIC X VALUE 'A'.
+    05  ELECTIVE-CODE2     PIC X(10).
+    05  MARK2-ELECTIVE     PIC 9(3).
+
+FD  STUDENT-FILE-SEM3.
+01  STUDENT-RECORD-SEM3.
+    05  STUDENT-ID3        PIC X(10).
+    05  STUDENT-NAME3      PIC X(30).
+    05  STUDENT-SUBJECTS3.
+        10  MARK3-CST13101 PIC 9(3).
+        10  MARK3-CST13201 PIC 9(3).
+        10  MARK3-CST13401 PIC 9(3).
+        10  MARK3-CST13501 PIC 9(3).
+        10  MARK3-CST13601 PIC 9(3).
+        10  MARK3-CST13701 PIC 9(3).
+    05  TOTAL-MARKS3       PIC 9(3).
+    05  GRADE3             PIC X(2).
+    05  WITHDRAWN3         PIC X VALUE 'A'.
+    05  ELECTIVE-CODE3     PIC X(10).
+    05  MARK3-ELECTIVE     PIC 9(3).
+
+FD  STUDENT-FILE-SEM4.
+01  STUDENT-RECORD-SEM4.
+    05  STUDENT-ID4        PIC X(10).
+    05  STUDENT-NAME4      PIC X(30).
+    05  STUDENT-SUBJECTS4.
+        10  MARK4-CST14101 PIC 9(3).
+        10  MARK4-CST14201 PIC 9(3).
+        10  MARK4-CST14401 PIC 9(3).
+        10  MARK4-CST14501 PIC 9(3).
+        10  MARK4-CST14601 PIC 9(3).
+        10  MARK4-CST14701 PIC 9(3).
+    05  TOTAL-MARKS4       PIC 9(3).
+    05  GRADE4             PIC X(2).
+    05  WITHDRAWN4         PIC X VALUE 'A'.
+    05  ELECTIVE-CODE4     PIC X(10).
+    05  MARK4-ELECTIVE     PIC 9(3).
+
+FD  STAFF-FILE.
+01  STAFF-RECORD.
+    05  STAFF-ID           PIC X(10).
+    05  STAFF-PIN          PIC X(6).
+
+FD  RANKED-RESULTS-SEM1.
+01  RANKED-RECORD-SEM1     PIC X(80).
+
+FD  RANKED-RESULTS-SEM2.
+01  RANKED-RECORD-SEM2     PIC X(80).
+
+FD  CHECKSUM-FILE-SEM1.
+01  CHECKSUM-RECORD-SEM1   PIC 9(10).
+
+FD  CHECKSUM-FILE-SEM2.
+01  CHECKSUM-RECORD-SEM2   PIC 9(10).
+
+FD  CHECKSUM-FILE-SEM3.
+01  CHECKSUM-RECORD-SEM3   PIC 9(10).
+
+FD  CHECKSUM-FILE-SEM4.
+01  CHECKSUM-RECORD-SEM4   PIC 9(10).
+
+FD  ROSTER-PRINT-FILE.
+01  ROSTER-PRINT-RECORD    PIC X(100).
+
+FD  ELIGIBILITY-CONFIG-FILE.
+01  ELIGIBILITY-CONFIG-RECORD.
+    05  EC-MIN-ATTENDANCE      PIC 9(3).
+
+FD  GRADE-LETTER-FILE.
+01  GRADE-LETTER-RECORD        PIC X(150).
+
+WORKING-STORAGE SECTION.
+01  WS-INPUT-VALIDATION.
+    05  WS-CHOICE          PIC X(3).
+    05  WS-NUMERIC-CHOICE  PIC 9.
+    05  WS-VALID-CHOICE    PIC X VALUE 'N'.
+        88  IS-VALID-CHOICE VALUE 'Y'.
+    05  WS-MANAGE-CHOICE   PIC X(3).
+    05  WS-NUMERIC-MANAGE  PIC 9.
+    05  WS-VALID-MANAGE    PIC X VALUE 'N'.
+        88  IS-VALID-MANAGE VALUE 'Y'.
+    05  WS-SEMESTER        PIC 9.
+    05  WS-VALID-SEMESTER  PIC X VALUE 'N'.
+        88  IS-VALID-SEMESTER VALUE 'Y'.
+    05  WS-REPORT-CHOICE   PIC 99.
+
+01  WS-CLASS-STATS.
+    05  WS-STAT-COUNT      PIC 9(4).
+    05  WS-STAT-SUM        PIC 9(7).
+    05  WS-STAT-AVG        PIC 9(4)V99.
+    05  WS-STAT-HIGH       PIC 9(3).
+    05  WS-STAT-LOW        PIC 9(3).
+    05  WS-STAT-PASS-COUNT PIC 9(4).
+    05  WS-STAT-PASS-RATE  PIC 9(3)V99.
+
+01  WS-INTEGRITY-CHECK.
+    05  WS-INTEG-MASTER1-COUNT PIC 9(4).
+    05  WS-INTEG-MASTER2-COUNT PIC 9(4).
+    05  WS-INTEG-RANKED1-LINES PIC 9(4).
+    05  WS-INTEG-RANKED2-LINES PIC 9(4).
+    05  WS-INTEG-RANKED1-COUNT PIC 9(4).
+    05  WS-INTEG-RANKED2-COUNT PIC 9(4).
+    05  WS-INTEG-LINE          PIC X(80).
+    05  WS-INTEG-PROBLEMS      PIC 9(2) VALUE 0.
+
+01  WS-ELIGIBILITY-CHECK.
+    05  WS-MIN-ATTENDANCE      PIC 9(3) VALUE 75.
+    05  WS-ELIGIBLE            PIC X VALUE 'N'.
+    05  WS-FOUND2              PIC X VALUE 'N'.
+    05  WS-EOF2                PIC X VALUE 'N'.
+        88  END-OF-FILE2        VALUE 'Y'.
+        88  NOT-END-OF-FILE2    VALUE 'N'.
+    05  WS-ELIG-COUNT          PIC 9(4) VALUE 0.
+    05  FILE-STATUS-ELIGIBILITY PIC XX.
+
+01  WS-GPA-ROLLUP.
+    05  WS-GPA-CURRENT-GRADE   PIC X(2).
+    05  WS-GPA-CURRENT-POINTS  PIC 9V9.
+    05  WS-GPA-POINT-SUM       PIC 99V9.
+    05  WS-GPA-SEM-COUNT       PIC 9.
+    05  WS-GPA-AVERAGE         PIC 9V99.
+    05  WS-GPA-MATCH-GRADE     PIC X(2).
+    05  WS-GPA-MATCH-WITHDRAWN PIC X.
+
+01  WS-ROSTER-EXPORT.
+    05  WS-ROSTER-FILENAME     PIC X(40).
+    05  WS-ROSTER-RAW-DATE     PIC X(8).
+    05  WS-ROSTER-PRINT-DATE   PIC X(10).
+    05  WS-ROSTER-COUNT        PIC 9(4) VALUE 0.
+    05  WS-ROSTER-LINE         PIC X(100).
+    05  WS-ROSTER-DIVIDER      PIC X(60) VALUE ALL '-'.
+    05  WS-ROSTER-HEADING.
+        10  FILLER             PIC X(13) VALUE "STUDENT ID".
+        10  FILLER             PIC X(32) VALUE "NAME".
+        10  FILLER             PIC X(7)  VALUE "GRADE".
+        10  FILLER             PIC X(8)  VALUE "STATUS".
+    05  WS-ROSTER-DETAIL.
+        10  WS-ROSTER-ID       PIC X(13).
+        10  WS-ROSTER-NAME     PIC X(32).
+        10  WS-ROSTER-GRADE    PIC X(7).
+        10  WS-ROSTER-STATUS   PIC X(10).
+
+01  WS-CHECKSUM-VERIFY.
+    05  WS-CHECKSUM-STATUS     PIC XX.
+    05  WS-CHECKSUM-COMPUTED   PIC 9(10).
+    05  WS-CHECKSUM-STORED     PIC 9(10).
+    05  WS-CHECKSUM-BUFFER     PIC X(100) VALUE SPACES.
+    05  WS-CHECKSUM-INDEX      PIC 9(3) VALUE 0.
+    05  WS-CHECKSUM-PROBLEMS   PIC 9(2) VALUE 0.
+
+01  WS-MAILMERGE-EXPORT.
+    05  WS-MAILMERGE-FILENAME  PIC X(40).
+    05  WS-MAILMERGE-COUNT     PIC 9(4) VALUE 0.
+    05  WS-MAILMERGE-LINE      PIC X(150).
+    05  WS-MAILMERGE-SALUTATION PIC X(10).
+    05  WS-MAILMERGE-RESULT    PIC X(20).
+
+01  WS-STARTUP-CHECK.
+    05  WS-STARTUP-MISSING     PIC 9(2) VALUE 0.
+    05  WS-STARTUP-FILENAME    PIC X(20).
+
+01  WS-FILE-STATUS.
+    05  WS-EOF             PIC X VALUE 'N'.
+        88  END-OF-FILE     VALUE 'Y'.
+        88  NOT-END-OF-FILE VALUE 'N'.
+    05  WS-FOUND           PIC X VALUE 'N'.
+        88  RECORD-FOUND    VALUE 'Y'.
+        88  RECORD-NOT-FOUND VALUE 'N'.
+    05  WS-DELETED         PIC X VALUE 'N'.
+    05  WS-DELETE-MODE     PIC X VALUE 'D'.
+
+01  WS-STUDENT-DATA.
+    05  STUDENT-ID         PIC X(10).
+    05  STUDENT-NAME       PIC X(30).
+    05  MARKS              OCCURS 6 TIMES PIC 9(3).
+    05  IDX                PIC 9 VALUE 1.
+    05  WS-ID-SEARCH       PIC X(10).
+    05  WS-NAME-SEARCH     PIC X(30).
+    05  WS-SEARCH-MODE     PIC 9.
+    05  WS-ID-DELETE       PIC X(10).
+    05  WS-ID-EDIT         PIC X(10).
+    05  WS-EDIT-FOUND      PIC X.
+    05  WS-DELETE-NAME     PIC X(30).
+    05  WS-CONFIRM-DELETE  PIC X.
+    05  WS-BATCH-GRADE     PIC X(2).
+    05  WS-BATCH-WITHDRAWN PIC X.
+    05  WS-BATCH-COUNT     PIC 9(4) VALUE 0.
+01  WS-EDIT-RETURN-CODE    PIC X VALUE 'N'.
+    88  EDIT-SUCCESS       VALUE 'Y'.
+    88  EDIT-FAILED        VALUE 'N'.
+01 DISP-TOTAL-MARK       PIC Z(4).
+01 DISP-RANK             PIC Z(4)..
+01 IDY                   PIC 9(4) VALUE 1.
+01 IDZ                   PIC 9 VALUE 1.
+01 TOTAL-MARKS           PIC 9999.
+01 GRADE                 PIC X.
+
+01 DISP-MARK1            PIC Z(3).
+01 DISP-MARK2            PIC Z(3).
+01 DISP-MARK3            PIC Z(3).
+01 DISP-MARK4            PIC Z(3).
+01 DISP-MARK5            PIC Z(3).
+01 DISP-MARK6            PIC Z(3).
+
+01 WS-STUDENT-COUNT      PIC 9(4) VALUE 0.
+01 WS-STUDENT-TABLE OCCURS 1 TO 1000 TIMES
+                        DEPENDING ON WS-STUDENT-COUNT.
+    05 WS-SORT-ID        PIC X(10).
+    05 WS-SORT-NAME      PIC X(30).
+    05 WS-SORT-MARKS     OCCURS 6 TIMES PIC 999.
+    05 WS-SORT-TOTAL     PIC 9999.
+    05 WS-SORT-GRADE     PIC X.
+
+01 WS-TEMP-STUDENT.
+    05 WS-TEMP-ID        PIC X(10).
+    05 WS-TEMP-NAME      PIC X(30).
+    05 WS-TEMP-MARKS     OCCURS 6 TIMES PIC 999.
+    05 WS-TEMP-TOTAL     PIC 9(4).
+    05 WS-TEMP-GRADE     PIC X.
+
+01 FILE-STATUS-STUDENT   PIC XX.
+01 FILE-STATUS-STAFF     PIC XX.
+01 WS-STAFF-ID           PIC X(10).
+01 WS-STAFF-PIN          PIC X(6).
+01 WS-STAFF-FOUND        PIC X VALUE 'N'.
+01 WS-LOGIN-OK           PIC X VALUE 'N'.
+
+01 WS-SUBJ-SORT-I        PIC 9(4) VALUE 1.
+01 WS-SUBJ-SORT-J        PIC 9(4) VALUE 1.
+01 WS-SUBJECT-CODE       PIC X(10).
+01 WS-SUBJECT-INDEX      PIC 9 VALUE 0.
+01 WS-ONE-MARK           PIC 9(3).
+
+01 SUBJECT-NAMES-SEM1.
+   05 FILLER PIC X(10) VALUE "CST11101".
+   05 FILLER PIC X(10) VALUE "CST11201".
+   05 FILLER PIC X(10) VALUE "CST11401".
+   05 FILLER PIC X(10) VALUE "CST11501".
+   05 FILLER PIC X(10) VALUE "CST11601".
+   05 FILLER PIC X(10) VALUE "CST11701".
+01 SUBJECT-NAME-TABLE-SEM1 REDEFINES SUBJECT-NAMES-SEM1.
+   05 SUBJECT-NAME-SEM1 OCCURS 6 TIMES PIC X(10).
+
+01 SUBJECT-NAMES-SEM2.
+   05 FILLER PIC X(10) VALUE "CST12101".
+   05 FILLER PIC X(10) VALUE "CST12201".
+   05 FILLER PIC X(10) VALUE "CST12401".
+   05 FILLER PIC X(10) VALUE "CST12501".
+   05 FILLER PIC X(10) VALUE "CST12601".
+   05 FILLER PIC X(10) VALUE "CST12701".
+01 SUBJECT-NAME-TABLE-SEM2 REDEFINES SUBJECT-NAMES-SEM2.
+   05 SUBJECT-NAME-SEM2 OCCURS 6 TIMES PIC X(10).
+
+01 SUBJECT-NAMES-SEM3.
+   05 FILLER PIC X(10) VALUE "CST13101".
+   05 FILLER PIC X(10) VALUE "CST13201".
+   05 FILLER PIC X(10) VALUE "CST13401".
+   05 FILLER PIC X(10) VALUE "CST13501".
+   05 FILLER PIC X(10) VALUE "CST13601".
+   05 FILLER PIC X(10) VALUE "CST13701".
+01 SUBJECT-NAME-TABLE-SEM3 REDEFINES SUBJECT-NAMES-SEM3.
+   05 SUBJECT-NAME-SEM3 OCCURS 6 TIMES PIC X(10).
+
+01 SUBJECT-NAMES-SEM4.
+   05 FILLER PIC X(10) VALUE "CST14101".
+   05 FILLER PIC X(10) VALUE "CST14201".
+   05 FILLER PIC X(10) VALUE "CST14401".
+   05 FILLER PIC X(10) VALUE "CST14501".
+   05 FILLER PIC X(10) VALUE "CST14601".
+   05 FILLER PIC X(10) VALUE "CST14701".
+01 SUBJECT-NAME-TABLE-SEM4 REDEFINES SUBJECT-NAMES-SEM4.
+   05 SUBJECT-NAME-SEM4 OCCURS 6 TIMES PIC X(10).
+
+01 CATALOG-TITLES-SEM1.
+   05 FILLER PIC X(28) VALUE "Programming Fundamentals".
+   05 FILLER PIC X(28) VALUE "Computer Systems Concepts".
+   05 FILLER PIC X(28) VALUE "Discrete Mathematics".
+   05 FILLER PIC X(28) VALUE "Database Fundamentals".
+   05 FILLER PIC X(28) VALUE "Web Technologies".
+   05 FILLER PIC X(28) VALUE "Communication Skills".
+01 CATALOG-TITLE-TABLE-SEM1 REDEFINES CATALOG-TITLES-SEM1.
+   05 CATALOG-TITLE-SEM1 OCCURS 6 TIMES PIC X(28).
+
+01 CATALOG-TITLES-SEM2.
+   05 FILLER PIC X(28) VALUE "Data Structures".
+   05 FILLER PIC X(28) VALUE "Object-Oriented Programming".
+   05 FILLER PIC X(28) VALUE "Computer Networks".
+   05 FILLER PIC X(28) VALUE "Operating Systems".
+   05 FILLER PIC X(28) VALUE "Software Engineering".
+   05 FILLER PIC X(28) VALUE "Applied Statistics".
+01 CATALOG-TITLE-TABLE-SEM2 REDEFINES CATALOG-TITLES-SEM2.
+   05 CATALOG-TITLE-SEM2 OCCURS 6 TIMES PIC X(28).
+
+01 CATALOG-TITLES-SEM3.
+   05 FILLER PIC X(28) VALUE "Algorithms Analysis".
+   05 FILLER PIC X(28) VALUE "Systems Analysis and Design".
+   05 FILLER PIC X(28) VALUE "Advanced Database Systems".
+   05 FILLER PIC X(28) VALUE "Computer Security".
+   05 FILLER PIC X(28) VALUE "Mobile Application Dev".
+   05 FILLER PIC X(28) VALUE "Professional Ethics".
+01 CATALOG-TITLE-TABLE-SEM3 REDEFINES CATALOG-TITLES-SEM3.
+   05 CATALOG-TITLE-SEM3 OCCURS 6 TIMES PIC X(28).
+
+01 CATALOG-TITLES-SEM4.
+   05 FILLER PIC X(28) VALUE "Capstone Project I".
+   05 FILLER PIC X(28) VALUE "Cloud Computing".
+   05 FILLER PIC X(28) VALUE "Artificial Intelligence".
+   05 FILLER PIC X(28) VALUE "IT Project Management".
+   05 FILLER PIC X(28) VALUE "Distributed Systems".
+   05 FILLER PIC X(28) VALUE "Capstone Project II".
+01 CATALOG-TITLE-TABLE-SEM4 REDEFINES CATALOG-TITLES-SEM4.
+   05 CATALOG-TITLE-SEM4 OCCURS 6 TIMES PIC X(28).
+01  ESCAPE-CHAR          PIC X VALUE X'1B'.
+01  COLOR-CODES.
+           05  ESC             PIC X    VALUE X'1B'.
+           05  COLOR-RESET     PIC X(3) VALUE '[0m'.
+           05  COLOR-RED       PIC X(4) VALUE '[31m'.
+           05  COLOR-GREEN     PIC X(4) VALUE '[32m'.
+           05  COLOR-YELLOW    PIC X(4) VALUE '[33m'.
+           05  COLOR-BLUE      PIC X(4) VALUE '[34m'.
+           05  COLOR-MAGENTA   PIC X(4) VALUE '[35m'.
+           05  COLOR-CYAN      PIC X(4) VALUE '[36m'.
+           05  COLOR-WHITE     PIC X(4) VALUE '[37m'.
+           05  COLOR-BOLD      PIC X(3) VALUE '[1m'.
+PROCEDURE DIVISION.
+BEGIN.
+    PERFORM STARTUP-FILE-CHECK
+    PERFORM LOAD-ELIGIBILITY-CONFIG
+    PERFORM UNTIL WS-NUMERIC-CHOICE = 4
+        DISPLAY ESC COLOR-CYAN "**********************************"ESC COLOR-RESET
+        DISPLAY ESC COLOR-BOLD"*Student Record Management System*"ESC COLOR-RESET
+        DISPLAY ESC COLOR-CYAN "**********************************"ESC COLOR-RESET
+        DISPLAY ESC COLOR-RED"1. "ESC COLOR-RESET "Manage Records"
+        DISPLAY ESC COLOR-RED"2. "ESC COLOR-RESET "View Reports"
+        DISPLAY ESC COLOR-RED"3. "ESC COLOR-RESET "Search Record"
+        DISPLAY ESC COLOR-RED"4. "ESC COLOR-RESET "Exit"
+        DISPLAY ESC COLOR-GREEN"Enter your choice (1-4): "ESC COLOR-RESET
+        ACCEPT WS-CHOICE
+
+        *> Validate main menu choice
+        PERFORM VALIDATE-MENU-CHOICE
+
+        IF IS-VALID-CHOICE
+            EVALUATE WS-NUMERIC-CHOICE
+                WHEN 1
+                    PERFORM MANAGE-RECORDS
+                WHEN 2
+                    PERFORM VIEW-REPORTS
+                WHEN 3
+                    PERFORM SEARCH-RECORD-PROCESS
+                WHEN 4
+                    DISPLAY "Exiting program..."
+            END-EVALUATE
+        ELSE
+            DISPLAY "Invalid Choice. Please enter a single digit 1-4."
+        END-IF
+    END-PERFORM
+    STOP RUN.
+
+STARTUP-FILE-CHECK.
+    *> Confirms every data file the system depends on is present
+    *> before the menu comes up, so a missing file is reported once
+    *> at startup instead of surfacing as a confusing mid-menu error.
+    MOVE 0 TO WS-STARTUP-MISSING
+
+    MOVE "student_sem1.dat" TO WS-STARTUP-FILENAME
+    OPEN INPUT STUDENT-FILE-SEM1
+    IF FILE-STATUS-STUDENT = "00"
+        CLOSE STUDENT-FILE-SEM1
+    ELSE
+        DISPLAY "WARNING: missing data file - "
+            FUNCTION TRIM(WS-STARTUP-FILENAME)
+        ADD 1 TO WS-STARTUP-MISSING
+    END-IF
+
+    MOVE "student_sem2.dat" TO WS-STARTUP-FILENAME
+    OPEN INPUT STUDENT-FILE-SEM2
+    IF FILE-STATUS-STUDENT = "00"
+        CLOSE STUDENT-FILE-SEM2
+    ELSE
+        DISPLAY "WARNING: missing data file - "
+            FUNCTION TRIM(WS-STARTUP-FILENAME)
+        ADD 1 TO WS-STARTUP-MISSING
+    END-IF
+
+    MOVE "student_sem3.dat" TO WS-STARTUP-FILENAME
+    OPEN INPUT STUDENT-FILE-SEM3
+    IF FILE-STATUS-STUDENT = "00"
+        CLOSE STUDENT-FILE-SEM3
+    ELSE
+        DISPLAY "WARNING: missing data file - "
+            FUNCTION TRIM(WS-STARTUP-FILENAME)
+        ADD 1 TO WS-STARTUP-MISSING
+    END-IF
+
+    MOVE "student_sem4.dat" TO WS-STARTUP-FILENAME
+    OPEN INPUT STUDENT-FILE-SEM4
+    IF FILE-STATUS-STUDENT = "00"
+        CLOSE STUDENT-FILE-SEM4
+    ELSE
+        DISPLAY "WARNING: missing data file - "
+            FUNCTION TRIM(WS-STARTUP-FILENAME)
+        ADD 1 TO WS-STARTUP-MISSING
+    END-IF
+
+    MOVE "staff_pins.dat" TO WS-STARTUP-FILENAME
+    OPEN INPUT STAFF-FILE
+    IF FILE-STATUS-STAFF = "00"
+        CLOSE STAFF-FILE
+    ELSE
+        DISPLAY "WARNING: missing data file - "
+            FUNCTION TRIM(WS-STARTUP-FILENAME)
+        ADD 1 TO WS-STARTUP-MISSING
+    END-IF
+
+    IF WS-STARTUP-MISSING = 0
+        DISPLAY "Startup check: all expected data files are present."
+    ELSE
+        DISPLAY WS-STARTUP-MISSING
+            " expected data file(s) missing - see warnings above."
+    END-IF.
+
+VALIDATE-MENU-CHOICE.
+    MOVE 'N' TO WS-VALID-CHOICE
+    IF WS-CHOICE(1:1) IS NUMERIC AND
+       WS-CHOICE(2:1) = SPACE AND
+       WS-CHOICE(3:1) = SPACE
+        MOVE WS-CHOICE(1:1) TO WS-NUMERIC-CHOICE
+        IF WS-NUMERIC-CHOICE >= 1 AND WS-NUMERIC-CHOICE <= 4
+            MOVE 'Y' TO WS-VALID-CHOICE
+        END-IF
+    END-IF.
+
+LOGIN-GATE.
+    MOVE 'N' TO WS-LOGIN-OK
+    MOVE 'N' TO WS-STAFF-FOUND
+    DISPLAY "--- Registrar Login Required ---"
+    DISPLAY "Enter Staff ID: "
+    ACCEPT WS-STAFF-ID
+    DISPLAY "Enter PIN: "
+    ACCEPT WS-STAFF-PIN
+    OPEN INPUT STAFF-FILE
+    IF FILE-STATUS-STAFF = "00"
+        MOVE 'N' TO WS-EOF
+        PERFORM UNTIL END-OF-FILE
+            READ STAFF-FILE
+                AT END
+                    SET END-OF-FILE TO TRUE
+                NOT AT END
+                    IF STAFF-ID = WS-STAFF-ID AND STAFF-PIN = WS-STAFF-PIN
+                        MOVE 'Y' TO WS-STAFF-FOUND
+                        SET END-OF-FILE TO TRUE
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE STAFF-FILE
+    ELSE
+        IF WS-STAFF-ID = "ADMIN" AND WS-STAFF-PIN = "0000"
+            MOVE 'Y' TO WS-STAFF-FOUND
+        END-IF
+    END-IF
+
+    IF WS-STAFF-FOUND = 'Y'
+        MOVE 'Y' TO WS-LOGIN-OK
+        DISPLAY "Login successful. Welcome, " WS-STAFF-ID "."
+    ELSE
+        DISPLAY "Invalid Staff ID or PIN."
+    END-IF.
+
+MANAGE-RECORDS.
+    PERFORM LOGIN-GATE
+    IF WS-LOGIN-OK NOT = 'Y'
+        DISPLAY "Access denied. Returning to main menu."
+    ELSE
+    *> Reset flags before starting the loop
+    MOVE 'N' TO WS-VALID-MANAGE
+    MOVE 'N' TO WS-VALID-SEMESTER
+
+    PERFORM UNTIL IS-VALID-MANAGE
+        DISPLAY ESC COLOR-CYAN "---------------------------------------------------------" ESC COLOR-RESET
+        DISPLAY ESC COLOR-BOLD "Manage Records Menu" ESC COLOR-RESET
+        DISPLAY ESC COLOR-YELLOW "1. " ESC COLOR-RESET "Add Record"
+        DISPLAY ESC COLOR-YELLOW "2. " ESC COLOR-RESET "Edit Record"
+        DISPLAY ESC COLOR-YELLOW "3. " ESC COLOR-RESET "Delete Record"
+        DISPLAY ESC COLOR-YELLOW "4. " ESC COLOR-RESET "Undo Last Delete"
+        DISPLAY ESC COLOR-YELLOW "5. " ESC COLOR-RESET "Batch Delete by Criteria"
+        DISPLAY ESC COLOR-YELLOW "6. " ESC COLOR-RESET "Back to Main Menu"
+        DISPLAY ESC COLOR-GREEN "Enter Manage Option (1-6): " ESC COLOR-RESET
+        ACCEPT WS-MANAGE-CHOICE
+
+        *> Validate manage menu choice
+        PERFORM VALIDATE-MANAGE-CHOICE
+
+        IF NOT IS-VALID-MANAGE
+            DISPLAY "Invalid option. Please enter 1-6."
+            DISPLAY "Press Enter to continue..."
+            ACCEPT WS-CHOICE *> Pause
+        ELSE
+            *> Check if user selected "Back to Main Menu"
+            IF WS-NUMERIC-MANAGE = 6
+                MOVE 'Y' TO WS-VALID-MANAGE  *> Exit manage records menu
+                CONTINUE
+            ELSE
+                IF WS-NUMERIC-MANAGE = 4
+                    PERFORM UNDO-LAST-DELETE-PROCESS
+                ELSE
+                *> Reset semester flag before validation
+                MOVE 'N' TO WS-VALID-SEMESTER
+                PERFORM VALIDATE-SEMESTER-INPUT
+
+            IF IS-VALID-SEMESTER
+                    EVALUATE WS-NUMERIC-MANAGE
+                        WHEN 1
+                            PERFORM ADD-RECORD
+                        WHEN 2
+                            PERFORM EDIT-RECORD-PROCESS
+                        WHEN 3
+                            PERFORM DELETE-RECORD-PROCESS
+                        WHEN 5
+                            PERFORM BATCH-DELETE-PROCESS
+                    END-EVALUATE
+                ELSE
+                    DISPLAY "Invalid semester. Please enter 1-4."
+                    DISPLAY "Press Enter to continue..."
+                    ACCEPT WS-CHOICE *> Pause
+                END-IF
+            END-IF
+            END-IF
+        END-IF
+    END-PERFORM
+    END-IF.
+
+VALIDATE-MANAGE-CHOICE.
+    MOVE 'N' TO WS-VALID-MANAGE
+    IF WS-MANAGE-CHOICE(1:1) IS NUMERIC AND
+       WS-MANAGE-CHOICE(2:1) = SPACE AND
+       WS-MANAGE-CHOICE(3:1) = SPACE
+        MOVE WS-MANAGE-CHOICE(1:1) TO WS-NUMERIC-MANAGE
+        IF WS-NUMERIC-MANAGE >= 1 AND WS-NUMERIC-MANAGE <= 6
+            MOVE 'Y' TO WS-VALID-MANAGE
+        END-IF
+    END-IF.
+
+*> ADD-RECORD.
+        *> CALL "INSERT" USING WS-SEMESTER
+    *> IF RETURN-CODE = 0
+        *> DISPLAY "Record added successfully."
+        *> DISPLAY "Displaying updated records..."
+        *> CALL "VIEW" USING WS-SEMESTER
+    *> ELSE
+        *> DISPLAY "Error occurred during record insertion."
+    *> END-IF
+    *> PERFORM ASK-TO-CONTINUE.
+
+    *> ADD-RECORD.
+    *> *> Reset semester validation flag
+    *> MOVE 'N' TO WS-VALID-SEMESTER
+    *> PERFORM VALIDATE-SEMESTER-INPUT
+
+    *> IF IS-VALID-SEMESTER
+        *> CALL "INSERT" USING WS-SEMESTER
+        *> IF RETURN-CODE = 0
+            *> DISPLAY "Record added successfully."
+            *> DISPLAY "Displaying updated records..."
+            *> CALL "VIEW" USING WS-SEMESTER
+        *> ELSE
+            *> DISPLAY "Error occurred during record insertion."
+        *> END-IF
+    *> ELSE
+        *> DISPLAY "Invalid semester selection."
+    *> END-IF
+    *> PERFORM ASK-TO-CONTINUE.
+ ADD-RECORD.
+    *> Remove the semester validation here since INSERT.cbl will handle it
+    CALL "INSERT" USING WS-SEMESTER
+    IF RETURN-CODE = 0
+        DISPLAY "Record added successfully."
+        DISPLAY "Displaying updated records..."
+        CALL "VIEW" USING WS-SEMESTER
+    ELSE
+        DISPLAY "Error occurred during record insertion."
+    END-IF
+    PERFORM ASK-TO-CONTINUE.
+
+EDIT-RECORD-PROCESS.
+    *> Get student ID to edit
+    DISPLAY "Enter Student ID to Edit: "
+    ACCEPT WS-ID-EDIT
+
+        CALL 'EDIT' USING
+            BY CONTENT WS-ID-EDIT,
+            BY CONTENT WS-SEMESTER,
+            BY REFERENCE WS-EDIT-RETURN-CODE,
+            BY CONTENT WS-STAFF-ID
+
+        IF EDIT-SUCCESS
+            *> DISPLAY "Record edited successfully."
+            *> After successful edit, regenerate ranked files
+            DISPLAY "Updating ranked results..."
+            CALL "VIEW" USING WS-SEMESTER
+        ELSE
+            DISPLAY "Student not found in Semester " WS-SEMESTER
+        END-IF
+
+
+    PERFORM ASK-TO-CONTINUE.
+
+SEARCH-RECORD-PROCESS.
+    DISPLAY "Search by (1) Student ID or (2) Name: "
+    ACCEPT WS-SEARCH-MODE
+    IF WS-SEARCH-MODE = 2
+        DISPLAY "Enter Student Name (partial is OK): "
+        ACCEPT WS-NAME-SEARCH
+        MOVE SPACES TO WS-ID-SEARCH
+        CALL "SEARCH-RECORD" USING WS-SEARCH-MODE, WS-ID-SEARCH,
+            WS-NAME-SEARCH
+    ELSE
+        MOVE 1 TO WS-SEARCH-MODE
+        DISPLAY "Enter Student ID to Search: "
+        ACCEPT WS-ID-SEARCH
+        MOVE SPACES TO WS-NAME-SEARCH
+        CALL "SEARCH-RECORD" USING WS-SEARCH-MODE, WS-ID-SEARCH,
+            WS-NAME-SEARCH
+    END-IF
+    PERFORM ASK-TO-CONTINUE.
+DELETE-RECORD-PROCESS.
+           DISPLAY "Enter Student ID to Delete: "
+           ACCEPT WS-ID-DELETE
+           MOVE 'N' TO WS-DELETED
+           PERFORM FIND-STUDENT-NAME-FOR-DELETE
+           IF WS-FOUND = 'Y'
+               DISPLAY "Student Found: " WS-DELETE-NAME
+               DISPLAY "Are you sure you want to delete this record? (Y/N): "
+               ACCEPT WS-CONFIRM-DELETE
+               IF WS-CONFIRM-DELETE = 'Y' OR WS-CONFIRM-DELETE = 'y'
+                   MOVE 'D' TO WS-DELETE-MODE
+                   CALL 'DELETE-RECORD' USING WS-ID-DELETE, WS-SEMESTER,
+                       WS-DELETED, WS-DELETE-MODE
+                   IF WS-DELETED = 'Y'
+                       DISPLAY "Record deleted successfully."
+                       DISPLAY "(Use Manage Records option 4 to undo this "
+                           "if needed.)"
+                   ELSE
+                       DISPLAY "Record not found in Semester " WS-SEMESTER
+                   END-IF
+               ELSE
+                   DISPLAY "Delete cancelled."
+               END-IF
+           ELSE
+               DISPLAY "Student not found in Semester " WS-SEMESTER
+           END-IF.
+          CALL "VIEW" USING WS-SEMESTER
+    PERFORM ASK-TO-CONTINUE.
+
+BATCH-DELETE-PROCESS.
+    DISPLAY "Batch Delete by Criteria - Semester " WS-SEMESTER
+    DISPLAY "Leave a field blank to ignore that criterion."
+    DISPLAY "Grade to match (e.g. F, blank for any): "
+    ACCEPT WS-BATCH-GRADE
+    DISPLAY "Withdrawn flag to match (W, blank for any): "
+    ACCEPT WS-BATCH-WITHDRAWN
+
+    IF WS-BATCH-GRADE = SPACES AND WS-BATCH-WITHDRAWN = SPACE
+        DISPLAY "At least one criterion must be entered. "
+            "Batch delete cancelled."
+    ELSE
+        DISPLAY "This will permanently delete every Semester "
+            WS-SEMESTER " record matching the criteria above."
+        DISPLAY "Are you sure you want to continue? (Y/N): "
+        ACCEPT WS-CONFIRM-DELETE
+        IF WS-CONFIRM-DELETE = 'Y' OR WS-CONFIRM-DELETE = 'y'
+            MOVE 'B' TO WS-DELETE-MODE
+            MOVE 0 TO WS-BATCH-COUNT
+            CALL 'DELETE-RECORD' USING WS-ID-DELETE, WS-SEMESTER,
+                WS-DELETED, WS-DELETE-MODE, WS-BATCH-GRADE,
+                WS-BATCH-WITHDRAWN, WS-BATCH-COUNT
+            IF WS-DELETED = 'Y'
+                DISPLAY WS-BATCH-COUNT
+                    " record(s) deleted from Semester " WS-SEMESTER "."
+            ELSE
+                DISPLAY "No records matched the given criteria."
+            END-IF
+            CALL "VIEW" USING WS-SEMESTER
+        ELSE
+            DISPLAY "Batch delete cancelled."
+        END-IF
+    END-IF
+    PERFORM ASK-TO-CONTINUE.
+
+UNDO-LAST-DELETE-PROCESS.
+    MOVE 'U' TO WS-DELETE-MODE
+    MOVE 'N' TO WS-DELETED
+    CALL 'DELETE-RECORD' USING WS-ID-DELETE, WS-SEMESTER, WS-DELETED,
+        WS-DELETE-MODE
+    IF WS-DELETED = 'Y'
+        DISPLAY "Last deleted record restored successfully."
+        CALL "VIEW" USING WS-SEMESTER
+    ELSE
+        DISPLAY "No deleted record available to undo."
+    END-IF
+    PERFORM ASK-TO-CONTINUE.
+
+FIND-STUDENT-NAME-FOR-DELETE.
+    MOVE 'N' TO WS-EOF
+    MOVE 'N' TO WS-FOUND
+    MOVE SPACES TO WS-DELETE-NAME
+
+    EVALUATE WS-SEMESTER
+        WHEN 1
+            OPEN INPUT STUDENT-FILE-SEM1
+            PERFORM UNTIL END-OF-FILE
+                READ STUDENT-FILE-SEM1
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        IF STUDENT-ID1 = WS-ID-DELETE
+                            MOVE STUDENT-NAME1 TO WS-DELETE-NAME
+                            MOVE 'Y' TO WS-FOUND
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE STUDENT-FILE-SEM1
+        WHEN 2
+            OPEN INPUT STUDENT-FILE-SEM2
+            PERFORM UNTIL END-OF-FILE
+                READ STUDENT-FILE-SEM2
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        IF STUDENT-ID2 = WS-ID-DELETE
+                            MOVE STUDENT-NAME2 TO WS-DELETE-NAME
+                            MOVE 'Y' TO WS-FOUND
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE STUDENT-FILE-SEM2
+        WHEN 3
+            OPEN INPUT STUDENT-FILE-SEM3
+            PERFORM UNTIL END-OF-FILE
+                READ STUDENT-FILE-SEM3
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        IF STUDENT-ID3 = WS-ID-DELETE
+                            MOVE STUDENT-NAME3 TO WS-DELETE-NAME
+                            MOVE 'Y' TO WS-FOUND
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE STUDENT-FILE-SEM3
+        WHEN OTHER
+            OPEN INPUT STUDENT-FILE-SEM4
+            PERFORM UNTIL END-OF-FILE
+                READ STUDENT-FILE-SEM4
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        IF STUDENT-ID4 = WS-ID-DELETE
+                            MOVE STUDENT-NAME4 TO WS-DELETE-NAME
+                            MOVE 'Y' TO WS-FOUND
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE STUDENT-FILE-SEM4
+    END-EVALUATE.
+VIEW-REPORTS.
+    DISPLAY "1. View Roster"
+    DISPLAY "2. Class Statistics"
+    DISPLAY "3. Subject Grade Sheet"
+    DISPLAY "4. Roster Sorted by Name"
+    DISPLAY "5. File Integrity Check"
+    DISPLAY "6. Subject/Curriculum Catalog"
+    DISPLAY "7. Checksum Verification"
+    DISPLAY "8. Eligible But Not Registered (SEM1 -> SEM2)"
+    DISPLAY "9. Print-Ready Roster Export"
+    DISPLAY "10. Cumulative GPA Roll-Up"
+    DISPLAY "11. Export Grade Letters Mail-Merge Source"
+    DISPLAY "12. Back to Main Menu"
+    DISPLAY "Enter Report Option (1-12): "
+    ACCEPT WS-REPORT-CHOICE
+    IF WS-REPORT-CHOICE = 12
+        CONTINUE
+    ELSE
+        IF WS-REPORT-CHOICE = 5
+            PERFORM FILE-INTEGRITY-CHECK
+        ELSE
+            IF WS-REPORT-CHOICE = 6
+                PERFORM CATALOG-LISTING-REPORT
+            ELSE
+                IF WS-REPORT-CHOICE = 7
+                    PERFORM CHECKSUM-VERIFICATION-REPORT
+                ELSE
+                    IF WS-REPORT-CHOICE = 8
+                        PERFORM ELIGIBLE-NOT-REGISTERED-REPORT
+                    ELSE
+                        IF WS-REPORT-CHOICE = 9
+                            PERFORM PRINT-ROSTER-EXPORT
+                        ELSE
+                            IF WS-REPORT-CHOICE = 10
+                                PERFORM CUMULATIVE-GPA-REPORT
+                            ELSE
+                                IF WS-REPORT-CHOICE = 11
+                                    PERFORM GRADE-LETTER-MAILMERGE-EXPORT
+                                ELSE
+                                    DISPLAY "Select Semester (1-4): "
+                                    ACCEPT WS-SEMESTER
+                                    EVALUATE WS-REPORT-CHOICE
+                                        WHEN 1
+                                            CALL "VIEW" USING WS-SEMESTER
+                                        WHEN 2
+                                            PERFORM CLASS-STATISTICS-REPORT
+                                        WHEN 3
+                                            PERFORM SUBJECT-GRADE-SHEET-REPORT
+                                        WHEN 4
+                                            PERFORM ROSTER-BY-NAME-REPORT
+                                        WHEN OTHER
+                                            DISPLAY "Invalid report option."
+                                    END-EVALUATE
+                                END-IF
+                            END-IF
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF
+        END-IF
+        PERFORM ASK-TO-CONTINUE
+    END-IF.
+
+CATALOG-LISTING-REPORT.
+    DISPLAY "===== Subject/Curriculum Catalog ====="
+    DISPLAY " "
+    DISPLAY "-- Semester 1 --"
+    PERFORM VARYING IDZ FROM 1 BY 1 UNTIL IDZ > 6
+        DISPLAY "  " SUBJECT-NAME-SEM1(IDZ) "  "
+            CATALOG-TITLE-SEM1(IDZ)
+    END-PERFORM
+    DISPLAY " "
+    DISPLAY "-- Semester 2 --"
+    PERFORM VARYING IDZ FROM 1 BY 1 UNTIL IDZ > 6
+        DISPLAY "  " SUBJECT-NAME-SEM2(IDZ) "  "
+            CATALOG-TITLE-SEM2(IDZ)
+    END-PERFORM
+    DISPLAY " "
+    DISPLAY "-- Semester 3 --"
+    PERFORM VARYING IDZ FROM 1 BY 1 UNTIL IDZ > 6
+        DISPLAY "  " SUBJECT-NAME-SEM3(IDZ) "  "
+            CATALOG-TITLE-SEM3(IDZ)
+    END-PERFORM
+    DISPLAY " "
+    DISPLAY "-- Semester 4 --"
+    PERFORM VARYING IDZ FROM 1 BY 1 UNTIL IDZ > 6
+        DISPLAY "  " SUBJECT-NAME-SEM4(IDZ) "  "
+            CATALOG-TITLE-SEM4(IDZ)
+    END-PERFORM.
+
+FILE-INTEGRITY-CHECK.
+    DISPLAY "===== File Integrity Check ====="
+    MOVE 0 TO WS-INTEG-PROBLEMS
+
+    *> Count master records in Semester 1 and 2 (the two semesters
+    *> that feed a ranked-results file).
+    MOVE 0 TO WS-INTEG-MASTER1-COUNT
+    MOVE 'N' TO WS-EOF
+    OPEN INPUT STUDENT-FILE-SEM1
+    PERFORM UNTIL END-OF-FILE
+        READ STUDENT-FILE-SEM1
+            AT END
+                SET END-OF-FILE TO TRUE
+            NOT AT END
+                ADD 1 TO WS-INTEG-MASTER1-COUNT
+        END-READ
+    END-PERFORM
+    CLOSE STUDENT-FILE-SEM1
+
+    MOVE 0 TO WS-INTEG-MASTER2-COUNT
+    MOVE 'N' TO WS-EOF
+    OPEN INPUT STUDENT-FILE-SEM2
+    PERFORM UNTIL END-OF-FILE
+        READ STUDENT-FILE-SEM2
+            AT END
+                SET END-OF-FILE TO TRUE
+            NOT AT END
+                ADD 1 TO WS-INTEG-MASTER2-COUNT
+        END-READ
+    END-PERFORM
+    CLOSE STUDENT-FILE-SEM2
+
+    *> Count lines in each ranked-results file; each file carries a
+    *> fixed 6-line overhead (title, divider, column header, divider
+    *> ahead of the data, plus a trailing divider and a Class Average
+    *> line after it) around the one line per ranked student.
+    MOVE 0 TO WS-INTEG-RANKED1-LINES
+    MOVE 'N' TO WS-EOF
+    OPEN INPUT RANKED-RESULTS-SEM1
+    PERFORM UNTIL END-OF-FILE
+        READ RANKED-RESULTS-SEM1
+            AT END
+                SET END-OF-FILE TO TRUE
+            NOT AT END
+                ADD 1 TO WS-INTEG-RANKED1-LINES
+        END-READ
+    END-PERFORM
+    CLOSE RANKED-RESULTS-SEM1
+    COMPUTE WS-INTEG-RANKED1-COUNT = WS-INTEG-RANKED1-LINES - 6
+
+    MOVE 0 TO WS-INTEG-RANKED2-LINES
+    MOVE 'N' TO WS-EOF
+    OPEN INPUT RANKED-RESULTS-SEM2
+    PERFORM UNTIL END-OF-FILE
+        READ RANKED-RESULTS-SEM2
+            AT END
+                SET END-OF-FILE TO TRUE
+            NOT AT END
+                ADD 1 TO WS-INTEG-RANKED2-LINES
+        END-READ
+    END-PERFORM
+    CLOSE RANKED-RESULTS-SEM2
+    COMPUTE WS-INTEG-RANKED2-COUNT = WS-INTEG-RANKED2-LINES - 6
+
+    DISPLAY "Semester 1 master records : " WS-INTEG-MASTER1-COUNT
+    DISPLAY "Semester 1 ranked records : " WS-INTEG-RANKED1-COUNT
+    IF WS-INTEG-MASTER1-COUNT = WS-INTEG-RANKED1-COUNT
+        DISPLAY "  -> OK, counts match."
+    ELSE
+        DISPLAY "  -> MISMATCH: run Register/Promote to refresh "
+            "ranked_results_sem1.dat."
+        ADD 1 TO WS-INTEG-PROBLEMS
+    END-IF
+
+    DISPLAY "Semester 2 master records : " WS-INTEG-MASTER2-COUNT
+    DISPLAY "Semester 2 ranked records : " WS-INTEG-RANKED2-COUNT
+    IF WS-INTEG-MASTER2-COUNT = WS-INTEG-RANKED2-COUNT
+        DISPLAY "  -> OK, counts match."
+    ELSE
+        DISPLAY "  -> MISMATCH: run Register/Promote to refresh "
+            "ranked_results_sem2.dat."
+        ADD 1 TO WS-INTEG-PROBLEMS
+    END-IF
+
+    IF WS-INTEG-PROBLEMS = 0
+        DISPLAY "All files are consistent."
+    ELSE
+        DISPLAY WS-INTEG-PROBLEMS " problem(s) found - see above."
+    END-IF.
+
+CHECKSUM-VERIFICATION-REPORT.
+    *> Recomputes each semester's checksum from the live master file
+    *> and compares it against the stored sidecar .sum value, to
+    *> reveal any data file that has been altered outside this
+    *> application since it was last written.
+    DISPLAY "===== Checksum Verification ====="
+    MOVE 0 TO WS-CHECKSUM-PROBLEMS
+
+    PERFORM VERIFY-CHECKSUM-SEM1
+    PERFORM VERIFY-CHECKSUM-SEM2
+    PERFORM VERIFY-CHECKSUM-SEM3
+    PERFORM VERIFY-CHECKSUM-SEM4
+
+    IF WS-CHECKSUM-PROBLEMS = 0
+        DISPLAY "All master files match their stored checksums."
+    ELSE
+        DISPLAY WS-CHECKSUM-PROBLEMS " file(s) failed checksum "
+            "verification - see above."
+    END-IF.
+
+VERIFY-CHECKSUM-SEM1.
+    MOVE 0 TO WS-CHECKSUM-COMPUTED
+    MOVE 'N' TO WS-EOF
+    OPEN INPUT STUDENT-FILE-SEM1
+    PERFORM UNTIL END-OF-FILE
+        READ STUDENT-FILE-SEM1
+            AT END
+                SET END-OF-FILE TO TRUE
+            NOT AT END
+                MOVE STUDENT-RECORD-SEM1 TO WS-CHECKSUM-BUFFER
+                PERFORM VARYING WS-CHECKSUM-INDEX FROM 1 BY 1
+                        UNTIL WS-CHECKSUM-INDEX > 100
+                    ADD FUNCTION ORD(WS-CHECKSUM-BUFFER
+                        (WS-CHECKSUM-INDEX:1))
+                        TO WS-CHECKSUM-COMPUTED
+                END-PERFORM
+        END-READ
+    END-PERFORM
+    CLOSE STUDENT-FILE-SEM1
+
+    OPEN INPUT CHECKSUM-FILE-SEM1
+    IF WS-CHECKSUM-STATUS NOT = "00"
+        DISPLAY "Semester 1 checksum      : NO BASELINE ON FILE"
+        ADD 1 TO WS-CHECKSUM-PROBLEMS
+    ELSE
+        READ CHECKSUM-FILE-SEM1
+            AT END
+                MOVE 0 TO WS-CHECKSUM-STORED
+        END-READ
+        CLOSE CHECKSUM-FILE-SEM1
+        MOVE CHECKSUM-RECORD-SEM1 TO WS-CHECKSUM-STORED
+        IF WS-CHECKSUM-STORED = WS-CHECKSUM-COMPUTED
+            DISPLAY "Semester 1 checksum      : OK"
+        ELSE
+            DISPLAY "Semester 1 checksum      : TAMPERED"
+            ADD 1 TO WS-CHECKSUM-PROBLEMS
+        END-IF
+    END-IF.
+
+VERIFY-CHECKSUM-SEM2.
+    MOVE 0 TO WS-CHECKSUM-COMPUTED
+    MOVE 'N' TO WS-EOF
+    OPEN INPUT STUDENT-FILE-SEM2
+    PERFORM UNTIL END-OF-FILE
+        READ STUDENT-FILE-SEM2
+            AT END
+                SET END-OF-FILE TO TRUE
+            NOT AT END
+                MOVE STUDENT-RECORD-SEM2 TO WS-CHECKSUM-BUFFER
+                PERFORM VARYING WS-CHECKSUM-INDEX FROM 1 BY 1
+                        UNTIL WS-CHECKSUM-INDEX > 100
+                    ADD FUNCTION ORD(WS-CHECKSUM-BUFFER
+                        (WS-CHECKSUM-INDEX:1))
+                        TO WS-CHECKSUM-COMPUTED
+                END-PERFORM
+        END-READ
+    END-PERFORM
+    CLOSE STUDENT-FILE-SEM2
+
+    OPEN INPUT CHECKSUM-FILE-SEM2
+    IF WS-CHECKSUM-STATUS NOT = "00"
+        DISPLAY "Semester 2 checksum      : NO BASELINE ON FILE"
+        ADD 1 TO WS-CHECKSUM-PROBLEMS
+    ELSE
+        READ CHECKSUM-FILE-SEM2
+            AT END
+                MOVE 0 TO WS-CHECKSUM-STORED
+        END-READ
+        CLOSE CHECKSUM-FILE-SEM2
+        MOVE CHECKSUM-RECORD-SEM2 TO WS-CHECKSUM-STORED
+        IF WS-CHECKSUM-STORED = WS-CHECKSUM-COMPUTED
+            DISPLAY "Semester 2 checksum      : OK"
+        ELSE
+            DISPLAY "Semester 2 checksum      : TAMPERED"
+            ADD 1 TO WS-CHECKSUM-PROBLEMS
+        END-IF
+    END-IF.
+
+VERIFY-CHECKSUM-SEM3.
+    MOVE 0 TO WS-CHECKSUM-COMPUTED
+    MOVE 'N' TO WS-EOF
+    OPEN INPUT STUDENT-FILE-SEM3
+    PERFORM UNTIL END-OF-FILE
+        READ STUDENT-FILE-SEM3
+            AT END
+                SET END-OF-FILE TO TRUE
+            NOT AT END
+                MOVE STUDENT-RECORD-SEM3 TO WS-CHECKSUM-BUFFER
+                PERFORM VARYING WS-CHECKSUM-INDEX FROM 1 BY 1
+                        UNTIL WS-CHECKSUM-INDEX > 100
+                    ADD FUNCTION ORD(WS-CHECKSUM-BUFFER
+                        (WS-CHECKSUM-INDEX:1))
+                        TO WS-CHECKSUM-COMPUTED
+                END-PERFORM
+        END-READ
+    END-PERFORM
+    CLOSE STUDENT-FILE-SEM3
+
+    OPEN INPUT CHECKSUM-FILE-SEM3
+    IF WS-CHECKSUM-STATUS NOT = "00"
+        DISPLAY "Semester 3 checksum      : NO BASELINE ON FILE"
+        ADD 1 TO WS-CHECKSUM-PROBLEMS
+    ELSE
+        READ CHECKSUM-FILE-SEM3
+            AT END
+                MOVE 0 TO WS-CHECKSUM-STORED
+        END-READ
+        CLOSE CHECKSUM-FILE-SEM3
+        MOVE CHECKSUM-RECORD-SEM3 TO WS-CHECKSUM-STORED
+        IF WS-CHECKSUM-STORED = WS-CHECKSUM-COMPUTED
+            DISPLAY "Semester 3 checksum      : OK"
+        ELSE
+            DISPLAY "Semester 3 checksum      : TAMPERED"
+            ADD 1 TO WS-CHECKSUM-PROBLEMS
+        END-IF
+    END-IF.
+
+VERIFY-CHECKSUM-SEM4.
+    MOVE 0 TO WS-CHECKSUM-COMPUTED
+    MOVE 'N' TO WS-EOF
+    OPEN INPUT STUDENT-FILE-SEM4
+    PERFORM UNTIL END-OF-FILE
+        READ STUDENT-FILE-SEM4
+            AT END
+                SET END-OF-FILE TO TRUE
+            NOT AT END
+                MOVE STUDENT-RECORD-SEM4 TO WS-CHECKSUM-BUFFER
+                PERFORM VARYING WS-CHECKSUM-INDEX FROM 1 BY 1
+                        UNTIL WS-CHECKSUM-INDEX > 100
+                    ADD FUNCTION ORD(WS-CHECKSUM-BUFFER
+                        (WS-CHECKSUM-INDEX:1))
+                        TO WS-CHECKSUM-COMPUTED
+                END-PERFORM
+        END-READ
+    END-PERFORM
+    CLOSE STUDENT-FILE-SEM4
+
+    OPEN INPUT CHECKSUM-FILE-SEM4
+    IF WS-CHECKSUM-STATUS NOT = "00"
+        DISPLAY "Semester 4 checksum      : NO BASELINE ON FILE"
+        ADD 1 TO WS-CHECKSUM-PROBLEMS
+    ELSE
+        READ CHECKSUM-FILE-SEM4
+            AT END
+                MOVE 0 TO WS-CHECKSUM-STORED
+        END-READ
+        CLOSE CHECKSUM-FILE-SEM4
+        MOVE CHECKSUM-RECORD-SEM4 TO WS-CHECKSUM-STORED
+        IF WS-CHECKSUM-STORED = WS-CHECKSUM-COMPUTED
+            DISPLAY "Semester 4 checksum      : OK"
+        ELSE
+            DISPLAY "Semester 4 checksum      : TAMPERED"
+            ADD 1 TO WS-CHECKSUM-PROBLEMS
+        END-IF
+    END-IF.
+
+LOAD-ELIGIBILITY-CONFIG.
+    *> The SEM2 eligibility attendance threshold defaults to 75% but
+    *> can be overridden by dropping an eligibility_config.dat file
+    *> alongside the data files, the same way grading_scale.dat
+    *> overrides the default grade cutoffs. RegisterationForm.cbl's
+    *> promotion logic reads the same file, so the threshold used
+    *> here to report eligibility always matches the threshold
+    *> actually enforced at promotion time.
+    OPEN INPUT ELIGIBILITY-CONFIG-FILE
+    IF FILE-STATUS-ELIGIBILITY = "00"
+        READ ELIGIBILITY-CONFIG-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE EC-MIN-ATTENDANCE TO WS-MIN-ATTENDANCE
+        END-READ
+        CLOSE ELIGIBILITY-CONFIG-FILE
+    END-IF.
+
+ELIGIBLE-NOT-REGISTERED-REPORT.
+    *> Lists every SEM1 student who meets the SEM2 promotion
+    *> criteria used by BATCH-PROMOTE-SEM1-TO-SEM2 (grade A/B/C,
+    *> attendance at or above the minimum, not withdrawn) but who
+    *> has no matching record yet in SEM2.
+    DISPLAY "===== Eligible But Not Registered (SEM1 -> SEM2) ====="
+    MOVE 0 TO WS-ELIG-COUNT
+    MOVE 'N' TO WS-EOF
+    OPEN INPUT STUDENT-FILE-SEM1
+    PERFORM UNTIL END-OF-FILE
+        READ STUDENT-FILE-SEM1
+            AT END
+                SET END-OF-FILE TO TRUE
+            NOT AT END
+                MOVE 'N' TO WS-ELIGIBLE
+                IF (GRADE1(1:1) = "A" OR GRADE1(1:1) = "B"
+                        OR GRADE1(1:1) = "C")
+                        AND ATTENDANCE1 >= WS-MIN-ATTENDANCE
+                        AND WITHDRAWN1 NOT = 'W'
+                    MOVE 'Y' TO WS-ELIGIBLE
+                END-IF
+                IF WS-ELIGIBLE = 'Y'
+                    MOVE 'N' TO WS-FOUND2
+                    MOVE 'N' TO WS-EOF2
+                    OPEN INPUT STUDENT-FILE-SEM2
+                    PERFORM UNTIL END-OF-FILE2
+                        READ STUDENT-FILE-SEM2
+                            AT END
+                                SET END-OF-FILE2 TO TRUE
+                            NOT AT END
+                                IF STUDENT-ID2 = STUDENT-ID1
+                                    MOVE 'Y' TO WS-FOUND2
+                                END-IF
+                        END-READ
+                    END-PERFORM
+                    CLOSE STUDENT-FILE-SEM2
+                    IF WS-FOUND2 = 'N'
+                        DISPLAY "  " STUDENT-ID1 "  " STUDENT-NAME1
+                        ADD 1 TO WS-ELIG-COUNT
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE STUDENT-FILE-SEM1
+
+    IF WS-ELIG-COUNT = 0
+        DISPLAY "No eligible students are missing from Semester 2."
+    ELSE
+        DISPLAY " "
+        DISPLAY WS-ELIG-COUNT
+            " eligible student(s) not yet registered for Semester 2."
+    END-IF.
+
+PRINT-ROSTER-EXPORT.
+    *> Writes a print-ready roster for one semester to a flat text
+    *> file, stamped with the date the roster was generated, suitable
+    *> for handing to a registrar or printing directly.
+    DISPLAY "Select Semester (1-4): "
+    ACCEPT WS-SEMESTER
+
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-ROSTER-RAW-DATE
+    STRING WS-ROSTER-RAW-DATE(5:2) "/" WS-ROSTER-RAW-DATE(7:2) "/"
+        WS-ROSTER-RAW-DATE(1:4) DELIMITED BY SIZE
+        INTO WS-ROSTER-PRINT-DATE
+
+    STRING "roster_sem" WS-SEMESTER "_print.txt" DELIMITED BY SIZE
+        INTO WS-ROSTER-FILENAME
+
+    MOVE 0 TO WS-ROSTER-COUNT
+    OPEN OUTPUT ROSTER-PRINT-FILE
+
+    MOVE SPACES TO WS-ROSTER-LINE
+    STRING "STUDENT ROSTER - SEMESTER " WS-SEMESTER
+        DELIMITED BY SIZE INTO WS-ROSTER-LINE
+    WRITE ROSTER-PRINT-RECORD FROM WS-ROSTER-LINE
+
+    MOVE SPACES TO WS-ROSTER-LINE
+    STRING "Date Printed: " WS-ROSTER-PRINT-DATE
+        DELIMITED BY SIZE INTO WS-ROSTER-LINE
+    WRITE ROSTER-PRINT-RECORD FROM WS-ROSTER-LINE
+
+    MOVE SPACES TO ROSTER-PRINT-RECORD
+    WRITE ROSTER-PRINT-RECORD
+    WRITE ROSTER-PRINT-RECORD FROM WS-ROSTER-HEADING
+    WRITE ROSTER-PRINT-RECORD FROM WS-ROSTER-DIVIDER
+
+    MOVE 'N' TO WS-EOF
+    EVALUATE WS-SEMESTER
+        WHEN 1
+            OPEN INPUT STUDENT-FILE-SEM1
+            PERFORM UNTIL END-OF-FILE
+                READ STUDENT-FILE-SEM1
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        MOVE STUDENT-ID1 TO WS-ROSTER-ID
+                        MOVE STUDENT-NAME1 TO WS-ROSTER-NAME
+                        MOVE GRADE1 TO WS-ROSTER-GRADE
+                        IF WITHDRAWN1 = 'W'
+                            MOVE "WITHDRAWN" TO WS-ROSTER-STATUS
+                        ELSE
+                            MOVE "ACTIVE" TO WS-ROSTER-STATUS
+                        END-IF
+                        WRITE ROSTER-PRINT-RECORD FROM WS-ROSTER-DETAIL
+                        ADD 1 TO WS-ROSTER-COUNT
+                END-READ
+            END-PERFORM
+            CLOSE STUDENT-FILE-SEM1
+        WHEN 2
+            OPEN INPUT STUDENT-FILE-SEM2
+            PERFORM UNTIL END-OF-FILE
+                READ STUDENT-FILE-SEM2
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        MOVE STUDENT-ID2 TO WS-ROSTER-ID
+                        MOVE STUDENT-NAME2 TO WS-ROSTER-NAME
+                        MOVE GRADE2 TO WS-ROSTER-GRADE
+                        IF WITHDRAWN2 = 'W'
+                            MOVE "WITHDRAWN" TO WS-ROSTER-STATUS
+                        ELSE
+                            MOVE "ACTIVE" TO WS-ROSTER-STATUS
+                        END-IF
+                        WRITE ROSTER-PRINT-RECORD FROM WS-ROSTER-DETAIL
+                        ADD 1 TO WS-ROSTER-COUNT
+                END-READ
+            END-PERFORM
+            CLOSE STUDENT-FILE-SEM2
+        WHEN 3
+            OPEN INPUT STUDENT-FILE-SEM3
+            PERFORM UNTIL END-OF-FILE
+                READ STUDENT-FILE-SEM3
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        MOVE STUDENT-ID3 TO WS-ROSTER-ID
+                        MOVE STUDENT-NAME3 TO WS-ROSTER-NAME
+                        MOVE GRADE3 TO WS-ROSTER-GRADE
+                        IF WITHDRAWN3 = 'W'
+                            MOVE "WITHDRAWN" TO WS-ROSTER-STATUS
+                        ELSE
+                            MOVE "ACTIVE" TO WS-ROSTER-STATUS
+                        END-IF
+                        WRITE ROSTER-PRINT-RECORD FROM WS-ROSTER-DETAIL
+                        ADD 1 TO WS-ROSTER-COUNT
+                END-READ
+            END-PERFORM
+            CLOSE STUDENT-FILE-SEM3
+        WHEN OTHER
+            OPEN INPUT STUDENT-FILE-SEM4
+            PERFORM UNTIL END-OF-FILE
+                READ STUDENT-FILE-SEM4
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        MOVE STUDENT-ID4 TO WS-ROSTER-ID
+                        MOVE STUDENT-NAME4 TO WS-ROSTER-NAME
+                        MOVE GRADE4 TO WS-ROSTER-GRADE
+                        IF WITHDRAWN4 = 'W'
+                            MOVE "WITHDRAWN" TO WS-ROSTER-STATUS
+                        ELSE
+                            MOVE "ACTIVE" TO WS-ROSTER-STATUS
+                        END-IF
+                        WRITE ROSTER-PRINT-RECORD FROM WS-ROSTER-DETAIL
+                        ADD 1 TO WS-ROSTER-COUNT
+                END-READ
+            END-PERFORM
+            CLOSE STUDENT-FILE-SEM4
+    END-EVALUATE
+
+    WRITE ROSTER-PRINT-RECORD FROM WS-ROSTER-DIVIDER
+    MOVE SPACES TO WS-ROSTER-LINE
+    STRING "Total students: " WS-ROSTER-COUNT
+        DELIMITED BY SIZE INTO WS-ROSTER-LINE
+    WRITE ROSTER-PRINT-RECORD FROM WS-ROSTER-LINE
+
+    CLOSE ROSTER-PRINT-FILE
+
+    DISPLAY "Print-ready roster saved to "
+        FUNCTION TRIM(WS-ROSTER-FILENAME) "."
+    DISPLAY WS-ROSTER-COUNT " student(s) written, dated "
+        WS-ROSTER-PRINT-DATE ".".
+
+CUMULATIVE-GPA-REPORT.
+    *> Rolls a 4.0-scale grade point (A=4, B=3, C=2, F=0) up across
+    *> every semester a student has actually completed. A semester
+    *> with no grade yet (GRADE = "NA" or blank, the value REGISTER-
+    *> SEM1 stores for a brand-new record) is not yet completed and
+    *> is skipped rather than counted as a zero. A withdrawn semester
+    *> is likewise excluded from the roll-up.
+    DISPLAY "===== Cumulative GPA Roll-Up (across Semesters 1-4) ====="
+    MOVE 'N' TO WS-EOF
+    OPEN INPUT STUDENT-FILE-SEM1
+    PERFORM UNTIL END-OF-FILE
+        READ STUDENT-FILE-SEM1
+            AT END
+                SET END-OF-FILE TO TRUE
+            NOT AT END
+                MOVE 0 TO WS-GPA-POINT-SUM
+                MOVE 0 TO WS-GPA-SEM-COUNT
+
+                IF WITHDRAWN1 NOT = 'W'
+                    MOVE GRADE1 TO WS-GPA-CURRENT-GRADE
+                    PERFORM ADD-GPA-POINTS-IF-GRADED
+                END-IF
+
+                MOVE 'N' TO WS-FOUND2
+                MOVE 'N' TO WS-EOF2
+                OPEN INPUT STUDENT-FILE-SEM2
+                PERFORM UNTIL END-OF-FILE2
+                    READ STUDENT-FILE-SEM2
+                        AT END
+                            SET END-OF-FILE2 TO TRUE
+                        NOT AT END
+                            IF STUDENT-ID2 = STUDENT-ID1
+                                MOVE 'Y' TO WS-FOUND2
+                                MOVE GRADE2 TO WS-GPA-MATCH-GRADE
+                                MOVE WITHDRAWN2 TO WS-GPA-MATCH-WITHDRAWN
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE STUDENT-FILE-SEM2
+                IF WS-FOUND2 = 'Y' AND WS-GPA-MATCH-WITHDRAWN NOT = 'W'
+                    MOVE WS-GPA-MATCH-GRADE TO WS-GPA-CURRENT-GRADE
+                    PERFORM ADD-GPA-POINTS-IF-GRADED
+                END-IF
+
+                MOVE 'N' TO WS-FOUND2
+                MOVE 'N' TO WS-EOF2
+                OPEN INPUT STUDENT-FILE-SEM3
+                PERFORM UNTIL END-OF-FILE2
+                    READ STUDENT-FILE-SEM3
+                        AT END
+                            SET END-OF-FILE2 TO TRUE
+                        NOT AT END
+                            IF STUDENT-ID3 = STUDENT-ID1
+                                MOVE 'Y' TO WS-FOUND2
+                                MOVE GRADE3 TO WS-GPA-MATCH-GRADE
+                                MOVE WITHDRAWN3 TO WS-GPA-MATCH-WITHDRAWN
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE STUDENT-FILE-SEM3
+                IF WS-FOUND2 = 'Y' AND WS-GPA-MATCH-WITHDRAWN NOT = 'W'
+                    MOVE WS-GPA-MATCH-GRADE TO WS-GPA-CURRENT-GRADE
+                    PERFORM ADD-GPA-POINTS-IF-GRADED
+                END-IF
+
+                MOVE 'N' TO WS-FOUND2
+                MOVE 'N' TO WS-EOF2
+                OPEN INPUT STUDENT-FILE-SEM4
+                PERFORM UNTIL END-OF-FILE2
+                    READ STUDENT-FILE-SEM4
+                        AT END
+                            SET END-OF-FILE2 TO TRUE
+                        NOT AT END
+                            IF STUDENT-ID4 = STUDENT-ID1
+                                MOVE 'Y' TO WS-FOUND2
+                                MOVE GRADE4 TO WS-GPA-MATCH-GRADE
+                                MOVE WITHDRAWN4 TO WS-GPA-MATCH-WITHDRAWN
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE STUDENT-FILE-SEM4
+                IF WS-FOUND2 = 'Y' AND WS-GPA-MATCH-WITHDRAWN NOT = 'W'
+                    MOVE WS-GPA-MATCH-GRADE TO WS-GPA-CURRENT-GRADE
+                    PERFORM ADD-GPA-POINTS-IF-GRADED
+                END-IF
+
+                IF WS-GPA-SEM-COUNT = 0
+                    DISPLAY "  " STUDENT-ID1 "  " STUDENT-NAME1
+                        "  GPA: N/A (no completed semesters)"
+                ELSE
+                    COMPUTE WS-GPA-AVERAGE ROUNDED =
+                        WS-GPA-POINT-SUM / WS-GPA-SEM-COUNT
+                    DISPLAY "  " STUDENT-ID1 "  " STUDENT-NAME1
+                        "  GPA: " WS-GPA-AVERAGE
+                        "  (" WS-GPA-SEM-COUNT " semester(s))"
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE STUDENT-FILE-SEM1.
+
+ADD-GPA-POINTS-IF-GRADED.
+    IF WS-GPA-CURRENT-GRADE NOT = "NA" AND WS-GPA-CURRENT-GRADE NOT = SPACES
+        EVALUATE WS-GPA-CURRENT-GRADE(1:1)
+            WHEN "A"
+                MOVE 4.0 TO WS-GPA-CURRENT-POINTS
+            WHEN "B"
+                MOVE 3.0 TO WS-GPA-CURRENT-POINTS
+            WHEN "C"
+                MOVE 2.0 TO WS-GPA-CURRENT-POINTS
+            WHEN OTHER
+                MOVE 0.0 TO WS-GPA-CURRENT-POINTS
+        END-EVALUATE
+        ADD WS-GPA-CURRENT-POINTS TO WS-GPA-POINT-SUM
+        ADD 1 TO WS-GPA-SEM-COUNT
+    END-IF.
+
+GRADE-LETTER-MAILMERGE-EXPORT.
+    *> Writes one CSV line per student, headed with the merge-field
+    *> names a word-processor mail merge expects, so grade letters can
+    *> be generated for a whole semester without retyping each name
+    *> and grade by hand.
+    DISPLAY "Select Semester (1-4): "
+    ACCEPT WS-SEMESTER
+
+    STRING "grade_letters_sem" WS-SEMESTER "_mailmerge.csv"
+        DELIMITED BY SIZE INTO WS-MAILMERGE-FILENAME
+
+    MOVE 0 TO WS-MAILMERGE-COUNT
+    OPEN OUTPUT GRADE-LETTER-FILE
+
+    MOVE "StudentID,Salutation,StudentName,Grade,TotalMarks,Result"
+        TO WS-MAILMERGE-LINE
+    WRITE GRADE-LETTER-RECORD FROM WS-MAILMERGE-LINE
+
+    MOVE 'N' TO WS-EOF
+    EVALUATE WS-SEMESTER
+        WHEN 1
+            OPEN INPUT STUDENT-FILE-SEM1
+            PERFORM UNTIL END-OF-FILE
+                READ STUDENT-FILE-SEM1
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        IF WITHDRAWN1 NOT = 'W' AND GRADE1 NOT = "NA"
+                            IF GRADE1 = "F"
+                                MOVE "FAIL" TO WS-MAILMERGE-RESULT
+                            ELSE
+                                MOVE "PASS" TO WS-MAILMERGE-RESULT
+                            END-IF
+                            STRING "Dear" DELIMITED BY SIZE
+                                INTO WS-MAILMERGE-SALUTATION
+                            STRING FUNCTION TRIM(STUDENT-ID1) DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                FUNCTION TRIM(WS-MAILMERGE-SALUTATION)
+                                    DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                FUNCTION TRIM(STUDENT-NAME1) DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                FUNCTION TRIM(GRADE1) DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                TOTAL-MARKS1 DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                WS-MAILMERGE-RESULT DELIMITED BY SIZE
+                                INTO WS-MAILMERGE-LINE
+                            WRITE GRADE-LETTER-RECORD FROM WS-MAILMERGE-LINE
+                            ADD 1 TO WS-MAILMERGE-COUNT
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE STUDENT-FILE-SEM1
+        WHEN 2
+            OPEN INPUT STUDENT-FILE-SEM2
+            PERFORM UNTIL END-OF-FILE
+                READ STUDENT-FILE-SEM2
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        IF WITHDRAWN2 NOT = 'W' AND GRADE2 NOT = "NA"
+                            IF GRADE2 = "F"
+                                MOVE "FAIL" TO WS-MAILMERGE-RESULT
+                            ELSE
+                                MOVE "PASS" TO WS-MAILMERGE-RESULT
+                            END-IF
+                            STRING "Dear" DELIMITED BY SIZE
+                                INTO WS-MAILMERGE-SALUTATION
+                            STRING FUNCTION TRIM(STUDENT-ID2) DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                FUNCTION TRIM(WS-MAILMERGE-SALUTATION)
+                                    DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                FUNCTION TRIM(STUDENT-NAME2) DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                FUNCTION TRIM(GRADE2) DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                TOTAL-MARKS2 DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                WS-MAILMERGE-RESULT DELIMITED BY SIZE
+                                INTO WS-MAILMERGE-LINE
+                            WRITE GRADE-LETTER-RECORD FROM WS-MAILMERGE-LINE
+                            ADD 1 TO WS-MAILMERGE-COUNT
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE STUDENT-FILE-SEM2
+        WHEN 3
+            OPEN INPUT STUDENT-FILE-SEM3
+            PERFORM UNTIL END-OF-FILE
+                READ STUDENT-FILE-SEM3
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        IF WITHDRAWN3 NOT = 'W' AND GRADE3 NOT = "NA"
+                            IF GRADE3 = "F"
+                                MOVE "FAIL" TO WS-MAILMERGE-RESULT
+                            ELSE
+                                MOVE "PASS" TO WS-MAILMERGE-RESULT
+                            END-IF
+                            STRING "Dear" DELIMITED BY SIZE
+                                INTO WS-MAILMERGE-SALUTATION
+                            STRING FUNCTION TRIM(STUDENT-ID3) DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                FUNCTION TRIM(WS-MAILMERGE-SALUTATION)
+                                    DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                FUNCTION TRIM(STUDENT-NAME3) DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                FUNCTION TRIM(GRADE3) DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                TOTAL-MARKS3 DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                WS-MAILMERGE-RESULT DELIMITED BY SIZE
+                                INTO WS-MAILMERGE-LINE
+                            WRITE GRADE-LETTER-RECORD FROM WS-MAILMERGE-LINE
+                            ADD 1 TO WS-MAILMERGE-COUNT
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE STUDENT-FILE-SEM3
+        WHEN OTHER
+            OPEN INPUT STUDENT-FILE-SEM4
+            PERFORM UNTIL END-OF-FILE
+                READ STUDENT-FILE-SEM4
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        IF WITHDRAWN4 NOT = 'W' AND GRADE4 NOT = "NA"
+                            IF GRADE4 = "F"
+                                MOVE "FAIL" TO WS-MAILMERGE-RESULT
+                            ELSE
+                                MOVE "PASS" TO WS-MAILMERGE-RESULT
+                            END-IF
+                            STRING "Dear" DELIMITED BY SIZE
+                                INTO WS-MAILMERGE-SALUTATION
+                            STRING FUNCTION TRIM(STUDENT-ID4) DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                FUNCTION TRIM(WS-MAILMERGE-SALUTATION)
+                                    DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                FUNCTION TRIM(STUDENT-NAME4) DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                FUNCTION TRIM(GRADE4) DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                TOTAL-MARKS4 DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                WS-MAILMERGE-RESULT DELIMITED BY SIZE
+                                INTO WS-MAILMERGE-LINE
+                            WRITE GRADE-LETTER-RECORD FROM WS-MAILMERGE-LINE
+                            ADD 1 TO WS-MAILMERGE-COUNT
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE STUDENT-FILE-SEM4
+    END-EVALUATE
+
+    CLOSE GRADE-LETTER-FILE
+
+    DISPLAY "Mail-merge source saved to "
+        FUNCTION TRIM(WS-MAILMERGE-FILENAME) "."
+    DISPLAY WS-MAILMERGE-COUNT " student(s) written.".
+
+CLASS-STATISTICS-REPORT.
+    MOVE 0 TO WS-STAT-COUNT
+    MOVE 0 TO WS-STAT-SUM
+    MOVE 0 TO WS-STAT-HIGH
+    MOVE 999 TO WS-STAT-LOW
+    MOVE 0 TO WS-STAT-PASS-COUNT
+    MOVE 'N' TO WS-EOF
+
+    EVALUATE WS-SEMESTER
+        WHEN 1
+            OPEN INPUT STUDENT-FILE-SEM1
+            PERFORM UNTIL END-OF-FILE
+                READ STUDENT-FILE-SEM1
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        IF WITHDRAWN1 NOT = 'W'
+                            ADD 1 TO WS-STAT-COUNT
+                            ADD TOTAL-MARKS1 TO WS-STAT-SUM
+                            IF TOTAL-MARKS1 > WS-STAT-HIGH
+                                MOVE TOTAL-MARKS1 TO WS-STAT-HIGH
+                            END-IF
+                            IF TOTAL-MARKS1 < WS-STAT-LOW
+                                MOVE TOTAL-MARKS1 TO WS-STAT-LOW
+                            END-IF
+                            IF GRADE1(1:1) NOT = "F"
+                                ADD 1 TO WS-STAT-PASS-COUNT
+                            END-IF
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE STUDENT-FILE-SEM1
+        WHEN 2
+            OPEN INPUT STUDENT-FILE-SEM2
+            PERFORM UNTIL END-OF-FILE
+                READ STUDENT-FILE-SEM2
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        IF WITHDRAWN2 NOT = 'W'
+                            ADD 1 TO WS-STAT-COUNT
+                            ADD TOTAL-MARKS2 TO WS-STAT-SUM
+                            IF TOTAL-MARKS2 > WS-STAT-HIGH
+                                MOVE TOTAL-MARKS2 TO WS-STAT-HIGH
+                            END-IF
+                            IF TOTAL-MARKS2 < WS-STAT-LOW
+                                MOVE TOTAL-MARKS2 TO WS-STAT-LOW
+                            END-IF
+                            IF GRADE2(1:1) NOT = "F"
+                                ADD 1 TO WS-STAT-PASS-COUNT
+                            END-IF
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE STUDENT-FILE-SEM2
+        WHEN 3
+            OPEN INPUT STUDENT-FILE-SEM3
+            PERFORM UNTIL END-OF-FILE
+                READ STUDENT-FILE-SEM3
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        IF WITHDRAWN3 NOT = 'W'
+                            ADD 1 TO WS-STAT-COUNT
+                            ADD TOTAL-MARKS3 TO WS-STAT-SUM
+                            IF TOTAL-MARKS3 > WS-STAT-HIGH
+                                MOVE TOTAL-MARKS3 TO WS-STAT-HIGH
+                            END-IF
+                            IF TOTAL-MARKS3 < WS-STAT-LOW
+                                MOVE TOTAL-MARKS3 TO WS-STAT-LOW
+                            END-IF
+                            IF GRADE3(1:1) NOT = "F"
+                                ADD 1 TO WS-STAT-PASS-COUNT
+                            END-IF
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE STUDENT-FILE-SEM3
+        WHEN OTHER
+            OPEN INPUT STUDENT-FILE-SEM4
+            PERFORM UNTIL END-OF-FILE
+                READ STUDENT-FILE-SEM4
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        IF WITHDRAWN4 NOT = 'W'
+                            ADD 1 TO WS-STAT-COUNT
+                            ADD TOTAL-MARKS4 TO WS-STAT-SUM
+                            IF TOTAL-MARKS4 > WS-STAT-HIGH
+                                MOVE TOTAL-MARKS4 TO WS-STAT-HIGH
+                            END-IF
+                            IF TOTAL-MARKS4 < WS-STAT-LOW
+                                MOVE TOTAL-MARKS4 TO WS-STAT-LOW
+                            END-IF
+                            IF GRADE4(1:1) NOT = "F"
+                                ADD 1 TO WS-STAT-PASS-COUNT
+                            END-IF
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE STUDENT-FILE-SEM4
+    END-EVALUATE
+
+    DISPLAY ESC COLOR-CYAN "---------------------------------------------------------" ESC COLOR-RESET
+    DISPLAY ESC COLOR-BOLD "Class Statistics - Semester " WS-SEMESTER ESC COLOR-RESET
+    IF WS-STAT-COUNT = 0
+        DISPLAY "No students on file for this semester."
+        MOVE 0 TO WS-STAT-LOW
+    ELSE
+        COMPUTE WS-STAT-AVG ROUNDED = WS-STAT-SUM / WS-STAT-COUNT
+        COMPUTE WS-STAT-PASS-RATE ROUNDED =
+            (WS-STAT-PASS-COUNT * 100) / WS-STAT-COUNT
+        DISPLAY "Students counted : " WS-STAT-COUNT
+        DISPLAY "Class average    : " WS-STAT-AVG
+        DISPLAY "Highest marks    : " WS-STAT-HIGH
+        DISPLAY "Lowest marks     : " WS-STAT-LOW
+        DISPLAY "Pass rate        : " WS-STAT-PASS-RATE "%"
+    END-IF
+    DISPLAY ESC COLOR-CYAN "---------------------------------------------------------" ESC COLOR-RESET.
+
+SUBJECT-GRADE-SHEET-REPORT.
+    DISPLAY "Enter subject code (e.g. CST11201): "
+    ACCEPT WS-SUBJECT-CODE
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SUBJECT-CODE))
+        TO WS-SUBJECT-CODE
+    MOVE 0 TO WS-SUBJECT-INDEX
+
+    EVALUATE WS-SEMESTER
+        WHEN 1
+            PERFORM VARYING IDZ FROM 1 BY 1 UNTIL IDZ > 6
+                IF WS-SUBJECT-CODE = SUBJECT-NAME-SEM1(IDZ)
+                    MOVE IDZ TO WS-SUBJECT-INDEX
+                END-IF
+            END-PERFORM
+        WHEN 2
+            PERFORM VARYING IDZ FROM 1 BY 1 UNTIL IDZ > 6
+                IF WS-SUBJECT-CODE = SUBJECT-NAME-SEM2(IDZ)
+                    MOVE IDZ TO WS-SUBJECT-INDEX
+                END-IF
+            END-PERFORM
+        WHEN 3
+            PERFORM VARYING IDZ FROM 1 BY 1 UNTIL IDZ > 6
+                IF WS-SUBJECT-CODE = SUBJECT-NAME-SEM3(IDZ)
+                    MOVE IDZ TO WS-SUBJECT-INDEX
+                END-IF
+            END-PERFORM
+        WHEN OTHER
+            PERFORM VARYING IDZ FROM 1 BY 1 UNTIL IDZ > 6
+                IF WS-SUBJECT-CODE = SUBJECT-NAME-SEM4(IDZ)
+                    MOVE IDZ TO WS-SUBJECT-INDEX
+                END-IF
+            END-PERFORM
+    END-EVALUATE
+
+    IF WS-SUBJECT-INDEX = 0
+        DISPLAY "Unknown subject code for semester " WS-SEMESTER
+            ": " WS-SUBJECT-CODE
+    ELSE
+        MOVE 0 TO WS-STUDENT-COUNT
+        MOVE 'N' TO WS-EOF
+        EVALUATE WS-SEMESTER
+            WHEN 1
+                OPEN INPUT STUDENT-FILE-SEM1
+                PERFORM UNTIL END-OF-FILE
+                    READ STUDENT-FILE-SEM1
+                        AT END
+                            SET END-OF-FILE TO TRUE
+                        NOT AT END
+                            IF WITHDRAWN1 NOT = 'W'
+                                EVALUATE WS-SUBJECT-INDEX
+                                    WHEN 1 MOVE MARK1-CST11101 TO WS-ONE-MARK
+                                    WHEN 2 MOVE MARK1-CST11201 TO WS-ONE-MARK
+                                    WHEN 3 MOVE MARK1-CST11401 TO WS-ONE-MARK
+                                    WHEN 4 MOVE MARK1-CST11501 TO WS-ONE-MARK
+                                    WHEN 5 MOVE MARK1-CST11601 TO WS-ONE-MARK
+                                    WHEN 6 MOVE MARK1-CST11701 TO WS-ONE-MARK
+                                END-EVALUATE
+                                ADD 1 TO WS-STUDENT-COUNT
+                                MOVE STUDENT-ID1 TO WS-SORT-ID(WS-STUDENT-COUNT)
+                                MOVE STUDENT-NAME1 TO WS-SORT-NAME(WS-STUDENT-COUNT)
+                                MOVE WS-ONE-MARK TO WS-SORT-TOTAL(WS-STUDENT-COUNT)
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE STUDENT-FILE-SEM1
+            WHEN 2
+                OPEN INPUT STUDENT-FILE-SEM2
+                PERFORM UNTIL END-OF-FILE
+                    READ STUDENT-FILE-SEM2
+                        AT END
+                            SET END-OF-FILE TO TRUE
+                        NOT AT END
+                            IF WITHDRAWN2 NOT = 'W'
+                                EVALUATE WS-SUBJECT-INDEX
+                                    WHEN 1 MOVE MARK2-CST12101 TO WS-ONE-MARK
+                                    WHEN 2 MOVE MARK2-CST12201 TO WS-ONE-MARK
+                                    WHEN 3 MOVE MARK2-CST12401 TO WS-ONE-MARK
+                                    WHEN 4 MOVE MARK2-CST12501 TO WS-ONE-MARK
+                                    WHEN 5 MOVE MARK2-CST12601 TO WS-ONE-MARK
+                                    WHEN 6 MOVE MARK2-CST12701 TO WS-ONE-MARK
+                                END-EVALUATE
+                                ADD 1 TO WS-STUDENT-COUNT
+                                MOVE STUDENT-ID2 TO WS-SORT-ID(WS-STUDENT-COUNT)
+                                MOVE STUDENT-NAME2 TO WS-SORT-NAME(WS-STUDENT-COUNT)
+                                MOVE WS-ONE-MARK TO WS-SORT-TOTAL(WS-STUDENT-COUNT)
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE STUDENT-FILE-SEM2
+            WHEN 3
+                OPEN INPUT STUDENT-FILE-SEM3
+                PERFORM UNTIL END-OF-FILE
+                    READ STUDENT-FILE-SEM3
+                        AT END
+                            SET END-OF-FILE TO TRUE
+                        NOT AT END
+                            IF WITHDRAWN3 NOT = 'W'
+                                EVALUATE WS-SUBJECT-INDEX
+                                    WHEN 1 MOVE MARK3-CST13101 TO WS-ONE-MARK
+                                    WHEN 2 MOVE MARK3-CST13201 TO WS-ONE-MARK
+                                    WHEN 3 MOVE MARK3-CST13401 TO WS-ONE-MARK
+                                    WHEN 4 MOVE MARK3-CST13501 TO WS-ONE-MARK
+                                    WHEN 5 MOVE MARK3-CST13601 TO WS-ONE-MARK
+                                    WHEN 6 MOVE MARK3-CST13701 TO WS-ONE-MARK
+                                END-EVALUATE
+                                ADD 1 TO WS-STUDENT-COUNT
+                                MOVE STUDENT-ID3 TO WS-SORT-ID(WS-STUDENT-COUNT)
+                                MOVE STUDENT-NAME3 TO WS-SORT-NAME(WS-STUDENT-COUNT)
+                                MOVE WS-ONE-MARK TO WS-SORT-TOTAL(WS-STUDENT-COUNT)
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE STUDENT-FILE-SEM3
+            WHEN OTHER
+                OPEN INPUT STUDENT-FILE-SEM4
+                PERFORM UNTIL END-OF-FILE
+                    READ STUDENT-FILE-SEM4
+                        AT END
+                            SET END-OF-FILE TO TRUE
+                        NOT AT END
+                            IF WITHDRAWN4 NOT = 'W'
+                                EVALUATE WS-SUBJECT-INDEX
+                                    WHEN 1 MOVE MARK4-CST14101 TO WS-ONE-MARK
+                                    WHEN 2 MOVE MARK4-CST14201 TO WS-ONE-MARK
+                                    WHEN 3 MOVE MARK4-CST14401 TO WS-ONE-MARK
+                                    WHEN 4 MOVE MARK4-CST14501 TO WS-ONE-MARK
+                                    WHEN 5 MOVE MARK4-CST14601 TO WS-ONE-MARK
+                                    WHEN 6 MOVE MARK4-CST14701 TO WS-ONE-MARK
+                                END-EVALUATE
+                                ADD 1 TO WS-STUDENT-COUNT
+                                MOVE STUDENT-ID4 TO WS-SORT-ID(WS-STUDENT-COUNT)
+                                MOVE STUDENT-NAME4 TO WS-SORT-NAME(WS-STUDENT-COUNT)
+                                MOVE WS-ONE-MARK TO WS-SORT-TOTAL(WS-STUDENT-COUNT)
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE STUDENT-FILE-SEM4
+        END-EVALUATE
+
+        *> Bubble sort descending by mark so the lecturer sees the
+        *> class ranked from highest to lowest in this one subject.
+        PERFORM VARYING WS-SUBJ-SORT-I FROM 1 BY 1
+                UNTIL WS-SUBJ-SORT-I >= WS-STUDENT-COUNT
+            PERFORM VARYING WS-SUBJ-SORT-J FROM 1 BY 1
+                    UNTIL WS-SUBJ-SORT-J > WS-STUDENT-COUNT - WS-SUBJ-SORT-I
+                IF WS-SORT-TOTAL(WS-SUBJ-SORT-J) <
+                        WS-SORT-TOTAL(WS-SUBJ-SORT-J + 1)
+                    MOVE WS-SORT-ID(WS-SUBJ-SORT-J)    TO WS-TEMP-ID
+                    MOVE WS-SORT-NAME(WS-SUBJ-SORT-J)  TO WS-TEMP-NAME
+                    MOVE WS-SORT-TOTAL(WS-SUBJ-SORT-J) TO WS-TEMP-TOTAL
+                    MOVE WS-SORT-ID(WS-SUBJ-SORT-J + 1)
+                        TO WS-SORT-ID(WS-SUBJ-SORT-J)
+                    MOVE WS-SORT-NAME(WS-SUBJ-SORT-J + 1)
+                        TO WS-SORT-NAME(WS-SUBJ-SORT-J)
+                    MOVE WS-SORT-TOTAL(WS-SUBJ-SORT-J + 1)
+                        TO WS-SORT-TOTAL(WS-SUBJ-SORT-J)
+                    MOVE WS-TEMP-ID    TO WS-SORT-ID(WS-SUBJ-SORT-J + 1)
+                    MOVE WS-TEMP-NAME  TO WS-SORT-NAME(WS-SUBJ-SORT-J + 1)
+                    MOVE WS-TEMP-TOTAL TO WS-SORT-TOTAL(WS-SUBJ-SORT-J + 1)
+                END-IF
+            END-PERFORM
+        END-PERFORM
+
+        DISPLAY ESC COLOR-CYAN "---------------------------------------------------------" ESC COLOR-RESET
+        DISPLAY ESC COLOR-BOLD "Subject Grade Sheet - " WS-SUBJECT-CODE
+            " (Semester " WS-SEMESTER ")" ESC COLOR-RESET
+        DISPLAY "StudentID   Name                           Mark"
+        IF WS-STUDENT-COUNT = 0
+            DISPLAY "No students on file for this semester."
+        ELSE
+            PERFORM VARYING WS-SUBJ-SORT-I FROM 1 BY 1
+                    UNTIL WS-SUBJ-SORT-I > WS-STUDENT-COUNT
+                MOVE WS-SORT-TOTAL(WS-SUBJ-SORT-I) TO DISP-TOTAL-MARK
+                DISPLAY WS-SORT-ID(WS-SUBJ-SORT-I) "  "
+                    WS-SORT-NAME(WS-SUBJ-SORT-I) "  " DISP-TOTAL-MARK
+            END-PERFORM
+        END-IF
+        DISPLAY ESC COLOR-CYAN "---------------------------------------------------------" ESC COLOR-RESET
+    END-IF.
+
+ROSTER-BY-NAME-REPORT.
+    MOVE 0 TO WS-STUDENT-COUNT
+    MOVE 'N' TO WS-EOF
+    EVALUATE WS-SEMESTER
+        WHEN 1
+            OPEN INPUT STUDENT-FILE-SEM1
+            PERFORM UNTIL END-OF-FILE
+                READ STUDENT-FILE-SEM1
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        IF WITHDRAWN1 NOT = 'W'
+                            ADD 1 TO WS-STUDENT-COUNT
+                            MOVE STUDENT-ID1 TO WS-SORT-ID(WS-STUDENT-COUNT)
+                            MOVE STUDENT-NAME1 TO WS-SORT-NAME(WS-STUDENT-COUNT)
+                            MOVE TOTAL-MARKS1 TO WS-SORT-TOTAL(WS-STUDENT-COUNT)
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE STUDENT-FILE-SEM1
+        WHEN 2
+            OPEN INPUT STUDENT-FILE-SEM2
+            PERFORM UNTIL END-OF-FILE
+                READ STUDENT-FILE-SEM2
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        IF WITHDRAWN2 NOT = 'W'
+                            ADD 1 TO WS-STUDENT-COUNT
+                            MOVE STUDENT-ID2 TO WS-SORT-ID(WS-STUDENT-COUNT)
+                            MOVE STUDENT-NAME2 TO WS-SORT-NAME(WS-STUDENT-COUNT)
+                            MOVE TOTAL-MARKS2 TO WS-SORT-TOTAL(WS-STUDENT-COUNT)
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE STUDENT-FILE-SEM2
+        WHEN 3
+            OPEN INPUT STUDENT-FILE-SEM3
+            PERFORM UNTIL END-OF-FILE
+                READ STUDENT-FILE-SEM3
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        IF WITHDRAWN3 NOT = 'W'
+                            ADD 1 TO WS-STUDENT-COUNT
+                            MOVE STUDENT-ID3 TO WS-SORT-ID(WS-STUDENT-COUNT)
+                            MOVE STUDENT-NAME3 TO WS-SORT-NAME(WS-STUDENT-COUNT)
+                            MOVE TOTAL-MARKS3 TO WS-SORT-TOTAL(WS-STUDENT-COUNT)
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE STUDENT-FILE-SEM3
+        WHEN OTHER
+            OPEN INPUT STUDENT-FILE-SEM4
+            PERFORM UNTIL END-OF-FILE
+                READ STUDENT-FILE-SEM4
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        IF WITHDRAWN4 NOT = 'W'
+                            ADD 1 TO WS-STUDENT-COUNT
+                            MOVE STUDENT-ID4 TO WS-SORT-ID(WS-STUDENT-COUNT)
+                            MOVE STUDENT-NAME4 TO WS-SORT-NAME(WS-STUDENT-COUNT)
+                            MOVE TOTAL-MARKS4 TO WS-SORT-TOTAL(WS-STUDENT-COUNT)
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE STUDENT-FILE-SEM4
+    END-EVALUATE
+
+    *> Bubble sort ascending by name so instructors get the class list
+    *> in the order they actually call it out in.
+    PERFORM VARYING WS-SUBJ-SORT-I FROM 1 BY 1
+            UNTIL WS-SUBJ-SORT-I >= WS-STUDENT-COUNT
+        PERFORM VARYING WS-SUBJ-SORT-J FROM 1 BY 1
+                UNTIL WS-SUBJ-SORT-J > WS-STUDENT-COUNT - WS-SUBJ-SORT-I
+            IF WS-SORT-NAME(WS-SUBJ-SORT-J) >
+                    WS-SORT-NAME(WS-SUBJ-SORT-J + 1)
+                MOVE WS-SORT-ID(WS-SUBJ-SORT-J)    TO WS-TEMP-ID
+                MOVE WS-SORT-NAME(WS-SUBJ-SORT-J)  TO WS-TEMP-NAME
+                MOVE WS-SORT-TOTAL(WS-SUBJ-SORT-J) TO WS-TEMP-TOTAL
+                MOVE WS-SORT-ID(WS-SUBJ-SORT-J + 1)
+                    TO WS-SORT-ID(WS-SUBJ-SORT-J)
+                MOVE WS-SORT-NAME(WS-SUBJ-SORT-J + 1)
+                    TO WS-SORT-NAME(WS-SUBJ-SORT-J)
+                MOVE WS-SORT-TOTAL(WS-SUBJ-SORT-J + 1)
+                    TO WS-SORT-TOTAL(WS-SUBJ-SORT-J)
+                MOVE WS-TEMP-ID    TO WS-SORT-ID(WS-SUBJ-SORT-J + 1)
+                MOVE WS-TEMP-NAME  TO WS-SORT-NAME(WS-SUBJ-SORT-J + 1)
+                MOVE WS-TEMP-TOTAL TO WS-SORT-TOTAL(WS-SUBJ-SORT-J + 1)
+            END-IF
+        END-PERFORM
+    END-PERFORM
+
+    DISPLAY ESC COLOR-CYAN "---------------------------------------------------------" ESC COLOR-RESET
+    DISPLAY ESC COLOR-BOLD "Roster by Name - Semester " WS-SEMESTER ESC COLOR-RESET
+    DISPLAY "StudentID   Name                           Total"
+    IF WS-STUDENT-COUNT = 0
+        DISPLAY "No students on file for this semester."
+    ELSE
+        PERFORM VARYING WS-SUBJ-SORT-I FROM 1 BY 1
+                UNTIL WS-SUBJ-SORT-I > WS-STUDENT-COUNT
+            MOVE WS-SORT-TOTAL(WS-SUBJ-SORT-I) TO DISP-TOTAL-MARK
+            DISPLAY WS-SORT-ID(WS-SUBJ-SORT-I) "  "
+                WS-SORT-NAME(WS-SUBJ-SORT-I) "  " DISP-TOTAL-MARK
+        END-PERFORM
+    END-IF
+    DISPLAY ESC COLOR-CYAN "---------------------------------------------------------" ESC COLOR-RESET.
+
+VALIDATE-SEMESTER-INPUT.
+    DISPLAY "Select Semester (1-4): "
+    ACCEPT WS-SEMESTER
+    MOVE 'N' TO WS-VALID-SEMESTER
+    IF WS-SEMESTER = 1 OR WS-SEMESTER = 2 OR WS-SEMESTER = 3
+       OR WS-SEMESTER = 4
+        MOVE 'Y' TO WS-VALID-SEMESTER
+    END-IF.
+*> ASK-TO-CONTINUE.
+    *> DISPLAY "Do you want to continue? (Y/N): "
+    *> ACCEPT WS-CHOICE
+    *> IF WS-CHOICE = 'N' OR WS-CHOICE = 'n'
+        *> MOVE 4 TO WS-NUMERIC-CHOICE
+    *> END-IF.
+ASK-TO-CONTINUE.
+    DISPLAY "Do you want to continue? (Y/N): "
+    ACCEPT WS-CHOICE
+    IF WS-CHOICE = 'N' OR WS-CHOICE = 'n'
+        MOVE 4 TO WS-NUMERIC-CHOICE
+    ELSE
+        *> Reset relevant flags for next operation
+        MOVE 'N' TO WS-VALID-MANAGE
+        MOVE 'N' TO WS-VALID-SEMESTER
+        MOVE 'N' TO WS-EDIT-RETURN-CODE
+        MOVE 'N' TO WS-DELETED
+        MOVE 'N' TO WS-FOUND
+    END-IF.
