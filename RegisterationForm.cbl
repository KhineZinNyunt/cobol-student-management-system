@@ -10,9 +10,37 @@ FILE-CONTROL.
         ORGANIZATION IS LINE SEQUENTIAL.
     SELECT RANKED-RESULTS-FILE ASSIGN TO 'ranked_results_sem2.dat'
         ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT RANKED-RESULTS-SEM1-FILE ASSIGN TO 'ranked_results_sem1.dat'
+        ORGANIZATION IS LINE SEQUENTIAL.
     SELECT SORT-WORK-FILE ASSIGN TO 'SORTWORK'.
+    SELECT SORT-WORK-FILE-SEM1 ASSIGN TO 'SORTWORK1'.
+    SELECT RANKED-SORT-FILE ASSIGN TO 'ranked_sort_sem2.dat'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT RANKED-SORT-SEM1-FILE ASSIGN TO 'ranked_sort_sem1.dat'
+        ORGANIZATION IS LINE SEQUENTIAL.
     SELECT TEMP-SEM2-FILE ASSIGN TO 'temp_sem2.dat'
         ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT TEMP-SEM1-FILE ASSIGN TO 'temp_sem1.dat'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT RETAKE-HISTORY-FILE ASSIGN TO 'retake_history.dat'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CSV-RESULTS-FILE ASSIGN TO 'ranked_results_sem2.csv'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CSV-RESULTS-SEM1-FILE ASSIGN TO 'ranked_results_sem1.csv'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT LOCK-FILE-SEM1 ASSIGN TO 'student_sem1.lck'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LOCK-STATUS.
+    SELECT LOCK-FILE-SEM2 ASSIGN TO 'student_sem2.lck'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LOCK-STATUS.
+    SELECT CHECKSUM-FILE-SEM1 ASSIGN TO 'student_sem1.sum'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CHECKSUM-FILE-SEM2 ASSIGN TO 'student_sem2.sum'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT ELIGIBILITY-CONFIG-FILE ASSIGN TO 'eligibility_config.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FILE-STATUS-ELIGIBILITY.
 
 DATA DIVISION.
 FILE SECTION.
@@ -29,6 +57,10 @@ FD  STUDENT-FILE-SEM1.
         10  MARK1-CST11701 PIC 9(3).
     05  TOTAL-MARKS1       PIC 9(3).
     05  GRADE1             PIC X(2).
+    05  ATTENDANCE1        PIC 9(3).
+    05  WITHDRAWN1         PIC X.
+    05  ELECTIVE-CODE1     PIC X(10).
+    05  MARK1-ELECTIVE     PIC 9(3).
 
 FD  STUDENT-FILE-SEM2.
 01  STUDENT-RECORD-SEM2.
@@ -43,11 +75,16 @@ FD  STUDENT-FILE-SEM2.
         10  MARK2-CST12701 PIC 9(3).
     05  TOTAL-MARKS2       PIC 9(3).
     05  GRADE2             PIC X(2).
-    05  RANK               PIC 9(3).
+    05  WITHDRAWN2         PIC X.
+    05  ELECTIVE-CODE2     PIC X(10).
+    05  MARK2-ELECTIVE     PIC 9(3).
 
 FD  RANKED-RESULTS-FILE.
 01  RANKED-RECORD         PIC X(80).
 
+FD  RANKED-RESULTS-SEM1-FILE.
+01  RANKED-RECORD-SEM1    PIC X(80).
+
 SD  SORT-WORK-FILE.
 01  SORT-RECORD.
     05  SORT-STUDENT-ID    PIC X(10).
@@ -61,13 +98,89 @@ SD  SORT-WORK-FILE.
         10  SORT-MARK2-CST12701 PIC 9(3).
     05  SORT-TOTAL-MARKS   PIC 9(3).
     05  SORT-GRADE         PIC X(2).
-    05  SORT-RANK          PIC 9(3).
+    05  SORT-WITHDRAWN     PIC X.
+    05  SORT-ELECTIVE-CODE PIC X(10).
+    05  SORT-MARK-ELECTIVE PIC 9(3).
+
+SD  SORT-WORK-FILE-SEM1.
+01  SORT-RECORD-SEM1.
+    05  SORT-STUDENT-ID1   PIC X(10).
+    05  SORT-STUDENT-NAME1 PIC X(30).
+    05  SORT-SUBJECTS1.
+        10  SORT-MARK1-CST11101 PIC 9(3).
+        10  SORT-MARK1-CST11201 PIC 9(3).
+        10  SORT-MARK1-CST11401 PIC 9(3).
+        10  SORT-MARK1-CST11501 PIC 9(3).
+        10  SORT-MARK1-CST11601 PIC 9(3).
+        10  SORT-MARK1-CST11701 PIC 9(3).
+    05  SORT-TOTAL-MARKS1  PIC 9(3).
+    05  SORT-GRADE1        PIC X(2).
+
+FD  RANKED-SORT-FILE.
+01  RANKED-SORT-RECORD     PIC X(80).
+01  RANKED-SORT-DATA REDEFINES RANKED-SORT-RECORD.
+    05  RSD-STUDENT-ID      PIC X(10).
+    05  RSD-STUDENT-NAME    PIC X(30).
+    05  RSD-SUBJECTS.
+        10  RSD-MARK        OCCURS 6 TIMES PIC 9(3).
+    05  RSD-TOTAL-MARKS     PIC 9(3).
+    05  RSD-GRADE           PIC X(2).
+    05  FILLER              PIC X(17).
+
+FD  RANKED-SORT-SEM1-FILE.
+01  RANKED-SORT-RECORD-SEM1 PIC X(80).
+01  RANKED-SORT-DATA-SEM1 REDEFINES RANKED-SORT-RECORD-SEM1.
+    05  RSD1-STUDENT-ID     PIC X(10).
+    05  RSD1-STUDENT-NAME   PIC X(30).
+    05  RSD1-SUBJECTS.
+        10  RSD1-MARK       OCCURS 6 TIMES PIC 9(3).
+    05  RSD1-TOTAL-MARKS    PIC 9(3).
+    05  RSD1-GRADE          PIC X(2).
+    05  FILLER              PIC X(17).
 
 FD  TEMP-SEM2-FILE.
 01  TEMP-RECORD.
     05  TEMP-DATA         PIC X(80).
 
+FD  TEMP-SEM1-FILE.
+01  TEMP-RECORD-SEM1.
+    05  TEMP-DATA-SEM1    PIC X(80).
+
+FD  RETAKE-HISTORY-FILE.
+01  RETAKE-HISTORY-RECORD  PIC X(80).
+
+FD  CSV-RESULTS-FILE.
+01  CSV-RECORD-SEM2        PIC X(150).
+
+FD  CSV-RESULTS-SEM1-FILE.
+01  CSV-RECORD-SEM1        PIC X(150).
+
+FD  LOCK-FILE-SEM1.
+01  LOCK-RECORD-SEM1       PIC X(20).
+
+FD  LOCK-FILE-SEM2.
+01  LOCK-RECORD-SEM2       PIC X(20).
+
+FD  CHECKSUM-FILE-SEM1.
+01  CHECKSUM-RECORD-SEM1   PIC 9(10).
+
+FD  CHECKSUM-FILE-SEM2.
+01  CHECKSUM-RECORD-SEM2   PIC 9(10).
+
+FD  ELIGIBILITY-CONFIG-FILE.
+01  ELIGIBILITY-CONFIG-RECORD.
+    05  EC-MIN-ATTENDANCE      PIC 9(3).
+
 WORKING-STORAGE SECTION.
+01  WS-LOCK-STATUS         PIC XX.
+01  WS-LOCKED              PIC X VALUE 'N'.
+01  WS-CHECKSUM-SEM1       PIC 9(10) VALUE 0.
+01  WS-CHECKSUM-SEM2       PIC 9(10) VALUE 0.
+01  WS-CHECKSUM-EOF        PIC X VALUE 'N'.
+    88  CHECKSUM-FILE-END     VALUE 'Y'.
+    88  CHECKSUM-FILE-NOT-END VALUE 'N'.
+01  WS-CHECKSUM-BUFFER     PIC X(100) VALUE SPACES.
+01  WS-CHECKSUM-INDEX      PIC 9(3) VALUE 0.
 01  WS-STUDENT-ID          PIC 9(5).
 01  WS-STUDENT-NAME        PIC X(30).
 01  WS-SEM-CHOICE          PIC 9.
@@ -77,6 +190,10 @@ WORKING-STORAGE SECTION.
 01  WS-DUPLICATE           PIC X VALUE 'N'.
 01  WS-IO-STATUS           PIC 99.
 01  WS-VALID-ID            PIC X VALUE 'N'.
+01  WS-MIN-ATTENDANCE       PIC 9(3) VALUE 75.
+01  FILE-STATUS-ELIGIBILITY PIC XX.
+01  WS-RETAKE-SEMESTER     PIC 9 VALUE 1.
+01  WS-RETAKE-ALLOWED      PIC X VALUE 'N'.
 01  WS-INPUT-ID            PIC X(10).
 01  WS-CONTINUE            PIC X VALUE 'Y'.
 01  WS-HEADER.
@@ -95,21 +212,92 @@ WORKING-STORAGE SECTION.
     05 FILLER              PIC X(7)  VALUE 'Total'.
     05 FILLER              PIC X(7)  VALUE 'Grade'.
     05 FILLER              PIC X(5)  VALUE 'Rank'.
+    05 FILLER              PIC X(6)  VALUE 'Pctl'.
 01  WS-DIVIDER             PIC X(80) VALUE ALL '-'.
+01  WS-HEADER-SEM1.
+    05 FILLER              PIC X(20) VALUE '1'.
+    05 FILLER              PIC X(20) VALUE 'SEMESTER I'.
+    05 FILLER              PIC X(40) VALUE SPACES.
+01  WS-COLUMN-HEADER-SEM1.
+    05 FILLER              PIC X(10)  VALUE 'StudentID'.
+    05 FILLER              PIC X(12) VALUE 'Name'.
+    05 FILLER              PIC X(5)  VALUE '1101'.
+    05 FILLER              PIC X(5)  VALUE '1201'.
+    05 FILLER              PIC X(5)  VALUE '1401'.
+    05 FILLER              PIC X(5)  VALUE '1501'.
+    05 FILLER              PIC X(5)  VALUE '1601'.
+    05 FILLER              PIC X(5)  VALUE '1701'.
+    05 FILLER              PIC X(7)  VALUE 'Total'.
+    05 FILLER              PIC X(7)  VALUE 'Grade'.
+    05 FILLER              PIC X(5)  VALUE 'Rank'.
+    05 FILLER              PIC X(6)  VALUE 'Pctl'.
+01  WS-RANKED-SEM1-RECORD.
+    05  WR1-STUDENT-ID      PIC X(10).
+    05  WR1-STUDENT-NAME    PIC X(30).
+    05  WR1-SUBJECTS.
+        10  WR1-MARK        OCCURS 6 TIMES PIC 9(3).
+    05  WR1-TOTAL-MARKS     PIC 9(3).
+    05  WR1-GRADE           PIC X(2).
+    05  WR1-RANK            PIC 9(3).
+    05  WR1-PERCENTILE      PIC 9(3).
+01  WS-RANKED-SEM2-RECORD.
+    05  WR2-STUDENT-ID      PIC X(10).
+    05  WR2-STUDENT-NAME    PIC X(30).
+    05  WR2-SUBJECTS.
+        10  WR2-MARK        OCCURS 6 TIMES PIC 9(3).
+    05  WR2-TOTAL-MARKS     PIC 9(3).
+    05  WR2-GRADE           PIC X(2).
+    05  WR2-RANK            PIC 9(3).
+    05  WR2-PERCENTILE      PIC 9(3).
+
+01  WS-LEV-S1              PIC X(30).
+01  WS-LEV-S2              PIC X(30).
+01  WS-LEV-LEN1            PIC 99.
+01  WS-LEV-LEN2            PIC 99.
+01  WS-LEV-DIST            PIC 99.
+01  WS-LEV-I               PIC 99.
+01  WS-LEV-J               PIC 99.
+01  WS-LEV-COST            PIC 99.
+01  WS-LEV-MIN             PIC 99.
+01  WS-LEV-MATRIX.
+    05  WS-LEV-ROW         OCCURS 31 TIMES.
+        10  WS-LEV-CELL    OCCURS 31 TIMES PIC 99.
+01  WS-SIMILAR-NAME-FOUND  PIC X VALUE 'N'.
+01  WS-SIMILAR-NAME-MATCH  PIC X(30).
+
+01  WS-CSV-LINE             PIC X(150).
+
+01  WS-BATCH-PROMOTED-COUNT PIC 9(4) VALUE 0.
+01  WS-BATCH-ELIGIBLE       PIC X VALUE 'N'.
+
+01  WS-RANK-TOTAL-COUNT     PIC 9(4) VALUE 0.
+01  WS-RANK-TOTAL-SUM       PIC 9(7) VALUE 0.
+01  WS-RANK-CLASS-AVG       PIC 9(4)V99 VALUE 0.
+01  WS-RANK-AVG-DISP        PIC ZZZ9.99.
+01  WS-RANK-PERCENTILE      PIC 9(3).
+01  WS-RANK-SUMMARY-LINE    PIC X(80).
 
 PROCEDURE DIVISION.
 MAIN-LOGIC.
+    PERFORM LOAD-ELIGIBILITY-CONFIG
     PERFORM UNTIL WS-CONTINUE = 'N'
         PERFORM GET-SEM-CHOICE
-        PERFORM GET-STUDENT-ID
-        IF WS-VALID-ID = 'Y'
-            EVALUATE WS-SEM-CHOICE
-                WHEN 1 PERFORM REGISTER-SEM1
-                WHEN 2 PERFORM REGISTER-SEM2
-                WHEN OTHER DISPLAY "Invalid choice. Please select 1 or 2."
-            END-EVALUATE
+        IF WS-SEM-CHOICE = 5
+            PERFORM BATCH-PROMOTE-SEM1-TO-SEM2
         ELSE
-            DISPLAY "Registration aborted due to invalid ID."
+            PERFORM GET-STUDENT-ID
+            IF WS-VALID-ID = 'Y'
+                EVALUATE WS-SEM-CHOICE
+                    WHEN 1 PERFORM REGISTER-SEM1
+                    WHEN 2 PERFORM REGISTER-SEM2
+                    WHEN 3 PERFORM RETAKE-SEM1
+                    WHEN 4 PERFORM CORRECT-SEM1-NAME
+                    WHEN OTHER
+                        DISPLAY "Invalid choice. Please select 1-5."
+                END-EVALUATE
+            ELSE
+                DISPLAY "Registration aborted due to invalid ID."
+            END-IF
         END-IF
         DISPLAY "Do you want to continue? (Y/N): "
         ACCEPT WS-CONTINUE
@@ -122,14 +310,20 @@ MAIN-LOGIC.
 
 GET-SEM-CHOICE.
     PERFORM WITH TEST AFTER UNTIL WS-SEM-CHOICE = 1 OR WS-SEM-CHOICE = 2
+            OR WS-SEM-CHOICE = 3 OR WS-SEM-CHOICE = 4 OR WS-SEM-CHOICE = 5
         DISPLAY " "
         DISPLAY "Select semester to register for:"
         DISPLAY "1. SEM1 (New registration)"
         DISPLAY "2. SEM2"
-        DISPLAY "Enter your choice (1 or 2): "
+        DISPLAY "3. RETAKE (Resit SEM1 for a failed student)"
+        DISPLAY "4. CORRECT (Fix a SEM1 name typo without re-registering)"
+        DISPLAY "5. BATCH-PROMOTE (Promote all eligible SEM1 students)"
+        DISPLAY "Enter your choice (1-5): "
         ACCEPT WS-SEM-CHOICE
         IF WS-SEM-CHOICE NOT = 1 AND WS-SEM-CHOICE NOT = 2
-            DISPLAY "Invalid choice. Please enter 1 or 2."
+                AND WS-SEM-CHOICE NOT = 3 AND WS-SEM-CHOICE NOT = 4
+                AND WS-SEM-CHOICE NOT = 5
+            DISPLAY "Invalid choice. Please enter 1-5."
         END-IF
     END-PERFORM.
 
@@ -151,7 +345,68 @@ GET-STUDENT-ID.
 
 GET-STUDENT-NAME.
     DISPLAY "Enter Student Name: "
-    ACCEPT WS-STUDENT-NAME.
+    ACCEPT WS-STUDENT-NAME
+    PERFORM CHECK-SIMILAR-NAME-SEM1.
+
+CHECK-SIMILAR-NAME-SEM1.
+    MOVE 'N' TO WS-SIMILAR-NAME-FOUND
+    MOVE SPACES TO WS-SIMILAR-NAME-MATCH
+    OPEN INPUT STUDENT-FILE-SEM1
+    MOVE 'Y' TO WS-MORE-DATA
+    PERFORM UNTIL WS-MORE-DATA = 'N'
+        READ STUDENT-FILE-SEM1
+            AT END
+                MOVE 'N' TO WS-MORE-DATA
+            NOT AT END
+                MOVE STUDENT-NAME1 TO WS-LEV-S1
+                MOVE WS-STUDENT-NAME TO WS-LEV-S2
+                PERFORM COMPUTE-LEVENSHTEIN-DISTANCE
+                IF WS-LEV-DIST <= 2 AND WS-LEV-DIST > 0
+                    MOVE 'Y' TO WS-SIMILAR-NAME-FOUND
+                    MOVE STUDENT-NAME1 TO WS-SIMILAR-NAME-MATCH
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE STUDENT-FILE-SEM1
+    IF WS-SIMILAR-NAME-FOUND = 'Y'
+        DISPLAY "WARNING: similar name already on file: "
+            WS-SIMILAR-NAME-MATCH
+    END-IF.
+
+COMPUTE-LEVENSHTEIN-DISTANCE.
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-LEV-S1)) TO WS-LEV-S1
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-LEV-S2)) TO WS-LEV-S2
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LEV-S1)) TO WS-LEV-LEN1
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LEV-S2)) TO WS-LEV-LEN2
+
+    PERFORM VARYING WS-LEV-I FROM 0 BY 1 UNTIL WS-LEV-I > WS-LEV-LEN1
+        MOVE WS-LEV-I TO WS-LEV-CELL(WS-LEV-I + 1, 1)
+    END-PERFORM
+    PERFORM VARYING WS-LEV-J FROM 0 BY 1 UNTIL WS-LEV-J > WS-LEV-LEN2
+        MOVE WS-LEV-J TO WS-LEV-CELL(1, WS-LEV-J + 1)
+    END-PERFORM
+
+    PERFORM VARYING WS-LEV-I FROM 1 BY 1 UNTIL WS-LEV-I > WS-LEV-LEN1
+        PERFORM VARYING WS-LEV-J FROM 1 BY 1 UNTIL WS-LEV-J > WS-LEV-LEN2
+            IF WS-LEV-S1(WS-LEV-I:1) = WS-LEV-S2(WS-LEV-J:1)
+                MOVE 0 TO WS-LEV-COST
+            ELSE
+                MOVE 1 TO WS-LEV-COST
+            END-IF
+            COMPUTE WS-LEV-MIN =
+                WS-LEV-CELL(WS-LEV-I, WS-LEV-J + 1) + 1
+            IF WS-LEV-CELL(WS-LEV-I + 1, WS-LEV-J) + 1 < WS-LEV-MIN
+                COMPUTE WS-LEV-MIN = WS-LEV-CELL(WS-LEV-I + 1, WS-LEV-J) + 1
+            END-IF
+            IF WS-LEV-CELL(WS-LEV-I, WS-LEV-J) + WS-LEV-COST < WS-LEV-MIN
+                COMPUTE WS-LEV-MIN =
+                    WS-LEV-CELL(WS-LEV-I, WS-LEV-J) + WS-LEV-COST
+            END-IF
+            MOVE WS-LEV-MIN TO WS-LEV-CELL(WS-LEV-I + 1, WS-LEV-J + 1)
+        END-PERFORM
+    END-PERFORM
+
+    MOVE WS-LEV-CELL(WS-LEV-LEN1 + 1, WS-LEV-LEN2 + 1) TO WS-LEV-DIST.
 
 REGISTER-SEM1.
     PERFORM CHECK-DUPLICATE-SEM1
@@ -164,9 +419,13 @@ REGISTER-SEM1.
                  MARK1-CST11501 MARK1-CST11601 MARK1-CST11701
         MOVE 0 TO TOTAL-MARKS1
         MOVE "NA" TO GRADE1
+        MOVE 0 TO ATTENDANCE1
         WRITE STUDENT-RECORD-SEM1
         CLOSE STUDENT-FILE-SEM1
+        PERFORM UPDATE-CHECKSUM-SEM1
+        PERFORM GENERATE-RANKED-RESULTS-SEM1
         DISPLAY "Registration for SEM1 completed for ID: " WS-STUDENT-ID
+        DISPLAY "Ranked results for Semester 1 saved to ranked_results_sem1.dat"
     ELSE
         DISPLAY "Student ID " WS-STUDENT-ID " already registered for SEM1"
     END-IF.
@@ -175,7 +434,250 @@ REGISTER-SEM2.
     PERFORM CHECK-ELIGIBILITY-FOR-SEM2
     IF WS-FOUND = 'Y' AND WS-DUPLICATE = 'N'
         PERFORM WRITE-TO-SEM2
+    END-IF.
+
+BATCH-PROMOTE-SEM1-TO-SEM2.
+    PERFORM ACQUIRE-LOCK-SEM2
+    IF WS-LOCKED = 'Y'
+        DISPLAY "Batch promotion skipped - SEM2 records are locked "
+            "by another user."
+    ELSE
+        MOVE 0 TO WS-BATCH-PROMOTED-COUNT
+
+        *> Carry forward every record already on file in SEM2
+        OPEN INPUT STUDENT-FILE-SEM2
+        OPEN OUTPUT TEMP-SEM2-FILE
+        MOVE 'Y' TO WS-MORE-DATA
+        PERFORM UNTIL WS-MORE-DATA = 'N'
+            READ STUDENT-FILE-SEM2
+                AT END
+                    MOVE 'N' TO WS-MORE-DATA
+                NOT AT END
+                    MOVE STUDENT-RECORD-SEM2 TO TEMP-DATA
+                    WRITE TEMP-RECORD
+            END-READ
+        END-PERFORM
+        CLOSE STUDENT-FILE-SEM2
+
+        *> Scan SEM1 for every eligible student not already in SEM2
+        OPEN INPUT STUDENT-FILE-SEM1
+        MOVE 'Y' TO WS-MORE-DATA
+        PERFORM UNTIL WS-MORE-DATA = 'N'
+            READ STUDENT-FILE-SEM1
+                AT END
+                    MOVE 'N' TO WS-MORE-DATA
+                NOT AT END
+                    MOVE 'N' TO WS-BATCH-ELIGIBLE
+                    IF (GRADE1(1:1) = "A" OR GRADE1(1:1) = "B"
+                            OR GRADE1(1:1) = "C")
+                            AND ATTENDANCE1 >= WS-MIN-ATTENDANCE
+                            AND WITHDRAWN1 NOT = 'W'
+                        MOVE 'Y' TO WS-BATCH-ELIGIBLE
+                    END-IF
+                    IF WS-BATCH-ELIGIBLE = 'Y'
+                        MOVE FUNCTION TRIM(STUDENT-ID1)
+                            TO WS-STUDENT-ID
+                        PERFORM CHECK-DUPLICATE-SEM2
+                        IF WS-DUPLICATE = 'N'
+                            MOVE SPACES TO STUDENT-RECORD-SEM2
+                            MOVE STUDENT-ID1 TO STUDENT-ID2
+                            MOVE STUDENT-NAME1 TO STUDENT-NAME2
+                            MOVE STUDENT-RECORD-SEM2 TO TEMP-DATA
+                            WRITE TEMP-RECORD
+                            ADD 1 TO WS-BATCH-PROMOTED-COUNT
+                        END-IF
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE STUDENT-FILE-SEM1
+        CLOSE TEMP-SEM2-FILE
+
+        *> Sort the combined file by student ID, as for REGISTER-SEM2
+        SORT SORT-WORK-FILE
+            ON ASCENDING KEY SORT-STUDENT-ID
+            USING TEMP-SEM2-FILE
+            GIVING STUDENT-FILE-SEM2
+
+        PERFORM UPDATE-CHECKSUM-SEM2
+        PERFORM GENERATE-RANKED-RESULTS
+
+        DISPLAY WS-BATCH-PROMOTED-COUNT " student(s) promoted to SEM2."
         DISPLAY "SEM2 file has been updated and sorted by student ID"
+
+        PERFORM RELEASE-LOCK-SEM2
+    END-IF.
+
+ACQUIRE-LOCK-SEM1.
+    OPEN INPUT LOCK-FILE-SEM1
+    IF WS-LOCK-STATUS = "00"
+        CLOSE LOCK-FILE-SEM1
+        MOVE 'Y' TO WS-LOCKED
+        DISPLAY "Semester 1 records are locked by another user. "
+            "Please try again shortly."
+    ELSE
+        MOVE 'N' TO WS-LOCKED
+        OPEN OUTPUT LOCK-FILE-SEM1
+        MOVE "REGISTER-SEMS" TO LOCK-RECORD-SEM1
+        WRITE LOCK-RECORD-SEM1
+        CLOSE LOCK-FILE-SEM1
+    END-IF.
+
+RELEASE-LOCK-SEM1.
+    CALL "CBL_DELETE_FILE" USING "student_sem1.lck".
+
+ACQUIRE-LOCK-SEM2.
+    OPEN INPUT LOCK-FILE-SEM2
+    IF WS-LOCK-STATUS = "00"
+        CLOSE LOCK-FILE-SEM2
+        MOVE 'Y' TO WS-LOCKED
+        DISPLAY "Semester 2 records are locked by another user. "
+            "Please try again shortly."
+    ELSE
+        MOVE 'N' TO WS-LOCKED
+        OPEN OUTPUT LOCK-FILE-SEM2
+        MOVE "REGISTER-SEMS" TO LOCK-RECORD-SEM2
+        WRITE LOCK-RECORD-SEM2
+        CLOSE LOCK-FILE-SEM2
+    END-IF.
+
+RELEASE-LOCK-SEM2.
+    CALL "CBL_DELETE_FILE" USING "student_sem2.lck".
+
+UPDATE-CHECKSUM-SEM1.
+    *> Recomputes a simple additive checksum over the just-saved
+    *> master file and stores it in a sidecar .sum file, so a later
+    *> run can tell whether the data file was altered outside this
+    *> application.
+    MOVE 0 TO WS-CHECKSUM-SEM1
+    OPEN INPUT STUDENT-FILE-SEM1
+    MOVE 'N' TO WS-CHECKSUM-EOF
+    PERFORM UNTIL CHECKSUM-FILE-END
+        READ STUDENT-FILE-SEM1
+            AT END
+                SET CHECKSUM-FILE-END TO TRUE
+            NOT AT END
+                MOVE STUDENT-RECORD-SEM1 TO WS-CHECKSUM-BUFFER
+                PERFORM VARYING WS-CHECKSUM-INDEX FROM 1 BY 1
+                        UNTIL WS-CHECKSUM-INDEX > 100
+                    ADD FUNCTION ORD(WS-CHECKSUM-BUFFER
+                        (WS-CHECKSUM-INDEX:1))
+                        TO WS-CHECKSUM-SEM1
+                END-PERFORM
+        END-READ
+    END-PERFORM
+    CLOSE STUDENT-FILE-SEM1
+    OPEN OUTPUT CHECKSUM-FILE-SEM1
+    MOVE WS-CHECKSUM-SEM1 TO CHECKSUM-RECORD-SEM1
+    WRITE CHECKSUM-RECORD-SEM1
+    CLOSE CHECKSUM-FILE-SEM1.
+
+UPDATE-CHECKSUM-SEM2.
+    MOVE 0 TO WS-CHECKSUM-SEM2
+    OPEN INPUT STUDENT-FILE-SEM2
+    MOVE 'N' TO WS-CHECKSUM-EOF
+    PERFORM UNTIL CHECKSUM-FILE-END
+        READ STUDENT-FILE-SEM2
+            AT END
+                SET CHECKSUM-FILE-END TO TRUE
+            NOT AT END
+                MOVE STUDENT-RECORD-SEM2 TO WS-CHECKSUM-BUFFER
+                PERFORM VARYING WS-CHECKSUM-INDEX FROM 1 BY 1
+                        UNTIL WS-CHECKSUM-INDEX > 100
+                    ADD FUNCTION ORD(WS-CHECKSUM-BUFFER
+                        (WS-CHECKSUM-INDEX:1))
+                        TO WS-CHECKSUM-SEM2
+                END-PERFORM
+        END-READ
+    END-PERFORM
+    CLOSE STUDENT-FILE-SEM2
+    OPEN OUTPUT CHECKSUM-FILE-SEM2
+    MOVE WS-CHECKSUM-SEM2 TO CHECKSUM-RECORD-SEM2
+    WRITE CHECKSUM-RECORD-SEM2
+    CLOSE CHECKSUM-FILE-SEM2.
+
+RETAKE-SEM1.
+    MOVE 'N' TO WS-FOUND
+    MOVE 'N' TO WS-RETAKE-ALLOWED
+    OPEN INPUT STUDENT-FILE-SEM1
+    MOVE 'Y' TO WS-MORE-DATA
+    PERFORM UNTIL WS-MORE-DATA = 'N'
+        READ STUDENT-FILE-SEM1
+            AT END
+                MOVE 'N' TO WS-MORE-DATA
+            NOT AT END
+                IF STUDENT-ID1 = WS-STUDENT-ID
+                    MOVE 'Y' TO WS-FOUND
+                    IF GRADE1 = "F"
+                        MOVE 'Y' TO WS-RETAKE-ALLOWED
+                        OPEN EXTEND RETAKE-HISTORY-FILE
+                        MOVE STUDENT-RECORD-SEM1 TO RETAKE-HISTORY-RECORD
+                        WRITE RETAKE-HISTORY-RECORD
+                        CLOSE RETAKE-HISTORY-FILE
+                    END-IF
+                    MOVE 'N' TO WS-MORE-DATA
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE STUDENT-FILE-SEM1
+
+    IF WS-FOUND = 'N'
+        DISPLAY "Student ID " WS-STUDENT-ID " not found in SEM1 records."
+    ELSE
+        IF WS-RETAKE-ALLOWED = 'N'
+            DISPLAY "Student ID " WS-STUDENT-ID
+                " did not fail SEM1 - retake not allowed."
+        ELSE
+            DISPLAY "Earlier SEM1 attempt archived to retake_history.dat"
+            DISPLAY "Re-enter SEM1 marks for the resit:"
+            CALL "INSERT" USING WS-RETAKE-SEMESTER
+            DISPLAY "Retake marks recorded for ID: " WS-STUDENT-ID
+            PERFORM GENERATE-RANKED-RESULTS-SEM1
+        END-IF
+    END-IF.
+
+CORRECT-SEM1-NAME.
+    PERFORM ACQUIRE-LOCK-SEM1
+    IF WS-LOCKED = 'Y'
+        DISPLAY "Name correction skipped - SEM1 records are locked "
+            "by another user."
+    ELSE
+        MOVE 'N' TO WS-FOUND
+        OPEN INPUT STUDENT-FILE-SEM1
+        OPEN OUTPUT TEMP-SEM1-FILE
+        MOVE 'Y' TO WS-MORE-DATA
+        PERFORM UNTIL WS-MORE-DATA = 'N'
+            READ STUDENT-FILE-SEM1
+                AT END
+                    MOVE 'N' TO WS-MORE-DATA
+                NOT AT END
+                    IF STUDENT-ID1 = WS-STUDENT-ID
+                        MOVE 'Y' TO WS-FOUND
+                        DISPLAY "Current name on file: " STUDENT-NAME1
+                        DISPLAY "Enter corrected Student Name: "
+                        ACCEPT WS-STUDENT-NAME
+                        MOVE WS-STUDENT-NAME TO STUDENT-NAME1
+                    END-IF
+                    MOVE STUDENT-RECORD-SEM1 TO TEMP-DATA-SEM1
+                    WRITE TEMP-RECORD-SEM1
+            END-READ
+        END-PERFORM
+        CLOSE STUDENT-FILE-SEM1
+        CLOSE TEMP-SEM1-FILE
+
+        IF WS-FOUND = 'N'
+            DISPLAY "Student ID " WS-STUDENT-ID
+                " not found in SEM1 records."
+            CALL "CBL_DELETE_FILE" USING "temp_sem1.dat"
+        ELSE
+            CALL "CBL_DELETE_FILE" USING "student_sem1.dat"
+            CALL "CBL_RENAME_FILE" USING "temp_sem1.dat"
+                "student_sem1.dat"
+            PERFORM UPDATE-CHECKSUM-SEM1
+            DISPLAY "Name corrected for ID: " WS-STUDENT-ID
+            PERFORM GENERATE-RANKED-RESULTS-SEM1
+        END-IF
+
+        PERFORM RELEASE-LOCK-SEM1
     END-IF.
 
 CHECK-DUPLICATE-SEM1.
@@ -195,6 +697,22 @@ CHECK-DUPLICATE-SEM1.
     END-PERFORM
     CLOSE STUDENT-FILE-SEM1.
 
+LOAD-ELIGIBILITY-CONFIG.
+    *> The SEM2 eligibility attendance threshold defaults to 75% but
+    *> can be overridden by dropping an eligibility_config.dat file
+    *> alongside the data files, the same way grading_scale.dat
+    *> overrides the default grade cutoffs.
+    OPEN INPUT ELIGIBILITY-CONFIG-FILE
+    IF FILE-STATUS-ELIGIBILITY = "00"
+        READ ELIGIBILITY-CONFIG-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE EC-MIN-ATTENDANCE TO WS-MIN-ATTENDANCE
+        END-READ
+        CLOSE ELIGIBILITY-CONFIG-FILE
+    END-IF.
+
 CHECK-ELIGIBILITY-FOR-SEM2.
     PERFORM CHECK-DUPLICATE-SEM2
     IF WS-DUPLICATE = 'Y'
@@ -214,15 +732,31 @@ CHECK-ELIGIBILITY-FOR-SEM2.
                     IF STUDENT-ID1 = WS-STUDENT-ID
                         MOVE 'Y' TO WS-FOUND
                         MOVE STUDENT-NAME1 TO WS-STUDENT-NAME
-                        EVALUATE GRADE1
-    WHEN "A" WHEN "B" WHEN "C"
-        DISPLAY "Student eligible for SEM2: " STUDENT-NAME1
+                        IF WITHDRAWN1 = 'W'
+                            DISPLAY "Registration Failed for: " STUDENT-NAME1
+                            DISPLAY "Reason: Student has withdrawn"
+                            MOVE 'N' TO WS-FOUND
+                            MOVE 'Y' TO WS-DUPLICATE
+                        ELSE
+                        EVALUATE TRUE
+    WHEN GRADE1(1:1) = "A" OR GRADE1(1:1) = "B"
+            OR GRADE1(1:1) = "C"
+        IF ATTENDANCE1 >= WS-MIN-ATTENDANCE
+            DISPLAY "Student eligible for SEM2: " STUDENT-NAME1
+        ELSE
+            DISPLAY "Registration Failed for: " STUDENT-NAME1
+            DISPLAY "Reason: Attendance " ATTENDANCE1
+                "% is below the required " WS-MIN-ATTENDANCE "%"
+            MOVE 'N' TO WS-FOUND
+            MOVE 'Y' TO WS-DUPLICATE
+        END-IF
     WHEN OTHER
         DISPLAY "Registration Failed for: " STUDENT-NAME1
         DISPLAY "Reason: Grade " GRADE1 " is not passing"
         MOVE 'N' TO WS-FOUND
         MOVE 'Y' TO WS-DUPLICATE
 END-EVALUATE
+                        END-IF
                         MOVE 'N' TO WS-MORE-DATA
                     END-IF
             END-READ
@@ -254,45 +788,90 @@ CHECK-DUPLICATE-SEM2.
     CLOSE STUDENT-FILE-SEM2.
 
 WRITE-TO-SEM2.
-    *> First create a temporary file with all existing records
-    OPEN INPUT STUDENT-FILE-SEM2
-    OPEN OUTPUT TEMP-SEM2-FILE
+    PERFORM ACQUIRE-LOCK-SEM2
+    IF WS-LOCKED = 'Y'
+        DISPLAY "Registration skipped - SEM2 records are locked "
+            "by another user."
+    ELSE
+        *> First create a temporary file with all existing records
+        OPEN INPUT STUDENT-FILE-SEM2
+        OPEN OUTPUT TEMP-SEM2-FILE
+
+        MOVE 'Y' TO WS-MORE-DATA
+        PERFORM UNTIL WS-MORE-DATA = 'N'
+            READ STUDENT-FILE-SEM2
+                AT END
+                    MOVE 'N' TO WS-MORE-DATA
+                NOT AT END
+                    MOVE STUDENT-RECORD-SEM2 TO TEMP-DATA
+                    WRITE TEMP-RECORD
+            END-READ
+        END-PERFORM
+
+        *> Add the new registration with only ID and name
+        MOVE SPACES TO STUDENT-RECORD-SEM2
+        MOVE WS-STUDENT-ID TO STUDENT-ID2
+        MOVE WS-STUDENT-NAME TO STUDENT-NAME2
+        MOVE STUDENT-RECORD-SEM2 TO TEMP-DATA
+        WRITE TEMP-RECORD
+
+        CLOSE STUDENT-FILE-SEM2, TEMP-SEM2-FILE
+
+        *> Sort the file by student ID
+        SORT SORT-WORK-FILE
+            ON ASCENDING KEY SORT-STUDENT-ID
+            USING TEMP-SEM2-FILE
+            GIVING STUDENT-FILE-SEM2
 
+        PERFORM UPDATE-CHECKSUM-SEM2
+
+        *> Generate ranked results
+        PERFORM GENERATE-RANKED-RESULTS
+
+        DISPLAY "Registration completed for ID: " WS-STUDENT-ID
+        DISPLAY "Ranked results for Semester 2 saved to "
+            "ranked_results_sem2.dat"
+
+        PERFORM RELEASE-LOCK-SEM2
+    END-IF.
+
+GENERATE-RANKED-RESULTS.
+    *> Sort students by merit (highest total marks first) so RANK reflects
+    *> real class standing instead of the student ID storage order.
+    *> Withdrawn students are excluded from ranking via the input
+    *> procedure below, the same as every other aggregating report.
+    SORT SORT-WORK-FILE
+        ON DESCENDING KEY SORT-TOTAL-MARKS
+        INPUT PROCEDURE FILTER-ACTIVE-SEM2
+        GIVING RANKED-SORT-FILE
+
+    *> First pass: count students and total the marks so a class average
+    *> and each student's percentile can be computed on the second pass.
+    MOVE 0 TO WS-RANK-TOTAL-COUNT
+    MOVE 0 TO WS-RANK-TOTAL-SUM
+    OPEN INPUT RANKED-SORT-FILE
     MOVE 'Y' TO WS-MORE-DATA
     PERFORM UNTIL WS-MORE-DATA = 'N'
-        READ STUDENT-FILE-SEM2
+        READ RANKED-SORT-FILE
             AT END
                 MOVE 'N' TO WS-MORE-DATA
             NOT AT END
-                MOVE STUDENT-RECORD-SEM2 TO TEMP-DATA
-                WRITE TEMP-RECORD
+                ADD 1 TO WS-RANK-TOTAL-COUNT
+                ADD RSD-TOTAL-MARKS TO WS-RANK-TOTAL-SUM
         END-READ
     END-PERFORM
+    CLOSE RANKED-SORT-FILE
 
-    *> Add the new registration with only ID and name
-    MOVE SPACES TO STUDENT-RECORD-SEM2
-    MOVE WS-STUDENT-ID TO STUDENT-ID2
-    MOVE WS-STUDENT-NAME TO STUDENT-NAME2
-    MOVE STUDENT-RECORD-SEM2 TO TEMP-DATA
-    WRITE TEMP-RECORD
-
-    CLOSE STUDENT-FILE-SEM2, TEMP-SEM2-FILE
-
-    *> Sort the file by student ID
-    SORT SORT-WORK-FILE
-        ON ASCENDING KEY SORT-STUDENT-ID
-        USING TEMP-SEM2-FILE
-        GIVING STUDENT-FILE-SEM2
-
-    *> Generate ranked results
-    PERFORM GENERATE-RANKED-RESULTS
-
-    DISPLAY "Registration completed for ID: " WS-STUDENT-ID
-    DISPLAY "Ranked results for Semester 2 saved to ranked_results_sem2.dat".
+    IF WS-RANK-TOTAL-COUNT > 0
+        COMPUTE WS-RANK-CLASS-AVG =
+            WS-RANK-TOTAL-SUM / WS-RANK-TOTAL-COUNT
+    ELSE
+        MOVE 0 TO WS-RANK-CLASS-AVG
+    END-IF
 
-GENERATE-RANKED-RESULTS.
-    OPEN INPUT STUDENT-FILE-SEM2
+    OPEN INPUT RANKED-SORT-FILE
     OPEN OUTPUT RANKED-RESULTS-FILE
+    OPEN OUTPUT CSV-RESULTS-FILE
 
     *> Write headers
     WRITE RANKED-RECORD FROM WS-HEADER
@@ -300,18 +879,218 @@ GENERATE-RANKED-RESULTS.
     WRITE RANKED-RECORD FROM WS-COLUMN-HEADER
     WRITE RANKED-RECORD FROM WS-DIVIDER
 
-    *> Process each record
+    MOVE "StudentID,Name,2101,2201,2401,2501,2601,2701,Total,Grade,Rank,Pctl"
+        TO WS-CSV-LINE
+    MOVE WS-CSV-LINE TO CSV-RECORD-SEM2
+    WRITE CSV-RECORD-SEM2
+
+    *> Process each record in merit order (second pass)
     MOVE 'Y' TO WS-MORE-DATA
     MOVE 0 TO WS-IO-STATUS *> Using as rank counter
+    PERFORM UNTIL WS-MORE-DATA = 'N'
+        READ RANKED-SORT-FILE
+            AT END
+                MOVE 'N' TO WS-MORE-DATA
+            NOT AT END
+                ADD 1 TO WS-IO-STATUS
+                MOVE RSD-STUDENT-ID   TO WR2-STUDENT-ID
+                MOVE RSD-STUDENT-NAME TO WR2-STUDENT-NAME
+                MOVE RSD-MARK(1) TO WR2-MARK(1)
+                MOVE RSD-MARK(2) TO WR2-MARK(2)
+                MOVE RSD-MARK(3) TO WR2-MARK(3)
+                MOVE RSD-MARK(4) TO WR2-MARK(4)
+                MOVE RSD-MARK(5) TO WR2-MARK(5)
+                MOVE RSD-MARK(6) TO WR2-MARK(6)
+                MOVE RSD-TOTAL-MARKS  TO WR2-TOTAL-MARKS
+                MOVE RSD-GRADE        TO WR2-GRADE
+                MOVE WS-IO-STATUS     TO WR2-RANK
+                COMPUTE WS-RANK-PERCENTILE =
+                    ((WS-RANK-TOTAL-COUNT - WS-IO-STATUS + 1) * 100)
+                        / WS-RANK-TOTAL-COUNT
+                MOVE WS-RANK-PERCENTILE TO WR2-PERCENTILE
+                WRITE RANKED-RECORD FROM WS-RANKED-SEM2-RECORD
+
+                STRING FUNCTION TRIM(WR2-STUDENT-ID)   DELIMITED BY SIZE
+                    "," DELIMITED BY SIZE
+                    FUNCTION TRIM(WR2-STUDENT-NAME)    DELIMITED BY SIZE
+                    "," DELIMITED BY SIZE
+                    WR2-MARK(1) DELIMITED BY SIZE "," DELIMITED BY SIZE
+                    WR2-MARK(2) DELIMITED BY SIZE "," DELIMITED BY SIZE
+                    WR2-MARK(3) DELIMITED BY SIZE "," DELIMITED BY SIZE
+                    WR2-MARK(4) DELIMITED BY SIZE "," DELIMITED BY SIZE
+                    WR2-MARK(5) DELIMITED BY SIZE "," DELIMITED BY SIZE
+                    WR2-MARK(6) DELIMITED BY SIZE "," DELIMITED BY SIZE
+                    WR2-TOTAL-MARKS DELIMITED BY SIZE "," DELIMITED BY SIZE
+                    FUNCTION TRIM(WR2-GRADE)           DELIMITED BY SIZE
+                    "," DELIMITED BY SIZE
+                    WR2-RANK           DELIMITED BY SIZE
+                    "," DELIMITED BY SIZE
+                    WR2-PERCENTILE     DELIMITED BY SIZE
+                    INTO WS-CSV-LINE
+                MOVE WS-CSV-LINE TO CSV-RECORD-SEM2
+                WRITE CSV-RECORD-SEM2
+        END-READ
+    END-PERFORM
+
+    WRITE RANKED-RECORD FROM WS-DIVIDER
+    MOVE WS-RANK-CLASS-AVG TO WS-RANK-AVG-DISP
+    STRING "Class Average: " DELIMITED BY SIZE
+        WS-RANK-AVG-DISP DELIMITED BY SIZE
+        INTO WS-RANK-SUMMARY-LINE
+    WRITE RANKED-RECORD FROM WS-RANK-SUMMARY-LINE
+
+    CLOSE RANKED-SORT-FILE, RANKED-RESULTS-FILE, CSV-RESULTS-FILE.
+
+FILTER-ACTIVE-SEM2.
+    *> Feeds GENERATE-RANKED-RESULTS' sort everything in student_sem2.dat
+    *> except withdrawn students.
+    OPEN INPUT STUDENT-FILE-SEM2
+    MOVE 'Y' TO WS-MORE-DATA
     PERFORM UNTIL WS-MORE-DATA = 'N'
         READ STUDENT-FILE-SEM2
+            AT END
+                MOVE 'N' TO WS-MORE-DATA
+            NOT AT END
+                IF WITHDRAWN2 NOT = 'W'
+                    MOVE STUDENT-ID2       TO SORT-STUDENT-ID
+                    MOVE STUDENT-NAME2     TO SORT-STUDENT-NAME
+                    MOVE STUDENT-SUBJECTS2 TO SORT-SUBJECTS
+                    MOVE TOTAL-MARKS2      TO SORT-TOTAL-MARKS
+                    MOVE GRADE2            TO SORT-GRADE
+                    MOVE WITHDRAWN2        TO SORT-WITHDRAWN
+                    MOVE ELECTIVE-CODE2    TO SORT-ELECTIVE-CODE
+                    MOVE MARK2-ELECTIVE    TO SORT-MARK-ELECTIVE
+                    RELEASE SORT-RECORD
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE STUDENT-FILE-SEM2.
+
+GENERATE-RANKED-RESULTS-SEM1.
+    *> Sort students by merit (highest total marks first) so RANK reflects
+    *> real class standing instead of the student ID storage order.
+    *> Withdrawn students are excluded from ranking via the input
+    *> procedure below, the same as every other aggregating report.
+    SORT SORT-WORK-FILE-SEM1
+        ON DESCENDING KEY SORT-TOTAL-MARKS1
+        INPUT PROCEDURE FILTER-ACTIVE-SEM1
+        GIVING RANKED-SORT-SEM1-FILE
+
+    *> First pass: count students and total the marks so a class average
+    *> and each student's percentile can be computed on the second pass.
+    MOVE 0 TO WS-RANK-TOTAL-COUNT
+    MOVE 0 TO WS-RANK-TOTAL-SUM
+    OPEN INPUT RANKED-SORT-SEM1-FILE
+    MOVE 'Y' TO WS-MORE-DATA
+    PERFORM UNTIL WS-MORE-DATA = 'N'
+        READ RANKED-SORT-SEM1-FILE
+            AT END
+                MOVE 'N' TO WS-MORE-DATA
+            NOT AT END
+                ADD 1 TO WS-RANK-TOTAL-COUNT
+                ADD RSD1-TOTAL-MARKS TO WS-RANK-TOTAL-SUM
+        END-READ
+    END-PERFORM
+    CLOSE RANKED-SORT-SEM1-FILE
+
+    IF WS-RANK-TOTAL-COUNT > 0
+        COMPUTE WS-RANK-CLASS-AVG =
+            WS-RANK-TOTAL-SUM / WS-RANK-TOTAL-COUNT
+    ELSE
+        MOVE 0 TO WS-RANK-CLASS-AVG
+    END-IF
+
+    OPEN INPUT RANKED-SORT-SEM1-FILE
+    OPEN OUTPUT RANKED-RESULTS-SEM1-FILE
+    OPEN OUTPUT CSV-RESULTS-SEM1-FILE
+
+    *> Write headers
+    WRITE RANKED-RECORD-SEM1 FROM WS-HEADER-SEM1
+    WRITE RANKED-RECORD-SEM1 FROM WS-DIVIDER
+    WRITE RANKED-RECORD-SEM1 FROM WS-COLUMN-HEADER-SEM1
+    WRITE RANKED-RECORD-SEM1 FROM WS-DIVIDER
+
+    MOVE "StudentID,Name,1101,1201,1401,1501,1601,1701,Total,Grade,Rank,Pctl"
+        TO WS-CSV-LINE
+    MOVE WS-CSV-LINE TO CSV-RECORD-SEM1
+    WRITE CSV-RECORD-SEM1
+
+    *> Process each record in merit order (second pass)
+    MOVE 'Y' TO WS-MORE-DATA
+    MOVE 0 TO WS-IO-STATUS *> Using as rank counter
+    PERFORM UNTIL WS-MORE-DATA = 'N'
+        READ RANKED-SORT-SEM1-FILE
             AT END
                 MOVE 'N' TO WS-MORE-DATA
             NOT AT END
                 ADD 1 TO WS-IO-STATUS
-                MOVE WS-IO-STATUS TO RANK
-                WRITE RANKED-RECORD FROM STUDENT-RECORD-SEM2
+                MOVE RSD1-STUDENT-ID   TO WR1-STUDENT-ID
+                MOVE RSD1-STUDENT-NAME TO WR1-STUDENT-NAME
+                MOVE RSD1-MARK(1) TO WR1-MARK(1)
+                MOVE RSD1-MARK(2) TO WR1-MARK(2)
+                MOVE RSD1-MARK(3) TO WR1-MARK(3)
+                MOVE RSD1-MARK(4) TO WR1-MARK(4)
+                MOVE RSD1-MARK(5) TO WR1-MARK(5)
+                MOVE RSD1-MARK(6) TO WR1-MARK(6)
+                MOVE RSD1-TOTAL-MARKS  TO WR1-TOTAL-MARKS
+                MOVE RSD1-GRADE        TO WR1-GRADE
+                MOVE WS-IO-STATUS      TO WR1-RANK
+                COMPUTE WS-RANK-PERCENTILE =
+                    ((WS-RANK-TOTAL-COUNT - WS-IO-STATUS + 1) * 100)
+                        / WS-RANK-TOTAL-COUNT
+                MOVE WS-RANK-PERCENTILE TO WR1-PERCENTILE
+                WRITE RANKED-RECORD-SEM1 FROM WS-RANKED-SEM1-RECORD
+
+                STRING FUNCTION TRIM(WR1-STUDENT-ID)   DELIMITED BY SIZE
+                    "," DELIMITED BY SIZE
+                    FUNCTION TRIM(WR1-STUDENT-NAME)    DELIMITED BY SIZE
+                    "," DELIMITED BY SIZE
+                    WR1-MARK(1)  DELIMITED BY SIZE "," DELIMITED BY SIZE
+                    WR1-MARK(2)  DELIMITED BY SIZE "," DELIMITED BY SIZE
+                    WR1-MARK(3)  DELIMITED BY SIZE "," DELIMITED BY SIZE
+                    WR1-MARK(4)  DELIMITED BY SIZE "," DELIMITED BY SIZE
+                    WR1-MARK(5)  DELIMITED BY SIZE "," DELIMITED BY SIZE
+                    WR1-MARK(6)  DELIMITED BY SIZE "," DELIMITED BY SIZE
+                    WR1-TOTAL-MARKS DELIMITED BY SIZE "," DELIMITED BY SIZE
+                    FUNCTION TRIM(WR1-GRADE)           DELIMITED BY SIZE
+                    "," DELIMITED BY SIZE
+                    WR1-RANK           DELIMITED BY SIZE
+                    "," DELIMITED BY SIZE
+                    WR1-PERCENTILE     DELIMITED BY SIZE
+                    INTO WS-CSV-LINE
+                MOVE WS-CSV-LINE TO CSV-RECORD-SEM1
+                WRITE CSV-RECORD-SEM1
         END-READ
     END-PERFORM
 
-    CLOSE STUDENT-FILE-SEM2, RANKED-RESULTS-FILE.
+    WRITE RANKED-RECORD-SEM1 FROM WS-DIVIDER
+    MOVE WS-RANK-CLASS-AVG TO WS-RANK-AVG-DISP
+    STRING "Class Average: " DELIMITED BY SIZE
+        WS-RANK-AVG-DISP DELIMITED BY SIZE
+        INTO WS-RANK-SUMMARY-LINE
+    WRITE RANKED-RECORD-SEM1 FROM WS-RANK-SUMMARY-LINE
+
+    CLOSE RANKED-SORT-SEM1-FILE, RANKED-RESULTS-SEM1-FILE,
+        CSV-RESULTS-SEM1-FILE.
+
+FILTER-ACTIVE-SEM1.
+    *> Feeds GENERATE-RANKED-RESULTS-SEM1's sort everything in
+    *> student_sem1.dat except withdrawn students.
+    OPEN INPUT STUDENT-FILE-SEM1
+    MOVE 'Y' TO WS-MORE-DATA
+    PERFORM UNTIL WS-MORE-DATA = 'N'
+        READ STUDENT-FILE-SEM1
+            AT END
+                MOVE 'N' TO WS-MORE-DATA
+            NOT AT END
+                IF WITHDRAWN1 NOT = 'W'
+                    MOVE STUDENT-ID1       TO SORT-STUDENT-ID1
+                    MOVE STUDENT-NAME1     TO SORT-STUDENT-NAME1
+                    MOVE STUDENT-SUBJECTS1 TO SORT-SUBJECTS1
+                    MOVE TOTAL-MARKS1      TO SORT-TOTAL-MARKS1
+                    MOVE GRADE1            TO SORT-GRADE1
+                    RELEASE SORT-RECORD-SEM1
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE STUDENT-FILE-SEM1.
