@@ -1,207 +1,528 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. SEARCH-RECORD.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT RANKED-RESULTS-SEM1 ASSIGN TO "ranked_results_sem1.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT RANKED-RESULTS-SEM2 ASSIGN TO "ranked_results_sem2.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  RANKED-RESULTS-SEM1.
-       01  RANKED-RECORD-SEM1.
-           05  RR1-STUDENT-ID     PIC X(10).
-           05  RR1-STUDENT-NAME   PIC X(30).
-           05  RR1-SUBJECT-MARKS  OCCURS 6 TIMES PIC 9(3).
-           05  RR1-TOTAL-MARKS    PIC 9(4).
-           05  RR1-GRADE          PIC X.
-           05  RR1-RANK           PIC 9(4).
-
-       FD  RANKED-RESULTS-SEM2.
-       01  RANKED-RECORD-SEM2.
-           05  RR2-STUDENT-ID     PIC X(10).
-           05  RR2-STUDENT-NAME   PIC X(30).
-           05  RR2-SUBJECT-MARKS  OCCURS 6 TIMES PIC 9(3).
-           05  RR2-TOTAL-MARKS    PIC 9(4).
-           05  RR2-GRADE          PIC X.
-           05  RR2-RANK           PIC 9(4).
-
-       WORKING-STORAGE SECTION.
-       01 DISP-MARK1            PIC Z(3).
-       01 DISP-MARK2            PIC Z(3).
-       01 DISP-MARK3            PIC Z(3).
-       01 DISP-MARK4            PIC Z(3).
-       01 DISP-MARK5            PIC Z(3).
-       01 DISP-MARK6            PIC Z(3).
-       01 DISP-TOTAL-MARK       PIC Z(4).
-       01 DISP-RANK             PIC Z(4).
-       01 EOF-SEM1              PIC X VALUE 'N'.
-           88 EOF-SEM1-YES      VALUE 'Y'.
-           88 EOF-SEM1-NO       VALUE 'N'.
-       01 EOF-SEM2              PIC X VALUE 'N'.
-           88 EOF-SEM2-YES      VALUE 'Y'.
-           88 EOF-SEM2-NO       VALUE 'N'.
-       01 FOUND-IN-SEM1         PIC X VALUE 'N'.
-           88 STUDENT-IN-SEM1   VALUE 'Y'.
-       01 FOUND-IN-SEM2         PIC X VALUE 'N'.
-           88 STUDENT-IN-SEM2   VALUE 'Y'.
-       01 WS-SEMESTER-CHOICE    PIC 9.
-       01 WS-ID-SEARCH          PIC X(10).
-
-       LINKAGE SECTION.
-       01 LS-ID-SEARCH          PIC X(10).
-
-       PROCEDURE DIVISION USING LS-ID-SEARCH.
-
-       MAIN-SEARCH.
-
-           MOVE LS-ID-SEARCH TO WS-ID-SEARCH
-           MOVE 'N' TO FOUND-IN-SEM1
-           MOVE 'N' TO FOUND-IN-SEM2
-
-           OPEN INPUT RANKED-RESULTS-SEM1
-           MOVE 'N' TO EOF-SEM1
-           PERFORM UNTIL EOF-SEM1-YES
-               READ RANKED-RESULTS-SEM1
-                   AT END MOVE 'Y' TO EOF-SEM1
-                   NOT AT END
-                       IF RR1-STUDENT-ID = WS-ID-SEARCH
-                           SET STUDENT-IN-SEM1 TO TRUE
-                           MOVE 'Y' TO EOF-SEM1
-                       END-IF
-               END-READ
-           END-PERFORM
-           CLOSE RANKED-RESULTS-SEM1
-
-           OPEN INPUT RANKED-RESULTS-SEM2
-           MOVE 'N' TO EOF-SEM2
-           PERFORM UNTIL EOF-SEM2-YES
-               READ RANKED-RESULTS-SEM2
-                   AT END MOVE 'Y' TO EOF-SEM2
-                   NOT AT END
-                       IF RR2-STUDENT-ID = WS-ID-SEARCH
-                           SET STUDENT-IN-SEM2 TO TRUE
-                           MOVE 'Y' TO EOF-SEM2
-                       END-IF
-               END-READ
-           END-PERFORM
-           CLOSE RANKED-RESULTS-SEM2
-
-           IF STUDENT-IN-SEM1 OR STUDENT-IN-SEM2
-               DISPLAY "Student found in semester(s): "
-               IF STUDENT-IN-SEM1
-                   DISPLAY "1 , "with no ADVANCING
-               END-IF
-               IF STUDENT-IN-SEM2
-                   DISPLAY "2 "
-               END-IF
-               DISPLAY "Select semester to view (1 or 2): "
-               ACCEPT WS-SEMESTER-CHOICE
-
-               EVALUATE WS-SEMESTER-CHOICE
-                   WHEN 1
-                       IF STUDENT-IN-SEM1
-                           PERFORM DISPLAY-STUDENT-SEM1
-                       ELSE
-                           DISPLAY "Student not found in Semester 1."
-                       END-IF
-                   WHEN 2
-                       IF STUDENT-IN-SEM2
-                           PERFORM DISPLAY-STUDENT-SEM2
-                       ELSE
-                           DISPLAY "Student not found in Semester 2."
-                       END-IF
-                   WHEN OTHER
-                       DISPLAY "Invalid semester selected."
-               END-EVALUATE
-           ELSE
-               DISPLAY "Student not found in any semester."
-           END-IF
-
-           GOBACK.
-
-       DISPLAY-STUDENT-SEM1.
-           MOVE 'N' TO EOF-SEM1
-           OPEN INPUT RANKED-RESULTS-SEM1
-           PERFORM UNTIL EOF-SEM1-YES
-               READ RANKED-RESULTS-SEM1
-                   AT END MOVE 'Y' TO EOF-SEM1
-                   NOT AT END
-                       IF RR1-STUDENT-ID = WS-ID-SEARCH
-                           MOVE RR1-SUBJECT-MARKS(1) TO DISP-MARK1
-                           MOVE RR1-SUBJECT-MARKS(2) TO DISP-MARK2
-                           MOVE RR1-SUBJECT-MARKS(3) TO DISP-MARK3
-                           MOVE RR1-SUBJECT-MARKS(4) TO DISP-MARK4
-                           MOVE RR1-SUBJECT-MARKS(5) TO DISP-MARK5
-                           MOVE RR1-SUBJECT-MARKS(6) TO DISP-MARK6
-                           MOVE RR1-TOTAL-MARKS TO DISP-TOTAL-MARK
-                           MOVE RR1-RANK TO DISP-RANK
-
-                           DISPLAY "SEARCH RESULT - SEMESTER I"
-                           DISPLAY "==============================================================================================="
-                           DISPLAY "StudentID   Name                            1101 1201 1401 1501 1601 1701  Total  Grade  Rank"
-                           DISPLAY "==============================================================================================="
-                           DISPLAY RR1-STUDENT-ID "  " RR1-STUDENT-NAME "  "
-                               DISP-MARK1 "  " DISP-MARK2 "  " DISP-MARK3 "  "
-                               DISP-MARK4 "  " DISP-MARK5 "  " DISP-MARK6
-                               "   " DISP-TOTAL-MARK "     " RR1-GRADE "   " DISP-RANK
-                           DISPLAY "-----------------------------------------------------------------------------------------------"
-                           DISPLAY "SUBJECT CODE EXPLANATION (SEMESTER I)"
-                           DISPLAY "11101 - Basic Data Structures"
-                           DISPLAY "11201 - Calculus I"
-                           DISPLAY "11401 - Digital Fundamentals of Computer System"
-                           DISPLAY "11501 - English Language Proficiency I"
-                           DISPLAY "11601 - Myanmar Literature"
-                           DISPLAY "11701 - Physics (Mechanics)"
-
-
-                           MOVE 'Y' TO EOF-SEM1
-                       END-IF
-               END-READ
-           END-PERFORM
-           CLOSE RANKED-RESULTS-SEM1.
-
-       DISPLAY-STUDENT-SEM2.
-           MOVE 'N' TO EOF-SEM2
-           OPEN INPUT RANKED-RESULTS-SEM2
-           PERFORM UNTIL EOF-SEM2-YES
-               READ RANKED-RESULTS-SEM2
-                   AT END MOVE 'Y' TO EOF-SEM2
-                   NOT AT END
-                       IF RR2-STUDENT-ID = WS-ID-SEARCH
-                           MOVE RR2-SUBJECT-MARKS(1) TO DISP-MARK1
-                           MOVE RR2-SUBJECT-MARKS(2) TO DISP-MARK2
-                           MOVE RR2-SUBJECT-MARKS(3) TO DISP-MARK3
-                           MOVE RR2-SUBJECT-MARKS(4) TO DISP-MARK4
-                           MOVE RR2-SUBJECT-MARKS(5) TO DISP-MARK5
-                           MOVE RR2-SUBJECT-MARKS(6) TO DISP-MARK6
-                           MOVE RR2-TOTAL-MARKS TO DISP-TOTAL-MARK
-                           MOVE RR2-RANK TO DISP-RANK
-
-                           DISPLAY "SEARCH RESULT - SEMESTER II"
-                           DISPLAY "==============================================================================================="
-                           DISPLAY "StudentID   Name                            2101 2201 2401 2501 2601 2701  Total  Grade  Rank"
-                           DISPLAY "==============================================================================================="
-                           DISPLAY RR2-STUDENT-ID "  " RR2-STUDENT-NAME "  "
-                               DISP-MARK1 "  " DISP-MARK2 "  " DISP-MARK3 "  "
-                               DISP-MARK4 "  " DISP-MARK5 "  " DISP-MARK6
-                               "   " DISP-TOTAL-MARK "     " RR2-GRADE "   " DISP-RANK
-                           DISPLAY "-----------------------------------------------------------------------------------------------"
-                           DISPLAY "SUBJECT CODE EXPLANATION (SEMESTER II)"
-                           DISPLAY "12102 - Programming in C++"
-                           DISPLAY "12201 - Calculus II"
-                           DISPLAY "12301 - Web Technology"
-                           DISPLAY "12502 - English Language Proficiency II"
-                           DISPLAY "12601 - Myanmar Literature"
-                           DISPLAY "12702 - Physics (Electromagnetism)"
-
-
-                           MOVE 'Y' TO EOF-SEM2
-                       END-IF
-               END-READ
-           END-PERFORM
-           CLOSE RANKED-RESULTS-SEM2.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEARCH-RECORD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RANKED-RESULTS-SEM1
+               ASSIGN TO "ranked_results_sem1.dat"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT RANKED-RESULTS-SEM2
+               ASSIGN TO "ranked_results_sem2.dat"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT TRANSCRIPT-PRINT-FILE
+               ASSIGN TO "transcript_print.dat"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  RANKED-RESULTS-SEM1.
+       01  RANKED-RECORD-SEM1.
+           05  RR1-STUDENT-ID     PIC X(10).
+           05  RR1-STUDENT-NAME   PIC X(30).
+           05  RR1-SUBJECT-MARKS  OCCURS 6 TIMES PIC 9(3).
+           05  RR1-TOTAL-MARKS    PIC 9(3).
+           05  RR1-GRADE          PIC X(2).
+           05  RR1-RANK           PIC 9(3).
+           05  RR1-PERCENTILE     PIC 9(3).
+
+       FD  RANKED-RESULTS-SEM2.
+       01  RANKED-RECORD-SEM2.
+           05  RR2-STUDENT-ID     PIC X(10).
+           05  RR2-STUDENT-NAME   PIC X(30).
+           05  RR2-SUBJECT-MARKS  OCCURS 6 TIMES PIC 9(3).
+           05  RR2-TOTAL-MARKS    PIC 9(3).
+           05  RR2-GRADE          PIC X(2).
+           05  RR2-RANK           PIC 9(3).
+           05  RR2-PERCENTILE     PIC 9(3).
+
+       FD  TRANSCRIPT-PRINT-FILE.
+       01  PRINT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PRINT-PAGE-NUM      PIC 9(2) VALUE 1.
+       01 WS-PRINT-LINE-COUNT    PIC 9(2) VALUE 0.
+       01 WS-PRINT-PAGE-HEADER.
+           05 FILLER PIC X(20) VALUE "STUDENT TRANSCRIPT".
+       01 WS-PRINT-PAGE-NUM-DISP PIC Z9.
+       01 DISP-MARK1            PIC Z(3).
+       01 DISP-MARK2            PIC Z(3).
+       01 DISP-MARK3            PIC Z(3).
+       01 DISP-MARK4            PIC Z(3).
+       01 DISP-MARK5            PIC Z(3).
+       01 DISP-MARK6            PIC Z(3).
+       01 DISP-TOTAL-MARK       PIC Z(4).
+       01 DISP-RANK             PIC Z(4).
+       01 EOF-SEM1              PIC X VALUE 'N'.
+           88 EOF-SEM1-YES      VALUE 'Y'.
+           88 EOF-SEM1-NO       VALUE 'N'.
+       01 EOF-SEM2              PIC X VALUE 'N'.
+           88 EOF-SEM2-YES      VALUE 'Y'.
+           88 EOF-SEM2-NO       VALUE 'N'.
+       01 FOUND-IN-SEM1         PIC X VALUE 'N'.
+           88 STUDENT-IN-SEM1   VALUE 'Y'.
+       01 FOUND-IN-SEM2         PIC X VALUE 'N'.
+           88 STUDENT-IN-SEM2   VALUE 'Y'.
+       01 WS-SEMESTER-CHOICE    PIC 9.
+       01 WS-ID-SEARCH          PIC X(10).
+
+       01 WS-NAME-SEARCH        PIC X(30).
+       01 WS-NAME-UPPER         PIC X(30).
+       01 WS-ROW-UPPER          PIC X(30).
+       01 WS-SEARCH-LEN         PIC 99.
+       01 WS-ROW-LEN            PIC 99.
+       01 WS-SCAN-POS           PIC 99.
+       01 WS-ROW-MATCHED        PIC X VALUE 'N'.
+       01 WS-HIT-COUNT          PIC 99 VALUE 0.
+       01 WS-HIT-TABLE.
+           05 WS-HIT OCCURS 20 TIMES.
+               10 WS-HIT-ID     PIC X(10).
+               10 WS-HIT-NAME   PIC X(30).
+               10 WS-HIT-SEM    PIC 9.
+       01 WS-PICK-NUMBER        PIC 99.
+       01 WS-HIT-INDEX          PIC 99.
+
+       LINKAGE SECTION.
+       01 LS-SEARCH-MODE        PIC 9.
+       01 LS-ID-SEARCH          PIC X(10).
+       01 LS-NAME-SEARCH        PIC X(30).
+
+       PROCEDURE DIVISION USING LS-SEARCH-MODE LS-ID-SEARCH
+               LS-NAME-SEARCH.
+
+       MAIN-SEARCH.
+
+           EVALUATE LS-SEARCH-MODE
+               WHEN 2
+                   PERFORM SEARCH-BY-NAME
+               WHEN OTHER
+                   MOVE LS-ID-SEARCH TO WS-ID-SEARCH
+                   PERFORM RESOLVE-AND-DISPLAY
+           END-EVALUATE
+
+           GOBACK.
+
+       SEARCH-BY-NAME.
+           MOVE LS-NAME-SEARCH TO WS-NAME-SEARCH
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-NAME-SEARCH))
+               TO WS-NAME-UPPER
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NAME-SEARCH))
+               TO WS-SEARCH-LEN
+           MOVE 0 TO WS-HIT-COUNT
+
+           IF WS-SEARCH-LEN = 0
+               DISPLAY "No name entered."
+           ELSE
+               OPEN INPUT RANKED-RESULTS-SEM1
+               MOVE 'N' TO EOF-SEM1
+               PERFORM UNTIL EOF-SEM1-YES
+                   READ RANKED-RESULTS-SEM1
+                       AT END MOVE 'Y' TO EOF-SEM1
+                       NOT AT END
+                         IF RR1-STUDENT-ID(1:1) IS NUMERIC
+                           MOVE RR1-STUDENT-NAME TO WS-ROW-UPPER
+                           PERFORM CHECK-NAME-MATCH
+                           IF WS-ROW-MATCHED = 'Y'
+                               AND WS-HIT-COUNT < 20
+                               ADD 1 TO WS-HIT-COUNT
+                               MOVE RR1-STUDENT-ID
+                                   TO WS-HIT-ID(WS-HIT-COUNT)
+                               MOVE RR1-STUDENT-NAME
+                                   TO WS-HIT-NAME(WS-HIT-COUNT)
+                               MOVE 1 TO WS-HIT-SEM(WS-HIT-COUNT)
+                           END-IF
+                         END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RANKED-RESULTS-SEM1
+
+               OPEN INPUT RANKED-RESULTS-SEM2
+               MOVE 'N' TO EOF-SEM2
+               PERFORM UNTIL EOF-SEM2-YES
+                   READ RANKED-RESULTS-SEM2
+                       AT END MOVE 'Y' TO EOF-SEM2
+                       NOT AT END
+                         IF RR2-STUDENT-ID(1:1) IS NUMERIC
+                           MOVE RR2-STUDENT-NAME TO WS-ROW-UPPER
+                           PERFORM CHECK-NAME-MATCH
+                           IF WS-ROW-MATCHED = 'Y'
+                               AND WS-HIT-COUNT < 20
+                               ADD 1 TO WS-HIT-COUNT
+                               MOVE RR2-STUDENT-ID
+                                   TO WS-HIT-ID(WS-HIT-COUNT)
+                               MOVE RR2-STUDENT-NAME
+                                   TO WS-HIT-NAME(WS-HIT-COUNT)
+                               MOVE 2 TO WS-HIT-SEM(WS-HIT-COUNT)
+                           END-IF
+                         END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RANKED-RESULTS-SEM2
+
+               IF WS-HIT-COUNT = 0
+                   DISPLAY "No students found matching: " WS-NAME-SEARCH
+               ELSE
+                   DISPLAY "Students matching: " WS-NAME-SEARCH
+                   PERFORM VARYING WS-HIT-INDEX FROM 1 BY 1
+                       UNTIL WS-HIT-INDEX > WS-HIT-COUNT
+                       DISPLAY WS-HIT-INDEX ". " WS-HIT-ID(WS-HIT-INDEX)
+                           "  " WS-HIT-NAME(WS-HIT-INDEX)
+                           "  (Semester " WS-HIT-SEM(WS-HIT-INDEX) ")"
+                   END-PERFORM
+                   DISPLAY "Enter number to view (0 to cancel): "
+                   ACCEPT WS-PICK-NUMBER
+                   IF WS-PICK-NUMBER > 0 AND
+                       WS-PICK-NUMBER <= WS-HIT-COUNT
+                       MOVE WS-HIT-ID(WS-PICK-NUMBER) TO WS-ID-SEARCH
+                       PERFORM RESOLVE-AND-DISPLAY
+                   ELSE
+                       DISPLAY "Search cancelled."
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-NAME-MATCH.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-ROW-UPPER))
+               TO WS-ROW-UPPER
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-ROW-UPPER))
+               TO WS-ROW-LEN
+           MOVE 'N' TO WS-ROW-MATCHED
+           IF WS-ROW-LEN >= WS-SEARCH-LEN
+               PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+                   UNTIL WS-SCAN-POS > WS-ROW-LEN - WS-SEARCH-LEN + 1
+                   OR WS-ROW-MATCHED = 'Y'
+                   IF WS-ROW-UPPER(WS-SCAN-POS:WS-SEARCH-LEN) =
+                       WS-NAME-UPPER(1:WS-SEARCH-LEN)
+                       MOVE 'Y' TO WS-ROW-MATCHED
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       RESOLVE-AND-DISPLAY.
+           MOVE 'N' TO FOUND-IN-SEM1
+           MOVE 'N' TO FOUND-IN-SEM2
+
+           OPEN INPUT RANKED-RESULTS-SEM1
+           MOVE 'N' TO EOF-SEM1
+           PERFORM UNTIL EOF-SEM1-YES
+               READ RANKED-RESULTS-SEM1
+                   AT END MOVE 'Y' TO EOF-SEM1
+                   NOT AT END
+                       IF RR1-STUDENT-ID(1:1) IS NUMERIC
+                           AND RR1-STUDENT-ID = WS-ID-SEARCH
+                           SET STUDENT-IN-SEM1 TO TRUE
+                           MOVE 'Y' TO EOF-SEM1
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE RANKED-RESULTS-SEM1
+
+           OPEN INPUT RANKED-RESULTS-SEM2
+           MOVE 'N' TO EOF-SEM2
+           PERFORM UNTIL EOF-SEM2-YES
+               READ RANKED-RESULTS-SEM2
+                   AT END MOVE 'Y' TO EOF-SEM2
+                   NOT AT END
+                       IF RR2-STUDENT-ID(1:1) IS NUMERIC
+                           AND RR2-STUDENT-ID = WS-ID-SEARCH
+                           SET STUDENT-IN-SEM2 TO TRUE
+                           MOVE 'Y' TO EOF-SEM2
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE RANKED-RESULTS-SEM2
+
+           IF STUDENT-IN-SEM1 OR STUDENT-IN-SEM2
+               DISPLAY "Student found in semester(s): "
+               IF STUDENT-IN-SEM1
+                   DISPLAY "1 "
+               END-IF
+               IF STUDENT-IN-SEM2
+                   DISPLAY "2 "
+               END-IF
+               DISPLAY "Select semester to view (1, 2 or 3 for full"
+                   " transcript, 4 for printer-ready transcript): "
+               ACCEPT WS-SEMESTER-CHOICE
+
+               EVALUATE WS-SEMESTER-CHOICE
+                   WHEN 1
+                       IF STUDENT-IN-SEM1
+                           PERFORM DISPLAY-STUDENT-SEM1
+                       ELSE
+                           DISPLAY "Student not found in Semester 1."
+                       END-IF
+                   WHEN 2
+                       IF STUDENT-IN-SEM2
+                           PERFORM DISPLAY-STUDENT-SEM2
+                       ELSE
+                           DISPLAY "Student not found in Semester 2."
+                       END-IF
+                   WHEN 3
+                       PERFORM DISPLAY-FULL-TRANSCRIPT
+                   WHEN 4
+                       PERFORM PRINT-FULL-TRANSCRIPT
+                   WHEN OTHER
+                       DISPLAY "Invalid semester selected."
+               END-EVALUATE
+           ELSE
+               DISPLAY "Student not found in any semester."
+           END-IF.
+
+       DISPLAY-STUDENT-SEM1.
+           MOVE 'N' TO EOF-SEM1
+           OPEN INPUT RANKED-RESULTS-SEM1
+           PERFORM UNTIL EOF-SEM1-YES
+               READ RANKED-RESULTS-SEM1
+                   AT END MOVE 'Y' TO EOF-SEM1
+                   NOT AT END
+                       IF RR1-STUDENT-ID = WS-ID-SEARCH
+                 MOVE RR1-SUBJECT-MARKS(1) TO DISP-MARK1
+                 MOVE RR1-SUBJECT-MARKS(2) TO DISP-MARK2
+                 MOVE RR1-SUBJECT-MARKS(3) TO DISP-MARK3
+                 MOVE RR1-SUBJECT-MARKS(4) TO DISP-MARK4
+                 MOVE RR1-SUBJECT-MARKS(5) TO DISP-MARK5
+                 MOVE RR1-SUBJECT-MARKS(6) TO DISP-MARK6
+                 MOVE RR1-TOTAL-MARKS TO DISP-TOTAL-MARK
+                 MOVE RR1-RANK TO DISP-RANK
+
+                 DISPLAY "SEARCH RESULT - SEMESTER I"
+                 DISPLAY "========================================"
+                 DISPLAY "StudentID   Name       1101 1201 1401 "
+                     "1501 1601 1701  Total  Grade  Rank"
+                 DISPLAY "========================================"
+                 DISPLAY RR1-STUDENT-ID "  " RR1-STUDENT-NAME "  "
+                     DISP-MARK1 "  " DISP-MARK2 "  " DISP-MARK3
+                     "  " DISP-MARK4 "  " DISP-MARK5 "  "
+                     DISP-MARK6 "   " DISP-TOTAL-MARK "     "
+                     RR1-GRADE "   " DISP-RANK
+                 DISPLAY "----------------------------------------"
+                 DISPLAY "SUBJECT CODE EXPLANATION (SEMESTER I)"
+                 DISPLAY "11101 - Basic Data Structures"
+                 DISPLAY "11201 - Calculus I"
+                 DISPLAY "11401 - Digital Fundamentals of"
+                     " Computer System"
+                 DISPLAY "11501 - English Language Proficiency I"
+                 DISPLAY "11601 - Myanmar Literature"
+                 DISPLAY "11701 - Physics (Mechanics)"
+
+                 MOVE 'Y' TO EOF-SEM1
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE RANKED-RESULTS-SEM1.
+
+       DISPLAY-STUDENT-SEM2.
+           MOVE 'N' TO EOF-SEM2
+           OPEN INPUT RANKED-RESULTS-SEM2
+           PERFORM UNTIL EOF-SEM2-YES
+               READ RANKED-RESULTS-SEM2
+                   AT END MOVE 'Y' TO EOF-SEM2
+                   NOT AT END
+                       IF RR2-STUDENT-ID = WS-ID-SEARCH
+                 MOVE RR2-SUBJECT-MARKS(1) TO DISP-MARK1
+                 MOVE RR2-SUBJECT-MARKS(2) TO DISP-MARK2
+                 MOVE RR2-SUBJECT-MARKS(3) TO DISP-MARK3
+                 MOVE RR2-SUBJECT-MARKS(4) TO DISP-MARK4
+                 MOVE RR2-SUBJECT-MARKS(5) TO DISP-MARK5
+                 MOVE RR2-SUBJECT-MARKS(6) TO DISP-MARK6
+                 MOVE RR2-TOTAL-MARKS TO DISP-TOTAL-MARK
+                 MOVE RR2-RANK TO DISP-RANK
+
+                 DISPLAY "SEARCH RESULT - SEMESTER II"
+                 DISPLAY "========================================"
+                 DISPLAY "StudentID   Name       2101 2201 2401 "
+                     "2501 2601 2701  Total  Grade  Rank"
+                 DISPLAY "========================================"
+                 DISPLAY RR2-STUDENT-ID "  " RR2-STUDENT-NAME "  "
+                     DISP-MARK1 "  " DISP-MARK2 "  " DISP-MARK3
+                     "  " DISP-MARK4 "  " DISP-MARK5 "  "
+                     DISP-MARK6 "   " DISP-TOTAL-MARK "     "
+                     RR2-GRADE "   " DISP-RANK
+                 DISPLAY "----------------------------------------"
+                 DISPLAY "SUBJECT CODE EXPLANATION (SEMESTER II)"
+                 DISPLAY "12102 - Programming in C++"
+                 DISPLAY "12201 - Calculus II"
+                 DISPLAY "12301 - Web Technology"
+                 DISPLAY "12502 - English Language Proficiency II"
+                 DISPLAY "12601 - Myanmar Literature"
+                 DISPLAY "12702 - Physics (Electromagnetism)"
+
+                 MOVE 'Y' TO EOF-SEM2
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE RANKED-RESULTS-SEM2.
+
+       DISPLAY-FULL-TRANSCRIPT.
+           DISPLAY "=========================================="
+           DISPLAY "FULL TRANSCRIPT - " WS-ID-SEARCH
+           DISPLAY "=========================================="
+           IF STUDENT-IN-SEM1
+               PERFORM DISPLAY-STUDENT-SEM1
+           ELSE
+               DISPLAY "(No Semester 1 record on file.)"
+           END-IF
+           IF STUDENT-IN-SEM2
+               PERFORM DISPLAY-STUDENT-SEM2
+           ELSE
+               DISPLAY "(No Semester 2 record on file.)"
+           END-IF
+           DISPLAY "=========================================="
+           DISPLAY "END OF TRANSCRIPT"
+           DISPLAY "==========================================".
+
+       PRINT-FULL-TRANSCRIPT.
+           MOVE 1 TO WS-PRINT-PAGE-NUM
+           OPEN OUTPUT TRANSCRIPT-PRINT-FILE
+
+           PERFORM PRINT-PAGE-HEADER
+           IF STUDENT-IN-SEM1
+               PERFORM PRINT-SEM1-BLOCK
+           ELSE
+               MOVE "(No Semester 1 record on file.)" TO PRINT-LINE
+               WRITE PRINT-LINE
+           END-IF
+
+           ADD 1 TO WS-PRINT-PAGE-NUM
+           WRITE PRINT-LINE FROM SPACES AFTER ADVANCING PAGE
+           PERFORM PRINT-PAGE-HEADER
+           IF STUDENT-IN-SEM2
+               PERFORM PRINT-SEM2-BLOCK
+           ELSE
+               MOVE "(No Semester 2 record on file.)" TO PRINT-LINE
+               WRITE PRINT-LINE
+           END-IF
+
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE "END OF TRANSCRIPT" TO PRINT-LINE
+           WRITE PRINT-LINE
+           CLOSE TRANSCRIPT-PRINT-FILE
+           DISPLAY "Printer-ready transcript written to "
+               "transcript_print.dat (" WS-PRINT-PAGE-NUM " pages).".
+
+       PRINT-PAGE-HEADER.
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-PRINT-PAGE-NUM TO WS-PRINT-PAGE-NUM-DISP
+           STRING "STUDENT TRANSCRIPT - " WS-ID-SEARCH
+               DELIMITED BY SIZE
+               "          PAGE " DELIMITED BY SIZE
+               WS-PRINT-PAGE-NUM-DISP DELIMITED BY SIZE
+               INTO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE "============================================" TO
+               PRINT-LINE
+           WRITE PRINT-LINE.
+
+       PRINT-SEM1-BLOCK.
+           MOVE 'N' TO EOF-SEM1
+           OPEN INPUT RANKED-RESULTS-SEM1
+           PERFORM UNTIL EOF-SEM1-YES
+               READ RANKED-RESULTS-SEM1
+                   AT END MOVE 'Y' TO EOF-SEM1
+                   NOT AT END
+                       IF RR1-STUDENT-ID = WS-ID-SEARCH
+                 MOVE RR1-SUBJECT-MARKS(1) TO DISP-MARK1
+                 MOVE RR1-SUBJECT-MARKS(2) TO DISP-MARK2
+                 MOVE RR1-SUBJECT-MARKS(3) TO DISP-MARK3
+                 MOVE RR1-SUBJECT-MARKS(4) TO DISP-MARK4
+                 MOVE RR1-SUBJECT-MARKS(5) TO DISP-MARK5
+                 MOVE RR1-SUBJECT-MARKS(6) TO DISP-MARK6
+                 MOVE RR1-TOTAL-MARKS TO DISP-TOTAL-MARK
+                 MOVE RR1-RANK TO DISP-RANK
+
+                 MOVE "SEMESTER I" TO PRINT-LINE
+                 WRITE PRINT-LINE
+                 MOVE SPACES TO PRINT-LINE
+                 STRING "StudentID   Name       1101 1201 1401 "
+                     DELIMITED BY SIZE
+                     "1501 1601 1701  Total  Grade  Rank"
+                     DELIMITED BY SIZE
+                     INTO PRINT-LINE
+                 WRITE PRINT-LINE
+                 MOVE SPACES TO PRINT-LINE
+                 STRING RR1-STUDENT-ID DELIMITED BY SIZE
+                     "  " DELIMITED BY SIZE
+                     RR1-STUDENT-NAME DELIMITED BY SIZE
+                     "  " DELIMITED BY SIZE
+                     DISP-MARK1 DELIMITED BY SIZE
+                     "  " DELIMITED BY SIZE
+                     DISP-MARK2 DELIMITED BY SIZE
+                     "  " DELIMITED BY SIZE
+                     DISP-MARK3 DELIMITED BY SIZE
+                     "  " DELIMITED BY SIZE
+                     DISP-MARK4 DELIMITED BY SIZE
+                     "  " DELIMITED BY SIZE
+                     DISP-MARK5 DELIMITED BY SIZE
+                     "  " DELIMITED BY SIZE
+                     DISP-MARK6 DELIMITED BY SIZE
+                     "   " DELIMITED BY SIZE
+                     DISP-TOTAL-MARK DELIMITED BY SIZE
+                     "     " DELIMITED BY SIZE
+                     RR1-GRADE DELIMITED BY SIZE
+                     "   " DELIMITED BY SIZE
+                     DISP-RANK DELIMITED BY SIZE
+                     INTO PRINT-LINE
+                 WRITE PRINT-LINE
+                 MOVE 'Y' TO EOF-SEM1
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE RANKED-RESULTS-SEM1.
+
+       PRINT-SEM2-BLOCK.
+           MOVE 'N' TO EOF-SEM2
+           OPEN INPUT RANKED-RESULTS-SEM2
+           PERFORM UNTIL EOF-SEM2-YES
+               READ RANKED-RESULTS-SEM2
+                   AT END MOVE 'Y' TO EOF-SEM2
+                   NOT AT END
+                       IF RR2-STUDENT-ID = WS-ID-SEARCH
+                 MOVE RR2-SUBJECT-MARKS(1) TO DISP-MARK1
+                 MOVE RR2-SUBJECT-MARKS(2) TO DISP-MARK2
+                 MOVE RR2-SUBJECT-MARKS(3) TO DISP-MARK3
+                 MOVE RR2-SUBJECT-MARKS(4) TO DISP-MARK4
+                 MOVE RR2-SUBJECT-MARKS(5) TO DISP-MARK5
+                 MOVE RR2-SUBJECT-MARKS(6) TO DISP-MARK6
+                 MOVE RR2-TOTAL-MARKS TO DISP-TOTAL-MARK
+                 MOVE RR2-RANK TO DISP-RANK
+
+                 MOVE "SEMESTER II" TO PRINT-LINE
+                 WRITE PRINT-LINE
+                 MOVE SPACES TO PRINT-LINE
+                 STRING "StudentID   Name       2101 2201 2401 "
+                     DELIMITED BY SIZE
+                     "2501 2601 2701  Total  Grade  Rank"
+                     DELIMITED BY SIZE
+                     INTO PRINT-LINE
+                 WRITE PRINT-LINE
+                 MOVE SPACES TO PRINT-LINE
+                 STRING RR2-STUDENT-ID DELIMITED BY SIZE
+                     "  " DELIMITED BY SIZE
+                     RR2-STUDENT-NAME DELIMITED BY SIZE
+                     "  " DELIMITED BY SIZE
+                     DISP-MARK1 DELIMITED BY SIZE
+                     "  " DELIMITED BY SIZE
+                     DISP-MARK2 DELIMITED BY SIZE
+                     "  " DELIMITED BY SIZE
+                     DISP-MARK3 DELIMITED BY SIZE
+                     "  " DELIMITED BY SIZE
+                     DISP-MARK4 DELIMITED BY SIZE
+                     "  " DELIMITED BY SIZE
+                     DISP-MARK5 DELIMITED BY SIZE
+                     "  " DELIMITED BY SIZE
+                     DISP-MARK6 DELIMITED BY SIZE
+                     "   " DELIMITED BY SIZE
+                     DISP-TOTAL-MARK DELIMITED BY SIZE
+                     "     " DELIMITED BY SIZE
+                     RR2-GRADE DELIMITED BY SIZE
+                     "   " DELIMITED BY SIZE
+                     DISP-RANK DELIMITED BY SIZE
+                     INTO PRINT-LINE
+                 WRITE PRINT-LINE
+                 MOVE 'Y' TO EOF-SEM2
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE RANKED-RESULTS-SEM2.
