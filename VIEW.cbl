@@ -0,0 +1,341 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. VIEW.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT STUDENT-FILE-SEM1 ASSIGN TO "student_sem1.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT STUDENT-FILE-SEM2 ASSIGN TO "student_sem2.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT STUDENT-FILE-SEM3 ASSIGN TO "student_sem3.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT STUDENT-FILE-SEM4 ASSIGN TO "student_sem4.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD STUDENT-FILE-SEM1.
+01 STUDENT-RECORD-SEM1.
+    05 STUDENT-ID1        PIC X(10).
+    05 STUDENT-NAME1      PIC X(30).
+    05 STUDENT-SUBJECTS1.
+        10 MARK1-CST11101  PIC 9(3).
+        10 MARK1-CST11201  PIC 9(3).
+        10 MARK1-CST11401  PIC 9(3).
+        10 MARK1-CST11501  PIC 9(3).
+        10 MARK1-CST11601  PIC 9(3).
+        10 MARK1-CST11701  PIC 9(3).
+    05 TOTAL-MARKS1       PIC 9(3).
+    05 GRADE1             PIC X(2).
+    05 ATTENDANCE1        PIC 9(3).
+    05 WITHDRAWN1         PIC X.
+    05 ELECTIVE-CODE1     PIC X(10).
+    05 MARK1-ELECTIVE     PIC 9(3).
+
+FD STUDENT-FILE-SEM2.
+01 STUDENT-RECORD-SEM2.
+    05 STUDENT-ID2        PIC X(10).
+    05 STUDENT-NAME2      PIC X(30).
+    05 STUDENT-SUBJECTS2.
+        10 MARK2-CST12101  PIC 9(3).
+        10 MARK2-CST12201  PIC 9(3).
+        10 MARK2-CST12401  PIC 9(3).
+        10 MARK2-CST12501  PIC 9(3).
+        10 MARK2-CST12601  PIC 9(3).
+        10 MARK2-CST12701  PIC 9(3).
+    05 TOTAL-MARKS2       PIC 9(3).
+    05 GRADE2             PIC X(2).
+    05 WITHDRAWN2         PIC X.
+    05 ELECTIVE-CODE2     PIC X(10).
+    05 MARK2-ELECTIVE     PIC 9(3).
+
+FD STUDENT-FILE-SEM3.
+01 STUDENT-RECORD-SEM3.
+    05 STUDENT-ID3        PIC X(10).
+    05 STUDENT-NAME3      PIC X(30).
+    05 STUDENT-SUBJECTS3.
+        10 MARK3-CST13101  PIC 9(3).
+        10 MARK3-CST13201  PIC 9(3).
+        10 MARK3-CST13401  PIC 9(3).
+        10 MARK3-CST13501  PIC 9(3).
+        10 MARK3-CST13601  PIC 9(3).
+        10 MARK3-CST13701  PIC 9(3).
+    05 TOTAL-MARKS3       PIC 9(3).
+    05 GRADE3             PIC X(2).
+    05 WITHDRAWN3         PIC X.
+    05 ELECTIVE-CODE3     PIC X(10).
+    05 MARK3-ELECTIVE     PIC 9(3).
+
+FD STUDENT-FILE-SEM4.
+01 STUDENT-RECORD-SEM4.
+    05 STUDENT-ID4        PIC X(10).
+    05 STUDENT-NAME4      PIC X(30).
+    05 STUDENT-SUBJECTS4.
+        10 MARK4-CST14101  PIC 9(3).
+        10 MARK4-CST14201  PIC 9(3).
+        10 MARK4-CST14401  PIC 9(3).
+        10 MARK4-CST14501  PIC 9(3).
+        10 MARK4-CST14601  PIC 9(3).
+        10 MARK4-CST14701  PIC 9(3).
+    05 TOTAL-MARKS4       PIC 9(3).
+    05 GRADE4             PIC X(2).
+    05 WITHDRAWN4         PIC X.
+    05 ELECTIVE-CODE4     PIC X(10).
+    05 MARK4-ELECTIVE     PIC 9(3).
+
+WORKING-STORAGE SECTION.
+01  COLOR-CODES.
+    05  ESC             PIC X    VALUE X'1B'.
+    05  COLOR-RESET     PIC X(3) VALUE '[0m'.
+    05  COLOR-RED       PIC X(4) VALUE '[31m'.
+    05  COLOR-GREEN     PIC X(4) VALUE '[32m'.
+    05  COLOR-YELLOW    PIC X(4) VALUE '[33m'.
+    05  COLOR-CYAN      PIC X(4) VALUE '[36m'.
+    05  COLOR-BOLD      PIC X(3) VALUE '[1m'.
+
+01  WS-EOF               PIC X VALUE 'N'.
+    88  END-OF-FILE       VALUE 'Y'.
+    88  NOT-END-OF-FILE   VALUE 'N'.
+
+01  WS-VIEW-COUNT        PIC 9(4) VALUE 0.
+01  WS-VIEW-SUM          PIC 9(7) VALUE 0.
+01  WS-VIEW-AVG          PIC 9(4)V99 VALUE 0.
+01  WS-VIEW-AVG-DISP     PIC ZZZ9.99.
+01  WS-VIEW-DIVIDER      PIC X(80) VALUE ALL '-'.
+01  WS-VIEW-STATUS       PIC X(10).
+
+01  WS-VIEW-PAGE-SIZE    PIC 9(4) VALUE 20.
+01  WS-VIEW-PAGE-COUNT   PIC 9(4) VALUE 0.
+01  WS-VIEW-CONTINUE     PIC X.
+
+01  DISP-MARK1           PIC ZZZ.
+01  DISP-MARK2           PIC ZZZ.
+01  DISP-MARK3           PIC ZZZ.
+01  DISP-MARK4           PIC ZZZ.
+01  DISP-MARK5           PIC ZZZ.
+01  DISP-MARK6           PIC ZZZ.
+01  DISP-TOTAL           PIC ZZZ.
+01  DISP-ATTENDANCE      PIC ZZZ.
+
+LINKAGE SECTION.
+01 LS-SEMESTER PIC 9.
+
+PROCEDURE DIVISION USING LS-SEMESTER.
+MAIN-LOGIC.
+    DISPLAY ESC COLOR-CYAN "================================"
+        "=========================================" ESC COLOR-RESET
+    DISPLAY ESC COLOR-BOLD "  STUDENT ROSTER - SEMESTER "
+        LS-SEMESTER ESC COLOR-RESET
+    DISPLAY ESC COLOR-CYAN "================================"
+        "=========================================" ESC COLOR-RESET
+    DISPLAY "ID          NAME                           MARKS"
+        "                      TOT  GRD  ATT  STATUS"
+    DISPLAY WS-VIEW-DIVIDER
+
+    MOVE 0 TO WS-VIEW-COUNT
+    MOVE 0 TO WS-VIEW-SUM
+    MOVE 0 TO WS-VIEW-PAGE-COUNT
+
+    EVALUATE LS-SEMESTER
+        WHEN 1
+            PERFORM DISPLAY-SEM1
+        WHEN 2
+            PERFORM DISPLAY-SEM2
+        WHEN 3
+            PERFORM DISPLAY-SEM3
+        WHEN OTHER
+            PERFORM DISPLAY-SEM4
+    END-EVALUATE
+
+    DISPLAY WS-VIEW-DIVIDER
+    IF WS-VIEW-COUNT > 0
+        COMPUTE WS-VIEW-AVG = WS-VIEW-SUM / WS-VIEW-COUNT
+        MOVE WS-VIEW-AVG TO WS-VIEW-AVG-DISP
+        DISPLAY ESC COLOR-YELLOW WS-VIEW-COUNT
+            " student(s) - class average "
+            FUNCTION TRIM(WS-VIEW-AVG-DISP) ESC COLOR-RESET
+    ELSE
+        DISPLAY ESC COLOR-YELLOW "No records found for this semester."
+            ESC COLOR-RESET
+    END-IF
+
+    GOBACK.
+
+DISPLAY-SEM1.
+    MOVE 'N' TO WS-EOF
+    OPEN INPUT STUDENT-FILE-SEM1
+    PERFORM UNTIL END-OF-FILE
+        READ STUDENT-FILE-SEM1
+            AT END
+                SET END-OF-FILE TO TRUE
+            NOT AT END
+                MOVE MARK1-CST11101 TO DISP-MARK1
+                MOVE MARK1-CST11201 TO DISP-MARK2
+                MOVE MARK1-CST11401 TO DISP-MARK3
+                MOVE MARK1-CST11501 TO DISP-MARK4
+                MOVE MARK1-CST11601 TO DISP-MARK5
+                MOVE MARK1-CST11701 TO DISP-MARK6
+                MOVE TOTAL-MARKS1   TO DISP-TOTAL
+                MOVE ATTENDANCE1    TO DISP-ATTENDANCE
+                IF WITHDRAWN1 = 'W'
+                    MOVE "WITHDRAWN" TO WS-VIEW-STATUS
+                ELSE
+                    MOVE "ACTIVE" TO WS-VIEW-STATUS
+                END-IF
+                PERFORM DISPLAY-ONE-ROW-SEM1
+                ADD 1 TO WS-VIEW-COUNT
+                ADD TOTAL-MARKS1 TO WS-VIEW-SUM
+                PERFORM PAGE-CHECK
+        END-READ
+    END-PERFORM
+    CLOSE STUDENT-FILE-SEM1.
+
+DISPLAY-ONE-ROW-SEM1.
+    IF GRADE1 = "F"
+        DISPLAY ESC COLOR-RED STUDENT-ID1 " " STUDENT-NAME1 " "
+            DISP-MARK1 " " DISP-MARK2 " " DISP-MARK3 " " DISP-MARK4 " "
+            DISP-MARK5 " " DISP-MARK6 "  " DISP-TOTAL " " GRADE1 "  "
+            DISP-ATTENDANCE "  " WS-VIEW-STATUS ESC COLOR-RESET
+    ELSE
+        DISPLAY ESC COLOR-GREEN STUDENT-ID1 " " STUDENT-NAME1 " "
+            DISP-MARK1 " " DISP-MARK2 " " DISP-MARK3 " " DISP-MARK4 " "
+            DISP-MARK5 " " DISP-MARK6 "  " DISP-TOTAL " " GRADE1 "  "
+            DISP-ATTENDANCE "  " WS-VIEW-STATUS ESC COLOR-RESET
+    END-IF.
+
+DISPLAY-SEM2.
+    MOVE 'N' TO WS-EOF
+    OPEN INPUT STUDENT-FILE-SEM2
+    PERFORM UNTIL END-OF-FILE
+        READ STUDENT-FILE-SEM2
+            AT END
+                SET END-OF-FILE TO TRUE
+            NOT AT END
+                MOVE MARK2-CST12101 TO DISP-MARK1
+                MOVE MARK2-CST12201 TO DISP-MARK2
+                MOVE MARK2-CST12401 TO DISP-MARK3
+                MOVE MARK2-CST12501 TO DISP-MARK4
+                MOVE MARK2-CST12601 TO DISP-MARK5
+                MOVE MARK2-CST12701 TO DISP-MARK6
+                MOVE TOTAL-MARKS2   TO DISP-TOTAL
+                MOVE ZERO           TO DISP-ATTENDANCE
+                IF WITHDRAWN2 = 'W'
+                    MOVE "WITHDRAWN" TO WS-VIEW-STATUS
+                ELSE
+                    MOVE "ACTIVE" TO WS-VIEW-STATUS
+                END-IF
+                PERFORM DISPLAY-ONE-ROW-SEM2
+                ADD 1 TO WS-VIEW-COUNT
+                ADD TOTAL-MARKS2 TO WS-VIEW-SUM
+                PERFORM PAGE-CHECK
+        END-READ
+    END-PERFORM
+    CLOSE STUDENT-FILE-SEM2.
+
+DISPLAY-ONE-ROW-SEM2.
+    IF GRADE2 = "F"
+        DISPLAY ESC COLOR-RED STUDENT-ID2 " " STUDENT-NAME2 " "
+            DISP-MARK1 " " DISP-MARK2 " " DISP-MARK3 " " DISP-MARK4 " "
+            DISP-MARK5 " " DISP-MARK6 "  " DISP-TOTAL " " GRADE2 "  n/a  "
+            WS-VIEW-STATUS ESC COLOR-RESET
+    ELSE
+        DISPLAY ESC COLOR-GREEN STUDENT-ID2 " " STUDENT-NAME2 " "
+            DISP-MARK1 " " DISP-MARK2 " " DISP-MARK3 " " DISP-MARK4 " "
+            DISP-MARK5 " " DISP-MARK6 "  " DISP-TOTAL " " GRADE2 "  n/a  "
+            WS-VIEW-STATUS ESC COLOR-RESET
+    END-IF.
+
+DISPLAY-SEM3.
+    MOVE 'N' TO WS-EOF
+    OPEN INPUT STUDENT-FILE-SEM3
+    PERFORM UNTIL END-OF-FILE
+        READ STUDENT-FILE-SEM3
+            AT END
+                SET END-OF-FILE TO TRUE
+            NOT AT END
+                MOVE MARK3-CST13101 TO DISP-MARK1
+                MOVE MARK3-CST13201 TO DISP-MARK2
+                MOVE MARK3-CST13401 TO DISP-MARK3
+                MOVE MARK3-CST13501 TO DISP-MARK4
+                MOVE MARK3-CST13601 TO DISP-MARK5
+                MOVE MARK3-CST13701 TO DISP-MARK6
+                MOVE TOTAL-MARKS3   TO DISP-TOTAL
+                MOVE ZERO           TO DISP-ATTENDANCE
+                IF WITHDRAWN3 = 'W'
+                    MOVE "WITHDRAWN" TO WS-VIEW-STATUS
+                ELSE
+                    MOVE "ACTIVE" TO WS-VIEW-STATUS
+                END-IF
+                PERFORM DISPLAY-ONE-ROW-SEM3
+                ADD 1 TO WS-VIEW-COUNT
+                ADD TOTAL-MARKS3 TO WS-VIEW-SUM
+                PERFORM PAGE-CHECK
+        END-READ
+    END-PERFORM
+    CLOSE STUDENT-FILE-SEM3.
+
+DISPLAY-ONE-ROW-SEM3.
+    IF GRADE3 = "F"
+        DISPLAY ESC COLOR-RED STUDENT-ID3 " " STUDENT-NAME3 " "
+            DISP-MARK1 " " DISP-MARK2 " " DISP-MARK3 " " DISP-MARK4 " "
+            DISP-MARK5 " " DISP-MARK6 "  " DISP-TOTAL " " GRADE3 "  n/a  "
+            WS-VIEW-STATUS ESC COLOR-RESET
+    ELSE
+        DISPLAY ESC COLOR-GREEN STUDENT-ID3 " " STUDENT-NAME3 " "
+            DISP-MARK1 " " DISP-MARK2 " " DISP-MARK3 " " DISP-MARK4 " "
+            DISP-MARK5 " " DISP-MARK6 "  " DISP-TOTAL " " GRADE3 "  n/a  "
+            WS-VIEW-STATUS ESC COLOR-RESET
+    END-IF.
+
+DISPLAY-SEM4.
+    MOVE 'N' TO WS-EOF
+    OPEN INPUT STUDENT-FILE-SEM4
+    PERFORM UNTIL END-OF-FILE
+        READ STUDENT-FILE-SEM4
+            AT END
+                SET END-OF-FILE TO TRUE
+            NOT AT END
+                MOVE MARK4-CST14101 TO DISP-MARK1
+                MOVE MARK4-CST14201 TO DISP-MARK2
+                MOVE MARK4-CST14401 TO DISP-MARK3
+                MOVE MARK4-CST14501 TO DISP-MARK4
+                MOVE MARK4-CST14601 TO DISP-MARK5
+                MOVE MARK4-CST14701 TO DISP-MARK6
+                MOVE TOTAL-MARKS4   TO DISP-TOTAL
+                MOVE ZERO           TO DISP-ATTENDANCE
+                IF WITHDRAWN4 = 'W'
+                    MOVE "WITHDRAWN" TO WS-VIEW-STATUS
+                ELSE
+                    MOVE "ACTIVE" TO WS-VIEW-STATUS
+                END-IF
+                PERFORM DISPLAY-ONE-ROW-SEM4
+                ADD 1 TO WS-VIEW-COUNT
+                ADD TOTAL-MARKS4 TO WS-VIEW-SUM
+                PERFORM PAGE-CHECK
+        END-READ
+    END-PERFORM
+    CLOSE STUDENT-FILE-SEM4.
+
+DISPLAY-ONE-ROW-SEM4.
+    IF GRADE4 = "F"
+        DISPLAY ESC COLOR-RED STUDENT-ID4 " " STUDENT-NAME4 " "
+            DISP-MARK1 " " DISP-MARK2 " " DISP-MARK3 " " DISP-MARK4 " "
+            DISP-MARK5 " " DISP-MARK6 "  " DISP-TOTAL " " GRADE4 "  n/a  "
+            WS-VIEW-STATUS ESC COLOR-RESET
+    ELSE
+        DISPLAY ESC COLOR-GREEN STUDENT-ID4 " " STUDENT-NAME4 " "
+            DISP-MARK1 " " DISP-MARK2 " " DISP-MARK3 " " DISP-MARK4 " "
+            DISP-MARK5 " " DISP-MARK6 "  " DISP-TOTAL " " GRADE4 "  n/a  "
+            WS-VIEW-STATUS ESC COLOR-RESET
+    END-IF.
+
+PAGE-CHECK.
+    *> Pause after a screen's worth of rows so a large class doesn't
+    *> scroll straight past the top of the roster.
+    ADD 1 TO WS-VIEW-PAGE-COUNT
+    IF WS-VIEW-PAGE-COUNT >= WS-VIEW-PAGE-SIZE
+        DISPLAY ESC COLOR-YELLOW
+            "-- more (press Enter to continue) --" ESC COLOR-RESET
+        ACCEPT WS-VIEW-CONTINUE
+        MOVE 0 TO WS-VIEW-PAGE-COUNT
+    END-IF.
